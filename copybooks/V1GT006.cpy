@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  V1GT006 - DCLGEN DE LA TABLA V1DT006 (DOCUMENTOS DEL          *
+      *             EXPEDIENTE DEL CLIENTE)                            *
+      ******************************************************************
+       01  DCLV1DT006.
+           05  NUM-EXPEDIENTE               PIC X(15).
+           05  COD-DOCUMENTO                PIC X(04).
+           05  DESC-DOCUMENTO               PIC X(30).
+           05  IND-REQUERIDO                PIC X(01).
+           05  IND-RECIBIDO                 PIC X(01).
+           05  FEC-RECIBIDO                 PIC X(08).
