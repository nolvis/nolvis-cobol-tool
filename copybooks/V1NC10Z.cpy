@@ -0,0 +1,406 @@
+      ******************************************************************
+      *  V1NC10Z - MAPA BMS DEL REPORTE DE OPERACIONES CON PAISES      *
+      *             CONSIDERADOS PARAISO FISCAL                         *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM10Z)              *
+      ******************************************************************
+       01  V1NC10ZI.
+           02  CRFECL   PIC S9(4) COMP.
+           02  CRFECF   PIC X.
+           02  FILLER REDEFINES CRFECF.
+               03  CRFECA   PIC X.
+           02  CRFECI   PIC X(08).
+           02  CRTOTL   PIC S9(4) COMP.
+           02  CRTOTF   PIC X.
+           02  FILLER REDEFINES CRTOTF.
+               03  CRTOTA   PIC X.
+           02  CRTOTI   PIC ZZZZ9.
+           02  FEC1L    PIC S9(4) COMP.
+           02  FEC1F    PIC X.
+           02  FILLER REDEFINES FEC1F.
+               03  FEC1A    PIC X.
+           02  FEC1I    PIC X(08).
+           02  RIF1L    PIC S9(4) COMP.
+           02  RIF1F    PIC X.
+           02  FILLER REDEFINES RIF1F.
+               03  RIF1A    PIC X.
+           02  RIF1I    PIC X(15).
+           02  NOM1L    PIC S9(4) COMP.
+           02  NOM1F    PIC X.
+           02  FILLER REDEFINES NOM1F.
+               03  NOM1A    PIC X.
+           02  NOM1I    PIC X(25).
+           02  PAI1L    PIC S9(4) COMP.
+           02  PAI1F    PIC X.
+           02  FILLER REDEFINES PAI1F.
+               03  PAI1A    PIC X.
+           02  PAI1I    PIC X(03).
+           02  PDS1L    PIC S9(4) COMP.
+           02  PDS1F    PIC X.
+           02  FILLER REDEFINES PDS1F.
+               03  PDS1A    PIC X.
+           02  PDS1I    PIC X(20).
+           02  IND1L    PIC S9(4) COMP.
+           02  IND1F    PIC X.
+           02  FILLER REDEFINES IND1F.
+               03  IND1A    PIC X.
+           02  IND1I    PIC X(03).
+           02  FEC2L    PIC S9(4) COMP.
+           02  FEC2F    PIC X.
+           02  FILLER REDEFINES FEC2F.
+               03  FEC2A    PIC X.
+           02  FEC2I    PIC X(08).
+           02  RIF2L    PIC S9(4) COMP.
+           02  RIF2F    PIC X.
+           02  FILLER REDEFINES RIF2F.
+               03  RIF2A    PIC X.
+           02  RIF2I    PIC X(15).
+           02  NOM2L    PIC S9(4) COMP.
+           02  NOM2F    PIC X.
+           02  FILLER REDEFINES NOM2F.
+               03  NOM2A    PIC X.
+           02  NOM2I    PIC X(25).
+           02  PAI2L    PIC S9(4) COMP.
+           02  PAI2F    PIC X.
+           02  FILLER REDEFINES PAI2F.
+               03  PAI2A    PIC X.
+           02  PAI2I    PIC X(03).
+           02  PDS2L    PIC S9(4) COMP.
+           02  PDS2F    PIC X.
+           02  FILLER REDEFINES PDS2F.
+               03  PDS2A    PIC X.
+           02  PDS2I    PIC X(20).
+           02  IND2L    PIC S9(4) COMP.
+           02  IND2F    PIC X.
+           02  FILLER REDEFINES IND2F.
+               03  IND2A    PIC X.
+           02  IND2I    PIC X(03).
+           02  FEC3L    PIC S9(4) COMP.
+           02  FEC3F    PIC X.
+           02  FILLER REDEFINES FEC3F.
+               03  FEC3A    PIC X.
+           02  FEC3I    PIC X(08).
+           02  RIF3L    PIC S9(4) COMP.
+           02  RIF3F    PIC X.
+           02  FILLER REDEFINES RIF3F.
+               03  RIF3A    PIC X.
+           02  RIF3I    PIC X(15).
+           02  NOM3L    PIC S9(4) COMP.
+           02  NOM3F    PIC X.
+           02  FILLER REDEFINES NOM3F.
+               03  NOM3A    PIC X.
+           02  NOM3I    PIC X(25).
+           02  PAI3L    PIC S9(4) COMP.
+           02  PAI3F    PIC X.
+           02  FILLER REDEFINES PAI3F.
+               03  PAI3A    PIC X.
+           02  PAI3I    PIC X(03).
+           02  PDS3L    PIC S9(4) COMP.
+           02  PDS3F    PIC X.
+           02  FILLER REDEFINES PDS3F.
+               03  PDS3A    PIC X.
+           02  PDS3I    PIC X(20).
+           02  IND3L    PIC S9(4) COMP.
+           02  IND3F    PIC X.
+           02  FILLER REDEFINES IND3F.
+               03  IND3A    PIC X.
+           02  IND3I    PIC X(03).
+           02  FEC4L    PIC S9(4) COMP.
+           02  FEC4F    PIC X.
+           02  FILLER REDEFINES FEC4F.
+               03  FEC4A    PIC X.
+           02  FEC4I    PIC X(08).
+           02  RIF4L    PIC S9(4) COMP.
+           02  RIF4F    PIC X.
+           02  FILLER REDEFINES RIF4F.
+               03  RIF4A    PIC X.
+           02  RIF4I    PIC X(15).
+           02  NOM4L    PIC S9(4) COMP.
+           02  NOM4F    PIC X.
+           02  FILLER REDEFINES NOM4F.
+               03  NOM4A    PIC X.
+           02  NOM4I    PIC X(25).
+           02  PAI4L    PIC S9(4) COMP.
+           02  PAI4F    PIC X.
+           02  FILLER REDEFINES PAI4F.
+               03  PAI4A    PIC X.
+           02  PAI4I    PIC X(03).
+           02  PDS4L    PIC S9(4) COMP.
+           02  PDS4F    PIC X.
+           02  FILLER REDEFINES PDS4F.
+               03  PDS4A    PIC X.
+           02  PDS4I    PIC X(20).
+           02  IND4L    PIC S9(4) COMP.
+           02  IND4F    PIC X.
+           02  FILLER REDEFINES IND4F.
+               03  IND4A    PIC X.
+           02  IND4I    PIC X(03).
+           02  FEC5L    PIC S9(4) COMP.
+           02  FEC5F    PIC X.
+           02  FILLER REDEFINES FEC5F.
+               03  FEC5A    PIC X.
+           02  FEC5I    PIC X(08).
+           02  RIF5L    PIC S9(4) COMP.
+           02  RIF5F    PIC X.
+           02  FILLER REDEFINES RIF5F.
+               03  RIF5A    PIC X.
+           02  RIF5I    PIC X(15).
+           02  NOM5L    PIC S9(4) COMP.
+           02  NOM5F    PIC X.
+           02  FILLER REDEFINES NOM5F.
+               03  NOM5A    PIC X.
+           02  NOM5I    PIC X(25).
+           02  PAI5L    PIC S9(4) COMP.
+           02  PAI5F    PIC X.
+           02  FILLER REDEFINES PAI5F.
+               03  PAI5A    PIC X.
+           02  PAI5I    PIC X(03).
+           02  PDS5L    PIC S9(4) COMP.
+           02  PDS5F    PIC X.
+           02  FILLER REDEFINES PDS5F.
+               03  PDS5A    PIC X.
+           02  PDS5I    PIC X(20).
+           02  IND5L    PIC S9(4) COMP.
+           02  IND5F    PIC X.
+           02  FILLER REDEFINES IND5F.
+               03  IND5A    PIC X.
+           02  IND5I    PIC X(03).
+           02  FEC6L    PIC S9(4) COMP.
+           02  FEC6F    PIC X.
+           02  FILLER REDEFINES FEC6F.
+               03  FEC6A    PIC X.
+           02  FEC6I    PIC X(08).
+           02  RIF6L    PIC S9(4) COMP.
+           02  RIF6F    PIC X.
+           02  FILLER REDEFINES RIF6F.
+               03  RIF6A    PIC X.
+           02  RIF6I    PIC X(15).
+           02  NOM6L    PIC S9(4) COMP.
+           02  NOM6F    PIC X.
+           02  FILLER REDEFINES NOM6F.
+               03  NOM6A    PIC X.
+           02  NOM6I    PIC X(25).
+           02  PAI6L    PIC S9(4) COMP.
+           02  PAI6F    PIC X.
+           02  FILLER REDEFINES PAI6F.
+               03  PAI6A    PIC X.
+           02  PAI6I    PIC X(03).
+           02  PDS6L    PIC S9(4) COMP.
+           02  PDS6F    PIC X.
+           02  FILLER REDEFINES PDS6F.
+               03  PDS6A    PIC X.
+           02  PDS6I    PIC X(20).
+           02  IND6L    PIC S9(4) COMP.
+           02  IND6F    PIC X.
+           02  FILLER REDEFINES IND6F.
+               03  IND6A    PIC X.
+           02  IND6I    PIC X(03).
+           02  FEC7L    PIC S9(4) COMP.
+           02  FEC7F    PIC X.
+           02  FILLER REDEFINES FEC7F.
+               03  FEC7A    PIC X.
+           02  FEC7I    PIC X(08).
+           02  RIF7L    PIC S9(4) COMP.
+           02  RIF7F    PIC X.
+           02  FILLER REDEFINES RIF7F.
+               03  RIF7A    PIC X.
+           02  RIF7I    PIC X(15).
+           02  NOM7L    PIC S9(4) COMP.
+           02  NOM7F    PIC X.
+           02  FILLER REDEFINES NOM7F.
+               03  NOM7A    PIC X.
+           02  NOM7I    PIC X(25).
+           02  PAI7L    PIC S9(4) COMP.
+           02  PAI7F    PIC X.
+           02  FILLER REDEFINES PAI7F.
+               03  PAI7A    PIC X.
+           02  PAI7I    PIC X(03).
+           02  PDS7L    PIC S9(4) COMP.
+           02  PDS7F    PIC X.
+           02  FILLER REDEFINES PDS7F.
+               03  PDS7A    PIC X.
+           02  PDS7I    PIC X(20).
+           02  IND7L    PIC S9(4) COMP.
+           02  IND7F    PIC X.
+           02  FILLER REDEFINES IND7F.
+               03  IND7A    PIC X.
+           02  IND7I    PIC X(03).
+           02  FEC8L    PIC S9(4) COMP.
+           02  FEC8F    PIC X.
+           02  FILLER REDEFINES FEC8F.
+               03  FEC8A    PIC X.
+           02  FEC8I    PIC X(08).
+           02  RIF8L    PIC S9(4) COMP.
+           02  RIF8F    PIC X.
+           02  FILLER REDEFINES RIF8F.
+               03  RIF8A    PIC X.
+           02  RIF8I    PIC X(15).
+           02  NOM8L    PIC S9(4) COMP.
+           02  NOM8F    PIC X.
+           02  FILLER REDEFINES NOM8F.
+               03  NOM8A    PIC X.
+           02  NOM8I    PIC X(25).
+           02  PAI8L    PIC S9(4) COMP.
+           02  PAI8F    PIC X.
+           02  FILLER REDEFINES PAI8F.
+               03  PAI8A    PIC X.
+           02  PAI8I    PIC X(03).
+           02  PDS8L    PIC S9(4) COMP.
+           02  PDS8F    PIC X.
+           02  FILLER REDEFINES PDS8F.
+               03  PDS8A    PIC X.
+           02  PDS8I    PIC X(20).
+           02  IND8L    PIC S9(4) COMP.
+           02  IND8F    PIC X.
+           02  FILLER REDEFINES IND8F.
+               03  IND8A    PIC X.
+           02  IND8I    PIC X(03).
+           02  FEC9L    PIC S9(4) COMP.
+           02  FEC9F    PIC X.
+           02  FILLER REDEFINES FEC9F.
+               03  FEC9A    PIC X.
+           02  FEC9I    PIC X(08).
+           02  RIF9L    PIC S9(4) COMP.
+           02  RIF9F    PIC X.
+           02  FILLER REDEFINES RIF9F.
+               03  RIF9A    PIC X.
+           02  RIF9I    PIC X(15).
+           02  NOM9L    PIC S9(4) COMP.
+           02  NOM9F    PIC X.
+           02  FILLER REDEFINES NOM9F.
+               03  NOM9A    PIC X.
+           02  NOM9I    PIC X(25).
+           02  PAI9L    PIC S9(4) COMP.
+           02  PAI9F    PIC X.
+           02  FILLER REDEFINES PAI9F.
+               03  PAI9A    PIC X.
+           02  PAI9I    PIC X(03).
+           02  PDS9L    PIC S9(4) COMP.
+           02  PDS9F    PIC X.
+           02  FILLER REDEFINES PDS9F.
+               03  PDS9A    PIC X.
+           02  PDS9I    PIC X(20).
+           02  IND9L    PIC S9(4) COMP.
+           02  IND9F    PIC X.
+           02  FILLER REDEFINES IND9F.
+               03  IND9A    PIC X.
+           02  IND9I    PIC X(03).
+           02  FEC10L   PIC S9(4) COMP.
+           02  FEC10F   PIC X.
+           02  FILLER REDEFINES FEC10F.
+               03  FEC10A   PIC X.
+           02  FEC10I   PIC X(08).
+           02  RIF10L   PIC S9(4) COMP.
+           02  RIF10F   PIC X.
+           02  FILLER REDEFINES RIF10F.
+               03  RIF10A   PIC X.
+           02  RIF10I   PIC X(15).
+           02  NOM10L   PIC S9(4) COMP.
+           02  NOM10F   PIC X.
+           02  FILLER REDEFINES NOM10F.
+               03  NOM10A   PIC X.
+           02  NOM10I   PIC X(25).
+           02  PAI10L   PIC S9(4) COMP.
+           02  PAI10F   PIC X.
+           02  FILLER REDEFINES PAI10F.
+               03  PAI10A   PIC X.
+           02  PAI10I   PIC X(03).
+           02  PDS10L   PIC S9(4) COMP.
+           02  PDS10F   PIC X.
+           02  FILLER REDEFINES PDS10F.
+               03  PDS10A   PIC X.
+           02  PDS10I   PIC X(20).
+           02  IND10L   PIC S9(4) COMP.
+           02  IND10F   PIC X.
+           02  FILLER REDEFINES IND10F.
+               03  IND10A   PIC X.
+           02  IND10I   PIC X(03).
+           02  FEC11L   PIC S9(4) COMP.
+           02  FEC11F   PIC X.
+           02  FILLER REDEFINES FEC11F.
+               03  FEC11A   PIC X.
+           02  FEC11I   PIC X(08).
+           02  RIF11L   PIC S9(4) COMP.
+           02  RIF11F   PIC X.
+           02  FILLER REDEFINES RIF11F.
+               03  RIF11A   PIC X.
+           02  RIF11I   PIC X(15).
+           02  NOM11L   PIC S9(4) COMP.
+           02  NOM11F   PIC X.
+           02  FILLER REDEFINES NOM11F.
+               03  NOM11A   PIC X.
+           02  NOM11I   PIC X(25).
+           02  PAI11L   PIC S9(4) COMP.
+           02  PAI11F   PIC X.
+           02  FILLER REDEFINES PAI11F.
+               03  PAI11A   PIC X.
+           02  PAI11I   PIC X(03).
+           02  PDS11L   PIC S9(4) COMP.
+           02  PDS11F   PIC X.
+           02  FILLER REDEFINES PDS11F.
+               03  PDS11A   PIC X.
+           02  PDS11I   PIC X(20).
+           02  IND11L   PIC S9(4) COMP.
+           02  IND11F   PIC X.
+           02  FILLER REDEFINES IND11F.
+               03  IND11A   PIC X.
+           02  IND11I   PIC X(03).
+           02  FEC12L   PIC S9(4) COMP.
+           02  FEC12F   PIC X.
+           02  FILLER REDEFINES FEC12F.
+               03  FEC12A   PIC X.
+           02  FEC12I   PIC X(08).
+           02  RIF12L   PIC S9(4) COMP.
+           02  RIF12F   PIC X.
+           02  FILLER REDEFINES RIF12F.
+               03  RIF12A   PIC X.
+           02  RIF12I   PIC X(15).
+           02  NOM12L   PIC S9(4) COMP.
+           02  NOM12F   PIC X.
+           02  FILLER REDEFINES NOM12F.
+               03  NOM12A   PIC X.
+           02  NOM12I   PIC X(25).
+           02  PAI12L   PIC S9(4) COMP.
+           02  PAI12F   PIC X.
+           02  FILLER REDEFINES PAI12F.
+               03  PAI12A   PIC X.
+           02  PAI12I   PIC X(03).
+           02  PDS12L   PIC S9(4) COMP.
+           02  PDS12F   PIC X.
+           02  FILLER REDEFINES PDS12F.
+               03  PDS12A   PIC X.
+           02  PDS12I   PIC X(20).
+           02  IND12L   PIC S9(4) COMP.
+           02  IND12F   PIC X.
+           02  FILLER REDEFINES IND12F.
+               03  IND12A   PIC X.
+           02  IND12I   PIC X(03).
+           02  FEC13L   PIC S9(4) COMP.
+           02  FEC13F   PIC X.
+           02  FILLER REDEFINES FEC13F.
+               03  FEC13A   PIC X.
+           02  FEC13I   PIC X(08).
+           02  RIF13L   PIC S9(4) COMP.
+           02  RIF13F   PIC X.
+           02  FILLER REDEFINES RIF13F.
+               03  RIF13A   PIC X.
+           02  RIF13I   PIC X(15).
+           02  NOM13L   PIC S9(4) COMP.
+           02  NOM13F   PIC X.
+           02  FILLER REDEFINES NOM13F.
+               03  NOM13A   PIC X.
+           02  NOM13I   PIC X(25).
+           02  PAI13L   PIC S9(4) COMP.
+           02  PAI13F   PIC X.
+           02  FILLER REDEFINES PAI13F.
+               03  PAI13A   PIC X.
+           02  PAI13I   PIC X(03).
+           02  PDS13L   PIC S9(4) COMP.
+           02  PDS13F   PIC X.
+           02  FILLER REDEFINES PDS13F.
+               03  PDS13A   PIC X.
+           02  PDS13I   PIC X(20).
+           02  IND13L   PIC S9(4) COMP.
+           02  IND13F   PIC X.
+           02  FILLER REDEFINES IND13F.
+               03  IND13A   PIC X.
+           02  IND13I   PIC X(03).
