@@ -0,0 +1,200 @@
+      ******************************************************************
+      *  V1NC022 - MAPA BMS DE LA PANTALLA DE DETALLE DE OPERACIONES   *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM022)              *
+      ******************************************************************
+       01  V1NC022I.
+           02  MERC721L                     PIC S9(4) COMP.
+           02  MERC721F                     PIC X.
+           02  FILLER REDEFINES MERC721F.
+               03  MERC721A                 PIC X.
+           02  MERC721I                     PIC X(15).
+           02  MERC738L                     PIC S9(4) COMP.
+           02  MERC738F                     PIC X.
+           02  FILLER REDEFINES MERC738F.
+               03  MERC738A                 PIC X.
+           02  MERC738I                     PIC X(40).
+           02  MERC921L                     PIC S9(4) COMP.
+           02  MERC921F                     PIC X.
+           02  FILLER REDEFINES MERC921F.
+               03  MERC921A                 PIC X.
+           02  MERC921I                     PIC X(15).
+           02  MERC938L                     PIC S9(4) COMP.
+           02  MERC938F                     PIC X.
+           02  FILLER REDEFINES MERC938F.
+               03  MERC938A                 PIC X.
+           02  MERC938I                     PIC X(40).
+           02  MER1021L                     PIC S9(4) COMP.
+           02  MER1021F                     PIC X.
+           02  FILLER REDEFINES MER1021F.
+               03  MER1021A                 PIC X.
+           02  MER1021I                     PIC X(03).
+           02  MER1064L                     PIC S9(4) COMP.
+           02  MER1064F                     PIC X.
+           02  FILLER REDEFINES MER1064F.
+               03  MER1064A                 PIC X.
+           02  MER1064I                     PIC X(04).
+           02  MER1121L                     PIC S9(4) COMP.
+           02  MER1121F                     PIC X.
+           02  FILLER REDEFINES MER1121F.
+               03  MER1121A                 PIC X.
+           02  MER1121I                     PIC X(02).
+           02  MER1124L                     PIC S9(4) COMP.
+           02  MER1124F                     PIC X.
+           02  FILLER REDEFINES MER1124F.
+               03  MER1124A                 PIC X.
+           02  MER1124I                     PIC X(02).
+           02  MER1127L                     PIC S9(4) COMP.
+           02  MER1127F                     PIC X.
+           02  FILLER REDEFINES MER1127F.
+               03  MER1127A                 PIC X.
+           02  MER1127I                     PIC X(04).
+           02  MER1144L                     PIC S9(4) COMP.
+           02  MER1144F                     PIC X.
+           02  FILLER REDEFINES MER1144F.
+               03  MER1144A                 PIC X.
+           02  MER1144I                     PIC X(03).
+           02  MER1164L                     PIC S9(4) COMP.
+           02  MER1164F                     PIC X.
+           02  FILLER REDEFINES MER1164F.
+               03  MER1164A                 PIC X.
+           02  MER1164I                     PIC X(01).
+           02  MER1221L                     PIC S9(4) COMP.
+           02  MER1221F                     PIC X.
+           02  FILLER REDEFINES MER1221F.
+               03  MER1221A                 PIC X.
+           02  MER1221I                     PIC X(04).
+           02  DES1230L                     PIC S9(4) COMP.
+           02  DES1230F                     PIC X.
+           02  FILLER REDEFINES DES1230F.
+               03  DES1230A                 PIC X.
+           02  DES1230I                     PIC X(40).
+           02  MER1321L                     PIC S9(4) COMP.
+           02  MER1321F                     PIC X.
+           02  FILLER REDEFINES MER1321F.
+               03  MER1321A                 PIC X.
+           02  MER1321I                     PIC X(10).
+           02  MER1425L                     PIC S9(4) COMP.
+           02  MER1425F                     PIC X.
+           02  FILLER REDEFINES MER1425F.
+               03  MER1425A                 PIC X.
+           02  MER1425I                     PIC X(03).
+           02  PAI1431L                     PIC S9(4) COMP.
+           02  PAI1431F                     PIC X.
+           02  FILLER REDEFINES PAI1431F.
+               03  PAI1431A                 PIC X.
+           02  PAI1431I                     PIC X(25).
+           02  MER1533L                     PIC S9(4) COMP.
+           02  MER1533F                     PIC X.
+           02  FILLER REDEFINES MER1533F.
+               03  MER1533A                 PIC X.
+           02  MER1533I                     PIC X(03).
+           02  PAI1539L                     PIC S9(4) COMP.
+           02  PAI1539F                     PIC X.
+           02  FILLER REDEFINES PAI1539F.
+               03  PAI1539A                 PIC X.
+           02  PAI1539I                     PIC X(25).
+           02  PAR1578L                     PIC S9(4) COMP.
+           02  PAR1578F                     PIC X.
+           02  FILLER REDEFINES PAR1578F.
+               03  PAR1578A                 PIC X.
+           02  PAR1578I                     PIC X(02).
+           02  MER1621L                     PIC S9(4) COMP.
+           02  MER1621F                     PIC X.
+           02  FILLER REDEFINES MER1621F.
+               03  MER1621A                 PIC X.
+           02  MER1621I                     PIC X(01).
+           02  MER1721L                     PIC S9(4) COMP.
+           02  MER1721F                     PIC X.
+           02  FILLER REDEFINES MER1721F.
+               03  MER1721A                 PIC X.
+           02  MER1721I                     PIC X(01).
+           02  MER1758L                     PIC S9(4) COMP.
+           02  MER1758F                     PIC X.
+           02  FILLER REDEFINES MER1758F.
+               03  MER1758A                 PIC X.
+           02  MER1758I                     PIC X(09).
+           02  MER2358L                     PIC S9(4) COMP.
+           02  MER2358F                     PIC X.
+           02  FILLER REDEFINES MER2358F.
+               03  MER2358A                 PIC X.
+           02  MER2358I                     PIC X(14).
+           02  MER1821L                     PIC S9(4) COMP.
+           02  MER1821F                     PIC X.
+           02  FILLER REDEFINES MER1821F.
+               03  MER1821A                 PIC X.
+           02  MER1821I                     PIC X(20).
+           02  MER1858L                     PIC S9(4) COMP.
+           02  MER1858F                     PIC X.
+           02  FILLER REDEFINES MER1858F.
+               03  MER1858A                 PIC X.
+           02  MER1858I                     PIC X(09).
+           02  MER2458L                     PIC S9(4) COMP.
+           02  MER2458F                     PIC X.
+           02  FILLER REDEFINES MER2458F.
+               03  MER2458A                 PIC X.
+           02  MER2458I                     PIC X(14).
+           02  CTL1910L                     PIC S9(4) COMP.
+           02  CTL1910F                     PIC X.
+           02  FILLER REDEFINES CTL1910F.
+               03  CTL1910A                 PIC X.
+           02  CTL1910I                     PIC X(09).
+           02  MTO1922L                     PIC S9(4) COMP.
+           02  MTO1922F                     PIC X.
+           02  FILLER REDEFINES MTO1922F.
+               03  MTO1922A                 PIC X.
+           02  MTO1922I                     PIC X(20).
+           02  MTO2021L                     PIC S9(4) COMP.
+           02  MTO2021F                     PIC X.
+           02  FILLER REDEFINES MTO2021F.
+               03  MTO2021A                 PIC X.
+           02  MTO2021I                     PIC X(20).
+           02  MER1958L                     PIC S9(4) COMP.
+           02  MER1958F                     PIC X.
+           02  FILLER REDEFINES MER1958F.
+               03  MER1958A                 PIC X.
+           02  MER1958I                     PIC X(09).
+           02  MER2558L                     PIC S9(4) COMP.
+           02  MER2558F                     PIC X.
+           02  FILLER REDEFINES MER2558F.
+               03  MER2558A                 PIC X.
+           02  MER2558I                     PIC X(14).
+           02  MER2058L                     PIC S9(4) COMP.
+           02  MER2058F                     PIC X.
+           02  FILLER REDEFINES MER2058F.
+               03  MER2058A                 PIC X.
+           02  MER2058I                     PIC X(09).
+           02  MER2658L                     PIC S9(4) COMP.
+           02  MER2658F                     PIC X.
+           02  FILLER REDEFINES MER2658F.
+               03  MER2658A                 PIC X.
+           02  MER2658I                     PIC X(14).
+           02  MER2158L                     PIC S9(4) COMP.
+           02  MER2158F                     PIC X.
+           02  FILLER REDEFINES MER2158F.
+               03  MER2158A                 PIC X.
+           02  MER2158I                     PIC X(09).
+           02  MER2758L                     PIC S9(4) COMP.
+           02  MER2758F                     PIC X.
+           02  FILLER REDEFINES MER2758F.
+               03  MER2758A                 PIC X.
+           02  MER2758I                     PIC X(14).
+           02  MER2258L                     PIC S9(4) COMP.
+           02  MER2258F                     PIC X.
+           02  FILLER REDEFINES MER2258F.
+               03  MER2258A                 PIC X.
+           02  MER2258I                     PIC X(09).
+           02  MER2858L                     PIC S9(4) COMP.
+           02  MER2858F                     PIC X.
+           02  FILLER REDEFINES MER2858F.
+               03  MER2858A                 PIC X.
+           02  MER2858I                     PIC X(14).
+           02  MER2121L                     PIC S9(4) COMP.
+           02  MER2121F                     PIC X.
+           02  FILLER REDEFINES MER2121F.
+               03  MER2121A                 PIC X.
+           02  MER2121I                     PIC X(14).
+           02  SIT2149L                     PIC S9(4) COMP.
+           02  SIT2149F                     PIC X.
+           02  FILLER REDEFINES SIT2149F.
+               03  SIT2149A                 PIC X.
+           02  SIT2149I                     PIC X(20).
