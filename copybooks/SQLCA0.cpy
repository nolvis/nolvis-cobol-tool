@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  SQLCA0 - CAMPOS SQLCODE/SQLERRM USADOS FUERA DE UN EXEC SQL   *
+      *           (INYECTADO SOLO POR EL ARNES DE CHEQUEO LOCAL)      *
+      ******************************************************************
+           05  SQLCODE                      PIC S9(09) COMP.
+           05  SQLERRM.
+               10  SQLERRML                 PIC S9(04) COMP.
+               10  SQLERRMC                 PIC X(70).
+           05  SQLSTATE                     PIC X(05).
+           05  EIBFN                        PIC X(02).
+           05  EIBRSRCE                     PIC X(08).
+           05  EIBRCODE                     PIC X(06).
+           05  EIBRESP                      PIC S9(08) COMP.
+           05  EIBRESP2                     PIC S9(08) COMP.
