@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  PEEC201A - AREA DE COMUNICACION CON LA RUTINA PE9C2010, QUE   *
+      *             DEVUELVE EL SEGMENTO DE NEGOCIO (CORPORATIVO/      *
+      *             EMPRESARIAL/COMERCIAL) ASOCIADO A UN DOCUMENTO DE  *
+      *             IDENTIDAD.                                         *
+      ******************************************************************
+           05  PEEC201A-PECDGENT            PIC X(04).
+           05  PEEC201A-PENUMPER            PIC X(15).
+           05  PEEC201A-PETIPDOC            PIC X(01).
+           05  PEEC201A-PENUMDOC            PIC X(11).
+           05  PEEC201A-PESECDOC            PIC X(02).
+           05  PEEC201A-IND-GRUPO           PIC X(02).
+           05  PEEC201A-RETORNO             PIC X(02).
+           05  PEEC201A-PEARENEG            PIC X(04).
+           05  PEEC201A-COD-ERROR           PIC X(07).
