@@ -0,0 +1,59 @@
+      ******************************************************************
+      *  QCRMGTS  - MAPA BMS GENERICO DE LISTADO CON SELECCION, USADO  *
+      *             POR LOS PROGRAMAS QUE PRESENTAN SUS RESULTADOS A   *
+      *             TRAVES DEL MODULO GENERICO DE PAGINACION           *
+      *             (CAA-PAGINAR).  CADA LINEA OCUPA LOS MISMOS 80     *
+      *             BYTES QUE CAA-CONTENID Y PERMITE MARCAR EN LA      *
+      *             PRIMERA POSICION EL CARACTER DE SELECCION.         *
+      ******************************************************************
+       01  QCRMGTSI.
+           02  LIN1L                        PIC S9(4) COMP.
+           02  LIN1F                        PIC X.
+           02  FILLER REDEFINES LIN1F.
+               03  LIN1A                    PIC X.
+           02  LIN1I                        PIC X(80).
+           02  LIN2L                        PIC S9(4) COMP.
+           02  LIN2F                        PIC X.
+           02  FILLER REDEFINES LIN2F.
+               03  LIN2A                    PIC X.
+           02  LIN2I                        PIC X(80).
+           02  LIN3L                        PIC S9(4) COMP.
+           02  LIN3F                        PIC X.
+           02  FILLER REDEFINES LIN3F.
+               03  LIN3A                    PIC X.
+           02  LIN3I                        PIC X(80).
+           02  LIN4L                        PIC S9(4) COMP.
+           02  LIN4F                        PIC X.
+           02  FILLER REDEFINES LIN4F.
+               03  LIN4A                    PIC X.
+           02  LIN4I                        PIC X(80).
+           02  LIN5L                        PIC S9(4) COMP.
+           02  LIN5F                        PIC X.
+           02  FILLER REDEFINES LIN5F.
+               03  LIN5A                    PIC X.
+           02  LIN5I                        PIC X(80).
+           02  LIN6L                        PIC S9(4) COMP.
+           02  LIN6F                        PIC X.
+           02  FILLER REDEFINES LIN6F.
+               03  LIN6A                    PIC X.
+           02  LIN6I                        PIC X(80).
+           02  LIN7L                        PIC S9(4) COMP.
+           02  LIN7F                        PIC X.
+           02  FILLER REDEFINES LIN7F.
+               03  LIN7A                    PIC X.
+           02  LIN7I                        PIC X(80).
+           02  LIN8L                        PIC S9(4) COMP.
+           02  LIN8F                        PIC X.
+           02  FILLER REDEFINES LIN8F.
+               03  LIN8A                    PIC X.
+           02  LIN8I                        PIC X(80).
+           02  LIN9L                        PIC S9(4) COMP.
+           02  LIN9F                        PIC X.
+           02  FILLER REDEFINES LIN9F.
+               03  LIN9A                    PIC X.
+           02  LIN9I                        PIC X(80).
+           02  LIN10L                       PIC S9(4) COMP.
+           02  LIN10F                       PIC X.
+           02  FILLER REDEFINES LIN10F.
+               03  LIN10A                   PIC X.
+           02  LIN10I                       PIC X(80).
