@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  V1GT005 - DCLGEN DE LA TABLA V1DT005 (PAISES PARAISO FISCAL)  *
+      ******************************************************************
+       01  DCLV1DT005.
+           05  COD-PAIS                     PIC 9(03).
+           05  DESC-PAIS                    PIC X(25).
+           05  IND-PARAISO                  PIC X(02).
