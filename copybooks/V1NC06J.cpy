@@ -0,0 +1,200 @@
+      ******************************************************************
+      *  V1NC06J - MAPA BMS DE LA PANTALLA DE DETALLE DE LA OPERACION  *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM06J)             *
+      ******************************************************************
+       01  V1NC06JI.
+           02  NUMDOCL                      PIC S9(4) COMP.
+           02  NUMDOCF                      PIC X.
+           02  FILLER REDEFINES NUMDOCF.
+               03  NUMDOCA                  PIC X.
+           02  NUMDOCI                      PIC X(15).
+           02  NOMRAZOL                     PIC S9(4) COMP.
+           02  NOMRAZOF                     PIC X.
+           02  FILLER REDEFINES NOMRAZOF.
+               03  NOMRAZOA                 PIC X.
+           02  NOMRAZOI                     PIC X(40).
+           02  IDFRIFBL                     PIC S9(4) COMP.
+           02  IDFRIFBF                     PIC X.
+           02  FILLER REDEFINES IDFRIFBF.
+               03  IDFRIFBA                 PIC X.
+           02  IDFRIFBI                     PIC X(15).
+           02  NOMBENEL                     PIC S9(4) COMP.
+           02  NOMBENEF                     PIC X.
+           02  FILLER REDEFINES NOMBENEF.
+               03  NOMBENEA                 PIC X.
+           02  NOMBENEI                     PIC X(40).
+           02  CODCPTL                      PIC S9(4) COMP.
+           02  CODCPTF                      PIC X.
+           02  FILLER REDEFINES CODCPTF.
+               03  CODCPTA                  PIC X.
+           02  CODCPTI                      PIC X(03).
+           02  ENTBANCL                     PIC S9(4) COMP.
+           02  ENTBANCF                     PIC X.
+           02  FILLER REDEFINES ENTBANCF.
+               03  ENTBANCA                 PIC X.
+           02  ENTBANCI                     PIC X(04).
+           02  FECOPEDL                     PIC S9(4) COMP.
+           02  FECOPEDF                     PIC X.
+           02  FILLER REDEFINES FECOPEDF.
+               03  FECOPEDA                 PIC X.
+           02  FECOPEDI                     PIC X(02).
+           02  FECOPEML                     PIC S9(4) COMP.
+           02  FECOPEMF                     PIC X.
+           02  FILLER REDEFINES FECOPEMF.
+               03  FECOPEMA                 PIC X.
+           02  FECOPEMI                     PIC X(02).
+           02  FECOPEAL                     PIC S9(4) COMP.
+           02  FECOPEAF                     PIC X.
+           02  FILLER REDEFINES FECOPEAF.
+               03  FECOPEAA                 PIC X.
+           02  FECOPEAI                     PIC X(04).
+           02  CODIVOPL                     PIC S9(4) COMP.
+           02  CODIVOPF                     PIC X.
+           02  FILLER REDEFINES CODIVOPF.
+               03  CODIVOPA                 PIC X.
+           02  CODIVOPI                     PIC X(03).
+           02  CLAUSOOL                     PIC S9(4) COMP.
+           02  CLAUSOOF                     PIC X.
+           02  FILLER REDEFINES CLAUSOOF.
+               03  CLAUSOOA                 PIC X.
+           02  CLAUSOOI                     PIC X(01).
+           02  OPEBANCL                     PIC S9(4) COMP.
+           02  OPEBANCF                     PIC X.
+           02  FILLER REDEFINES OPEBANCF.
+               03  OPEBANCA                 PIC X.
+           02  OPEBANCI                     PIC X(04).
+           02  DESOFICL                     PIC S9(4) COMP.
+           02  DESOFICF                     PIC X.
+           02  FILLER REDEFINES DESOFICF.
+               03  DESOFICA                 PIC X.
+           02  DESOFICI                     PIC X(40).
+           02  NUMREFL                      PIC S9(4) COMP.
+           02  NUMREFF                      PIC X.
+           02  FILLER REDEFINES NUMREFF.
+               03  NUMREFA                  PIC X.
+           02  NUMREFI                      PIC X(10).
+           02  CPAISCOL                     PIC S9(4) COMP.
+           02  CPAISCOF                     PIC X.
+           02  FILLER REDEFINES CPAISCOF.
+               03  CPAISCOA                 PIC X.
+           02  CPAISCOI                     PIC X(03).
+           02  PAISORIL                     PIC S9(4) COMP.
+           02  PAISORIF                     PIC X.
+           02  FILLER REDEFINES PAISORIF.
+               03  PAISORIA                 PIC X.
+           02  PAISORII                     PIC X(25).
+           02  CPAISDEL                     PIC S9(4) COMP.
+           02  CPAISDEF                     PIC X.
+           02  FILLER REDEFINES CPAISDEF.
+               03  CPAISDEA                 PIC X.
+           02  CPAISDEI                     PIC X(03).
+           02  PAISOIIL                     PIC S9(4) COMP.
+           02  PAISOIIF                     PIC X.
+           02  FILLER REDEFINES PAISOIIF.
+               03  PAISOIIA                 PIC X.
+           02  PAISOIII                     PIC X(25).
+           02  PARAISOL                     PIC S9(4) COMP.
+           02  PARAISOF                     PIC X.
+           02  FILLER REDEFINES PARAISOF.
+               03  PARAISOA                 PIC X.
+           02  PARAISOI                     PIC X(02).
+           02  TIPOPEL                      PIC S9(4) COMP.
+           02  TIPOPEF                      PIC X.
+           02  FILLER REDEFINES TIPOPEF.
+               03  TIPOPEA                  PIC X.
+           02  TIPOPEI                      PIC X(01).
+           02  TIPPAGL                      PIC S9(4) COMP.
+           02  TIPPAGF                      PIC X.
+           02  FILLER REDEFINES TIPPAGF.
+               03  TIPPAGA                  PIC X.
+           02  TIPPAGI                      PIC X(01).
+           02  FIRMA1L                      PIC S9(4) COMP.
+           02  FIRMA1F                      PIC X.
+           02  FILLER REDEFINES FIRMA1F.
+               03  FIRMA1A                  PIC X.
+           02  FIRMA1I                      PIC X(08).
+           02  FEAU1L                       PIC S9(4) COMP.
+           02  FEAU1F                       PIC X.
+           02  FILLER REDEFINES FEAU1F.
+               03  FEAU1A                   PIC X.
+           02  FEAU1I                       PIC X(14).
+           02  IMPOPEL                      PIC S9(4) COMP.
+           02  IMPOPEF                      PIC X.
+           02  FILLER REDEFINES IMPOPEF.
+               03  IMPOPEA                  PIC X.
+           02  IMPOPEI                      PIC X(20).
+           02  FIRMA2L                      PIC S9(4) COMP.
+           02  FIRMA2F                      PIC X.
+           02  FILLER REDEFINES FIRMA2F.
+               03  FIRMA2A                  PIC X.
+           02  FIRMA2I                      PIC X(08).
+           02  FEAU2L                       PIC S9(4) COMP.
+           02  FEAU2F                       PIC X.
+           02  FILLER REDEFINES FEAU2F.
+               03  FEAU2A                   PIC X.
+           02  FEAU2I                       PIC X(14).
+           02  MTOBSL                       PIC S9(4) COMP.
+           02  MTOBSF                       PIC X.
+           02  FILLER REDEFINES MTOBSF.
+               03  MTOBSA                   PIC X.
+           02  MTOBSI                       PIC X(20).
+           02  FIRMA3L                      PIC S9(4) COMP.
+           02  FIRMA3F                      PIC X.
+           02  FILLER REDEFINES FIRMA3F.
+               03  FIRMA3A                  PIC X.
+           02  FIRMA3I                      PIC X(08).
+           02  FEAU3L                       PIC S9(4) COMP.
+           02  FEAU3F                       PIC X.
+           02  FILLER REDEFINES FEAU3F.
+               03  FEAU3A                   PIC X.
+           02  FEAU3I                       PIC X(14).
+           02  MTODSL                       PIC S9(4) COMP.
+           02  MTODSF                       PIC X.
+           02  FILLER REDEFINES MTODSF.
+               03  MTODSA                   PIC X.
+           02  MTODSI                       PIC X(20).
+           02  FIRMA4L                      PIC S9(4) COMP.
+           02  FIRMA4F                      PIC X.
+           02  FILLER REDEFINES FIRMA4F.
+               03  FIRMA4A                  PIC X.
+           02  FIRMA4I                      PIC X(08).
+           02  FEAU4L                       PIC S9(4) COMP.
+           02  FEAU4F                       PIC X.
+           02  FILLER REDEFINES FEAU4F.
+               03  FEAU4A                   PIC X.
+           02  FEAU4I                       PIC X(14).
+           02  FIRMA5L                      PIC S9(4) COMP.
+           02  FIRMA5F                      PIC X.
+           02  FILLER REDEFINES FIRMA5F.
+               03  FIRMA5A                  PIC X.
+           02  FIRMA5I                      PIC X(08).
+           02  FEAU5L                       PIC S9(4) COMP.
+           02  FEAU5F                       PIC X.
+           02  FILLER REDEFINES FEAU5F.
+               03  FEAU5A                   PIC X.
+           02  FEAU5I                       PIC X(14).
+           02  FIRMA6L                      PIC S9(4) COMP.
+           02  FIRMA6F                      PIC X.
+           02  FILLER REDEFINES FIRMA6F.
+               03  FIRMA6A                  PIC X.
+           02  FIRMA6I                      PIC X(08).
+           02  FEAU6L                       PIC S9(4) COMP.
+           02  FEAU6F                       PIC X.
+           02  FILLER REDEFINES FEAU6F.
+               03  FEAU6A                   PIC X.
+           02  FEAU6I                       PIC X(14).
+           02  CTAPASIL                     PIC S9(4) COMP.
+           02  CTAPASIF                     PIC X.
+           02  FILLER REDEFINES CTAPASIF.
+               03  CTAPASIA                 PIC X.
+           02  CTAPASII                     PIC X(14).
+           02  SITUACIL                     PIC S9(4) COMP.
+           02  SITUACIF                     PIC X.
+           02  FILLER REDEFINES SITUACIF.
+               03  SITUACIA                 PIC X.
+           02  SITUACII                     PIC X(20).
+           02  CTL1910L                     PIC S9(4) COMP.
+           02  CTL1910F                     PIC X.
+           02  FILLER REDEFINES CTL1910F.
+               03  CTL1910A                 PIC X.
+           02  CTL1910I                     PIC X(09).
