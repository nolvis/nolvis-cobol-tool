@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  QCWCL20 - AREA DE CONTROL DE ERRORES DB2 (SQLCODE)            *
+      ******************************************************************
+       01  DB2-RETURN-CDE               PIC S9(04) COMP.
+           88  DB2-OK                              VALUE ZEROES.
+           88  DB2-NOTFND                          VALUE +100.
+           88  DB2-DUPREC                          VALUE -803.
