@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  V1NC30Z - MAPA BMS DE LA PANTALLA DE DOCUMENTOS DEL           *
+      *             EXPEDIENTE, GENERADO A PARTIR DEL MAPSET V1NM30Z   *
+      ******************************************************************
+       01  V1NC30ZI.
+           02  EXPEDL                       PIC S9(4) COMP.
+           02  EXPEDF                       PIC X.
+           02  FILLER REDEFINES EXPEDF.
+               03  EXPEDA                   PIC X.
+           02  EXPEDI                       PIC X(15).
+           02  FILAS-DOC OCCURS 13 TIMES    PIC X(78).
