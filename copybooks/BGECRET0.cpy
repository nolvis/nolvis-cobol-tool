@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  BGECRET0 - CODIGO DE RETORNO GENERICO DE LAS RUTINAS LLAMADAS *
+      ******************************************************************
+           05  RET0-COD-RETORNO             PIC X(01).
+               88  RET0-88-OK                          VALUE '0'.
+               88  RET0-88-COD-AVISO                   VALUE '1'.
+               88  RET0-88-COD-ERROR                   VALUE '2'.
+           05  RET0-COD-ERROR               PIC X(07).
+           05  RET0-COD-AVISO1               PIC X(07).
+           05  RET0-VAR1-ERROR              PIC X(30).
+           05  RET0-VAR2-ERROR              PIC X(30).
+           05  RET0-VAR1-AVISO1              PIC X(30).
+           05  RET0-VAR2-AVISO1              PIC X(30).
+           05  RET0-TABLENAME               PIC X(18).
+           05  RET0-SQLCODE                 PIC S9(09) COMP.
+           05  RET0-SQLCA                   PIC X(136).
+           05  RET0-SQLERRM                 PIC X(70).
+           05  RET0-PROGRAMA                PIC X(08).
