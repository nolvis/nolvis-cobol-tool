@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  QRECDB2 - DATOS COMPLEMENTARIOS PARA EL REPORTE DE ERRORES    *
+      *             DB2 (OBJETO/SQLCA/PROGRAMA QUE ORIGINA EL ERROR)   *
+      ******************************************************************
+       01  WS-QRECDB2-REC.
+           05  DB2-OBJETO                   PIC X(18).
+           05  DB2-SQLCA                    PIC X(136).
+           05  DB2-PGRNAME                  PIC X(08).
