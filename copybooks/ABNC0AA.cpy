@@ -0,0 +1,36 @@
+      ******************************************************************
+      *  ABNC0AA - MAPA BMS DE LA PANTALLA DE POSICION DEL CLIENTE,    *
+      *             GENERADO A PARTIR DEL MAPSET ABM0AA0               *
+      ******************************************************************
+       01  ABNC0AAI.
+           02  RIFCL                         PIC S9(4) COMP.
+           02  RIFCF                         PIC X.
+           02  FILLER REDEFINES RIFCF.
+               03  RIFCA                     PIC X.
+           02  RIFCI                         PIC X(15).
+           02  RAZONL                        PIC S9(4) COMP.
+           02  RAZONF                        PIC X.
+           02  FILLER REDEFINES RAZONF.
+               03  RAZONA                    PIC X.
+           02  RAZONI                        PIC X(40).
+           02  TCOMUL                        PIC S9(4) COMP.
+           02  TCOMUF                        PIC X.
+           02  FILLER REDEFINES TCOMUF.
+               03  TCOMUA                    PIC X.
+           02  TCOMUI                        PIC X(16).
+           02  TCOMBL                        PIC S9(4) COMP.
+           02  TCOMBF                        PIC X.
+           02  FILLER REDEFINES TCOMBF.
+               03  TCOMBA                    PIC X.
+           02  TCOMBI                        PIC X(16).
+           02  TVENUL                        PIC S9(4) COMP.
+           02  TVENUF                        PIC X.
+           02  FILLER REDEFINES TVENUF.
+               03  TVENUA                    PIC X.
+           02  TVENUI                        PIC X(16).
+           02  TVENBL                        PIC S9(4) COMP.
+           02  TVENBF                        PIC X.
+           02  FILLER REDEFINES TVENBF.
+               03  TVENBA                    PIC X.
+           02  TVENBI                        PIC X(16).
+           02  FILAS-POS OCCURS 5 TIMES      PIC X(78).
