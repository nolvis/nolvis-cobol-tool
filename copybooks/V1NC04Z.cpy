@@ -0,0 +1,161 @@
+      ******************************************************************
+      *  V1NC04Z - MAPA BMS DE LA PANTALLA DE DEPURACION DE LOTES DE   *
+      *             R.I.F. CONTRA OPERACIONES VIOLANTES                 *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM04Z)              *
+      ******************************************************************
+       01  V1NC04ZI.
+           02  NAC1L                        PIC S9(4) COMP.
+           02  NAC1F                        PIC X.
+           02  FILLER REDEFINES NAC1F.
+               03  NAC1A                    PIC X.
+           02  NAC1I                        PIC X(01).
+           02  RIF1L                        PIC S9(4) COMP.
+           02  RIF1F                        PIC X.
+           02  FILLER REDEFINES RIF1F.
+               03  RIF1A                    PIC X.
+           02  RIF1I                        PIC X(14).
+           02  EST1L                        PIC S9(4) COMP.
+           02  EST1F                        PIC X.
+           02  FILLER REDEFINES EST1F.
+               03  EST1A                    PIC X.
+           02  EST1I                        PIC X(03).
+           02  NAC2L                        PIC S9(4) COMP.
+           02  NAC2F                        PIC X.
+           02  FILLER REDEFINES NAC2F.
+               03  NAC2A                    PIC X.
+           02  NAC2I                        PIC X(01).
+           02  RIF2L                        PIC S9(4) COMP.
+           02  RIF2F                        PIC X.
+           02  FILLER REDEFINES RIF2F.
+               03  RIF2A                    PIC X.
+           02  RIF2I                        PIC X(14).
+           02  EST2L                        PIC S9(4) COMP.
+           02  EST2F                        PIC X.
+           02  FILLER REDEFINES EST2F.
+               03  EST2A                    PIC X.
+           02  EST2I                        PIC X(03).
+           02  NAC3L                        PIC S9(4) COMP.
+           02  NAC3F                        PIC X.
+           02  FILLER REDEFINES NAC3F.
+               03  NAC3A                    PIC X.
+           02  NAC3I                        PIC X(01).
+           02  RIF3L                        PIC S9(4) COMP.
+           02  RIF3F                        PIC X.
+           02  FILLER REDEFINES RIF3F.
+               03  RIF3A                    PIC X.
+           02  RIF3I                        PIC X(14).
+           02  EST3L                        PIC S9(4) COMP.
+           02  EST3F                        PIC X.
+           02  FILLER REDEFINES EST3F.
+               03  EST3A                    PIC X.
+           02  EST3I                        PIC X(03).
+           02  NAC4L                        PIC S9(4) COMP.
+           02  NAC4F                        PIC X.
+           02  FILLER REDEFINES NAC4F.
+               03  NAC4A                    PIC X.
+           02  NAC4I                        PIC X(01).
+           02  RIF4L                        PIC S9(4) COMP.
+           02  RIF4F                        PIC X.
+           02  FILLER REDEFINES RIF4F.
+               03  RIF4A                    PIC X.
+           02  RIF4I                        PIC X(14).
+           02  EST4L                        PIC S9(4) COMP.
+           02  EST4F                        PIC X.
+           02  FILLER REDEFINES EST4F.
+               03  EST4A                    PIC X.
+           02  EST4I                        PIC X(03).
+           02  NAC5L                        PIC S9(4) COMP.
+           02  NAC5F                        PIC X.
+           02  FILLER REDEFINES NAC5F.
+               03  NAC5A                    PIC X.
+           02  NAC5I                        PIC X(01).
+           02  RIF5L                        PIC S9(4) COMP.
+           02  RIF5F                        PIC X.
+           02  FILLER REDEFINES RIF5F.
+               03  RIF5A                    PIC X.
+           02  RIF5I                        PIC X(14).
+           02  EST5L                        PIC S9(4) COMP.
+           02  EST5F                        PIC X.
+           02  FILLER REDEFINES EST5F.
+               03  EST5A                    PIC X.
+           02  EST5I                        PIC X(03).
+           02  NAC6L                        PIC S9(4) COMP.
+           02  NAC6F                        PIC X.
+           02  FILLER REDEFINES NAC6F.
+               03  NAC6A                    PIC X.
+           02  NAC6I                        PIC X(01).
+           02  RIF6L                        PIC S9(4) COMP.
+           02  RIF6F                        PIC X.
+           02  FILLER REDEFINES RIF6F.
+               03  RIF6A                    PIC X.
+           02  RIF6I                        PIC X(14).
+           02  EST6L                        PIC S9(4) COMP.
+           02  EST6F                        PIC X.
+           02  FILLER REDEFINES EST6F.
+               03  EST6A                    PIC X.
+           02  EST6I                        PIC X(03).
+           02  NAC7L                        PIC S9(4) COMP.
+           02  NAC7F                        PIC X.
+           02  FILLER REDEFINES NAC7F.
+               03  NAC7A                    PIC X.
+           02  NAC7I                        PIC X(01).
+           02  RIF7L                        PIC S9(4) COMP.
+           02  RIF7F                        PIC X.
+           02  FILLER REDEFINES RIF7F.
+               03  RIF7A                    PIC X.
+           02  RIF7I                        PIC X(14).
+           02  EST7L                        PIC S9(4) COMP.
+           02  EST7F                        PIC X.
+           02  FILLER REDEFINES EST7F.
+               03  EST7A                    PIC X.
+           02  EST7I                        PIC X(03).
+           02  NAC8L                        PIC S9(4) COMP.
+           02  NAC8F                        PIC X.
+           02  FILLER REDEFINES NAC8F.
+               03  NAC8A                    PIC X.
+           02  NAC8I                        PIC X(01).
+           02  RIF8L                        PIC S9(4) COMP.
+           02  RIF8F                        PIC X.
+           02  FILLER REDEFINES RIF8F.
+               03  RIF8A                    PIC X.
+           02  RIF8I                        PIC X(14).
+           02  EST8L                        PIC S9(4) COMP.
+           02  EST8F                        PIC X.
+           02  FILLER REDEFINES EST8F.
+               03  EST8A                    PIC X.
+           02  EST8I                        PIC X(03).
+           02  NAC9L                        PIC S9(4) COMP.
+           02  NAC9F                        PIC X.
+           02  FILLER REDEFINES NAC9F.
+               03  NAC9A                    PIC X.
+           02  NAC9I                        PIC X(01).
+           02  RIF9L                        PIC S9(4) COMP.
+           02  RIF9F                        PIC X.
+           02  FILLER REDEFINES RIF9F.
+               03  RIF9A                    PIC X.
+           02  RIF9I                        PIC X(14).
+           02  EST9L                        PIC S9(4) COMP.
+           02  EST9F                        PIC X.
+           02  FILLER REDEFINES EST9F.
+               03  EST9A                    PIC X.
+           02  EST9I                        PIC X(03).
+           02  NAC10L                       PIC S9(4) COMP.
+           02  NAC10F                       PIC X.
+           02  FILLER REDEFINES NAC10F.
+               03  NAC10A                   PIC X.
+           02  NAC10I                       PIC X(01).
+           02  RIF10L                       PIC S9(4) COMP.
+           02  RIF10F                       PIC X.
+           02  FILLER REDEFINES RIF10F.
+               03  RIF10A                   PIC X.
+           02  RIF10I                       PIC X(14).
+           02  EST10L                       PIC S9(4) COMP.
+           02  EST10F                       PIC X.
+           02  FILLER REDEFINES EST10F.
+               03  EST10A                   PIC X.
+           02  EST10I                       PIC X(03).
+           02  TOTVIOL                      PIC S9(4) COMP.
+           02  TOTVIOF                      PIC X.
+           02  FILLER REDEFINES TOTVIOF.
+               03  TOTVIOA                  PIC X.
+           02  TOTVIOI                      PIC X(02).
