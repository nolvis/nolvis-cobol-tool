@@ -0,0 +1,151 @@
+      ******************************************************************
+      *  V1NC009 - MAPA BMS DE LA PANTALLA DE CONSULTA DE UNA OPERACION*
+      *             QUE NO VIOLA LOS PARAMETROS (GENERADO A PARTIR     *
+      *             DEL MAPSET V1NM009)                                *
+      ******************************************************************
+       01  V1NC009I.
+           02  CRPL                         PIC S9(4) COMP.
+           02  CRPF                         PIC X.
+           02  FILLER REDEFINES CRPF.
+               03  CRPA                     PIC X.
+           02  CRPI                         PIC X(15).
+           02  NOMBREL                      PIC S9(4) COMP.
+           02  NOMBREF                      PIC X.
+           02  FILLER REDEFINES NOMBREF.
+               03  NOMBREA                  PIC X.
+           02  NOMBREI                      PIC X(40).
+           02  CRPBENL                      PIC S9(4) COMP.
+           02  CRPBENF                      PIC X.
+           02  FILLER REDEFINES CRPBENF.
+               03  CRPBENA                  PIC X.
+           02  CRPBENI                      PIC X(15).
+           02  NOMBENL                      PIC S9(4) COMP.
+           02  NOMBENF                      PIC X.
+           02  FILLER REDEFINES NOMBENF.
+               03  NOMBENA                  PIC X.
+           02  NOMBENI                      PIC X(40).
+           02  CONL                         PIC S9(4) COMP.
+           02  CONF                         PIC X.
+           02  FILLER REDEFINES CONF.
+               03  CONA                     PIC X.
+           02  CONI                         PIC X(03).
+           02  BANCOL                       PIC S9(4) COMP.
+           02  BANCOF                       PIC X.
+           02  FILLER REDEFINES BANCOF.
+               03  BANCOA                   PIC X.
+           02  BANCOI                       PIC X(04).
+           02  FODDL                        PIC S9(4) COMP.
+           02  FODDF                        PIC X.
+           02  FILLER REDEFINES FODDF.
+               03  FODDA                    PIC X.
+           02  FODDI                        PIC X(02).
+           02  FOMML                        PIC S9(4) COMP.
+           02  FOMMF                        PIC X.
+           02  FILLER REDEFINES FOMMF.
+               03  FOMMA                    PIC X.
+           02  FOMMI                        PIC X(02).
+           02  FOAAL                        PIC S9(4) COMP.
+           02  FOAAF                        PIC X.
+           02  FILLER REDEFINES FOAAF.
+               03  FOAAA                    PIC X.
+           02  FOAAI                        PIC X(04).
+           02  PAISL                        PIC S9(4) COMP.
+           02  PAISF                        PIC X.
+           02  FILLER REDEFINES PAISF.
+               03  PAISA                    PIC X.
+           02  PAISI                        PIC X(04).
+           02  DIVL                         PIC S9(4) COMP.
+           02  DIVF                         PIC X.
+           02  FILLER REDEFINES DIVF.
+               03  DIVA                     PIC X.
+           02  DIVI                         PIC X(03).
+           02  OPERADL                      PIC S9(4) COMP.
+           02  OPERADF                      PIC X.
+           02  FILLER REDEFINES OPERADF.
+               03  OPERADA                  PIC X.
+           02  OPERADI                      PIC X(01).
+           02  OFCL                         PIC S9(4) COMP.
+           02  OFCF                         PIC X.
+           02  FILLER REDEFINES OFCF.
+               03  OFCA                     PIC X.
+           02  OFCI                         PIC X(04).
+           02  DESOFCL                      PIC S9(4) COMP.
+           02  DESOFCF                      PIC X.
+           02  FILLER REDEFINES DESOFCF.
+               03  DESOFCA                  PIC X.
+           02  DESOFCI                      PIC X(25).
+           02  FIR1L                        PIC S9(4) COMP.
+           02  FIR1F                        PIC X.
+           02  FILLER REDEFINES FIR1F.
+               03  FIR1A                    PIC X.
+           02  FIR1I                        PIC X(08).
+           02  FIR2L                        PIC S9(4) COMP.
+           02  FIR2F                        PIC X.
+           02  FILLER REDEFINES FIR2F.
+               03  FIR2A                    PIC X.
+           02  FIR2I                        PIC X(08).
+           02  FIR3L                        PIC S9(4) COMP.
+           02  FIR3F                        PIC X.
+           02  FILLER REDEFINES FIR3F.
+               03  FIR3A                    PIC X.
+           02  FIR3I                        PIC X(08).
+           02  FIR4L                        PIC S9(4) COMP.
+           02  FIR4F                        PIC X.
+           02  FILLER REDEFINES FIR4F.
+               03  FIR4A                    PIC X.
+           02  FIR4I                        PIC X(08).
+           02  FIR5L                        PIC S9(4) COMP.
+           02  FIR5F                        PIC X.
+           02  FILLER REDEFINES FIR5F.
+               03  FIR5A                    PIC X.
+           02  FIR5I                        PIC X(08).
+           02  FIR6L                        PIC S9(4) COMP.
+           02  FIR6F                        PIC X.
+           02  FILLER REDEFINES FIR6F.
+               03  FIR6A                    PIC X.
+           02  FIR6I                        PIC X(08).
+           02  REFERL                       PIC S9(4) COMP.
+           02  REFERF                       PIC X.
+           02  FILLER REDEFINES REFERF.
+               03  REFERA                   PIC X.
+           02  REFERI                       PIC X(10).
+           02  TIPOPEL                      PIC S9(4) COMP.
+           02  TIPOPEF                      PIC X.
+           02  FILLER REDEFINES TIPOPEF.
+               03  TIPOPEA                  PIC X.
+           02  TIPOPEI                      PIC X(01).
+           02  FORPAGL                      PIC S9(4) COMP.
+           02  FORPAGF                      PIC X.
+           02  FILLER REDEFINES FORPAGF.
+               03  FORPAGA                  PIC X.
+           02  FORPAGI                      PIC X(01).
+           02  MTODIVL                      PIC S9(4) COMP.
+           02  MTODIVF                      PIC X.
+           02  FILLER REDEFINES MTODIVF.
+               03  MTODIVA                  PIC X.
+           02  MTODIVI                      PIC X(20).
+           02  LITERALL                     PIC S9(4) COMP.
+           02  LITERALF                     PIC X.
+           02  FILLER REDEFINES LITERALF.
+               03  LITERALA                 PIC X.
+           02  LITERALI                     PIC X(09).
+           02  MTOBSL                       PIC S9(4) COMP.
+           02  MTOBSF                       PIC X.
+           02  FILLER REDEFINES MTOBSF.
+               03  MTOBSA                   PIC X.
+           02  MTOBSI                       PIC X(20).
+           02  MTODSL                       PIC S9(4) COMP.
+           02  MTODSF                       PIC X.
+           02  FILLER REDEFINES MTODSF.
+               03  MTODSA                   PIC X.
+           02  MTODSI                       PIC X(20).
+           02  NUMCTAL                      PIC S9(4) COMP.
+           02  NUMCTAF                      PIC X.
+           02  FILLER REDEFINES NUMCTAF.
+               03  NUMCTAA                  PIC X.
+           02  NUMCTAI                      PIC X(14).
+           02  NOTAL                        PIC S9(4) COMP.
+           02  NOTAF                        PIC X.
+           02  FILLER REDEFINES NOTAF.
+               03  NOTAA                    PIC X.
+           02  NOTAI                        PIC X(20).
