@@ -0,0 +1,41 @@
+      ******************************************************************
+      *  V1NC007 - MAPA BMS DE LA PANTALLA DE TOTALES COMPRA/VENTA     *
+      *             DE OPERACIONES VIOLANTES (GENERADO A PARTIR DEL    *
+      *             MAPSET V1NM007)                                    *
+      ******************************************************************
+       01  V1NC007I.
+           02  BPBC618L                     PIC S9(4) COMP.
+           02  BPBC618F                     PIC X.
+           02  FILLER REDEFINES BPBC618F.
+               03  BPBC618A                 PIC X.
+           02  BPBC618I                     PIC X(15).
+           02  BPBN636L                     PIC S9(4) COMP.
+           02  BPBN636F                     PIC X.
+           02  FILLER REDEFINES BPBN636F.
+               03  BPBN636A                 PIC X.
+           02  BPBN636I                     PIC X(40).
+           02  CTL1850L                     PIC S9(4) COMP.
+           02  CTL1850F                     PIC X.
+           02  FILLER REDEFINES CTL1850F.
+               03  CTL1850A                 PIC X.
+           02  CTL1850I                     PIC X(09).
+           02  TOT1921L                     PIC S9(4) COMP.
+           02  TOT1921F                     PIC X.
+           02  FILLER REDEFINES TOT1921F.
+               03  TOT1921A                 PIC X.
+           02  TOT1921I                     PIC X(20).
+           02  TOT1948L                     PIC S9(4) COMP.
+           02  TOT1948F                     PIC X.
+           02  FILLER REDEFINES TOT1948F.
+               03  TOT1948A                 PIC X.
+           02  TOT1948I                     PIC X(20).
+           02  TOT2021L                     PIC S9(4) COMP.
+           02  TOT2021F                     PIC X.
+           02  FILLER REDEFINES TOT2021F.
+               03  TOT2021A                 PIC X.
+           02  TOT2021I                     PIC X(20).
+           02  TOT2048L                     PIC S9(4) COMP.
+           02  TOT2048F                     PIC X.
+           02  FILLER REDEFINES TOT2048F.
+               03  TOT2048A                 PIC X.
+           02  TOT2048I                     PIC X(20).
