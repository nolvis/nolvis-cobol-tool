@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  QGECAUD - AREA COMUN PARA EL PROGRAMA GENERICO DE AUDITORIA  *
+      *            DE NAVEGACION DE LA SUITE V1                       *
+      ******************************************************************
+           05  QGECAUD.
+               10  AUD-USUARIO              PIC X(08).
+               10  AUD-TERMINAL             PIC X(04).
+               10  AUD-CODTRAN              PIC X(04).
+               10  AUD-FECHA                PIC X(08).
+               10  AUD-HORA                 PIC X(06).
