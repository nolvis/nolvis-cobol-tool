@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  V1GT001 - DCLGEN DE LA TABLA V1DT001 (OPERACIONES DE DIVISAS) *
+      ******************************************************************
+       01  DCLV1DT001.
+           05  NUM-REF                      PIC S9(10)   COMP-3.
+           05  FEC-OPE                      PIC X(08).
+           05  HOR-OPE                      PIC X(06).
+           05  FEC-VALOR                    PIC X(08).
+           05  COD-OPE-BANCO                PIC X(04).
+           05  COD-ENT-BANCO                PIC X(04).
+           05  COD-DIV-OPE                  PIC X(03).
+           05  TIP-OPE                      PIC X(01).
+           05  IND-TIP-OPE                  PIC X(01).
+           05  CLA-USO-OPE                  PIC X(01).
+           05  COD-CPT-CMP-VTA              PIC X(03).
+           05  IDF-CMP-VTA                  PIC X(01).
+           05  NUM-DOC-PERSONA              PIC X(15).
+           05  IDF-RIF-BENEF                PIC X(15).
+           05  NOM-BENEF                    PIC X(40).
+           05  NOM-RAZON                    PIC X(40).
+           05  COD-PAIS-CORR                PIC X(03).
+           05  COD-PAIS-DEST                PIC X(03).
+           05  CTA-PASIVO-CL                PIC X(20).
+           05  IMP-OPE                      PIC S9(13)V9(02) COMP-3.
+           05  TAS-CAMBIO                   PIC S9(07)V9(04) COMP-3.
+           05  TAS-BOLIVAR                  PIC S9(07)V9(04) COMP-3.
+           05  TAS-DOLAR                    PIC S9(07)V9(04) COMP-3.
+           05  TIP-PAGO                     PIC X(01).
+           05  IDF-SEGURID                  PIC X(01).
