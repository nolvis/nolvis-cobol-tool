@@ -0,0 +1,217 @@
+      ******************************************************************
+      *  V1NC13Z - MAPA BMS DEL REPORTE DE OPERACIONES AGRUPADAS POR   *
+      *             DIVISA DE LA OPERACION (COD_DIV_OPE), CON LOS      *
+      *             MONTOS EN LA MONEDA ORIGINAL DE CADA OPERACION     *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM13Z)              *
+      ******************************************************************
+       01  V1NC13ZI.
+           02  CRFDEL   PIC S9(4) COMP.
+           02  CRFDEF   PIC X.
+           02  FILLER REDEFINES CRFDEF.
+               03  CRFDEA   PIC X.
+           02  CRFDEI   PIC X(10).
+           02  CRFHAL   PIC S9(4) COMP.
+           02  CRFHAF   PIC X.
+           02  FILLER REDEFINES CRFHAF.
+               03  CRFHAA   PIC X.
+           02  CRFHAI   PIC X(10).
+           02  CRTOTL   PIC S9(4) COMP.
+           02  CRTOTF   PIC X.
+           02  FILLER REDEFINES CRTOTF.
+               03  CRTOTA   PIC X.
+           02  CRTOTI   PIC ZZZZ9.
+           02  DIV1L    PIC S9(4) COMP.
+           02  DIV1F    PIC X.
+           02  FILLER REDEFINES DIV1F.
+               03  DIV1A    PIC X.
+           02  DIV1I    PIC X(03).
+           02  CNT1L    PIC S9(4) COMP.
+           02  CNT1F    PIC X.
+           02  FILLER REDEFINES CNT1F.
+               03  CNT1A    PIC X.
+           02  CNT1I    PIC Z(06)9.
+           02  TOT1L    PIC S9(4) COMP.
+           02  TOT1F    PIC X.
+           02  FILLER REDEFINES TOT1F.
+               03  TOT1A    PIC X.
+           02  TOT1I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV2L    PIC S9(4) COMP.
+           02  DIV2F    PIC X.
+           02  FILLER REDEFINES DIV2F.
+               03  DIV2A    PIC X.
+           02  DIV2I    PIC X(03).
+           02  CNT2L    PIC S9(4) COMP.
+           02  CNT2F    PIC X.
+           02  FILLER REDEFINES CNT2F.
+               03  CNT2A    PIC X.
+           02  CNT2I    PIC Z(06)9.
+           02  TOT2L    PIC S9(4) COMP.
+           02  TOT2F    PIC X.
+           02  FILLER REDEFINES TOT2F.
+               03  TOT2A    PIC X.
+           02  TOT2I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV3L    PIC S9(4) COMP.
+           02  DIV3F    PIC X.
+           02  FILLER REDEFINES DIV3F.
+               03  DIV3A    PIC X.
+           02  DIV3I    PIC X(03).
+           02  CNT3L    PIC S9(4) COMP.
+           02  CNT3F    PIC X.
+           02  FILLER REDEFINES CNT3F.
+               03  CNT3A    PIC X.
+           02  CNT3I    PIC Z(06)9.
+           02  TOT3L    PIC S9(4) COMP.
+           02  TOT3F    PIC X.
+           02  FILLER REDEFINES TOT3F.
+               03  TOT3A    PIC X.
+           02  TOT3I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV4L    PIC S9(4) COMP.
+           02  DIV4F    PIC X.
+           02  FILLER REDEFINES DIV4F.
+               03  DIV4A    PIC X.
+           02  DIV4I    PIC X(03).
+           02  CNT4L    PIC S9(4) COMP.
+           02  CNT4F    PIC X.
+           02  FILLER REDEFINES CNT4F.
+               03  CNT4A    PIC X.
+           02  CNT4I    PIC Z(06)9.
+           02  TOT4L    PIC S9(4) COMP.
+           02  TOT4F    PIC X.
+           02  FILLER REDEFINES TOT4F.
+               03  TOT4A    PIC X.
+           02  TOT4I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV5L    PIC S9(4) COMP.
+           02  DIV5F    PIC X.
+           02  FILLER REDEFINES DIV5F.
+               03  DIV5A    PIC X.
+           02  DIV5I    PIC X(03).
+           02  CNT5L    PIC S9(4) COMP.
+           02  CNT5F    PIC X.
+           02  FILLER REDEFINES CNT5F.
+               03  CNT5A    PIC X.
+           02  CNT5I    PIC Z(06)9.
+           02  TOT5L    PIC S9(4) COMP.
+           02  TOT5F    PIC X.
+           02  FILLER REDEFINES TOT5F.
+               03  TOT5A    PIC X.
+           02  TOT5I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV6L    PIC S9(4) COMP.
+           02  DIV6F    PIC X.
+           02  FILLER REDEFINES DIV6F.
+               03  DIV6A    PIC X.
+           02  DIV6I    PIC X(03).
+           02  CNT6L    PIC S9(4) COMP.
+           02  CNT6F    PIC X.
+           02  FILLER REDEFINES CNT6F.
+               03  CNT6A    PIC X.
+           02  CNT6I    PIC Z(06)9.
+           02  TOT6L    PIC S9(4) COMP.
+           02  TOT6F    PIC X.
+           02  FILLER REDEFINES TOT6F.
+               03  TOT6A    PIC X.
+           02  TOT6I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV7L    PIC S9(4) COMP.
+           02  DIV7F    PIC X.
+           02  FILLER REDEFINES DIV7F.
+               03  DIV7A    PIC X.
+           02  DIV7I    PIC X(03).
+           02  CNT7L    PIC S9(4) COMP.
+           02  CNT7F    PIC X.
+           02  FILLER REDEFINES CNT7F.
+               03  CNT7A    PIC X.
+           02  CNT7I    PIC Z(06)9.
+           02  TOT7L    PIC S9(4) COMP.
+           02  TOT7F    PIC X.
+           02  FILLER REDEFINES TOT7F.
+               03  TOT7A    PIC X.
+           02  TOT7I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV8L    PIC S9(4) COMP.
+           02  DIV8F    PIC X.
+           02  FILLER REDEFINES DIV8F.
+               03  DIV8A    PIC X.
+           02  DIV8I    PIC X(03).
+           02  CNT8L    PIC S9(4) COMP.
+           02  CNT8F    PIC X.
+           02  FILLER REDEFINES CNT8F.
+               03  CNT8A    PIC X.
+           02  CNT8I    PIC Z(06)9.
+           02  TOT8L    PIC S9(4) COMP.
+           02  TOT8F    PIC X.
+           02  FILLER REDEFINES TOT8F.
+               03  TOT8A    PIC X.
+           02  TOT8I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV9L    PIC S9(4) COMP.
+           02  DIV9F    PIC X.
+           02  FILLER REDEFINES DIV9F.
+               03  DIV9A    PIC X.
+           02  DIV9I    PIC X(03).
+           02  CNT9L    PIC S9(4) COMP.
+           02  CNT9F    PIC X.
+           02  FILLER REDEFINES CNT9F.
+               03  CNT9A    PIC X.
+           02  CNT9I    PIC Z(06)9.
+           02  TOT9L    PIC S9(4) COMP.
+           02  TOT9F    PIC X.
+           02  FILLER REDEFINES TOT9F.
+               03  TOT9A    PIC X.
+           02  TOT9I    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV10L   PIC S9(4) COMP.
+           02  DIV10F   PIC X.
+           02  FILLER REDEFINES DIV10F.
+               03  DIV10A   PIC X.
+           02  DIV10I   PIC X(03).
+           02  CNT10L   PIC S9(4) COMP.
+           02  CNT10F   PIC X.
+           02  FILLER REDEFINES CNT10F.
+               03  CNT10A   PIC X.
+           02  CNT10I   PIC Z(06)9.
+           02  TOT10L   PIC S9(4) COMP.
+           02  TOT10F   PIC X.
+           02  FILLER REDEFINES TOT10F.
+               03  TOT10A   PIC X.
+           02  TOT10I   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV11L   PIC S9(4) COMP.
+           02  DIV11F   PIC X.
+           02  FILLER REDEFINES DIV11F.
+               03  DIV11A   PIC X.
+           02  DIV11I   PIC X(03).
+           02  CNT11L   PIC S9(4) COMP.
+           02  CNT11F   PIC X.
+           02  FILLER REDEFINES CNT11F.
+               03  CNT11A   PIC X.
+           02  CNT11I   PIC Z(06)9.
+           02  TOT11L   PIC S9(4) COMP.
+           02  TOT11F   PIC X.
+           02  FILLER REDEFINES TOT11F.
+               03  TOT11A   PIC X.
+           02  TOT11I   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV12L   PIC S9(4) COMP.
+           02  DIV12F   PIC X.
+           02  FILLER REDEFINES DIV12F.
+               03  DIV12A   PIC X.
+           02  DIV12I   PIC X(03).
+           02  CNT12L   PIC S9(4) COMP.
+           02  CNT12F   PIC X.
+           02  FILLER REDEFINES CNT12F.
+               03  CNT12A   PIC X.
+           02  CNT12I   PIC Z(06)9.
+           02  TOT12L   PIC S9(4) COMP.
+           02  TOT12F   PIC X.
+           02  FILLER REDEFINES TOT12F.
+               03  TOT12A   PIC X.
+           02  TOT12I   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           02  DIV13L   PIC S9(4) COMP.
+           02  DIV13F   PIC X.
+           02  FILLER REDEFINES DIV13F.
+               03  DIV13A   PIC X.
+           02  DIV13I   PIC X(03).
+           02  CNT13L   PIC S9(4) COMP.
+           02  CNT13F   PIC X.
+           02  FILLER REDEFINES CNT13F.
+               03  CNT13A   PIC X.
+           02  CNT13I   PIC Z(06)9.
+           02  TOT13L   PIC S9(4) COMP.
+           02  TOT13F   PIC X.
+           02  FILLER REDEFINES TOT13F.
+               03  TOT13A   PIC X.
+           02  TOT13I   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
