@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  V1GT002 - DCLGEN DE LA TABLA V1DT002 (AUTORIZACIONES DE       *
+      *             OPERACIONES DE DIVISAS)                             *
+      ******************************************************************
+       01  DCLV1DT002.
+           05  NUM-REF                      PIC S9(10)   COMP-3.
+           05  FEC-OPE                      PIC X(08).
+           05  COD-OPE-BANCO                PIC X(04).
+           05  COD-DIV-OPE                  PIC X(03).
+           05  COD-CPT-CMP-VTA              PIC X(03).
+           05  COD-USUARIO                  PIC X(08).
+           05  COD-NIV-AUTORIZ              PIC X(01).
+           05  FEC-AUTORIZ                  PIC X(08).
+           05  HOR-AUTORIZ                  PIC X(06).
