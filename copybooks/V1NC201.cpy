@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  V1NC201 - MAPA BMS DE LA PANTALLA DE LISTADO COMBINADO        *
+      *             COMPRA/VENTA (GENERADO A PARTIR DEL MAPSET V1NM201)*
+      ******************************************************************
+       01  V1NC201I.
+           02  CRPL                         PIC S9(4) COMP.
+           02  CRPF                         PIC X.
+           02  FILLER REDEFINES CRPF.
+               03  CRPA                     PIC X.
+           02  CRPI                         PIC X(15).
+           02  NOMBREL                      PIC S9(4) COMP.
+           02  NOMBREF                      PIC X.
+           02  FILLER REDEFINES NOMBREF.
+               03  NOMBREA                  PIC X.
+           02  NOMBREI                      PIC X(40).
+           02  CTLA855L                     PIC S9(4) COMP.
+           02  CTLA855F                     PIC X.
+           02  FILLER REDEFINES CTLA855F.
+               03  CTLA855A                 PIC X.
+           02  CTLA855I                     PIC X(15).
+           02  FILAS-DET OCCURS 13 TIMES    PIC X(78).
