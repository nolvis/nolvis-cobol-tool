@@ -0,0 +1,32 @@
+      ******************************************************************
+      *  V1NCX03 - MAPA BMS DE LA PANTALLA DE DEVOLUCIONES DE DIVISAS  *
+      *             POR FORMA DE PAGO (GENERADO DEL MAPSET V1NMX03)    *
+      ******************************************************************
+       01  V1NCX03I.
+           03  MENS415L                     PIC S9(4) COMP.
+           03  MENS415F                     PIC X.
+           03  FILLER REDEFINES MENS415F.
+               04  MENS415A                 PIC X.
+           03  MENS415I                     PIC X(07).
+           03  BPBC519L                     PIC S9(4) COMP.
+           03  BPBC519F                     PIC X.
+           03  FILLER REDEFINES BPBC519F.
+               04  BPBC519A                 PIC X.
+           03  BPBC519I                     PIC X(15).
+           03  BPBN537L                     PIC S9(4) COMP.
+           03  BPBN537F                     PIC X.
+           03  FILLER REDEFINES BPBN537F.
+               04  BPBN537A                 PIC X.
+           03  BPBN537I                     PIC X(40).
+           03  TOTA212L                     PIC S9(4) COMP.
+           03  TOTA212F                     PIC X.
+           03  FILLER REDEFINES TOTA212F.
+               04  TOTA212A                 PIC X.
+           03  TOTA212I                     PIC X(10).
+           03  MTO2121L                     PIC S9(4) COMP.
+           03  MTO2121F                     PIC X.
+           03  FILLER REDEFINES MTO2121F.
+               04  MTO2121A                 PIC X.
+           03  MTO2121I                     PIC X(20).
+           03  FILLER                       PIC X(19).
+           03  TABLA1-DET OCCURS 13 TIMES   PIC X(82).
