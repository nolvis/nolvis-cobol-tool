@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  QCRMGTS1 - VISTA EN TABLA (OCCURS) DE QCRMGTSI, PARA QUE EL   *
+      *              MODULO GENERICO DE PAGINACION RECORRA LAS LINEAS  *
+      *              DEL LISTADO POR SUBINDICE EN LUGAR DE POR NOMBRE  *
+      *              DE CAMPO.                                         *
+      ******************************************************************
+       01  FILLER REDEFINES QCRMGTSI.
+           05  GTS-FILAS OCCURS 10 TIMES.
+               10  GTS-LINL                 PIC S9(4) COMP.
+               10  GTS-LINF                 PIC X.
+               10  FILLER REDEFINES GTS-LINF.
+                   15  GTS-LINA             PIC X.
+               10  GTS-LINI                 PIC X(80).
