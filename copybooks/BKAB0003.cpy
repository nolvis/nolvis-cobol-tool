@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  BKAB0003 - DCLGEN DE LA TABLA BKAB0003_BASE (TABLAS BANCARIAS *
+      *              BASICAS - CODIGOS DE DIVISA SWIFT)                *
+      ******************************************************************
+       01  TABLAS-BANCO-BASE.
+           05  CTBNDT03                     PIC X(03).
+           05  Z-CTBCDT03                   PIC X(03).
+           05  CTBCOD03                     PIC X(03).
+      *
+      *    CAMPO DE TRABAJO PARA EL CODIGO DE DIVISA A BUSCAR
+      *
+       01  CTBCDT03                         PIC X(03).
