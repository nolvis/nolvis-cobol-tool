@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  HANC200 - MAPA BMS DE LA PANTALLA DE EMISION DE CERTIFICADOS  *
+      *             TRIBUTARIOS DE ANOS ANTERIORES (RETEFUENTE Y       *
+      *             TITULOS DE RENTA), GENERADO A PARTIR DEL MAPSET    *
+      *             HAM200                                             *
+      ******************************************************************
+       01  HANC200I.
+           02  RIFCL                         PIC S9(4) COMP.
+           02  RIFCF                         PIC X.
+           02  FILLER REDEFINES RIFCF.
+               03  RIFCA                     PIC X.
+           02  RIFCI                         PIC X(15).
+           02  RAZONL                        PIC S9(4) COMP.
+           02  RAZONF                        PIC X.
+           02  FILLER REDEFINES RAZONF.
+               03  RAZONA                    PIC X.
+           02  RAZONI                        PIC X(40).
+           02  ANOCL                         PIC S9(4) COMP.
+           02  ANOCF                         PIC X.
+           02  FILLER REDEFINES ANOCF.
+               03  ANOCA                     PIC X.
+           02  ANOCI                         PIC X(04).
+           02  TIPCEL                        PIC S9(4) COMP.
+           02  TIPCEF                        PIC X.
+           02  FILLER REDEFINES TIPCEF.
+               03  TIPCEA                    PIC X.
+           02  TIPCEI                        PIC X(01).
