@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  TCWC1750 - AREA DE COMUNICACION CON LA RUTINA TC8C1220 DE     *
+      *             VALIDACION DE FECHAS (FORMATO DD/MM/AAAA)          *
+      ******************************************************************
+       01  TCWC1750.
+           05  W175-CDOPCIO                 PIC X(01).
+           05  W175-FHGRE1                  PIC X(10).
+           05  W175-FHGRE2                  PIC X(10).
+           05  W175-CDRETORN                PIC X(02).
