@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  QGECABC - AREA COMUN PARA EL PROGRAMA GENERICO DE ABEND       *
+      ******************************************************************
+           05  QGECABC.
+               10  ABC-ABEND               PIC X(01).
+               10  ABC-PROGRAMA             PIC X(08).
+               10  ABC-EIBFN                PIC X(02).
+               10  ABC-EIBRSRCE             PIC X(08).
+               10  ABC-EIBRCODE             PIC X(06).
+               10  ABC-EIBRESP1             PIC S9(08) COMP.
+               10  ABC-EIBRESP2             PIC S9(08) COMP.
+               10  ABC-OBJETO-ERROR         PIC X(08).
+               10  ABC-REFERENCIA           PIC X(30).
+               10  ABC-SQLCODE              PIC S9(09) COMP.
+               10  ABC-SQLERRM              PIC X(70).
