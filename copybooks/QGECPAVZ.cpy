@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  QGECPAVZ - AVANZAR UNA PAGINA EN UN LISTADO PAGINADO POR      *
+      *             COLA TEMPORAL (TECLA PF08).  SI YA SE ESTA EN LA  *
+      *             ULTIMA PAGINA SE AVISA Y NO SE MUEVE EL PUNTERO.  *
+      *             EL PROGRAMA QUE LO INCLUYE DEBE TENER DECLARADOS  *
+      *             CT-TAM-PAGINA, CAA-COD-AVISO1, WS-LONG-COLA Y LOS *
+      *             PARRAFOS REINPUT Y BUSCAR-LONG-COLA, Y SUSTITUIR  *
+      *             ==PRI-REG== POR SU PROPIO CAMPO DE PRIMER         *
+      *             REGISTRO DE PAGINA AL HACER EL COPY REPLACING.    *
+      ******************************************************************
+           PERFORM BUSCAR-LONG-COLA
+           IF  PRI-REG + CT-TAM-PAGINA > WS-LONG-COLA
+               MOVE 'V1A0505'          TO CAA-COD-AVISO1
+               PERFORM REINPUT
+           END-IF
+           ADD CT-TAM-PAGINA          TO PRI-REG
