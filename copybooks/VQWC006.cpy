@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  VQWC006 - AREA DE COMUNICACION CON LA RUTINA VQ9C006 DE       *
+      *             BUSQUEDA DE PAISES CONSIDERADOS PARAISO FISCAL     *
+      ******************************************************************
+           05  WC006-COD-PAIS                PIC 9(03).
+           05  WC006-DESC-PAIS               PIC X(25).
+           05  WC006-IN-PAIS                 PIC X(02).
