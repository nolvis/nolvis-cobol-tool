@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  V1NC24M - MAPA BMS DE LA PANTALLA DE MANTENIMIENTO DE PAISES  *
+      *             PARAISO FISCAL (GENERADO A PARTIR DEL MAPSET       *
+      *             V1NM24M)                                           *
+      ******************************************************************
+       01  V1NC24MI.
+           02  ACCIONL                      PIC S9(4) COMP.
+           02  ACCIONF                      PIC X.
+           02  FILLER REDEFINES ACCIONF.
+               03  ACCIONA                  PIC X.
+           02  ACCIONI                      PIC X(01).
+           02  CODPAIL                      PIC S9(4) COMP.
+           02  CODPAIF                      PIC X.
+           02  FILLER REDEFINES CODPAIF.
+               03  CODPAIA                  PIC X.
+           02  CODPAII                      PIC X(03).
+           02  DESPAIL                      PIC S9(4) COMP.
+           02  DESPAIF                      PIC X.
+           02  FILLER REDEFINES DESPAIF.
+               03  DESPAIA                  PIC X.
+           02  DESPAII                      PIC X(25).
+           02  INDPARL                      PIC S9(4) COMP.
+           02  INDPARF                      PIC X.
+           02  FILLER REDEFINES INDPARF.
+               03  INDPARA                  PIC X.
+           02  INDPARI                      PIC X(02).
