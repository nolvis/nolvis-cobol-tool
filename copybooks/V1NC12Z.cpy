@@ -0,0 +1,281 @@
+      ******************************************************************
+      *  V1NC12Z - MAPA BMS DEL REPORTE HISTORICO DE TASAS DE CAMBIO   *
+      *             (BOLIVAR/DOLAR) APLICADAS A LAS OPERACIONES         *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM12Z)              *
+      ******************************************************************
+       01  V1NC12ZI.
+           02  CRFDEL   PIC S9(4) COMP.
+           02  CRFDEF   PIC X.
+           02  FILLER REDEFINES CRFDEF.
+               03  CRFDEA   PIC X.
+           02  CRFDEI   PIC X(10).
+           02  CRFHAL   PIC S9(4) COMP.
+           02  CRFHAF   PIC X.
+           02  FILLER REDEFINES CRFHAF.
+               03  CRFHAA   PIC X.
+           02  CRFHAI   PIC X(10).
+           02  CRTOTL   PIC S9(4) COMP.
+           02  CRTOTF   PIC X.
+           02  FILLER REDEFINES CRTOTF.
+               03  CRTOTA   PIC X.
+           02  CRTOTI   PIC ZZZZ9.
+           02  FEC1L    PIC S9(4) COMP.
+           02  FEC1F    PIC X.
+           02  FILLER REDEFINES FEC1F.
+               03  FEC1A    PIC X.
+           02  FEC1I    PIC X(08).
+           02  REF1L    PIC S9(4) COMP.
+           02  REF1F    PIC X.
+           02  FILLER REDEFINES REF1F.
+               03  REF1A    PIC X.
+           02  REF1I    PIC Z(09)9.
+           02  TBS1L    PIC S9(4) COMP.
+           02  TBS1F    PIC X.
+           02  FILLER REDEFINES TBS1F.
+               03  TBS1A    PIC X.
+           02  TBS1I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL1L    PIC S9(4) COMP.
+           02  TDL1F    PIC X.
+           02  FILLER REDEFINES TDL1F.
+               03  TDL1A    PIC X.
+           02  TDL1I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC2L    PIC S9(4) COMP.
+           02  FEC2F    PIC X.
+           02  FILLER REDEFINES FEC2F.
+               03  FEC2A    PIC X.
+           02  FEC2I    PIC X(08).
+           02  REF2L    PIC S9(4) COMP.
+           02  REF2F    PIC X.
+           02  FILLER REDEFINES REF2F.
+               03  REF2A    PIC X.
+           02  REF2I    PIC Z(09)9.
+           02  TBS2L    PIC S9(4) COMP.
+           02  TBS2F    PIC X.
+           02  FILLER REDEFINES TBS2F.
+               03  TBS2A    PIC X.
+           02  TBS2I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL2L    PIC S9(4) COMP.
+           02  TDL2F    PIC X.
+           02  FILLER REDEFINES TDL2F.
+               03  TDL2A    PIC X.
+           02  TDL2I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC3L    PIC S9(4) COMP.
+           02  FEC3F    PIC X.
+           02  FILLER REDEFINES FEC3F.
+               03  FEC3A    PIC X.
+           02  FEC3I    PIC X(08).
+           02  REF3L    PIC S9(4) COMP.
+           02  REF3F    PIC X.
+           02  FILLER REDEFINES REF3F.
+               03  REF3A    PIC X.
+           02  REF3I    PIC Z(09)9.
+           02  TBS3L    PIC S9(4) COMP.
+           02  TBS3F    PIC X.
+           02  FILLER REDEFINES TBS3F.
+               03  TBS3A    PIC X.
+           02  TBS3I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL3L    PIC S9(4) COMP.
+           02  TDL3F    PIC X.
+           02  FILLER REDEFINES TDL3F.
+               03  TDL3A    PIC X.
+           02  TDL3I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC4L    PIC S9(4) COMP.
+           02  FEC4F    PIC X.
+           02  FILLER REDEFINES FEC4F.
+               03  FEC4A    PIC X.
+           02  FEC4I    PIC X(08).
+           02  REF4L    PIC S9(4) COMP.
+           02  REF4F    PIC X.
+           02  FILLER REDEFINES REF4F.
+               03  REF4A    PIC X.
+           02  REF4I    PIC Z(09)9.
+           02  TBS4L    PIC S9(4) COMP.
+           02  TBS4F    PIC X.
+           02  FILLER REDEFINES TBS4F.
+               03  TBS4A    PIC X.
+           02  TBS4I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL4L    PIC S9(4) COMP.
+           02  TDL4F    PIC X.
+           02  FILLER REDEFINES TDL4F.
+               03  TDL4A    PIC X.
+           02  TDL4I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC5L    PIC S9(4) COMP.
+           02  FEC5F    PIC X.
+           02  FILLER REDEFINES FEC5F.
+               03  FEC5A    PIC X.
+           02  FEC5I    PIC X(08).
+           02  REF5L    PIC S9(4) COMP.
+           02  REF5F    PIC X.
+           02  FILLER REDEFINES REF5F.
+               03  REF5A    PIC X.
+           02  REF5I    PIC Z(09)9.
+           02  TBS5L    PIC S9(4) COMP.
+           02  TBS5F    PIC X.
+           02  FILLER REDEFINES TBS5F.
+               03  TBS5A    PIC X.
+           02  TBS5I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL5L    PIC S9(4) COMP.
+           02  TDL5F    PIC X.
+           02  FILLER REDEFINES TDL5F.
+               03  TDL5A    PIC X.
+           02  TDL5I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC6L    PIC S9(4) COMP.
+           02  FEC6F    PIC X.
+           02  FILLER REDEFINES FEC6F.
+               03  FEC6A    PIC X.
+           02  FEC6I    PIC X(08).
+           02  REF6L    PIC S9(4) COMP.
+           02  REF6F    PIC X.
+           02  FILLER REDEFINES REF6F.
+               03  REF6A    PIC X.
+           02  REF6I    PIC Z(09)9.
+           02  TBS6L    PIC S9(4) COMP.
+           02  TBS6F    PIC X.
+           02  FILLER REDEFINES TBS6F.
+               03  TBS6A    PIC X.
+           02  TBS6I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL6L    PIC S9(4) COMP.
+           02  TDL6F    PIC X.
+           02  FILLER REDEFINES TDL6F.
+               03  TDL6A    PIC X.
+           02  TDL6I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC7L    PIC S9(4) COMP.
+           02  FEC7F    PIC X.
+           02  FILLER REDEFINES FEC7F.
+               03  FEC7A    PIC X.
+           02  FEC7I    PIC X(08).
+           02  REF7L    PIC S9(4) COMP.
+           02  REF7F    PIC X.
+           02  FILLER REDEFINES REF7F.
+               03  REF7A    PIC X.
+           02  REF7I    PIC Z(09)9.
+           02  TBS7L    PIC S9(4) COMP.
+           02  TBS7F    PIC X.
+           02  FILLER REDEFINES TBS7F.
+               03  TBS7A    PIC X.
+           02  TBS7I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL7L    PIC S9(4) COMP.
+           02  TDL7F    PIC X.
+           02  FILLER REDEFINES TDL7F.
+               03  TDL7A    PIC X.
+           02  TDL7I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC8L    PIC S9(4) COMP.
+           02  FEC8F    PIC X.
+           02  FILLER REDEFINES FEC8F.
+               03  FEC8A    PIC X.
+           02  FEC8I    PIC X(08).
+           02  REF8L    PIC S9(4) COMP.
+           02  REF8F    PIC X.
+           02  FILLER REDEFINES REF8F.
+               03  REF8A    PIC X.
+           02  REF8I    PIC Z(09)9.
+           02  TBS8L    PIC S9(4) COMP.
+           02  TBS8F    PIC X.
+           02  FILLER REDEFINES TBS8F.
+               03  TBS8A    PIC X.
+           02  TBS8I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL8L    PIC S9(4) COMP.
+           02  TDL8F    PIC X.
+           02  FILLER REDEFINES TDL8F.
+               03  TDL8A    PIC X.
+           02  TDL8I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC9L    PIC S9(4) COMP.
+           02  FEC9F    PIC X.
+           02  FILLER REDEFINES FEC9F.
+               03  FEC9A    PIC X.
+           02  FEC9I    PIC X(08).
+           02  REF9L    PIC S9(4) COMP.
+           02  REF9F    PIC X.
+           02  FILLER REDEFINES REF9F.
+               03  REF9A    PIC X.
+           02  REF9I    PIC Z(09)9.
+           02  TBS9L    PIC S9(4) COMP.
+           02  TBS9F    PIC X.
+           02  FILLER REDEFINES TBS9F.
+               03  TBS9A    PIC X.
+           02  TBS9I    PIC Z,ZZZ,ZZ9.9999.
+           02  TDL9L    PIC S9(4) COMP.
+           02  TDL9F    PIC X.
+           02  FILLER REDEFINES TDL9F.
+               03  TDL9A    PIC X.
+           02  TDL9I    PIC Z,ZZZ,ZZ9.9999.
+           02  FEC10L   PIC S9(4) COMP.
+           02  FEC10F   PIC X.
+           02  FILLER REDEFINES FEC10F.
+               03  FEC10A   PIC X.
+           02  FEC10I   PIC X(08).
+           02  REF10L   PIC S9(4) COMP.
+           02  REF10F   PIC X.
+           02  FILLER REDEFINES REF10F.
+               03  REF10A   PIC X.
+           02  REF10I   PIC Z(09)9.
+           02  TBS10L   PIC S9(4) COMP.
+           02  TBS10F   PIC X.
+           02  FILLER REDEFINES TBS10F.
+               03  TBS10A   PIC X.
+           02  TBS10I   PIC Z,ZZZ,ZZ9.9999.
+           02  TDL10L   PIC S9(4) COMP.
+           02  TDL10F   PIC X.
+           02  FILLER REDEFINES TDL10F.
+               03  TDL10A   PIC X.
+           02  TDL10I   PIC Z,ZZZ,ZZ9.9999.
+           02  FEC11L   PIC S9(4) COMP.
+           02  FEC11F   PIC X.
+           02  FILLER REDEFINES FEC11F.
+               03  FEC11A   PIC X.
+           02  FEC11I   PIC X(08).
+           02  REF11L   PIC S9(4) COMP.
+           02  REF11F   PIC X.
+           02  FILLER REDEFINES REF11F.
+               03  REF11A   PIC X.
+           02  REF11I   PIC Z(09)9.
+           02  TBS11L   PIC S9(4) COMP.
+           02  TBS11F   PIC X.
+           02  FILLER REDEFINES TBS11F.
+               03  TBS11A   PIC X.
+           02  TBS11I   PIC Z,ZZZ,ZZ9.9999.
+           02  TDL11L   PIC S9(4) COMP.
+           02  TDL11F   PIC X.
+           02  FILLER REDEFINES TDL11F.
+               03  TDL11A   PIC X.
+           02  TDL11I   PIC Z,ZZZ,ZZ9.9999.
+           02  FEC12L   PIC S9(4) COMP.
+           02  FEC12F   PIC X.
+           02  FILLER REDEFINES FEC12F.
+               03  FEC12A   PIC X.
+           02  FEC12I   PIC X(08).
+           02  REF12L   PIC S9(4) COMP.
+           02  REF12F   PIC X.
+           02  FILLER REDEFINES REF12F.
+               03  REF12A   PIC X.
+           02  REF12I   PIC Z(09)9.
+           02  TBS12L   PIC S9(4) COMP.
+           02  TBS12F   PIC X.
+           02  FILLER REDEFINES TBS12F.
+               03  TBS12A   PIC X.
+           02  TBS12I   PIC Z,ZZZ,ZZ9.9999.
+           02  TDL12L   PIC S9(4) COMP.
+           02  TDL12F   PIC X.
+           02  FILLER REDEFINES TDL12F.
+               03  TDL12A   PIC X.
+           02  TDL12I   PIC Z,ZZZ,ZZ9.9999.
+           02  FEC13L   PIC S9(4) COMP.
+           02  FEC13F   PIC X.
+           02  FILLER REDEFINES FEC13F.
+               03  FEC13A   PIC X.
+           02  FEC13I   PIC X(08).
+           02  REF13L   PIC S9(4) COMP.
+           02  REF13F   PIC X.
+           02  FILLER REDEFINES REF13F.
+               03  REF13A   PIC X.
+           02  REF13I   PIC Z(09)9.
+           02  TBS13L   PIC S9(4) COMP.
+           02  TBS13F   PIC X.
+           02  FILLER REDEFINES TBS13F.
+               03  TBS13A   PIC X.
+           02  TBS13I   PIC Z,ZZZ,ZZ9.9999.
+           02  TDL13L   PIC S9(4) COMP.
+           02  TDL13F   PIC X.
+           02  FILLER REDEFINES TDL13F.
+               03  TDL13A   PIC X.
+           02  TDL13I   PIC Z,ZZZ,ZZ9.9999.
