@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  V1NC31M - MAPA BMS DE LA PANTALLA DE MANTENIMIENTO DE         *
+      *             FERIADOS BANCARIOS (GENERADO A PARTIR DEL MAPSET   *
+      *             V1NM31M)                                           *
+      ******************************************************************
+       01  V1NC31MI.
+           02  ACCIONL                      PIC S9(4) COMP.
+           02  ACCIONF                      PIC X.
+           02  FILLER REDEFINES ACCIONF.
+               03  ACCIONA                  PIC X.
+           02  ACCIONI                      PIC X(01).
+           02  FERIADL                      PIC S9(4) COMP.
+           02  FERIADF                      PIC X.
+           02  FILLER REDEFINES FERIADF.
+               03  FERIADA                  PIC X.
+           02  FERIADI                      PIC X(10).
+           02  DESFERL                      PIC S9(4) COMP.
+           02  DESFERF                      PIC X.
+           02  FILLER REDEFINES DESFERF.
+               03  DESFERA                  PIC X.
+           02  DESFERI                      PIC X(30).
