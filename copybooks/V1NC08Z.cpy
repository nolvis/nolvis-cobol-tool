@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  V1NC08Z - MAPA BMS DE LA PANTALLA DE BUSQUEDA DE CLIENTES POR *
+      *             NOMBRE, GENERADO A PARTIR DEL MAPSET V1NM08Z       *
+      ******************************************************************
+       01  V1NC08ZI.
+           02  NOM1330L                     PIC S9(4) COMP.
+           02  NOM1330F                     PIC X.
+           02  FILLER REDEFINES NOM1330F.
+               03  NOM1330A                 PIC X.
+           02  NOM1330I                     PIC X(16).
+           02  EXPEDL                       PIC S9(4) COMP.
+           02  EXPEDF                       PIC X.
+           02  FILLER REDEFINES EXPEDF.
+               03  EXPEDA                   PIC X.
+           02  EXPEDI                       PIC X(15).
