@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  V1GT003 - DCLGEN DE LA TABLA V1DT003 (CONCEPTOS DE COMPRA/    *
+      *             VENTA DEL MERCADO LIBRE DE DIVISAS)                 *
+      ******************************************************************
+       01  DCLV1DT003.
+           05  COD-CPT-CMP-VTA              PIC X(03).
+           05  DESC-CPT-CMP-VTA             PIC X(40).
