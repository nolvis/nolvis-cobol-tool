@@ -0,0 +1,541 @@
+      ******************************************************************
+      *  V1NC060 - MAPA BMS DE LA PANTALLA DE RESUMEN ESTADISTICO DE   *
+      *             OPERACIONES POR SEGMENTO                            *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM060)              *
+      ******************************************************************
+       01  V1NC060I.
+           02  FECH729L PIC S9(4) COMP.
+           02  FECH729F PIC X.
+           02  FILLER REDEFINES FECH729F.
+               03  FECH729A PIC X.
+           02  FECH729I PIC X(10).
+           02  FECH749L PIC S9(4) COMP.
+           02  FECH749F PIC X.
+           02  FILLER REDEFINES FECH749F.
+               03  FECH749A PIC X.
+           02  FECH749I PIC X(10).
+           02  TOT1222L PIC S9(4) COMP.
+           02  TOT1222F PIC X.
+           02  FILLER REDEFINES TOT1222F.
+               03  TOT1222A PIC X.
+           02  TOT1222I PIC X(04).
+           02  TOT1240L PIC S9(4) COMP.
+           02  TOT1240F PIC X.
+           02  FILLER REDEFINES TOT1240F.
+               03  TOT1240A PIC X.
+           02  TOT1240I PIC X(04).
+           02  TOT1258L PIC S9(4) COMP.
+           02  TOT1258F PIC X.
+           02  FILLER REDEFINES TOT1258F.
+               03  TOT1258A PIC X.
+           02  TOT1258I PIC X(04).
+           02  TOT1274L PIC S9(4) COMP.
+           02  TOT1274F PIC X.
+           02  FILLER REDEFINES TOT1274F.
+               03  TOT1274A PIC X.
+           02  TOT1274I PIC X(06).
+           02  TOTA139L PIC S9(4) COMP.
+           02  TOTA139F PIC X.
+           02  FILLER REDEFINES TOTA139F.
+               03  TOTA139A PIC X.
+           02  TOTA139I PIC X(17).
+           02  TOT1327L PIC S9(4) COMP.
+           02  TOT1327F PIC X.
+           02  FILLER REDEFINES TOT1327F.
+               03  TOT1327A PIC X.
+           02  TOT1327I PIC X(17).
+           02  TOT1345L PIC S9(4) COMP.
+           02  TOT1345F PIC X.
+           02  FILLER REDEFINES TOT1345F.
+               03  TOT1345A PIC X.
+           02  TOT1345I PIC X(17).
+           02  TOT1363L PIC S9(4) COMP.
+           02  TOT1363F PIC X.
+           02  FILLER REDEFINES TOT1363F.
+               03  TOT1363A PIC X.
+           02  TOT1363I PIC X(17).
+           02  TOTA149L PIC S9(4) COMP.
+           02  TOTA149F PIC X.
+           02  FILLER REDEFINES TOTA149F.
+               03  TOTA149A PIC X.
+           02  TOTA149I PIC X(17).
+           02  TOT1427L PIC S9(4) COMP.
+           02  TOT1427F PIC X.
+           02  FILLER REDEFINES TOT1427F.
+               03  TOT1427A PIC X.
+           02  TOT1427I PIC X(17).
+           02  TOT1445L PIC S9(4) COMP.
+           02  TOT1445F PIC X.
+           02  FILLER REDEFINES TOT1445F.
+               03  TOT1445A PIC X.
+           02  TOT1445I PIC X(17).
+           02  TOT1463L PIC S9(4) COMP.
+           02  TOT1463F PIC X.
+           02  FILLER REDEFINES TOT1463F.
+               03  TOT1463A PIC X.
+           02  TOT1463I PIC X(17).
+      ******************************************************************
+      *  SECCION DE TENDENCIA MENSUAL (V12C11Z, PF5): UNA FILA POR      *
+      *  PERIODO AAAAMM CON EL CONTEO Y VOLUMEN DE CADA SEGMENTO DE     *
+      *  NEGOCIO. SE DESPLIEGA PAGINADA, 13 FILAS POR PANTALLA.          *
+      ******************************************************************
+           02  TRNCNTL  PIC S9(4) COMP.
+           02  TRNCNTF  PIC X.
+           02  FILLER REDEFINES TRNCNTF.
+               03  TRNCNTA  PIC X.
+           02  TRNCNTI  PIC X(03).
+           02  PER1L    PIC S9(4) COMP.
+           02  PER1F    PIC X.
+           02  FILLER REDEFINES PER1F.
+               03  PER1A    PIC X.
+           02  PER1I    PIC X(06).
+           02  CN11L    PIC S9(4) COMP.
+           02  CN11F    PIC X.
+           02  FILLER REDEFINES CN11F.
+               03  CN11A    PIC X.
+           02  CN11I    PIC ZZZ9.
+           02  VL11L    PIC S9(4) COMP.
+           02  VL11F    PIC X.
+           02  FILLER REDEFINES VL11F.
+               03  VL11A    PIC X.
+           02  VL11I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN21L    PIC S9(4) COMP.
+           02  CN21F    PIC X.
+           02  FILLER REDEFINES CN21F.
+               03  CN21A    PIC X.
+           02  CN21I    PIC ZZZ9.
+           02  VL21L    PIC S9(4) COMP.
+           02  VL21F    PIC X.
+           02  FILLER REDEFINES VL21F.
+               03  VL21A    PIC X.
+           02  VL21I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN31L    PIC S9(4) COMP.
+           02  CN31F    PIC X.
+           02  FILLER REDEFINES CN31F.
+               03  CN31A    PIC X.
+           02  CN31I    PIC ZZZ9.
+           02  VL31L    PIC S9(4) COMP.
+           02  VL31F    PIC X.
+           02  FILLER REDEFINES VL31F.
+               03  VL31A    PIC X.
+           02  VL31I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER2L    PIC S9(4) COMP.
+           02  PER2F    PIC X.
+           02  FILLER REDEFINES PER2F.
+               03  PER2A    PIC X.
+           02  PER2I    PIC X(06).
+           02  CN12L    PIC S9(4) COMP.
+           02  CN12F    PIC X.
+           02  FILLER REDEFINES CN12F.
+               03  CN12A    PIC X.
+           02  CN12I    PIC ZZZ9.
+           02  VL12L    PIC S9(4) COMP.
+           02  VL12F    PIC X.
+           02  FILLER REDEFINES VL12F.
+               03  VL12A    PIC X.
+           02  VL12I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN22L    PIC S9(4) COMP.
+           02  CN22F    PIC X.
+           02  FILLER REDEFINES CN22F.
+               03  CN22A    PIC X.
+           02  CN22I    PIC ZZZ9.
+           02  VL22L    PIC S9(4) COMP.
+           02  VL22F    PIC X.
+           02  FILLER REDEFINES VL22F.
+               03  VL22A    PIC X.
+           02  VL22I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN32L    PIC S9(4) COMP.
+           02  CN32F    PIC X.
+           02  FILLER REDEFINES CN32F.
+               03  CN32A    PIC X.
+           02  CN32I    PIC ZZZ9.
+           02  VL32L    PIC S9(4) COMP.
+           02  VL32F    PIC X.
+           02  FILLER REDEFINES VL32F.
+               03  VL32A    PIC X.
+           02  VL32I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER3L    PIC S9(4) COMP.
+           02  PER3F    PIC X.
+           02  FILLER REDEFINES PER3F.
+               03  PER3A    PIC X.
+           02  PER3I    PIC X(06).
+           02  CN13L    PIC S9(4) COMP.
+           02  CN13F    PIC X.
+           02  FILLER REDEFINES CN13F.
+               03  CN13A    PIC X.
+           02  CN13I    PIC ZZZ9.
+           02  VL13L    PIC S9(4) COMP.
+           02  VL13F    PIC X.
+           02  FILLER REDEFINES VL13F.
+               03  VL13A    PIC X.
+           02  VL13I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN23L    PIC S9(4) COMP.
+           02  CN23F    PIC X.
+           02  FILLER REDEFINES CN23F.
+               03  CN23A    PIC X.
+           02  CN23I    PIC ZZZ9.
+           02  VL23L    PIC S9(4) COMP.
+           02  VL23F    PIC X.
+           02  FILLER REDEFINES VL23F.
+               03  VL23A    PIC X.
+           02  VL23I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN33L    PIC S9(4) COMP.
+           02  CN33F    PIC X.
+           02  FILLER REDEFINES CN33F.
+               03  CN33A    PIC X.
+           02  CN33I    PIC ZZZ9.
+           02  VL33L    PIC S9(4) COMP.
+           02  VL33F    PIC X.
+           02  FILLER REDEFINES VL33F.
+               03  VL33A    PIC X.
+           02  VL33I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER4L    PIC S9(4) COMP.
+           02  PER4F    PIC X.
+           02  FILLER REDEFINES PER4F.
+               03  PER4A    PIC X.
+           02  PER4I    PIC X(06).
+           02  CN14L    PIC S9(4) COMP.
+           02  CN14F    PIC X.
+           02  FILLER REDEFINES CN14F.
+               03  CN14A    PIC X.
+           02  CN14I    PIC ZZZ9.
+           02  VL14L    PIC S9(4) COMP.
+           02  VL14F    PIC X.
+           02  FILLER REDEFINES VL14F.
+               03  VL14A    PIC X.
+           02  VL14I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN24L    PIC S9(4) COMP.
+           02  CN24F    PIC X.
+           02  FILLER REDEFINES CN24F.
+               03  CN24A    PIC X.
+           02  CN24I    PIC ZZZ9.
+           02  VL24L    PIC S9(4) COMP.
+           02  VL24F    PIC X.
+           02  FILLER REDEFINES VL24F.
+               03  VL24A    PIC X.
+           02  VL24I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN34L    PIC S9(4) COMP.
+           02  CN34F    PIC X.
+           02  FILLER REDEFINES CN34F.
+               03  CN34A    PIC X.
+           02  CN34I    PIC ZZZ9.
+           02  VL34L    PIC S9(4) COMP.
+           02  VL34F    PIC X.
+           02  FILLER REDEFINES VL34F.
+               03  VL34A    PIC X.
+           02  VL34I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER5L    PIC S9(4) COMP.
+           02  PER5F    PIC X.
+           02  FILLER REDEFINES PER5F.
+               03  PER5A    PIC X.
+           02  PER5I    PIC X(06).
+           02  CN15L    PIC S9(4) COMP.
+           02  CN15F    PIC X.
+           02  FILLER REDEFINES CN15F.
+               03  CN15A    PIC X.
+           02  CN15I    PIC ZZZ9.
+           02  VL15L    PIC S9(4) COMP.
+           02  VL15F    PIC X.
+           02  FILLER REDEFINES VL15F.
+               03  VL15A    PIC X.
+           02  VL15I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN25L    PIC S9(4) COMP.
+           02  CN25F    PIC X.
+           02  FILLER REDEFINES CN25F.
+               03  CN25A    PIC X.
+           02  CN25I    PIC ZZZ9.
+           02  VL25L    PIC S9(4) COMP.
+           02  VL25F    PIC X.
+           02  FILLER REDEFINES VL25F.
+               03  VL25A    PIC X.
+           02  VL25I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN35L    PIC S9(4) COMP.
+           02  CN35F    PIC X.
+           02  FILLER REDEFINES CN35F.
+               03  CN35A    PIC X.
+           02  CN35I    PIC ZZZ9.
+           02  VL35L    PIC S9(4) COMP.
+           02  VL35F    PIC X.
+           02  FILLER REDEFINES VL35F.
+               03  VL35A    PIC X.
+           02  VL35I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER6L    PIC S9(4) COMP.
+           02  PER6F    PIC X.
+           02  FILLER REDEFINES PER6F.
+               03  PER6A    PIC X.
+           02  PER6I    PIC X(06).
+           02  CN16L    PIC S9(4) COMP.
+           02  CN16F    PIC X.
+           02  FILLER REDEFINES CN16F.
+               03  CN16A    PIC X.
+           02  CN16I    PIC ZZZ9.
+           02  VL16L    PIC S9(4) COMP.
+           02  VL16F    PIC X.
+           02  FILLER REDEFINES VL16F.
+               03  VL16A    PIC X.
+           02  VL16I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN26L    PIC S9(4) COMP.
+           02  CN26F    PIC X.
+           02  FILLER REDEFINES CN26F.
+               03  CN26A    PIC X.
+           02  CN26I    PIC ZZZ9.
+           02  VL26L    PIC S9(4) COMP.
+           02  VL26F    PIC X.
+           02  FILLER REDEFINES VL26F.
+               03  VL26A    PIC X.
+           02  VL26I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN36L    PIC S9(4) COMP.
+           02  CN36F    PIC X.
+           02  FILLER REDEFINES CN36F.
+               03  CN36A    PIC X.
+           02  CN36I    PIC ZZZ9.
+           02  VL36L    PIC S9(4) COMP.
+           02  VL36F    PIC X.
+           02  FILLER REDEFINES VL36F.
+               03  VL36A    PIC X.
+           02  VL36I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER7L    PIC S9(4) COMP.
+           02  PER7F    PIC X.
+           02  FILLER REDEFINES PER7F.
+               03  PER7A    PIC X.
+           02  PER7I    PIC X(06).
+           02  CN17L    PIC S9(4) COMP.
+           02  CN17F    PIC X.
+           02  FILLER REDEFINES CN17F.
+               03  CN17A    PIC X.
+           02  CN17I    PIC ZZZ9.
+           02  VL17L    PIC S9(4) COMP.
+           02  VL17F    PIC X.
+           02  FILLER REDEFINES VL17F.
+               03  VL17A    PIC X.
+           02  VL17I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN27L    PIC S9(4) COMP.
+           02  CN27F    PIC X.
+           02  FILLER REDEFINES CN27F.
+               03  CN27A    PIC X.
+           02  CN27I    PIC ZZZ9.
+           02  VL27L    PIC S9(4) COMP.
+           02  VL27F    PIC X.
+           02  FILLER REDEFINES VL27F.
+               03  VL27A    PIC X.
+           02  VL27I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN37L    PIC S9(4) COMP.
+           02  CN37F    PIC X.
+           02  FILLER REDEFINES CN37F.
+               03  CN37A    PIC X.
+           02  CN37I    PIC ZZZ9.
+           02  VL37L    PIC S9(4) COMP.
+           02  VL37F    PIC X.
+           02  FILLER REDEFINES VL37F.
+               03  VL37A    PIC X.
+           02  VL37I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER8L    PIC S9(4) COMP.
+           02  PER8F    PIC X.
+           02  FILLER REDEFINES PER8F.
+               03  PER8A    PIC X.
+           02  PER8I    PIC X(06).
+           02  CN18L    PIC S9(4) COMP.
+           02  CN18F    PIC X.
+           02  FILLER REDEFINES CN18F.
+               03  CN18A    PIC X.
+           02  CN18I    PIC ZZZ9.
+           02  VL18L    PIC S9(4) COMP.
+           02  VL18F    PIC X.
+           02  FILLER REDEFINES VL18F.
+               03  VL18A    PIC X.
+           02  VL18I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN28L    PIC S9(4) COMP.
+           02  CN28F    PIC X.
+           02  FILLER REDEFINES CN28F.
+               03  CN28A    PIC X.
+           02  CN28I    PIC ZZZ9.
+           02  VL28L    PIC S9(4) COMP.
+           02  VL28F    PIC X.
+           02  FILLER REDEFINES VL28F.
+               03  VL28A    PIC X.
+           02  VL28I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN38L    PIC S9(4) COMP.
+           02  CN38F    PIC X.
+           02  FILLER REDEFINES CN38F.
+               03  CN38A    PIC X.
+           02  CN38I    PIC ZZZ9.
+           02  VL38L    PIC S9(4) COMP.
+           02  VL38F    PIC X.
+           02  FILLER REDEFINES VL38F.
+               03  VL38A    PIC X.
+           02  VL38I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER9L    PIC S9(4) COMP.
+           02  PER9F    PIC X.
+           02  FILLER REDEFINES PER9F.
+               03  PER9A    PIC X.
+           02  PER9I    PIC X(06).
+           02  CN19L    PIC S9(4) COMP.
+           02  CN19F    PIC X.
+           02  FILLER REDEFINES CN19F.
+               03  CN19A    PIC X.
+           02  CN19I    PIC ZZZ9.
+           02  VL19L    PIC S9(4) COMP.
+           02  VL19F    PIC X.
+           02  FILLER REDEFINES VL19F.
+               03  VL19A    PIC X.
+           02  VL19I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN29L    PIC S9(4) COMP.
+           02  CN29F    PIC X.
+           02  FILLER REDEFINES CN29F.
+               03  CN29A    PIC X.
+           02  CN29I    PIC ZZZ9.
+           02  VL29L    PIC S9(4) COMP.
+           02  VL29F    PIC X.
+           02  FILLER REDEFINES VL29F.
+               03  VL29A    PIC X.
+           02  VL29I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN39L    PIC S9(4) COMP.
+           02  CN39F    PIC X.
+           02  FILLER REDEFINES CN39F.
+               03  CN39A    PIC X.
+           02  CN39I    PIC ZZZ9.
+           02  VL39L    PIC S9(4) COMP.
+           02  VL39F    PIC X.
+           02  FILLER REDEFINES VL39F.
+               03  VL39A    PIC X.
+           02  VL39I    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER10L   PIC S9(4) COMP.
+           02  PER10F   PIC X.
+           02  FILLER REDEFINES PER10F.
+               03  PER10A   PIC X.
+           02  PER10I   PIC X(06).
+           02  CN110L   PIC S9(4) COMP.
+           02  CN110F   PIC X.
+           02  FILLER REDEFINES CN110F.
+               03  CN110A   PIC X.
+           02  CN110I   PIC ZZZ9.
+           02  VL110L   PIC S9(4) COMP.
+           02  VL110F   PIC X.
+           02  FILLER REDEFINES VL110F.
+               03  VL110A   PIC X.
+           02  VL110I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN210L   PIC S9(4) COMP.
+           02  CN210F   PIC X.
+           02  FILLER REDEFINES CN210F.
+               03  CN210A   PIC X.
+           02  CN210I   PIC ZZZ9.
+           02  VL210L   PIC S9(4) COMP.
+           02  VL210F   PIC X.
+           02  FILLER REDEFINES VL210F.
+               03  VL210A   PIC X.
+           02  VL210I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN310L   PIC S9(4) COMP.
+           02  CN310F   PIC X.
+           02  FILLER REDEFINES CN310F.
+               03  CN310A   PIC X.
+           02  CN310I   PIC ZZZ9.
+           02  VL310L   PIC S9(4) COMP.
+           02  VL310F   PIC X.
+           02  FILLER REDEFINES VL310F.
+               03  VL310A   PIC X.
+           02  VL310I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER11L   PIC S9(4) COMP.
+           02  PER11F   PIC X.
+           02  FILLER REDEFINES PER11F.
+               03  PER11A   PIC X.
+           02  PER11I   PIC X(06).
+           02  CN111L   PIC S9(4) COMP.
+           02  CN111F   PIC X.
+           02  FILLER REDEFINES CN111F.
+               03  CN111A   PIC X.
+           02  CN111I   PIC ZZZ9.
+           02  VL111L   PIC S9(4) COMP.
+           02  VL111F   PIC X.
+           02  FILLER REDEFINES VL111F.
+               03  VL111A   PIC X.
+           02  VL111I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN211L   PIC S9(4) COMP.
+           02  CN211F   PIC X.
+           02  FILLER REDEFINES CN211F.
+               03  CN211A   PIC X.
+           02  CN211I   PIC ZZZ9.
+           02  VL211L   PIC S9(4) COMP.
+           02  VL211F   PIC X.
+           02  FILLER REDEFINES VL211F.
+               03  VL211A   PIC X.
+           02  VL211I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN311L   PIC S9(4) COMP.
+           02  CN311F   PIC X.
+           02  FILLER REDEFINES CN311F.
+               03  CN311A   PIC X.
+           02  CN311I   PIC ZZZ9.
+           02  VL311L   PIC S9(4) COMP.
+           02  VL311F   PIC X.
+           02  FILLER REDEFINES VL311F.
+               03  VL311A   PIC X.
+           02  VL311I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER12L   PIC S9(4) COMP.
+           02  PER12F   PIC X.
+           02  FILLER REDEFINES PER12F.
+               03  PER12A   PIC X.
+           02  PER12I   PIC X(06).
+           02  CN112L   PIC S9(4) COMP.
+           02  CN112F   PIC X.
+           02  FILLER REDEFINES CN112F.
+               03  CN112A   PIC X.
+           02  CN112I   PIC ZZZ9.
+           02  VL112L   PIC S9(4) COMP.
+           02  VL112F   PIC X.
+           02  FILLER REDEFINES VL112F.
+               03  VL112A   PIC X.
+           02  VL112I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN212L   PIC S9(4) COMP.
+           02  CN212F   PIC X.
+           02  FILLER REDEFINES CN212F.
+               03  CN212A   PIC X.
+           02  CN212I   PIC ZZZ9.
+           02  VL212L   PIC S9(4) COMP.
+           02  VL212F   PIC X.
+           02  FILLER REDEFINES VL212F.
+               03  VL212A   PIC X.
+           02  VL212I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN312L   PIC S9(4) COMP.
+           02  CN312F   PIC X.
+           02  FILLER REDEFINES CN312F.
+               03  CN312A   PIC X.
+           02  CN312I   PIC ZZZ9.
+           02  VL312L   PIC S9(4) COMP.
+           02  VL312F   PIC X.
+           02  FILLER REDEFINES VL312F.
+               03  VL312A   PIC X.
+           02  VL312I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  PER13L   PIC S9(4) COMP.
+           02  PER13F   PIC X.
+           02  FILLER REDEFINES PER13F.
+               03  PER13A   PIC X.
+           02  PER13I   PIC X(06).
+           02  CN113L   PIC S9(4) COMP.
+           02  CN113F   PIC X.
+           02  FILLER REDEFINES CN113F.
+               03  CN113A   PIC X.
+           02  CN113I   PIC ZZZ9.
+           02  VL113L   PIC S9(4) COMP.
+           02  VL113F   PIC X.
+           02  FILLER REDEFINES VL113F.
+               03  VL113A   PIC X.
+           02  VL113I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN213L   PIC S9(4) COMP.
+           02  CN213F   PIC X.
+           02  FILLER REDEFINES CN213F.
+               03  CN213A   PIC X.
+           02  CN213I   PIC ZZZ9.
+           02  VL213L   PIC S9(4) COMP.
+           02  VL213F   PIC X.
+           02  FILLER REDEFINES VL213F.
+               03  VL213A   PIC X.
+           02  VL213I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02  CN313L   PIC S9(4) COMP.
+           02  CN313F   PIC X.
+           02  FILLER REDEFINES CN313F.
+               03  CN313A   PIC X.
+           02  CN313I   PIC ZZZ9.
+           02  VL313L   PIC S9(4) COMP.
+           02  VL313F   PIC X.
+           02  FILLER REDEFINES VL313F.
+               03  VL313A   PIC X.
+           02  VL313I   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
