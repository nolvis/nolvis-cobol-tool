@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  V1GT007 - DCLGEN DE LA TABLA V1DT007 (CALENDARIO DE DIAS      *
+      *             FERIADOS BANCARIOS)                                *
+      ******************************************************************
+       01  DCLV1DT007.
+           05  FEC-FERIADO                  PIC X(08).
+           05  DESC-FERIADO                 PIC X(30).
