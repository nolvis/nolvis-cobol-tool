@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  V1NC06Z - MAPA BMS DE LA PANTALLA DE CONSULTA DE CLIENTES EN  *
+      *             EL ARCHIVO DE SEGURIDAD BANCARIA, GENERADO A       *
+      *             PARTIR DEL MAPSET V1NM06Z                          *
+      ******************************************************************
+       01  V1NC06ZI.
+           02  NACIONAL                      PIC S9(4) COMP.
+           02  NACIONAF                      PIC X.
+           02  FILLER REDEFINES NACIONAF.
+               03  NACIONAA                  PIC X.
+           02  NACIONAI                      PIC X(01).
+           02  NUMRIFL                       PIC S9(4) COMP.
+           02  NUMRIFF                       PIC X.
+           02  FILLER REDEFINES NUMRIFF.
+               03  NUMRIFA                   PIC X.
+           02  NUMRIFI                       PIC X(14).
+           02  SWPG42L                       PIC S9(4) COMP.
+           02  SWPG42F                       PIC X.
+           02  FILLER REDEFINES SWPG42F.
+               03  SWPG42A                   PIC X.
+           02  SWPG42I                       PIC X(01).
