@@ -0,0 +1,71 @@
+      ******************************************************************
+      *  QGECCAA - COMMAREA GENERICA DE ENCADENAMIENTO DE TRANSACCIONES*
+      *            (CADENA DE ANALISIS - CAA)                          *
+      ******************************************************************
+           05  CAA-TERMINAL                 PIC X(04).
+           05  CAA-CODTRAN                  PIC X(04).
+           05  CAA-CODTRAN-SIG              PIC X(04).
+               88  CAA-88-CODTRAN-SIG-SAME  VALUE 'SAME'.
+               88  CAA-88-CODTRAN-SIG-ULTI  VALUE 'ULTI'.
+           05  CAA-ESTADO                   PIC X(01).
+               88  CAA-88-ESTADO-INICIO     VALUE 'I'.
+               88  CAA-88-ESTADO-CONTIN     VALUE 'C'.
+           05  CAA-ACCION                   PIC X(01).
+               88  CAA-88-ACCION-PROGRAMA   VALUE 'P'.
+               88  CAA-88-ACCION-TERMINAL   VALUE 'T'.
+           05  CAA-TECLA                    PIC X(02).
+           05  CAA-CASO                     PIC X(01).
+           05  CAA-CASO-CAD                 PIC X(01).
+           05  CAA-CADENA-SW                PIC X(01).
+               88  CAA-88-CADENA-ANADIR     VALUE 'A'.
+               88  CAA-88-CADENA-RETROCEDER VALUE 'R'.
+           05  CAA-CONTABLE-SW              PIC X(01).
+               88  CAA-88-CONTABLE-NO       VALUE 'N'.
+               88  CAA-88-CONTABLE-SI       VALUE 'S'.
+           05  CAA-COD-ERROR                PIC X(07).
+           05  CAA-COD-AVISO1               PIC X(07).
+           05  CAA-COD-AVISO2               PIC X(07).
+           05  CAA-VAR1-ERROR               PIC X(30).
+           05  CAA-VAR2-ERROR               PIC X(30).
+           05  CAA-VAR1-AVISO1              PIC X(30).
+           05  CAA-VAR2-AVISO1              PIC X(30).
+           05  CAA-PTRDATA                  USAGE POINTER.
+           05  CAA-PTR-COPYIN               USAGE POINTER.
+           05  CAA-CADENA                   PIC X(01).
+      *
+      *    PILA DE RETROCESO DIRECTO A TRAVES DE LA CADENA DE
+      *    TRANSACCIONES (PF09); SE MANTIENE FUERA DEL GRUPO
+      *    CAA-CADENA PORQUE ESE GRUPO SE REINICIALIZA EN CADA
+      *    REDESPLIEGUE NORMAL (REINPUT) Y LA PILA DEBE SOBREVIVIR
+      *    A ESOS REDESPLIEGUES
+      *
+           05  CAA-PILA-CADENA.
+               10  CAA-PILA-CADENA-TOPE     PIC 9(02).
+               10  CAA-PILA-CADENA-NIVEL    OCCURS 10 TIMES.
+                   15  CAA-PILA-CADENA-TRAN  PIC X(04).
+                   15  CAA-PILA-CADENA-DATOS PIC X(60).
+      *
+      *    AREA DE PARAMETROS DEL MODULO GENERICO DE PAGINACION
+      *
+           05  CAA-PAGINAR.
+               10  CAA-NUM-LIN-CAB-9        PIC 9(02).
+               10  CAA-CONTENID             PIC X(80).
+               10  CAA-IND-MOD-DATO         PIC X(01).
+                   88  CAA-88-IND-MOD-DATO-SI   VALUE 'S'.
+                   88  CAA-88-IND-MOD-DATO-NO   VALUE 'N'.
+               10  CAA-IND-SCROLL           PIC X(01).
+                   88  CAA-88-IND-SCROLL-SI     VALUE 'S'.
+                   88  CAA-88-IND-SCROLL-NO     VALUE 'N'.
+               10  CAA-IND-VARSEL           PIC X(01).
+                   88  CAA-88-IND-VARSEL-SI     VALUE 'S'.
+                   88  CAA-88-IND-VARSEL-NO     VALUE 'N'.
+               10  CAA-IND-AVPAG            PIC X(01).
+                   88  CAA-88-IND-AVPAG-SI      VALUE 'S'.
+                   88  CAA-88-IND-AVPAG-NO      VALUE 'N'.
+               10  CAA-TIPO-SALIDA          PIC X(01).
+                   88  CAA-88-TIPO-SALIDA-PAG   VALUE 'P'.
+               10  CAA-SEL-TAB OCCURS 10 TIMES.
+                   15  CAA-SEL-PERMIT       PIC X(01).
+                   15  CAA-FKEY-NUM         PIC X(02).
+                   15  CAA-FKEY-LIT         PIC X(10).
+                   15  CAA-FKEY-SEL         PIC X(01).
