@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  VJECDIV0 - AREA DE COMUNICACION CON LA RUTINA DE CONVERSION   *
+      *             MONETARIA (RECONVERSION BOLIVAR FUERTE)           *
+      ******************************************************************
+       01  VJECDIV0.
+           05  VJE-CT-RUT-DIVISA            PIC X(08) VALUE 'VJ8CDIV0'.
+           05  VJE-FECHA                    PIC X(08).
+           05  VJE-LABEL                    PIC X(03).
+           05  VJE-LIT-PLURAL               PIC X(09).
+           05  VJE-LIT-SINGULAR             PIC X(09).
