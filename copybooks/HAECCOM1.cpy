@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  HAECCOM1 - COMMAREA DE CONTABILIDAD USADA PARA LA EMISION DE  *
+      *              CERTIFICADOS TRIBUTARIOS (RETEFUENTE/TITULOS DE   *
+      *              RENTA) DESDE HA2C006C                             *
+      ******************************************************************
+       01  HAECCOM1.
+           05  HAE-RIF                      PIC X(15).
+           05  HAE-NOM-RAZON                PIC X(40).
+           05  HAE-ANO-FISCAL               PIC X(04).
+           05  HAE-TIPO-CERTIFICADO         PIC X(01).
+               88  HAE-88-RETEFUENTE                  VALUE 'R'.
+               88  HAE-88-TITULOS-RENTA               VALUE 'T'.
