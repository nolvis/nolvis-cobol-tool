@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  QCWCI20 - ATRIBUTOS ESTANDAR PARA CAMPOS DE PANTALLA (BMS)    *
+      ******************************************************************
+       01  WS-QCWCI20-REC.
+           05  ATRI-PRO                     PIC X(01) VALUE 'A'.
+           05  ATRI-PRO-FST                 PIC X(01) VALUE 'I'.
+           05  ATRI-PRO-BRI                 PIC X(01) VALUE 'H'.
+           05  ATRI-PRO-BRI-FST             PIC X(01) VALUE 'Y'.
+           05  ATRI-NOP-FST                 PIC X(01) VALUE '4'.
+           05  ATRI-NOP-BRI-FST             PIC X(01) VALUE 'Q'.
+           05  ATRI-NOP-NUM-FST             PIC X(01) VALUE 'D'.
+           05  ATRI-NOP-NUM-BRI             PIC X(01) VALUE 'R'.
+           05  ATRI-NOP-NUM-BRI-FST         PIC X(01) VALUE 'T'.
