@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  V1NC180 - MAPA BMS DE LA PANTALLA DE RANGO DE FECHAS          *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM180)             *
+      ******************************************************************
+       01  V1NC180I.
+           02  FEC1241L                     PIC S9(4) COMP.
+           02  FEC1241F                     PIC X.
+           02  FILLER REDEFINES FEC1241F.
+               03  FEC1241A                 PIC X.
+           02  FEC1241I                     PIC X(10).
+           02  FEC1341L                     PIC S9(4) COMP.
+           02  FEC1341F                     PIC X.
+           02  FILLER REDEFINES FEC1341F.
+               03  FEC1341A                 PIC X.
+           02  FEC1341I                     PIC X(10).
+           02  PERIODL                      PIC S9(4) COMP.
+           02  PERIODF                      PIC X.
+           02  FILLER REDEFINES PERIODF.
+               03  PERIODA                  PIC X.
+           02  PERIODI                      PIC X(02).
