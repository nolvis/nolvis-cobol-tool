@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  QGECPRET - RETROCEDER UNA PAGINA EN UN LISTADO PAGINADO POR   *
+      *             COLA TEMPORAL (TECLA PF07).  SI YA SE ESTA EN LA  *
+      *             PRIMERA PAGINA SE AVISA Y NO SE MUEVE EL PUNTERO. *
+      *             EL PROGRAMA QUE LO INCLUYE DEBE TENER DECLARADOS  *
+      *             CT-TAM-PAGINA, CAA-COD-AVISO1 Y EL PARRAFO        *
+      *             REINPUT, Y SUSTITUIR ==PRI-REG== POR SU PROPIO    *
+      *             CAMPO DE PRIMER REGISTRO DE PAGINA AL HACER EL    *
+      *             COPY REPLACING.                                   *
+      ******************************************************************
+           IF  PRI-REG - CT-TAM-PAGINA < ZEROS
+               MOVE 'V1A0504'          TO CAA-COD-AVISO1
+               PERFORM REINPUT
+           END-IF
+           SUBTRACT CT-TAM-PAGINA     FROM PRI-REG
