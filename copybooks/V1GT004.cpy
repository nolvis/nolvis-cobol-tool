@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  V1GT004 - DCLGEN DE LA TABLA V1DT004 (HISTORIAL DE CAMBIOS    *
+      *             DEL INDICADOR DE SEGURIDAD IDF_SEGURID)            *
+      ******************************************************************
+       01  DCLV1DT004.
+           05  NUM-REF                      PIC S9(10)   COMP-3.
+           05  FEC-CAMBIO                   PIC X(08).
+           05  HOR-CAMBIO                   PIC X(06).
+           05  IDF-SEGURID-ANTERIOR         PIC X(01).
+           05  IDF-SEGURID-NUEVO            PIC X(01).
+           05  COD-USUARIO                  PIC X(08).
+           05  PGM-CAMBIO                   PIC X(08).
