@@ -0,0 +1,141 @@
+      ******************************************************************
+      *  V1NC14Z - MAPA BMS DEL LISTADO MAESTRO DE CONCEPTOS DE        *
+      *             COMPRA/VENTA (COD_CPT_CMP_VTA) Y SU DESCRIPCION    *
+      *             (GENERADO A PARTIR DEL MAPSET V1NM14Z)              *
+      ******************************************************************
+       01  V1NC14ZI.
+           02  CRTOTL   PIC S9(4) COMP.
+           02  CRTOTF   PIC X.
+           02  FILLER REDEFINES CRTOTF.
+               03  CRTOTA   PIC X.
+           02  CRTOTI   PIC ZZZZ9.
+           02  COD1L    PIC S9(4) COMP.
+           02  COD1F    PIC X.
+           02  FILLER REDEFINES COD1F.
+               03  COD1A    PIC X.
+           02  COD1I    PIC X(03).
+           02  DES1L    PIC S9(4) COMP.
+           02  DES1F    PIC X.
+           02  FILLER REDEFINES DES1F.
+               03  DES1A    PIC X.
+           02  DES1I    PIC X(40).
+           02  COD2L    PIC S9(4) COMP.
+           02  COD2F    PIC X.
+           02  FILLER REDEFINES COD2F.
+               03  COD2A    PIC X.
+           02  COD2I    PIC X(03).
+           02  DES2L    PIC S9(4) COMP.
+           02  DES2F    PIC X.
+           02  FILLER REDEFINES DES2F.
+               03  DES2A    PIC X.
+           02  DES2I    PIC X(40).
+           02  COD3L    PIC S9(4) COMP.
+           02  COD3F    PIC X.
+           02  FILLER REDEFINES COD3F.
+               03  COD3A    PIC X.
+           02  COD3I    PIC X(03).
+           02  DES3L    PIC S9(4) COMP.
+           02  DES3F    PIC X.
+           02  FILLER REDEFINES DES3F.
+               03  DES3A    PIC X.
+           02  DES3I    PIC X(40).
+           02  COD4L    PIC S9(4) COMP.
+           02  COD4F    PIC X.
+           02  FILLER REDEFINES COD4F.
+               03  COD4A    PIC X.
+           02  COD4I    PIC X(03).
+           02  DES4L    PIC S9(4) COMP.
+           02  DES4F    PIC X.
+           02  FILLER REDEFINES DES4F.
+               03  DES4A    PIC X.
+           02  DES4I    PIC X(40).
+           02  COD5L    PIC S9(4) COMP.
+           02  COD5F    PIC X.
+           02  FILLER REDEFINES COD5F.
+               03  COD5A    PIC X.
+           02  COD5I    PIC X(03).
+           02  DES5L    PIC S9(4) COMP.
+           02  DES5F    PIC X.
+           02  FILLER REDEFINES DES5F.
+               03  DES5A    PIC X.
+           02  DES5I    PIC X(40).
+           02  COD6L    PIC S9(4) COMP.
+           02  COD6F    PIC X.
+           02  FILLER REDEFINES COD6F.
+               03  COD6A    PIC X.
+           02  COD6I    PIC X(03).
+           02  DES6L    PIC S9(4) COMP.
+           02  DES6F    PIC X.
+           02  FILLER REDEFINES DES6F.
+               03  DES6A    PIC X.
+           02  DES6I    PIC X(40).
+           02  COD7L    PIC S9(4) COMP.
+           02  COD7F    PIC X.
+           02  FILLER REDEFINES COD7F.
+               03  COD7A    PIC X.
+           02  COD7I    PIC X(03).
+           02  DES7L    PIC S9(4) COMP.
+           02  DES7F    PIC X.
+           02  FILLER REDEFINES DES7F.
+               03  DES7A    PIC X.
+           02  DES7I    PIC X(40).
+           02  COD8L    PIC S9(4) COMP.
+           02  COD8F    PIC X.
+           02  FILLER REDEFINES COD8F.
+               03  COD8A    PIC X.
+           02  COD8I    PIC X(03).
+           02  DES8L    PIC S9(4) COMP.
+           02  DES8F    PIC X.
+           02  FILLER REDEFINES DES8F.
+               03  DES8A    PIC X.
+           02  DES8I    PIC X(40).
+           02  COD9L    PIC S9(4) COMP.
+           02  COD9F    PIC X.
+           02  FILLER REDEFINES COD9F.
+               03  COD9A    PIC X.
+           02  COD9I    PIC X(03).
+           02  DES9L    PIC S9(4) COMP.
+           02  DES9F    PIC X.
+           02  FILLER REDEFINES DES9F.
+               03  DES9A    PIC X.
+           02  DES9I    PIC X(40).
+           02  COD10L    PIC S9(4) COMP.
+           02  COD10F    PIC X.
+           02  FILLER REDEFINES COD10F.
+               03  COD10A    PIC X.
+           02  COD10I    PIC X(03).
+           02  DES10L    PIC S9(4) COMP.
+           02  DES10F    PIC X.
+           02  FILLER REDEFINES DES10F.
+               03  DES10A    PIC X.
+           02  DES10I    PIC X(40).
+           02  COD11L    PIC S9(4) COMP.
+           02  COD11F    PIC X.
+           02  FILLER REDEFINES COD11F.
+               03  COD11A    PIC X.
+           02  COD11I    PIC X(03).
+           02  DES11L    PIC S9(4) COMP.
+           02  DES11F    PIC X.
+           02  FILLER REDEFINES DES11F.
+               03  DES11A    PIC X.
+           02  DES11I    PIC X(40).
+           02  COD12L    PIC S9(4) COMP.
+           02  COD12F    PIC X.
+           02  FILLER REDEFINES COD12F.
+               03  COD12A    PIC X.
+           02  COD12I    PIC X(03).
+           02  DES12L    PIC S9(4) COMP.
+           02  DES12F    PIC X.
+           02  FILLER REDEFINES DES12F.
+               03  DES12A    PIC X.
+           02  DES12I    PIC X(40).
+           02  COD13L    PIC S9(4) COMP.
+           02  COD13F    PIC X.
+           02  FILLER REDEFINES COD13F.
+               03  COD13A    PIC X.
+           02  COD13I    PIC X(03).
+           02  DES13L    PIC S9(4) COMP.
+           02  DES13F    PIC X.
+           02  FILLER REDEFINES DES13F.
+               03  DES13A    PIC X.
+           02  DES13I    PIC X(40).
