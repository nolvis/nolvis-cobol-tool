@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  DFHBMSCA - VALORES ESTANDAR DE ATRIBUTOS DE CAMPO BMS CICS    *
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMFSE                     PIC X       VALUE ' '.
+           02  DFHBMPRO                     PIC X       VALUE '9'.
+           02  DFHBMUNP                     PIC X       VALUE '8'.
+           02  DFHBMUNN                     PIC X       VALUE ' '.
+           02  DFHBMASK                     PIC X       VALUE '&'.
+           02  DFHBMUNB                     PIC X       VALUE '0'.
+           02  DFHBMPRF                     PIC X       VALUE '1'.
+           02  DFHBMASF                     PIC X       VALUE ''''.
+           02  DFHBMPRN                     PIC X       VALUE '-'.
+           02  DFHBMASB                     PIC X       VALUE '.'.
+           02  DFHBMDAR                     PIC X       VALUE '<'.
+           02  DFHBMFSET                    PIC X       VALUE 'A'.
+           02  DFHBMPROT                    PIC X       VALUE 'Y'.
+           02  DFHBMUNNUM                   PIC X       VALUE 'C'.
+           02  DFHBMBRY                     PIC X       VALUE 'H'.
+           02  DFHBMDARK                    PIC X       VALUE 'P'.
+           02  DFHBMNUM                     PIC X       VALUE 'F'.
+           02  DFHBMNUMD                    PIC X       VALUE 'D'.
+           02  DFHBMNUMB                    PIC X       VALUE 'R'.
+           02  DFHBMNUMS                    PIC X       VALUE 'Z'.
