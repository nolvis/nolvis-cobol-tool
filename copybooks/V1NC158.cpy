@@ -0,0 +1,51 @@
+      ******************************************************************
+      *  V1NC158 - MAPA BMS DE LA PANTALLA DE TOTALES COMBINADOS       *
+      *             COMPRA/VENTA (VIOLANTES + LIMPIAS) POR RIF Y RANGO *
+      *             DE FECHAS (GENERADO A PARTIR DEL MAPSET V1NM158)   *
+      ******************************************************************
+       01  V1NC158I.
+           02  BPBC618L                     PIC S9(4) COMP.
+           02  BPBC618F                     PIC X.
+           02  FILLER REDEFINES BPBC618F.
+               03  BPBC618A                 PIC X.
+           02  BPBC618I                     PIC X(15).
+           02  BPBN636L                     PIC S9(4) COMP.
+           02  BPBN636F                     PIC X.
+           02  FILLER REDEFINES BPBN636F.
+               03  BPBN636A                 PIC X.
+           02  BPBN636I                     PIC X(40).
+           02  FEC1941L                     PIC S9(4) COMP.
+           02  FEC1941F                     PIC X.
+           02  FILLER REDEFINES FEC1941F.
+               03  FEC1941A                 PIC X.
+           02  FEC1941I                     PIC X(10).
+           02  FEC1961L                     PIC S9(4) COMP.
+           02  FEC1961F                     PIC X.
+           02  FILLER REDEFINES FEC1961F.
+               03  FEC1961A                 PIC X.
+           02  FEC1961I                     PIC X(10).
+           02  CTL1850L                     PIC S9(4) COMP.
+           02  CTL1850F                     PIC X.
+           02  FILLER REDEFINES CTL1850F.
+               03  CTL1850A                 PIC X.
+           02  CTL1850I                     PIC X(09).
+           02  TOT2121L                     PIC S9(4) COMP.
+           02  TOT2121F                     PIC X.
+           02  FILLER REDEFINES TOT2121F.
+               03  TOT2121A                 PIC X.
+           02  TOT2121I                     PIC X(20).
+           02  TOT2148L                     PIC S9(4) COMP.
+           02  TOT2148F                     PIC X.
+           02  FILLER REDEFINES TOT2148F.
+               03  TOT2148A                 PIC X.
+           02  TOT2148I                     PIC X(20).
+           02  TOT2221L                     PIC S9(4) COMP.
+           02  TOT2221F                     PIC X.
+           02  FILLER REDEFINES TOT2221F.
+               03  TOT2221A                 PIC X.
+           02  TOT2221I                     PIC X(20).
+           02  TOT2248L                     PIC S9(4) COMP.
+           02  TOT2248F                     PIC X.
+           02  FILLER REDEFINES TOT2248F.
+               03  TOT2248A                 PIC X.
+           02  TOT2248I                     PIC X(20).
