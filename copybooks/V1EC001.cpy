@@ -0,0 +1,138 @@
+      ******************************************************************
+      *  V1EC001 - AREA DE COMUNICACION ENTRE TRANSACCIONES DE LA      *
+      *             APLICACION DE MERCADO LIBRE DE DIVISAS             *
+      ******************************************************************
+       01  V1EC001.
+           05  COD-TRANSACCION              PIC X(04).
+           05  COD-RIF                      PIC X(15).
+      *
+      *    AREA DE ENCADENAMIENTO V153 (LISTADOS DE OPERACIONES)
+      *
+           05  V153-DATOS.
+               10  V153-PRI-REG             PIC S9(08) COMP.
+               10  V153-BPBCRP90            PIC X(15).
+               10  V153-BPBFIN90            PIC X(08).
+               10  V153-CT-LIT-PLURAL       PIC X(09).
+               10  V153-DESC-IDEN           PIC X(40).
+               10  V153-NOM-RAZON           PIC X(40).
+               10  V153-TOTAL-COMPRA        PIC S9(13)V9(02) COMP-3.
+               10  V153-TOTAL-COMPRA-BS     PIC S9(13)V9(02) COMP-3.
+               10  V153-TOTAL-VENTA         PIC S9(13)V9(02) COMP-3.
+               10  V153-TOTAL-VENTA-BS      PIC S9(13)V9(02) COMP-3.
+               10  NUM-REF-V153             PIC S9(10)       COMP-3.
+               10  SWIFT-DIV-V153           PIC X(03).
+               10  V153-FILTRO-SEGURID      PIC X(01).
+                   88  V153-FILTRO-VIOLANTES     VALUE '1'.
+                   88  V153-FILTRO-LIMPIAS       VALUE '0'.
+                   88  V153-FILTRO-TODAS         VALUE '9'.
+      *    * AD01-I : RECONVERSION MONETARIA
+               10  V153-RECONVERSION        PIC X(01).
+                   88  V153-88-RECONVERTIDO      VALUE 'R'.
+                   88  V153-88-ORIGINAL          VALUE 'O'.
+      *    * AD01-F
+      *
+      *    AREA DE ENCADENAMIENTO V157 (TOTALES COMPRA/VENTA DE LAS
+      *    OPERACIONES QUE NO VIOLAN LOS PARAMETROS)
+      *
+           05  V157-DATOS.
+               10  V157-FEC-OPE-REP         PIC X(08).
+               10  V157-LIT-PLURAL          PIC X(09).
+               10  V157-TOTAL-COMPRA-BV     PIC S9(13)V9(02) COMP-3.
+               10  V157-TOTAL-COMPRA-DL     PIC S9(13)V9(02) COMP-3.
+               10  V157-TOTAL-VENTA-BV      PIC S9(13)V9(02) COMP-3.
+               10  V157-TOTAL-VENTA-DL      PIC S9(13)V9(02) COMP-3.
+      *
+      *    AREA DE ENCADENAMIENTO V180 (RIF Y RANGO DE FECHAS QUE SE
+      *    TRASLADA ENTRE LAS PANTALLAS V152/V157/V158 DE LISTADOS Y
+      *    TOTALES DE OPERACIONES)
+      *
+           05  V180-DATOS.
+               10  V180-BPBCRP90            PIC X(15).
+               10  V180-FECHA-DESDE         PIC X(08).
+               10  V180-FECHA-HASTA         PIC X(08).
+      *
+      *    AREA DE ENCADENAMIENTO V159 (CLAVE DE LA OPERACION
+      *    SELECCIONADA EN EL LISTADO COMBINADO COMPRA/VENTA)
+      *
+           05  V159-DATOS.
+               10  V159-FEC-OPE             PIC X(08).
+               10  V159-NUM-REF             PIC S9(10)       COMP-3.
+               10  V159-SIGLA-CDI           PIC X(03).
+      *
+      *    AREA DE ENCADENAMIENTO V162/V163 (DEVOLUCIONES DE DIVISAS
+      *    POR FORMA DE PAGO)
+      *
+           05  V162-DATOS.
+               10  NOMBRE-V162              PIC X(40).
+               10  TIP-FORMA-PAGO           PIC 9(01).
+               10  CON-CONCEPTO-D           PIC X(03).
+               10  CON-CONCEPTO-H           PIC X(03).
+               10  TO-REGISTROS             PIC 9(05).
+               10  MONTO-TOTAL              PIC 9(13)V9(02).
+           05  V163-DATOS.
+               10  COD-OPE-BANCO-V163       PIC X(04).
+               10  FEC-OPE-V163             PIC X(08).
+               10  COD-DIV-OPE-V163         PIC X(03).
+               10  COD-CPT-CMP-VTA-V163     PIC X(03).
+               10  NUM-REF-V163             PIC S9(10)       COMP-3.
+      *
+      *    AREA DE ENCADENAMIENTO V168 (CRITERIOS DE LA CONSULTA POR
+      *    NOMBRE QUE SE TRASLADAN HASTA LA PANTALLA DE LISTADO V12C05Z)
+      *
+           05  V168-DATOS.
+               10  NOM-NOMBRE               PIC X(16).
+               10  RIF-PARCIAL              PIC X(15).
+      *
+      *    AREA DE ENCADENAMIENTO V173 (RANGO DE FECHAS OPCIONAL QUE
+      *    SE TRASLADA HASTA LA PANTALLA DE RESUMEN POR SEGMENTOS
+      *    V12C11Z; CUANDO LLEGA EN BLANCO/CEROS EL PROGRAMA ASUME
+      *    UN RANGO DE FECHAS COMPLETO)
+      *
+           05  V173-DATOS.
+               10  FEC-FECHA-DESDE          PIC X(08).
+               10  FEC-FECHA-HASTA          PIC X(08).
+               10  V173-MODO-SW             PIC X(01).
+                   88  V173-88-MODO-TENDENCIA    VALUE 'T'.
+      *
+      *    AREA DE ENCADENAMIENTO V176 (RANGO DE FECHAS OPCIONAL QUE
+      *    SE TRASLADA HASTA LA PANTALLA DE HISTORICO DE TASAS DE
+      *    CAMBIO V12C12Z; CUANDO LLEGA EN BLANCO/CEROS EL PROGRAMA
+      *    ASUME UN RANGO DE FECHAS COMPLETO)
+      *
+           05  V176-DATOS.
+               10  V176-FECHA-DESDE         PIC X(08).
+               10  V176-FECHA-HASTA         PIC X(08).
+      *
+      *    AREA DE ENCADENAMIENTO V177 (RANGO DE FECHAS OPCIONAL QUE
+      *    SE TRASLADA HASTA LA PANTALLA DE OPERACIONES POR DIVISA
+      *    ORIGINAL V12C13Z; CUANDO LLEGA EN BLANCO/CEROS EL PROGRAMA
+      *    ASUME UN RANGO DE FECHAS COMPLETO)
+      *
+           05  V177-DATOS.
+               10  V177-FECHA-DESDE         PIC X(08).
+               10  V177-FECHA-HASTA         PIC X(08).
+      *
+      *    AREA DE ENCADENAMIENTO V152 (RANGO DE FECHAS DE OPERACION
+      *    QUE SE TRASLADA HASTA LA PANTALLA DE CLIENTES EN EL
+      *    ARCHIVO DE SEGURIDAD BANCARIA V152; DESDE Y HASTA IGUALES
+      *    EQUIVALEN AL COMPORTAMIENTO ORIGINAL DE UNA SOLA FECHA)
+      *
+           05  V152-DATOS.
+               10  V152-FECHA-DESDE         PIC X(08).
+               10  V152-FECHA-HASTA         PIC X(08).
+               10  V152-CONTEO-MOSTRADO     PIC X(01).
+                   88  V152-88-CONTEO-MOSTRADO  VALUE 'S'.
+      *
+      *    AREA DE ENCADENAMIENTO V181 (NUMERO DE EXPEDIENTE CUYOS
+      *    DOCUMENTOS SE DESEAN CONSULTAR, DESDE LA BUSQUEDA POR
+      *    NOMBRE DE V12C08Z)
+      *
+           05  V181-DATOS.
+               10  V181-NUM-EXPEDIENTE      PIC X(15).
+      *
+      *    AREA DE ENCADENAMIENTO V182 (TERMINAL Y PREFIJO DE LA COLA
+      *    TS DE PAGINACION QUE SE DESEA INSPECCIONAR, PARA SOPORTE)
+      *
+           05  V182-DATOS.
+               10  V182-TERMINAL            PIC X(04).
+               10  V182-PREFIJO-COLA        PIC X(04).
