@@ -0,0 +1,6 @@
+      ******************************************************************
+      *  V1WC901 - AREA DE COMUNICACION CON LA RUTINA V19C001 DE       *
+      *             BUSQUEDA DE LA DESCRIPCION DE UNA OFICINA          *
+      ******************************************************************
+           05  COD-OFICINA                  PIC 9(09).
+           05  DES-OFICINA                  PIC X(40).
