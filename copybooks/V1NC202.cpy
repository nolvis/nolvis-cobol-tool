@@ -0,0 +1,151 @@
+      ******************************************************************
+      *  V1NC202 - MAPA BMS DE LA PANTALLA DE DETALLE DE LA OPERACION  *
+      *             QUE VIOLA LOS PARAMETROS (GENERADO A PARTIR DEL    *
+      *             MAPSET V1NM202)                                    *
+      ******************************************************************
+       01  V1NC202I.
+           02  BPBC821L                     PIC S9(4) COMP.
+           02  BPBC821F                     PIC X.
+           02  FILLER REDEFINES BPBC821F.
+               03  BPBC821A                 PIC X.
+           02  BPBC821I                     PIC X(15).
+           02  BPBN838L                     PIC S9(4) COMP.
+           02  BPBN838F                     PIC X.
+           02  FILLER REDEFINES BPBN838F.
+               03  BPBN838A                 PIC X.
+           02  BPBN838I                     PIC X(40).
+           02  BPB1021L                     PIC S9(4) COMP.
+           02  BPB1021F                     PIC X.
+           02  FILLER REDEFINES BPB1021F.
+               03  BPB1021A                 PIC X.
+           02  BPB1021I                     PIC X(15).
+           02  BPB1038L                     PIC S9(4) COMP.
+           02  BPB1038F                     PIC X.
+           02  FILLER REDEFINES BPB1038F.
+               03  BPB1038A                 PIC X.
+           02  BPB1038I                     PIC X(40).
+           02  MER1121L                     PIC S9(4) COMP.
+           02  MER1121F                     PIC X.
+           02  FILLER REDEFINES MER1121F.
+               03  MER1121A                 PIC X.
+           02  MER1121I                     PIC X(03).
+           02  MER1169L                     PIC S9(4) COMP.
+           02  MER1169F                     PIC X.
+           02  FILLER REDEFINES MER1169F.
+               03  MER1169A                 PIC X.
+           02  MER1169I                     PIC X(04).
+           02  MER1221L                     PIC S9(4) COMP.
+           02  MER1221F                     PIC X.
+           02  FILLER REDEFINES MER1221F.
+               03  MER1221A                 PIC X.
+           02  MER1221I                     PIC X(02).
+           02  MER1224L                     PIC S9(4) COMP.
+           02  MER1224F                     PIC X.
+           02  FILLER REDEFINES MER1224F.
+               03  MER1224A                 PIC X.
+           02  MER1224I                     PIC X(02).
+           02  MER1227L                     PIC S9(4) COMP.
+           02  MER1227F                     PIC X.
+           02  FILLER REDEFINES MER1227F.
+               03  MER1227A                 PIC X.
+           02  MER1227I                     PIC X(04).
+           02  MER1269L                     PIC S9(4) COMP.
+           02  MER1269F                     PIC X.
+           02  FILLER REDEFINES MER1269F.
+               03  MER1269A                 PIC X.
+           02  MER1269I                     PIC X(03).
+           02  SIG1321L                     PIC S9(4) COMP.
+           02  SIG1321F                     PIC X.
+           02  FILLER REDEFINES SIG1321F.
+               03  SIG1321A                 PIC X.
+           02  SIG1321I                     PIC X(03).
+           02  MER1369L                     PIC S9(4) COMP.
+           02  MER1369F                     PIC X.
+           02  FILLER REDEFINES MER1369F.
+               03  MER1369A                 PIC X.
+           02  MER1369I                     PIC X(01).
+           02  MER1421L                     PIC S9(4) COMP.
+           02  MER1421F                     PIC X.
+           02  FILLER REDEFINES MER1421F.
+               03  MER1421A                 PIC X.
+           02  MER1421I                     PIC X(04).
+           02  DES1429L                     PIC S9(4) COMP.
+           02  DES1429F                     PIC X.
+           02  FILLER REDEFINES DES1429F.
+               03  DES1429A                 PIC X.
+           02  DES1429I                     PIC X(25).
+           02  MER1521L                     PIC S9(4) COMP.
+           02  MER1521F                     PIC X.
+           02  FILLER REDEFINES MER1521F.
+               03  MER1521A                 PIC X.
+           02  MER1521I                     PIC X(10).
+           02  MER1621L                     PIC S9(4) COMP.
+           02  MER1621F                     PIC X.
+           02  FILLER REDEFINES MER1621F.
+               03  MER1621A                 PIC X.
+           02  MER1621I                     PIC X(01).
+           02  MER1721L                     PIC S9(4) COMP.
+           02  MER1721F                     PIC X.
+           02  FILLER REDEFINES MER1721F.
+               03  MER1721A                 PIC X.
+           02  MER1721I                     PIC X(01).
+           02  MER1821L                     PIC S9(4) COMP.
+           02  MER1821F                     PIC X.
+           02  FILLER REDEFINES MER1821F.
+               03  MER1821A                 PIC X.
+           02  MER1821I                     PIC X(20).
+           02  CTL1910L                     PIC S9(4) COMP.
+           02  CTL1910F                     PIC X.
+           02  FILLER REDEFINES CTL1910F.
+               03  CTL1910A                 PIC X.
+           02  CTL1910I                     PIC X(09).
+           02  MTO1922L                     PIC S9(4) COMP.
+           02  MTO1922F                     PIC X.
+           02  FILLER REDEFINES MTO1922F.
+               03  MTO1922A                 PIC X.
+           02  MTO1922I                     PIC X(20).
+           02  MTO2021L                     PIC S9(4) COMP.
+           02  MTO2021F                     PIC X.
+           02  FILLER REDEFINES MTO2021F.
+               03  MTO2021A                 PIC X.
+           02  MTO2021I                     PIC X(20).
+           02  MER1558L                     PIC S9(4) COMP.
+           02  MER1558F                     PIC X.
+           02  FILLER REDEFINES MER1558F.
+               03  MER1558A                 PIC X.
+           02  MER1558I                     PIC X(08).
+           02  MER1658L                     PIC S9(4) COMP.
+           02  MER1658F                     PIC X.
+           02  FILLER REDEFINES MER1658F.
+               03  MER1658A                 PIC X.
+           02  MER1658I                     PIC X(08).
+           02  MER1758L                     PIC S9(4) COMP.
+           02  MER1758F                     PIC X.
+           02  FILLER REDEFINES MER1758F.
+               03  MER1758A                 PIC X.
+           02  MER1758I                     PIC X(08).
+           02  MER1858L                     PIC S9(4) COMP.
+           02  MER1858F                     PIC X.
+           02  FILLER REDEFINES MER1858F.
+               03  MER1858A                 PIC X.
+           02  MER1858I                     PIC X(08).
+           02  MER1958L                     PIC S9(4) COMP.
+           02  MER1958F                     PIC X.
+           02  FILLER REDEFINES MER1958F.
+               03  MER1958A                 PIC X.
+           02  MER1958I                     PIC X(08).
+           02  MER2058L                     PIC S9(4) COMP.
+           02  MER2058F                     PIC X.
+           02  FILLER REDEFINES MER2058F.
+               03  MER2058A                 PIC X.
+           02  MER2058I                     PIC X(08).
+           02  MER2121L                     PIC S9(4) COMP.
+           02  MER2121F                     PIC X.
+           02  FILLER REDEFINES MER2121F.
+               03  MER2121A                 PIC X.
+           02  MER2121I                     PIC X(14).
+           02  SIT2149L                     PIC S9(4) COMP.
+           02  SIT2149F                     PIC X.
+           02  FILLER REDEFINES SIT2149F.
+               03  SIT2149A                 PIC X.
+           02  SIT2149I                     PIC X(20).
