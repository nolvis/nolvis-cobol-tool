@@ -0,0 +1,540 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V11C02J                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      *  DESCRIPCION: TOTALES COMPRA/VENTA DE UN CLIENTE PARA UN RANGO *
+      *               DE FECHAS, SUMANDO LAS OPERACIONES VIOLANTES Y   *
+      *               LAS QUE NO VIOLAN LOS PARAMETROS, SIN NECESIDAD  *
+      *               DE RECORRER POR SEPARADO LAS DOS CADENAS.        *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA:                                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: TOTALES COMBINADOS COMPRA/VENTA                *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V11C02J.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+      *SPECIAL-NAMES.
+      *    DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-PROGRAMA                 PIC X(08)   VALUE SPACES.
+           05  WS-TABLA                    PIC X(08)   VALUE SPACES.
+           05  WS-CURRENT-DATE.
+               10  WS-FEC-DIA-AAAAMMDD     PIC X(08)   VALUE SPACES.
+               10  WS-HORA-DIA.
+                   15  WS-HH-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-MM-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-SS-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-CS-DIA           PIC X(02)   VALUE SPACES.
+               10  FILLER                  PIC X(05).
+      * AD01-I : RECONVERSION MONETARIA
+           05  WS-CT-LITERAL               PIC X(17).
+           05  WS-CT-LITERAL-RE REDEFINES WS-CT-LITERAL.
+               10  WS-CT-LIT-PLURAL        PIC X(09).
+               10  WS-CT-RESTO             PIC X(08).
+      * AD01-F
+      *
+           05  WS-SQL-FECHA-DES            PIC X(08).
+           05  WS-SQL-FECHA-HAS            PIC X(08).
+      *
+           05  WS-FECHA-EDIT                PIC X(08).
+           05  WS-FECHA-EDIT-RE REDEFINES WS-FECHA-EDIT.
+               10  WS-FE-AAAA               PIC X(04).
+               10  WS-FE-MM                 PIC X(02).
+               10  WS-FE-DD                 PIC X(02).
+           05  WS-FEC-OPE-EDIT-DESDE        PIC X(10).
+           05  WS-FEC-OPE-EDIT-HASTA        PIC X(10).
+      *
+           05  WS-MONTO-EDIT               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  WS-MONTO-DL                 PIC S9(13)V9(2) VALUE ZEROS.
+           05  WS-MONTO-BV                 PIC S9(13)V9(2) VALUE ZEROS.
+      *
+           05  WS-TOTAL-COMPRA-DL          PIC S9(13)V9(2) VALUE ZEROS.
+           05  WS-TOTAL-COMPRA-BV          PIC S9(13)V9(2) VALUE ZEROS.
+           05  WS-TOTAL-VENTA-DL           PIC S9(13)V9(2) VALUE ZEROS.
+           05  WS-TOTAL-VENTA-BV           PIC S9(13)V9(2) VALUE ZEROS.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)  VALUE 'N'.
+               88  FIN-CURSOR                         VALUE 'S'.
+               88  NO-FIN-CURSOR                      VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V11C02J'.
+           05  CT-ESTADO-INICIO            PIC X(01)   VALUE 'I'.
+           05  CT-ESTADO-CONTINUA          PIC X(01)   VALUE 'C'.
+           05  CT-VJ8CDIV0                 PIC X(08)   VALUE 'VJ8CDIV0'.
+           05  CT-TAB-V1DT001              PIC X(08)   VALUE 'V1DT001'.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+       COPY VJECDIV0.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V11C02J-V1DC02J1
+               CURSOR FOR
+               SELECT NOM_RAZON,
+                      IMP_OPE,
+                      TAS_BOLIVAR,
+                      TAS_DOLAR,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA
+               FROM V1DT001
+               WHERE NUM_DOC_PERSONA = :DCLV1DT001.NUM-DOC-PERSONA AND
+                     (FEC_OPE >= :WS-SQL-FECHA-DES AND
+                      FEC_OPE <= :WS-SQL-FECHA-HAS)
+           END-EXEC
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      **** COPY DFHAID *************************************************
+           COPY DFHAID.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      *
+           COPY QCWCI20.
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY QGECCAA.
+       COPY V1EC001.
+       COPY V1NC158.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1EC001 V1NC158I.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC158I          TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001           TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE CAA-ESTADO
+               WHEN CT-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CT-ESTADO-CONTINUA
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE V1NC158I
+           MOVE CT-PROGRAMA                TO WS-PROGRAMA
+      *
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE
+           CALL CT-VJ8CDIV0 USING VJECDIV0
+           MOVE VJE-LIT-PLURAL             TO WS-CT-LITERAL
+      *
+           MOVE V180-BPBCRP90              TO NUM-DOC-PERSONA
+                                               OF DCLV1DT001
+           MOVE V180-FECHA-DESDE           TO WS-SQL-FECHA-DES
+           MOVE V180-FECHA-HASTA           TO WS-SQL-FECHA-HAS
+      *
+           PERFORM ACUMULAR-TOTALES
+              THRU ACUMULAR-TOTALES-EXIT
+      *
+           MOVE V180-BPBCRP90              TO BPBC618I
+      *
+           MOVE WS-SQL-FECHA-DES           TO WS-FECHA-EDIT
+           STRING WS-FE-DD  '/' WS-FE-MM  '/' WS-FE-AAAA
+               DELIMITED BY SIZE           INTO WS-FEC-OPE-EDIT-DESDE
+           MOVE WS-FEC-OPE-EDIT-DESDE      TO FEC1941I
+      *
+           MOVE WS-SQL-FECHA-HAS           TO WS-FECHA-EDIT
+           STRING WS-FE-DD  '/' WS-FE-MM  '/' WS-FE-AAAA
+               DELIMITED BY SIZE           INTO WS-FEC-OPE-EDIT-HASTA
+           MOVE WS-FEC-OPE-EDIT-HASTA      TO FEC1961I
+      *
+           MOVE WS-CT-LIT-PLURAL           TO CTL1850I
+      *
+           MOVE WS-TOTAL-COMPRA-BV         TO WS-MONTO-EDIT
+           MOVE WS-MONTO-EDIT              TO TOT2121I
+      *
+           MOVE WS-TOTAL-COMPRA-DL         TO WS-MONTO-EDIT
+           MOVE WS-MONTO-EDIT              TO TOT2148I
+      *
+           MOVE WS-TOTAL-VENTA-BV          TO WS-MONTO-EDIT
+           MOVE WS-MONTO-EDIT              TO TOT2221I
+      *
+           MOVE WS-TOTAL-VENTA-DL          TO WS-MONTO-EDIT
+           MOVE WS-MONTO-EDIT              TO TOT2248I
+      *
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           PERFORM ATT-CAMPOS
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ACUMULAR-TOTALES
+      ******************************************************************
+       ACUMULAR-TOTALES.
+      *
+           MOVE ZEROS                      TO WS-TOTAL-COMPRA-DL
+                                               WS-TOTAL-COMPRA-BV
+                                               WS-TOTAL-VENTA-DL
+                                               WS-TOTAL-VENTA-BV
+      *
+           SET NO-FIN-CURSOR                TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+              THRU ABRIR-CURSOR-EXIT
+      *
+           PERFORM LEER-CURSOR
+              THRU LEER-CURSOR-EXIT
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+              THRU CERRAR-CURSOR-EXIT
+      *
+           .
+       ACUMULAR-TOTALES-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V11C02J-V1DC02J1
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROS
+               MOVE CT-TAB-V1DT001          TO WS-TABLA
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       ABRIR-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V11C02J-V1DC02J1
+               INTO :DCLV1DT001.NOM-RAZON,
+                    :DCLV1DT001.IMP-OPE,
+                    :DCLV1DT001.TAS-BOLIVAR,
+                    :DCLV1DT001.TAS-DOLAR,
+                    :DCLV1DT001.COD-DIV-OPE,
+                    :DCLV1DT001.COD-CPT-CMP-VTA
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN ZEROS
+                   PERFORM PROCESAR-REGISTRO
+                      THRU PROCESAR-REGISTRO-EXIT
+
+               WHEN +100
+                   SET FIN-CURSOR           TO TRUE
+
+               WHEN OTHER
+                   MOVE CT-TAB-V1DT001      TO WS-TABLA
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       LEER-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      * PROCESAR-REGISTRO
+      ******************************************************************
+       PROCESAR-REGISTRO.
+      *
+           MOVE NOM-RAZON OF DCLV1DT001    TO BPBN636I
+      *
+           IF  COD-DIV-OPE OF DCLV1DT001 = 1
+               MOVE IMP-OPE OF DCLV1DT001  TO WS-MONTO-DL
+           ELSE
+               COMPUTE WS-MONTO-DL = IMP-OPE OF DCLV1DT001 *
+                                     TAS-DOLAR OF DCLV1DT001
+           END-IF
+      *
+           COMPUTE WS-MONTO-BV = IMP-OPE OF DCLV1DT001 *
+                                 TAS-BOLIVAR OF DCLV1DT001
+      *
+      *    COMPRA
+           IF  COD-CPT-CMP-VTA OF DCLV1DT001 >= 111 AND
+               COD-CPT-CMP-VTA OF DCLV1DT001 <= 199
+               ADD WS-MONTO-DL              TO WS-TOTAL-COMPRA-DL
+               ADD WS-MONTO-BV              TO WS-TOTAL-COMPRA-BV
+           END-IF
+      *    VENTA
+           IF  COD-CPT-CMP-VTA OF DCLV1DT001 >= 211 AND
+               COD-CPT-CMP-VTA OF DCLV1DT001 <= 299
+               ADD WS-MONTO-DL              TO WS-TOTAL-VENTA-DL
+               ADD WS-MONTO-BV              TO WS-TOTAL-VENTA-BV
+           END-IF
+      *
+           .
+       PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V11C02J-V1DC02J1
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROS
+               MOVE CT-TAB-V1DT001          TO WS-TABLA
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       CERRAR-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2200-ESTADO-CONTINUACION                *
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           SET CAA-88-CODTRAN-SIG-ULTI     TO TRUE
+           SET CAA-88-ACCION-PROGRAMA      TO TRUE
+           SET CAA-88-ESTADO-INICIO        TO TRUE
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *
+           MOVE ATRI-PRO-BRI-FST           TO BPBC618A
+                                              BPBN636A
+                                              FEC1941A
+                                              FEC1961A
+                                              TOT2121A
+                                              TOT2221A
+                                              TOT2148A
+                                              TOT2248A
+                                              CTL1850A
+      *
+           .
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                          9999-ABEND-CICS                       *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR CICS NO DESEADO *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-LINK-ABEND                        *
+      ******************************************************************
+       9999-LINK-ABEND.
+      *
+           EXEC CICS
+                LINK PROGRAM('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-LINK-ABEND-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           INITIALIZE QGECABC
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE WS-PROGRAMA                TO ABC-PROGRAMA
+           MOVE WS-TABLA                   TO ABC-OBJETO-ERROR
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+                LINK PROGRAM ('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
+      *
