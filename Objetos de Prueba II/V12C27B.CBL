@@ -0,0 +1,437 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C27B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS DEL       *
+      *  PERIODO A REPORTAR)                                           *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (REPORTE DE TOTALES DE         *
+      *  OPERACIONES DE DIVISAS POR SUCURSAL/OFICINA)                  *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE ACUMULA, POR OFICINA, LA     *
+      *  CANTIDAD Y EL MONTO EQUIVALENTE EN BOLIVARES DE LAS           *
+      *  OPERACIONES DE V1DT001 REGISTRADAS EN EL RANGO DE FECHAS DEL  *
+      *  PARAMETRO DE ENTRADA, RESOLVIENDO LA DESCRIPCION DE CADA      *
+      *  OFICINA CON LA MISMA LOGICA DE DESCOMPOSICION DE              *
+      *  COD_OPE_BANCO (UNIDAD/OFICINA) Y LA RUTINA V19C001 QUE YA     *
+      *  UTILIZAN V12C01J, V12C08J Y V12C20J PARA UNA SOLA OPERACION.  *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C27B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALREP
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-OFICINA.
+           05  REP-COD-CENTRO              PIC 9(09).
+           05  REP-DES-OFICINA             PIC X(40).
+           05  REP-CANT-OPE                PIC 9(07).
+           05  REP-MTO-BS                  PIC 9(13)V9(02).
+           05  FILLER                      PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-CENTRO                   PIC 9(09)    VALUE ZEROES.
+           05  WS-CENTRO-RE REDEFINES WS-CENTRO.
+               10  FILLER                  PIC 9(3).
+               10  WS-COD-CENTRO.
+                   15  WS-UNI-COF105       PIC 9(3).
+                   15  WS-OFC-COF105       PIC 9(3).
+      *
+           05  COD-OPE-BANCO-A.
+               10  XUNI-COF89              PIC 9(3).
+               10  XOFC-COF89              PIC 9(3).
+      *
+           05  WS-OFICINA-ANT              PIC 9(09)    VALUE ZEROES.
+           05  WS-DESCRIPCION              PIC X(40)    VALUE SPACES.
+           05  WS-MTO-BS                   PIC S9(13)V9(02) COMP-3
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                AREA DE ACUMULADORES POR OFICINA                *
+      ******************************************************************
+       01  AC-ACUMULADORES.
+           05  AC-CANT-OPE                 PIC 9(07)   VALUE ZEROES.
+           05  AC-MTO-BS                   PIC S9(13)V9(02) COMP-3
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+           05  SW-PRIMERA-VEZ              PIC X(01)   VALUE 'S'.
+               88  PRIMERA-VEZ                         VALUE 'S'.
+               88  NO-PRIMERA-VEZ                      VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C27B'.
+           05  CT-V19C001                  PIC X(08)   VALUE 'V19C001'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  CN-OFICINAS                 PIC 9(05)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA EL RETORNO GENERICO DE LA RUTINA V19C001
+       01  WS-V1WC901.
+           COPY V1WC901.
+       01  WS-BGECRET0.
+           COPY BGECRET0.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C27B-V1DC0201
+               CURSOR FOR
+               SELECT COD_OPE_BANCO,
+                      IMP_OPE,
+                      TAS_BOLIVAR
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY COD_OPE_BANCO
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PAR-FECHA-DESDE    TO WS-FECHA-DESDE
+                   MOVE PAR-FECHA-HASTA    TO WS-FECHA-HASTA
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS CN-OFICINAS
+           INITIALIZE AC-ACUMULADORES
+           MOVE ZEROES                     TO WS-OFICINA-ANT
+           SET PRIMERA-VEZ                 TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           IF  NO-PRIMERA-VEZ
+               PERFORM 5750-ESCRIBIR-OFICINA
+                  THRU 5750-ESCRIBIR-OFICINA-EXIT
+           END-IF
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C27B-V1DC0201
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C27B-V1DC0201
+               INTO :COD-OPE-BANCO,
+                    :IMP-OPE,
+                    :TAS-BOLIVAR
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C27B-V1DC0201
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  ACUMULA LA OPERACION LEIDA EN EL TOTAL DE SU OFICINA Y, SI    *
+      *  LA OFICINA CAMBIO RESPECTO A LA OPERACION ANTERIOR, ESCRIBE   *
+      *  EL TOTAL DE LA OFICINA QUE SE CIERRA ANTES DE EMPEZAR LA      *
+      *  ACUMULACION DE LA NUEVA                                       *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           PERFORM 5720-RESOLVER-CENTRO
+              THRU 5720-RESOLVER-CENTRO-EXIT
+      *
+           COMPUTE WS-MTO-BS = IMP-OPE * TAS-BOLIVAR
+      *
+           IF  NO-PRIMERA-VEZ AND WS-CENTRO NOT EQUAL WS-OFICINA-ANT
+               PERFORM 5750-ESCRIBIR-OFICINA
+                  THRU 5750-ESCRIBIR-OFICINA-EXIT
+               INITIALIZE AC-ACUMULADORES
+           END-IF
+      *
+           SET NO-PRIMERA-VEZ              TO TRUE
+           MOVE WS-CENTRO                  TO WS-OFICINA-ANT
+           ADD 1                           TO AC-CANT-OPE
+           ADD WS-MTO-BS                   TO AC-MTO-BS
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5720-RESOLVER-CENTRO                       *
+      *  DESCOMPONE COD_OPE_BANCO EN UNIDAD/OFICINA CON LA MISMA       *
+      *  LOGICA QUE YA USAN V12C01J, V12C08J Y V12C20J PARA UNA SOLA   *
+      *  OPERACION, DEJANDO EL CODIGO DE OFICINA LISTO EN WS-CENTRO    *
+      ******************************************************************
+       5720-RESOLVER-CENTRO.
+      *
+           MOVE ZEROES                     TO WS-CENTRO
+           MOVE COD-OPE-BANCO               TO COD-OPE-BANCO-A
+      *
+           IF  XUNI-COF89 = XOFC-COF89
+               MOVE ZEROS                  TO WS-UNI-COF105
+               MOVE XOFC-COF89             TO WS-OFC-COF105
+           ELSE
+               MOVE COD-OPE-BANCO-A        TO WS-COD-CENTRO
+           END-IF
+      *
+           MOVE ZEROS                      TO WS-CENTRO(1:3)
+      *
+           .
+       5720-RESOLVER-CENTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5750-ESCRIBIR-OFICINA                      *
+      *  RESUELVE LA DESCRIPCION DE LA OFICINA QUE SE CIERRA CON LA    *
+      *  RUTINA V19C001 Y ESCRIBE SU RENGLON DE TOTALES                *
+      ******************************************************************
+       5750-ESCRIBIR-OFICINA.
+      *
+           INITIALIZE WS-V1WC901 WS-BGECRET0
+           MOVE WS-OFICINA-ANT             TO COD-OFICINA
+      *
+           CALL CT-V19C001 USING WS-V1WC901 WS-BGECRET0
+      *
+           EVALUATE TRUE
+               WHEN RET0-88-OK
+                   MOVE DES-OFICINA        TO WS-DESCRIPCION
+
+               WHEN RET0-88-COD-AVISO
+                   MOVE SPACES             TO WS-DESCRIPCION
+
+               WHEN RET0-88-COD-ERROR
+                   MOVE 'CODIGO OFICINA NO VALIDO' TO WS-DESCRIPCION
+
+               WHEN OTHER
+                   MOVE RET0-SQLCODE       TO SQLCODE
+                   MOVE RET0-SQLERRM       TO SQLERRM
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           ADD 1                           TO CN-OFICINAS
+           INITIALIZE REG-REPORTE-OFICINA
+      *
+           MOVE WS-OFICINA-ANT             TO REP-COD-CENTRO
+           MOVE WS-DESCRIPCION             TO REP-DES-OFICINA
+           MOVE AC-CANT-OPE                TO REP-CANT-OPE
+           MOVE AC-MTO-BS                  TO REP-MTO-BS
+      *
+           WRITE REG-REPORTE-OFICINA
+      *
+           .
+       5750-ESCRIBIR-OFICINA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C27B - OPERACIONES PROCESADAS: ' CN-REGISTROS
+           DISPLAY 'V12C27B - OFICINAS REPORTADAS: '    CN-OFICINAS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C27B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
