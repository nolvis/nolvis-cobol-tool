@@ -8,10 +8,10 @@
       *                                                                *
       *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
       *                                                                *
-      *  DESCRIPCION: PERMITE CAPTAR LA FECHA DE OPERACION CON LA      *
-      *               QUE SE MOSTRARAN LOS CLIENTES QUE SE ENCUENTRA EN*
-      *               EL ARCHIVO BPB-SEGURIDAD BANCARIA PARA DICHA     *
-      *               FECHA                                            *
+      *  DESCRIPCION: PERMITE CAPTAR EL RANGO DE FECHAS DE OPERACION   *
+      *               CON EL QUE SE MOSTRARAN LOS CLIENTES QUE SE      *
+      *               ENCUENTRAN EN EL ARCHIVO BPB-SEGURIDAD BANCARIA  *
+      *               PARA DICHO RANGO                                 *
       *                                                                *
       ******************************************************************
       ******************************************************************
@@ -67,7 +67,12 @@
                10  FILLER                  PIC X(05).
       *
            05  WS-FECHA-AUX                PIC 9(08).
+           05  WS-FECHA-AUX-HASTA          PIC 9(08).
            05  WS-TABLA                    PIC X(08).
+           05  WS-DIA-SEMANA               PIC 9(01).
+           05  WS-COUNT-FERIADO            PIC S9(04) COMP.
+           05  WS-CANT-CLIENTES            PIC 9(07)   VALUE ZEROES.
+           05  WS-CANT-CLIENTES-ED         PIC ZZZZZZ9.
       ******************************************************************
       *                    AREA DE CONTANTES                           *
       ******************************************************************
@@ -78,6 +83,8 @@
            05  CT-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
            05  CT-SI                       PIC X(01)   VALUE 'S'.
            05  CT-INTRO                    PIC X(02)   VALUE '00'.
+           05  CT-TAB-V1DT007              PIC X(08)   VALUE 'V1DT007'.
+           05  CT-TAB-BPBB0090             PIC X(08)   VALUE 'BPBB0090'.
       ******************************************************************
       *                AREA DE MENSAJES                                *
       ******************************************************************
@@ -86,9 +93,16 @@
            05  ME-INGRESAR-FECHA           PIC X(07)   VALUE 'V1E0063'.
            05  ME-FECHA-ERRADA             PIC X(07)   VALUE 'V1E0064'.
            05  ME-FECHA-NO-DEL-DIA         PIC X(07)   VALUE 'V1E0065'.
+           05  ME-RANGO-FECHA-INVALIDO     PIC X(07)   VALUE 'V1E0070'.
+           05  ME-FECHA-NO-HABIL           PIC X(07)   VALUE 'V1E0081'.
            05  ME-ERROR-RUTINA             PIC X(27)
                                    VALUE 'ERROR EN LA RUTINA TC8C1220'.
       ******************************************************************
+      *                AREA DE AVISOS                                  *
+      ******************************************************************
+       01  ME-MENSAJES-AVISO.
+           05  ME-CANT-CLIENTES            PIC X(07)   VALUE 'V1A0527'.
+      ******************************************************************
       *                       COPYS UTILIZADAS                         *
       ******************************************************************
        COPY TCWC1750.
@@ -111,6 +125,15 @@
                INCLUDE BPBB0090
            END-EXEC
       *
+           EXEC SQL
+               INCLUDE V1GT007
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -160,11 +183,41 @@
                                               CAA-COD-ERROR
       *
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -188,11 +241,14 @@
        2100-ESTADO-INICIO.
       *
            INITIALIZE V1NC02ZI
+      *
+           MOVE SPACES                     TO V152-CONTEO-MOSTRADO
       *
            SET CAA-88-ESTADO-CONTIN        TO TRUE
            SET CAA-88-ACCION-TERMINAL      TO TRUE
       *
            MOVE ATRI-NOP-NUM-BRI           TO FECHAA
+           MOVE ATRI-NOP-NUM-BRI           TO FECHAFA
            MOVE -1                         TO FECHAL
       *
            .
@@ -237,13 +293,136 @@
                PERFORM REINPUT
            END-IF
       *
-           PERFORM 2700-LLAMAR-V152
-              THRU 2700-LLAMAR-V152-EXIT
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-AUX), 7)
+      *
+           MOVE WS-FECHA-AUX               TO FEC-FERIADO
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-COUNT-FERIADO
+                 FROM V1DT007
+                WHERE FEC_FERIADO = :FEC-FERIADO
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZERO
+               MOVE CT-TAB-V1DT007         TO WS-TABLA
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+               OR WS-COUNT-FERIADO GREATER THAN ZERO
+               MOVE ME-FECHA-NO-HABIL      TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE ATRI-NOP-NUM-BRI           TO FECHAFA
+
+           IF  FECHAF EQUAL ZEROES OR SPACES OR LOW-VALUES
+               MOVE ME-INGRESAR-FECHA      TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAFL
+               PERFORM REINPUT
+           END-IF
+      *
+           INITIALIZE TCWC1750
+           MOVE '1'                        TO W175-CDOPCIO
+           MOVE FECHAF                     TO W175-FHGRE1
+           CALL CT-TC8C1220 USING TCWC1750
+           IF  W175-CDRETORN NOT = '00'
+               MOVE ME-FECHA-ERRADA        TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAFL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE FECHAF(1:2) TO WS-FECHA-AUX-HASTA(7:2)
+           MOVE FECHAF(3:2) TO WS-FECHA-AUX-HASTA(5:2)
+           MOVE FECHAF(5:4) TO WS-FECHA-AUX-HASTA(1:4)
+      *
+           IF  WS-FECHA-AUX-HASTA GREATER OR EQUAL WS-FEC-ACTUAL
+               MOVE ME-FECHA-NO-DEL-DIA    TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAFL
+               PERFORM REINPUT
+           END-IF
+      *
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-AUX-HASTA), 7)
+      *
+           MOVE WS-FECHA-AUX-HASTA         TO FEC-FERIADO
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-COUNT-FERIADO
+                 FROM V1DT007
+                WHERE FEC_FERIADO = :FEC-FERIADO
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZERO
+               MOVE CT-TAB-V1DT007         TO WS-TABLA
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+               OR WS-COUNT-FERIADO GREATER THAN ZERO
+               MOVE ME-FECHA-NO-HABIL      TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAFL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  WS-FECHA-AUX-HASTA LESS THAN WS-FECHA-AUX
+               MOVE ME-RANGO-FECHA-INVALIDO TO CAA-COD-ERROR
+               MOVE -1                     TO FECHAFL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  NOT V152-88-CONTEO-MOSTRADO
+               PERFORM 2600-CONTAR-CLIENTES
+                  THRU 2600-CONTAR-CLIENTES-EXIT
+
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+           ELSE
+               PERFORM 2700-LLAMAR-V152
+                  THRU 2700-LLAMAR-V152-EXIT
+           END-IF
       *
            .
        2200-ESTADO-CONTINUACION-EXIT.
            EXIT.
       ******************************************************************
+      * 2600-CONTAR-CLIENTES
+      *  MUESTRA, ANTES DE ENTRAR A V152, LA CANTIDAD DE CLIENTES QUE
+      *  SE ENCUENTRAN EN BPB-SEGURIDAD-BANCARIA PARA EL RANGO DE
+      *  FECHAS CAPTADO, PARA QUE EL USUARIO PUEDA VALORAR SI DESEA
+      *  CONTINUAR CON EL LISTADO COMPLETO
+      ******************************************************************
+       2600-CONTAR-CLIENTES.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-CANT-CLIENTES
+                 FROM BPBB0090
+                WHERE FEC_BPBFIN90 BETWEEN :WS-FECHA-AUX AND
+                                            :WS-FECHA-AUX-HASTA
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZERO
+               MOVE CT-TAB-BPBB0090        TO WS-TABLA
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           MOVE WS-CANT-CLIENTES           TO WS-CANT-CLIENTES-ED
+           MOVE ME-CANT-CLIENTES           TO CAA-COD-AVISO1
+           MOVE WS-CANT-CLIENTES-ED        TO CAA-VAR1-AVISO1
+           SET V152-88-CONTEO-MOSTRADO     TO TRUE
+      *
+           .
+       2600-CONTAR-CLIENTES-EXIT.
+           EXIT.
+      ******************************************************************
       * 2700-LLAMAR-V152
       ******************************************************************
        2700-LLAMAR-V152.
@@ -256,6 +435,8 @@
       *
            MOVE CAA-CODTRAN                TO COD-TRANSACCION
            MOVE WS-FECHA-AUX               TO FEC-BPBFIN90
+           MOVE WS-FECHA-AUX               TO V152-FECHA-DESDE
+           MOVE WS-FECHA-AUX-HASTA         TO V152-FECHA-HASTA
       *
            .
        2700-LLAMAR-V152-EXIT.
