@@ -0,0 +1,440 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C35B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (CLIENTE Y RANGO DE        *
+      *  FECHAS OPCIONAL)                                              *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-ESTADO-CTA (ESTADO DE CUENTA           *
+      *  IMPRIMIBLE: DETALLE OPERACION POR OPERACION SEGUIDO DE LA     *
+      *  LINEA DE TOTALES DE CONTROL)                                  *
+      * ------------------                                             *
+      * PROCESO GLOBAL: RECORRE V1DT001 PARA UN CLIENTE (NUM_DOC_      *
+      *  PERSONA) DENTRO DEL RANGO DE FECHAS SOLICITADO, ACUMULANDO    *
+      *  LOS TOTALES DE COMPRA Y VENTA (EN LA MISMA CLASIFICACION POR  *
+      *  COD_CPT_CMP_VTA YA USADA EN V12C01Z/V11C01Y) MIENTRAS ESCRIBE *
+      *  EL DETALLE ITEMIZADO DE CADA OPERACION, Y CIERRA EL DOCUMENTO *
+      *  CON UNA LINEA DE RESUMEN DE ESOS TOTALES, PARA QUE NO HAYA    *
+      *  QUE ARMARLO A MANO A PARTIR DE VARIAS PANTALLAS POR SEPARADO. *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C35B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-ESTADO-CTA      ASSIGN TO SALALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-NUM-DOC-PERSONA         PIC X(15).
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(51).
+      *
+       FD  ARCH-ESTADO-CTA
+           RECORDING MODE IS F.
+      *
+       01  REG-ESTADO-CTA.
+           05  REP-TIPO-LINEA              PIC X(01).
+               88  REP-88-LINEA-TOTALES        VALUE 'T'.
+               88  REP-88-LINEA-DETALLE        VALUE 'D'.
+           05  REP-NUM-DOC-PERSONA         PIC X(15).
+           05  REP-DATOS.
+               10  REP-TOT-COMPRA-DL       PIC S9(13)V9(02).
+               10  REP-TOT-COMPRA-BS       PIC S9(13)V9(02).
+               10  REP-TOT-VENTA-DL        PIC S9(13)V9(02).
+               10  REP-TOT-VENTA-BS        PIC S9(13)V9(02).
+               10  REP-TOT-OPERACIONES     PIC 9(07).
+               10  FILLER                  PIC X(23).
+           05  FILLER REDEFINES REP-DATOS.
+               10  REP-FEC-OPE             PIC 9(08).
+               10  REP-COD-OPE-BANCO       PIC X(04).
+               10  REP-NUM-REF             PIC 9(10).
+               10  REP-COD-CPT-CMP-VTA     PIC 9(03).
+               10  REP-TIPO-OPE            PIC X(01).
+               10  REP-MTO-DIVISA          PIC S9(13)V9(02).
+               10  REP-MTO-BOLIVAR         PIC S9(13)V9(02).
+               10  FILLER                  PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-NUM-DOC-PERSONA          PIC X(15)    VALUE SPACES.
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-MONTO-DL                 PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+           05  WS-MONTO-BV                 PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                   AREA DE ACUMULADORES                         *
+      ******************************************************************
+       01  AC-ACUMULADORES.
+           05  AC-TOTAL-COMPRA-DL          PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+           05  AC-TOTAL-COMPRA-BS          PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+           05  AC-TOTAL-VENTA-DL           PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+           05  AC-TOTAL-VENTA-BS           PIC S9(13)V9(02)
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C35B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C35B-V1DC0011
+               CURSOR FOR
+               SELECT FEC_OPE,
+                      COD_OPE_BANCO,
+                      NUM_REF,
+                      COD_CPT_CMP_VTA,
+                      COD_DIV_OPE,
+                      IMP_OPE,
+                      TAS_DOLAR,
+                      TAS_BOLIVAR
+               FROM V1DT001
+               WHERE NUM_DOC_PERSONA = :WS-NUM-DOC-PERSONA AND
+                     FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 5000-ESCRIBIR-TOTALES
+              THRU 5000-ESCRIBIR-TOTALES-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *   - LEE EL CLIENTE (OBLIGATORIO) Y EL RANGO DE FECHAS          *
+      *     OPCIONAL, APLICANDO VALORES POR DEFECTO A LAS FECHAS       *
+      *     CUANDO NO VIENEN INFORMADAS                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-ESTADO-CTA
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   DISPLAY 'V12C35B - FALTA EL PARAMETRO DE CLIENTE'
+                   MOVE 16                 TO RETURN-CODE
+                   PERFORM 6000-FIN
+                      THRU 6000-FIN-EXIT
+                   STOP RUN
+           END-READ
+      *
+           IF  PAR-NUM-DOC-PERSONA EQUAL SPACES
+               DISPLAY 'V12C35B - FALTA EL PARAMETRO DE CLIENTE'
+               MOVE 16                     TO RETURN-CODE
+               PERFORM 6000-FIN
+                  THRU 6000-FIN-EXIT
+               STOP RUN
+           END-IF
+      *
+           MOVE PAR-NUM-DOC-PERSONA         TO WS-NUM-DOC-PERSONA
+      *
+           IF  PAR-FECHA-DESDE NOT EQUAL SPACES AND
+               PAR-FECHA-DESDE NOT EQUAL ZEROES
+               MOVE PAR-FECHA-DESDE         TO WS-FECHA-DESDE
+           END-IF
+           IF  PAR-FECHA-HASTA NOT EQUAL SPACES AND
+               PAR-FECHA-HASTA NOT EQUAL ZEROES
+               MOVE PAR-FECHA-HASTA         TO WS-FECHA-HASTA
+           END-IF
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+           INITIALIZE AC-ACUMULADORES
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C35B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C35B-V1DC0011
+               INTO :FEC-OPE,
+                    :COD-OPE-BANCO,
+                    :NUM-REF,
+                    :COD-CPT-CMP-VTA,
+                    :COD-DIV-OPE,
+                    :IMP-OPE,
+                    :TAS-DOLAR,
+                    :TAS-BOLIVAR
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C35B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  ACUMULA LOS TOTALES DE COMPRA/VENTA (MISMA CLASIFICACION DE   *
+      *  COD_CPT_CMP_VTA QUE V12C01Z) Y ESCRIBE LA LINEA DE DETALLE    *
+      *  DE LA OPERACION                                               *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           IF  COD-DIV-OPE = 1
+               MOVE IMP-OPE                TO WS-MONTO-DL
+           ELSE
+               COMPUTE WS-MONTO-DL = IMP-OPE * TAS-DOLAR
+           END-IF
+      *
+           COMPUTE WS-MONTO-BV = IMP-OPE * TAS-BOLIVAR
+      *
+           INITIALIZE REG-ESTADO-CTA
+           SET REP-88-LINEA-DETALLE        TO TRUE
+           MOVE WS-NUM-DOC-PERSONA         TO REP-NUM-DOC-PERSONA
+           MOVE FEC-OPE                    TO REP-FEC-OPE
+           MOVE COD-OPE-BANCO              TO REP-COD-OPE-BANCO
+           MOVE NUM-REF                    TO REP-NUM-REF
+           MOVE COD-CPT-CMP-VTA            TO REP-COD-CPT-CMP-VTA
+           MOVE WS-MONTO-DL                TO REP-MTO-DIVISA
+           MOVE WS-MONTO-BV                TO REP-MTO-BOLIVAR
+      *
+           IF  COD-CPT-CMP-VTA >= 111 AND COD-CPT-CMP-VTA <= 199
+               MOVE 'C'                    TO REP-TIPO-OPE
+               ADD WS-MONTO-DL             TO AC-TOTAL-COMPRA-DL
+               ADD WS-MONTO-BV             TO AC-TOTAL-COMPRA-BS
+           END-IF
+      *
+           IF  COD-CPT-CMP-VTA >= 211 AND COD-CPT-CMP-VTA <= 299
+               MOVE 'V'                    TO REP-TIPO-OPE
+               ADD WS-MONTO-DL             TO AC-TOTAL-VENTA-DL
+               ADD WS-MONTO-BV             TO AC-TOTAL-VENTA-BS
+           END-IF
+      *
+           WRITE REG-ESTADO-CTA
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   5000-ESCRIBIR-TOTALES                        *
+      *  ESCRIBE LA LINEA DE TOTALES DE CONTROL AL FINAL DEL ESTADO    *
+      *  DE CUENTA, UNA VEZ ACUMULADO TODO EL DETALLE                  *
+      ******************************************************************
+       5000-ESCRIBIR-TOTALES.
+      *
+           INITIALIZE REG-ESTADO-CTA
+           SET REP-88-LINEA-TOTALES        TO TRUE
+           MOVE WS-NUM-DOC-PERSONA         TO REP-NUM-DOC-PERSONA
+           MOVE AC-TOTAL-COMPRA-DL         TO REP-TOT-COMPRA-DL
+           MOVE AC-TOTAL-COMPRA-BS         TO REP-TOT-COMPRA-BS
+           MOVE AC-TOTAL-VENTA-DL          TO REP-TOT-VENTA-DL
+           MOVE AC-TOTAL-VENTA-BS          TO REP-TOT-VENTA-BS
+           MOVE CN-REGISTROS               TO REP-TOT-OPERACIONES
+      *
+           WRITE REG-ESTADO-CTA
+      *
+           .
+       5000-ESCRIBIR-TOTALES-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-ESTADO-CTA
+      *
+           DISPLAY 'V12C35B - OPERACIONES DEL CLIENTE: ' CN-REGISTROS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C35B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
