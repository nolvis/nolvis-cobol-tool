@@ -0,0 +1,462 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C30Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
+      *                                                                *
+      *  DESCRIPCION: CONSULTA DE LOS DOCUMENTOS DEL EXPEDIENTE DE     *
+      *               UN CLIENTE                                       *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C30Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-I                        PIC 9(04)   VALUE ZEROES.
+           05  WS-LINEA-DOC                PIC X(78)   VALUE SPACES.
+           05  WS-IND-REQUERIDO-ED         PIC X(10)   VALUE SPACES.
+           05  WS-IND-RECIBIDO-ED          PIC X(10)   VALUE SPACES.
+           05  WS-FEC-RECIBIDO-ED          PIC X(10)   VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C30Z'.
+           05  CT-TAB-V1DT006              PIC X(08)   VALUE 'V1DT006'.
+           05  CT-SI                       PIC X(01)   VALUE 'S'.
+           05  CT-MAX-FILAS                PIC 9(02)   VALUE 13.
+           05  CT-INTRO                    PIC X(02)   VALUE '00'.
+           05  CT-BORRA                    PIC X(02)   VALUE '99'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(03)   VALUE ZEROES.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-SIN-DOCUMENTOS           PIC X(07)   VALUE 'V1E0080'.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      * COPY DFHAID
+           COPY DFHAID.
+      * COPY PARA ATRIBUTOS DE LA PANTALLA
+       COPY QCWCI20.
+           COPY DFHBMSCA.
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******* TABLA DOCUMENTOS DEL EXPEDIENTE DEL CLIENTE **************
+           EXEC SQL
+               INCLUDE V1GT006
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C30Z-V1DC30Z1
+               CURSOR FOR
+               SELECT COD_DOCUMENTO,
+                      DESC_DOCUMENTO,
+                      IND_REQUERIDO,
+                      IND_RECIBIDO,
+                      FEC_RECIBIDO
+               FROM V1DT006
+               WHERE NUM_EXPEDIENTE = :DCLV1DT006.NUM-EXPEDIENTE
+               ORDER BY COD_DOCUMENTO
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+      *
+           COPY QGECCAA.
+       COPY V1NC30Z.
+       COPY V1EC001.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC30ZI V1EC001.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           GOBACK.
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC30ZI         TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+      *
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE TRUE
+               WHEN CAA-88-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CAA-88-ESTADO-CONTIN
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      *   - LLEGA EL NUMERO DE EXPEDIENTE POR ENCADENAMIENTO DESDE     *
+      *     V12C08Z Y SE MUESTRAN DE UNA VEZ LOS DOCUMENTOS            *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE V1NC30ZI
+           INITIALIZE CAA-CASO CAA-CASO-CAD
+      *
+           MOVE V181-NUM-EXPEDIENTE    TO NUM-EXPEDIENTE OF DCLV1DT006
+           MOVE V181-NUM-EXPEDIENTE        TO EXPEDI
+      *
+           PERFORM BUSCAR-DOCUMENTOS
+      *
+           IF  CN-REGISTROS EQUAL ZEROES
+               MOVE ME-SIN-DOCUMENTOS      TO CAA-COD-ERROR
+           END-IF
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           MOVE ATRI-PRO-BRI-FST           TO EXPEDA
+           MOVE -1                         TO EXPEDL
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2200-ESTADO-CONTINUACION                *
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           EVALUATE CAA-TECLA
+               WHEN CT-INTRO
+               WHEN CT-BORRA
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA  TO TRUE
+                   SET CAA-88-ESTADO-INICIO    TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   MOVE -1                     TO EXPEDL
+                   PERFORM REINPUT
+           END-EVALUATE
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * BUSCAR-DOCUMENTOS
+      ******************************************************************
+       BUSCAR-DOCUMENTOS.
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+           MOVE ZEROES                     TO WS-I
+           SET NO-FIN-CURSOR                TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+              THRU ABRIR-CURSOR-EXIT
+      *
+           PERFORM LEER-CURSOR
+              THRU LEER-CURSOR-EXIT
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+              THRU CERRAR-CURSOR-EXIT
+      *
+           .
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C30Z-V1DC30Z1
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT006         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       ABRIR-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C30Z-V1DC30Z1
+               INTO :COD-DOCUMENTO,
+                    :DESC-DOCUMENTO,
+                    :IND-REQUERIDO,
+                    :IND-RECIBIDO,
+                    :FEC-RECIBIDO
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM PROCESAR-DOCUMENTO
+                      THRU PROCESAR-DOCUMENTO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-TAB-V1DT006     TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       LEER-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C30Z-V1DC30Z1
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT006         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       CERRAR-CURSOR-EXIT.
+           EXIT.
+      ******************************************************************
+      * PROCESAR-DOCUMENTO
+      ******************************************************************
+       PROCESAR-DOCUMENTO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           IF  IND-REQUERIDO EQUAL CT-SI
+               MOVE 'REQUERIDO'            TO WS-IND-REQUERIDO-ED
+           ELSE
+               MOVE 'OPCIONAL'             TO WS-IND-REQUERIDO-ED
+           END-IF
+      *
+           IF  IND-RECIBIDO EQUAL CT-SI
+               MOVE 'RECIBIDO'             TO WS-IND-RECIBIDO-ED
+               MOVE FEC-RECIBIDO(7:2)      TO WS-FEC-RECIBIDO-ED(1:2)
+               MOVE '/'                    TO WS-FEC-RECIBIDO-ED(3:1)
+               MOVE FEC-RECIBIDO(5:2)      TO WS-FEC-RECIBIDO-ED(4:2)
+               MOVE '/'                    TO WS-FEC-RECIBIDO-ED(6:1)
+               MOVE FEC-RECIBIDO(1:4)      TO WS-FEC-RECIBIDO-ED(7:4)
+           ELSE
+               MOVE 'PENDIENTE'            TO WS-IND-RECIBIDO-ED
+               MOVE SPACES                 TO WS-FEC-RECIBIDO-ED
+           END-IF
+      *
+           IF  CN-REGISTROS LESS OR EQUAL CT-MAX-FILAS
+               ADD 1                       TO WS-I
+      *
+               STRING COD-DOCUMENTO        DELIMITED BY SIZE
+                      '  '                 DELIMITED BY SIZE
+                      DESC-DOCUMENTO       DELIMITED BY SIZE
+                      '  '                 DELIMITED BY SIZE
+                      WS-IND-REQUERIDO-ED  DELIMITED BY SIZE
+                      '  '                 DELIMITED BY SIZE
+                      WS-IND-RECIBIDO-ED   DELIMITED BY SIZE
+                      '  '                 DELIMITED BY SIZE
+                      WS-FEC-RECIBIDO-ED   DELIMITED BY SIZE
+                      INTO WS-LINEA-DOC
+               END-STRING
+      *
+               MOVE WS-LINEA-DOC           TO FILAS-DOC(WS-I)
+           END-IF
+      *
+           .
+       PROCESAR-DOCUMENTO-EXIT.
+           EXIT.
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           INITIALIZE CAA-CADENA
+           MOVE ATRI-PRO-BRI-FST           TO EXPEDA
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * 3000-FIN
+      ******************************************************************
+       3000-FIN.
+      *
+           EXEC CICS
+                RETURN
+           END-EXEC.
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+               LINK PROGRAM ('QG1CABC')
+               COMMAREA  (QGECABC)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
+      *
