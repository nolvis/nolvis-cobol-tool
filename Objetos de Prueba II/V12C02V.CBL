@@ -146,6 +146,11 @@
                ORDER BY COD_NIV_AUTORIZ
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -192,11 +197,41 @@
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
            SET  CAA-88-CONTABLE-NO         TO TRUE
            MOVE CT-PROGRAMA                TO WS-PROGRAMA
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       * 2000-PROCESO                                                   *
       ******************************************************************
        2000-PROCESO.
@@ -452,7 +487,7 @@
            SET NO-FIN-CURSOR TO TRUE
            PERFORM LEER-CURSOR
               THRU LEER-CURSOR-EXIT
-           UNTIL WS-I = 4 OR FIN-CURSOR
+           UNTIL WS-I = 6 OR FIN-CURSOR
 
            EXEC SQL
                CLOSE V12C02V-V1DC0021
@@ -490,6 +525,10 @@
                            MOVE COD-USUARIO OF DCLV1DT002 TO FIR3I
                        WHEN 4
                            MOVE COD-USUARIO OF DCLV1DT002 TO FIR4I
+                       WHEN 5
+                           MOVE COD-USUARIO OF DCLV1DT002 TO FIR5I
+                       WHEN 6
+                           MOVE COD-USUARIO OF DCLV1DT002 TO FIR6I
                    END-EVALUATE
 
                WHEN +100
@@ -533,6 +572,7 @@
                                 OPERADA
                                 OFCA DESOFCA
                                 FIR1A FIR2A FIR3A FIR4A
+                                FIR5A FIR6A
                                 REFERA
                                 TIPOPEA
                                 FORPAGA
