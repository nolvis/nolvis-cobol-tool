@@ -84,6 +84,11 @@
       *
        COPY QCWCI20.
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -131,11 +136,41 @@
                                               CAA-VAR1-ERROR
                                               CAA-VAR2-ERROR
                                               CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -250,6 +285,17 @@
            SET CAA-88-CADENA-ANADIR        TO TRUE
            MOVE '1'                        TO CAA-CASO
            MOVE '2'                        TO CAA-CASO-CAD
+      *
+      *    GUARDAR ESTA PANTALLA EN LA CADENA DE NAVEGACION PARA
+      *    PODER RETROCEDER A ELLA DIRECTAMENTE DESDE UNA PANTALLA
+      *    MAS ADELANTE EN LA CADENA
+           IF  CAA-PILA-CADENA-TOPE < 10
+               ADD 1                       TO CAA-PILA-CADENA-TOPE
+               MOVE CAA-CODTRAN            TO
+                            CAA-PILA-CADENA-TRAN(CAA-PILA-CADENA-TOPE)
+               MOVE SPACES                 TO
+                            CAA-PILA-CADENA-DATOS(CAA-PILA-CADENA-TOPE)
+           END-IF
       *
            MOVE 'V161'                     TO CAA-CODTRAN-SIG
            STRING NAC1338I NUM1340I DELIMITED BY SIZE
