@@ -68,6 +68,8 @@
       *
            05  COD-PAIS-AUX                PIC 9(03).
            05  WS-BANCO-EDIT               PIC ZZZZ.
+           05  WS-FEC-HOR-AUT-ACT          PIC X(14).
+           05  WS-FEC-HOR-AUT-ANT          PIC X(14)   VALUE SPACES.
       ******************************************************************
       *
       *                        AREA DE CONTANTES                       *
@@ -98,6 +100,9 @@
            05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
                88  FIN-CURSOR                          VALUE 'S'.
                88  NO-FIN-CURSOR                       VALUE 'N'.
+           05  SW-FIRMAS-SEC               PIC X(01)   VALUE 'N'.
+               88  FIRMAS-FUERA-SEC                    VALUE 'S'.
+               88  FIRMAS-EN-SEC                        VALUE 'N'.
       *
       *  COPY PARA EL PROGRAMA DE ABEND
        01  WS-QGECABC-01.
@@ -136,7 +141,9 @@
                DECLARE V12C08J-V1DC0011
                CURSOR FOR
                SELECT COD_NIV_AUTORIZ,
-                      COD_USUARIO
+                      COD_USUARIO,
+                      FEC_AUTORIZ,
+                      HOR_AUTORIZ
                FROM V1DT002
                WHERE
                   COD_OPE_BANCO       = :DCLV1DT001.COD-OPE-BANCO
@@ -147,6 +154,11 @@
                ORDER BY COD_NIV_AUTORIZ
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -197,11 +209,41 @@
                                               CAA-COD-ERROR
       *
            MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -252,6 +294,10 @@
                PERFORM 5700-CERRAR-CURSOR
                   THRU 5700-CERRAR-CURSOR-EXIT
 
+               IF  FIRMAS-FUERA-SEC
+                   MOVE 'V1A0523'          TO CAA-COD-AVISO2
+               END-IF
+
                PERFORM BUSCAR-DIVISA
                   THRU BUSCAR-DIVISA-EXIT
 
@@ -297,7 +343,9 @@
            EXEC SQL
                FETCH V12C08J-V1DC0011
                    INTO :COD-NIV-AUTORIZ ,
-                        :COD-USUARIO
+                        :COD-USUARIO    ,
+                        :FEC-AUTORIZ    ,
+                        :HOR-AUTORIZ
 
            END-EXEC
       *
@@ -324,16 +372,35 @@
       *                      5300-PROCESAR-REGISTRO                    *
       ******************************************************************
        5300-PROCESAR-REGISTRO.
+      *
+           PERFORM VALIDAR-SECUENCIA-FIRMA
+              THRU VALIDAR-SECUENCIA-FIRMA-EXIT
       *
            EVALUATE COD-NIV-AUTORIZ
                WHEN  '01'
                    MOVE COD-USUARIO  TO FIRMA1I
+                   MOVE FEC-AUTORIZ  TO FEAU1I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU1I(9:6)
                WHEN  '02'
                    MOVE COD-USUARIO  TO FIRMA2I
+                   MOVE FEC-AUTORIZ  TO FEAU2I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU2I(9:6)
                WHEN  '03'
                    MOVE COD-USUARIO  TO FIRMA3I
+                   MOVE FEC-AUTORIZ  TO FEAU3I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU3I(9:6)
                WHEN  '04'
                    MOVE COD-USUARIO  TO FIRMA4I
+                   MOVE FEC-AUTORIZ  TO FEAU4I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU4I(9:6)
+               WHEN  '05'
+                   MOVE COD-USUARIO  TO FIRMA5I
+                   MOVE FEC-AUTORIZ  TO FEAU5I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU5I(9:6)
+               WHEN  '06'
+                   MOVE COD-USUARIO  TO FIRMA6I
+                   MOVE FEC-AUTORIZ  TO FEAU6I(1:8)
+                   MOVE HOR-AUTORIZ  TO FEAU6I(9:6)
                WHEN OTHER
                    CONTINUE
       *
@@ -343,6 +410,26 @@
        5300-PROCESAR-REGISTRO-EXIT.
            EXIT.
       ******************************************************************
+      *                  VALIDAR-SECUENCIA-FIRMA                       *
+      *   - LA FIRMA ACTUAL DEBE HABER SIDO REGISTRADA EN FECHA/HORA   *
+      *     IGUAL O POSTERIOR A LA DE LA FIRMA DEL NIVEL ANTERIOR      *
+      ******************************************************************
+       VALIDAR-SECUENCIA-FIRMA.
+      *
+           MOVE FEC-AUTORIZ                TO WS-FEC-HOR-AUT-ACT(1:8)
+           MOVE HOR-AUTORIZ                TO WS-FEC-HOR-AUT-ACT(9:6)
+      *
+           IF  WS-FEC-HOR-AUT-ANT NOT = SPACES
+               AND WS-FEC-HOR-AUT-ACT < WS-FEC-HOR-AUT-ANT
+               SET FIRMAS-FUERA-SEC        TO TRUE
+           END-IF
+      *
+           MOVE WS-FEC-HOR-AUT-ACT         TO WS-FEC-HOR-AUT-ANT
+      *
+           .
+       VALIDAR-SECUENCIA-FIRMA-EXIT.
+           EXIT.
+      ******************************************************************
       *                      5700-CERRAR-CURSOR                        *
       ******************************************************************
        5700-CERRAR-CURSOR.
@@ -531,6 +618,12 @@
            END-IF
            MOVE IMP-OPE-AUX                TO IMPORTE-EDIT
            MOVE IMPORTE-EDIT               TO MTODSI
+      *
+      *    EQUIVALENTE A LA TASA DE CAMBIO PROPIA DE LA OPERACION,
+      *    PARA NO LIMITAR LA VISTA A SOLO BOLIVAR Y DOLAR
+           COMPUTE IMP-OPE-AUX = IMP-OPE * TAS-CAMBIO
+           MOVE IMP-OPE-AUX                TO IMPORTE-EDIT
+           MOVE IMPORTE-EDIT               TO SITUACII
       *                                                    .
            .
        MOVER-MERCADO-1-EXIT.
@@ -631,15 +724,8 @@
                    MOVE 'CODIGO PAIS NO VALIDO' TO WC006-DESC-PAIS
 
                WHEN OTHER
-                   MOVE RET0-SQLCODE   TO SQLCODE
-                   MOVE RET0-SQLERRM   TO SQLERRM
-                   MOVE RET0-TABLENAME TO ABC-OBJETO-ERROR
-                   MOVE RET0-PROGRAMA  TO ABC-PROGRAMA
-                   PERFORM 9999-ABEND-DB2
-                      THRU 9999-ABEND-DB2-EXIT
-
-                   PERFORM 9999-ABEND-DB2
-                      THRU 9999-ABEND-DB2-EXIT
+                   MOVE 'PAIS DESCONOCIDO'   TO WC006-DESC-PAIS
+                   MOVE SPACES               TO WC006-IN-PAIS
            END-EVALUATE
       *
            .
@@ -672,12 +758,20 @@
                                               TIPOPEA
                                               TIPPAGA
                                               FIRMA1A
+                                              FEAU1A
                                               IMPOPEA
                                               FIRMA2A
+                                              FEAU2A
                                               MTOBSA
                                               FIRMA3A
+                                              FEAU3A
                                               MTODSA
                                               FIRMA4A
+                                              FEAU4A
+                                              FIRMA5A
+                                              FEAU5A
+                                              FIRMA6A
+                                              FEAU6A
                                               CTAPASIA
                                               SITUACIA
       *
