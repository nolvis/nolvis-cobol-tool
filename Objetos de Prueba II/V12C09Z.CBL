@@ -104,6 +104,15 @@
                    15  WS-SP2-NUM          PIC 9(14).
 
            05  TEMP-NUM                    PIC X(14)   VALUE ZEROS.
+      *
+           05  WS-FECHA-DESDE-AUX          PIC 9(08)   VALUE ZEROS.
+           05  WS-FECHA-HASTA-AUX          PIC 9(08)   VALUE ZEROS.
+           05  WS-DIA-SEMANA               PIC 9(01)   VALUE ZEROS.
+           05  WS-COUNT-FERIADO            PIC S9(04) COMP VALUE ZEROS.
+           05  WS-COLA-EXPORT              PIC X(04)   VALUE 'V1EX'.
+           05  WS-LINEA-CSV                PIC X(80)   VALUE SPACES.
+           05  WS-CSV-IMP-OPE              PIC -(12)9.99.
+           05  WS-CSV-NUM-REF              PIC 9(10).
       ******************************************************************
       *                    AREA  DE  SWITCHES                          *
       ******************************************************************
@@ -145,9 +154,11 @@
            05  CT-INTRO                    PIC X(02)   VALUE '00'.
            05  CT-RETORNO-OK               PIC X(02)   VALUE '00'.
            05  CT-F6                       PIC X(02)   VALUE '06'.
+           05  CT-F9                       PIC X(02)   VALUE '09'.
            05  CT-FECHA-ILOGICA            PIC X(02)   VALUE '10'.
            05  CT-BORRA                    PIC X(02)   VALUE '99'.
            05  CT-TC8C1220                 PIC X(08)   VALUE 'TC8C1220'.
+           05  CT-TAB-V1DT007              PIC X(08)   VALUE 'V1DT007'.
            05  CT-CORPORATIVO              PIC X(11)   VALUE
                                    'CORPORATIVO'.
            05  CT-EMPRESARIAL              PIC X(11)   VALUE
@@ -160,6 +171,7 @@
            05  CT-3                        PIC 9(01)   VALUE 3.
            05  CT-ANO-MINIMO               PIC 9(04)   VALUE 1993.
            05  CT-2000                     PIC 9(04)   VALUE 2000.
+           05  CT-1600                     PIC 9(04)   VALUE 1600.
            05  CT-99999999999999           PIC 9(14)   VALUE
                                    99999999999999.
       ******************************************************************
@@ -178,6 +190,7 @@
            05  ME-FECHA-ILOGICA            PIC X(07)   VALUE 'V1E0006'.
            05  ME-NO-INF-SOLICITADA        PIC X(07)   VALUE 'V1E0060'.
            05  ME-CAPACIDAD-EXCEDIDA       PIC X(07)   VALUE 'V1E0061'.
+           05  ME-FECHA-NO-HABIL           PIC X(07)   VALUE 'V1E0081'.
       ******************************************************************
       *                       COPYS UTILIZADAS                         *
       ******************************************************************
@@ -204,6 +217,35 @@
                INCLUDE V1GT001
            END-EXEC
       *
+           EXEC SQL
+               INCLUDE V1GT007
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES                                *
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C09Z-V1DC01Z1
+               CURSOR FOR
+               SELECT FEC_OPE,
+                      NUM_DOC_PERSONA,
+                      IMP_OPE,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA,
+                      NUM_REF
+               FROM V1DT001
+              WHERE (FEC_OPE BETWEEN :WS-SP1-FIN AND :WS-SP2-FIN) AND
+                    (NUM_DOC_PERSONA BETWEEN :WS-SP1-CED AND
+                                             :WS-SP2-CED) AND
+                    NOT (TIP_OPE BETWEEN '5' AND '8')
+               ORDER BY FEC_OPE,
+                        NUM_REF
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -256,11 +298,41 @@
                                               CAA-VAR1-ERROR
                                               CAA-VAR2-ERROR
                                               CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       *    ANALIZAR SI FUE ESTADO DE INICIO O CONTINUACION             *
       ******************************************************************
@@ -340,6 +412,8 @@
       *                     - LLAMAR A V172                            *
       *   - PARA TECLA F6   - VALIDAR MAPA                             *
       *                     - LLAMAR A V174                            *
+      *   - PARA TECLA F9   - VALIDAR MAPA                             *
+      *                     - EXPORTAR RESULTADOS A CSV                *
       *   - PARA TECLA CL   - RETORNAR AL MENU PRINCIPAL               *
       *   - PARA OTRA TECLA - EMITIR ERROR                             *
       ******************************************************************
@@ -362,6 +436,16 @@
                    PERFORM 2800-LLAMAR-V174
                       THRU 2800-LLAMAR-V174-EXIT
 
+               WHEN CT-F9
+                   PERFORM 2400-BUSCA-REGISTROS
+                      THRU 2400-BUSCA-REGISTROS-EXIT
+
+                   PERFORM 2930-EXPORTAR-CSV
+                      THRU 2930-EXPORTAR-CSV-EXIT
+
+                   MOVE 'V1A0508'              TO CAA-COD-AVISO1
+                   PERFORM REINPUT
+
                WHEN CT-BORRA
                    SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
                    SET CAA-88-ACCION-PROGRAMA  TO TRUE
@@ -487,6 +571,11 @@
                MOVE -1                     TO FEC1038L
                PERFORM REINPUT
            END-IF
+      *
+      *    SE APROXIMA AL TOPE DE CAPACIDAD: SE AVISA PERO SE SIGUE
+           IF  WS-CANT-REG GREATER THAN CT-1600
+               MOVE 'V1A0524'              TO CAA-COD-AVISO2
+           END-IF
       *
            .
        2400-BUSCA-REGISTROS-EXIT.
@@ -545,6 +634,35 @@
                MOVE 'DESDE'                TO CAA-VAR1-ERROR
                PERFORM REINPUT
            END-IF
+      *
+           MOVE WS-FECHA-DESDE             TO WS-FECHA-DESDE-AUX
+      *
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-DESDE-AUX), 7)
+      *
+           MOVE WS-FECHA-DESDE-AUX         TO FEC-FERIADO
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-COUNT-FERIADO
+                 FROM V1DT007
+                WHERE FEC_FERIADO = :FEC-FERIADO
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZERO
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT007         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+               OR WS-COUNT-FERIADO GREATER THAN ZERO
+               MOVE CT-CURSOR              TO FEC1038L
+               MOVE ME-FECHA-NO-HABIL      TO CAA-COD-ERROR
+               MOVE 'DESDE'                TO CAA-VAR1-ERROR
+               PERFORM REINPUT
+           END-IF
       *
            INITIALIZE                      TCWC1750
            MOVE CT-OPCION-1                TO W175-CDOPCIO
@@ -562,6 +680,35 @@
                MOVE 'HASTA'                TO CAA-VAR1-ERROR
                PERFORM REINPUT
            END-IF
+      *
+           MOVE WS-FECHA-HASTA             TO WS-FECHA-HASTA-AUX
+      *
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HASTA-AUX), 7)
+      *
+           MOVE WS-FECHA-HASTA-AUX         TO FEC-FERIADO
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-COUNT-FERIADO
+                 FROM V1DT007
+                WHERE FEC_FERIADO = :FEC-FERIADO
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZERO
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT007         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+               OR WS-COUNT-FERIADO GREATER THAN ZERO
+               MOVE CT-CURSOR              TO FEC1138L
+               MOVE ME-FECHA-NO-HABIL      TO CAA-COD-ERROR
+               MOVE 'HASTA'                TO CAA-VAR1-ERROR
+               PERFORM REINPUT
+           END-IF
       *
            .
        2600-FECHAS-LOGICAS-EXIT.
@@ -703,6 +850,112 @@
        2920-VALIDA-MAPA-II-EXIT.
            EXIT.
       ******************************************************************
+      *                      2930-EXPORTAR-CSV                         *
+      *    VUELCA TODAS LAS OPERACIONES QUE CUMPLEN EL CRITERIO DE     *
+      *    BUSQUEDA (NO SOLO LAS VISIBLES EN V172) A LA COLA DE        *
+      *    EXPORTACION EN FORMATO DELIMITADO POR COMAS                *
+      ******************************************************************
+       2930-EXPORTAR-CSV.
+      *
+           EXEC SQL
+               OPEN V12C09Z-V1DC01Z1
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+           IF  NOT DB2-OK
+               INITIALIZE QGECABC
+               MOVE CT-V1DT001             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           PERFORM 2931-FETCH-CSV
+              THRU 2931-FETCH-CSV-EXIT
+           PERFORM UNTIL DB2-NOTFND
+               PERFORM 2932-ESCRIBIR-LINEA-CSV
+                  THRU 2932-ESCRIBIR-LINEA-CSV-EXIT
+               PERFORM 2931-FETCH-CSV
+                  THRU 2931-FETCH-CSV-EXIT
+           END-PERFORM
+      *
+           EXEC SQL
+               CLOSE V12C09Z-V1DC01Z1
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-V1DT001             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       2930-EXPORTAR-CSV-EXIT.
+           EXIT.
+      ******************************************************************
+      *                      2931-FETCH-CSV                            *
+      ******************************************************************
+       2931-FETCH-CSV.
+      *
+           EXEC SQL
+               FETCH V12C09Z-V1DC01Z1
+               INTO :FEC-OPE,
+                    :NUM-DOC-PERSONA,
+                    :IMP-OPE,
+                    :COD-DIV-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :NUM-REF
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   CONTINUE
+               WHEN DB2-NOTFND
+                   CONTINUE
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-V1DT001         TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       2931-FETCH-CSV-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   2932-ESCRIBIR-LINEA-CSV                      *
+      ******************************************************************
+       2932-ESCRIBIR-LINEA-CSV.
+      *
+           MOVE IMP-OPE                    TO WS-CSV-IMP-OPE
+           MOVE NUM-REF                    TO WS-CSV-NUM-REF
+      *
+           MOVE SPACES                     TO WS-LINEA-CSV
+           STRING FEC-OPE ',' NUM-DOC-PERSONA ',' WS-CSV-IMP-OPE ','
+                  COD-DIV-OPE ',' COD-CPT-CMP-VTA ',' WS-CSV-NUM-REF
+                  DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-LINEA-CSV)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+       2932-ESCRIBIR-LINEA-CSV-EXIT.
+           EXIT.
+      ******************************************************************
       * REINPUT
       ******************************************************************
        REINPUT.
@@ -745,6 +998,24 @@
            .
        3000-FIN-EXIT.
       ******************************************************************
+      *                      9999-ABEND-CICS                           *
+      *   LLAMADA A LA RUTINA DE ABEND PARA CICS                       *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE  CT-S                      TO ABC-ABEND
+           MOVE  CT-PROGRAMA               TO ABC-PROGRAMA
+      *
+           EXEC CICS
+              LINK PROGRAM ('QG1CABC')
+              COMMAREA  (QGECABC)
+              NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
       *                      9999-ABEND-DB2                            *
       *   LLAMADA A LA RUTINA DE ABEND PARA EL DB2                     *
       ******************************************************************
