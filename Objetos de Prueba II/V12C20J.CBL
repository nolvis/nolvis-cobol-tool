@@ -71,7 +71,8 @@
               10 WS-MM-FIN89               PIC 9(2).
               10 WS-DD-FIN89               PIC 9(2).
       *
-           05 WS-BPBFIA89   OCCURS 4 TIMES PIC X(09).
+           05 WS-BPBFIA89   OCCURS 6 TIMES PIC X(09).
+           05 WS-BPBFHA89   OCCURS 6 TIMES PIC X(14).
 
            05  WS-COD-OPE-BANCO                  PIC 9(06).
            05  FILLER REDEFINES WS-COD-OPE-BANCO.
@@ -146,6 +147,7 @@
            05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
            05  ME-ERROR-SELECCION          PIC X(07)   VALUE 'V1E0011'.
            05  ME-NO-OPERACIONES           PIC X(07)   VALUE 'V1E0062'.
+           05  ME-SIN-RETROCESO            PIC X(07)   VALUE 'V1E0075'.
       ******************************************************************
       *                             CONTADORES                         *
       ******************************************************************
@@ -192,7 +194,9 @@
            EXEC SQL
                DECLARE CUR-V1GT002
                CURSOR FOR
-               SELECT COD_USUARIO
+               SELECT COD_USUARIO,
+                      FEC_AUTORIZ,
+                      HOR_AUTORIZ
                FROM V1DT002
                WHERE
                   COD_OPE_BANCO       = :DCLV1DT002.COD-OPE-BANCO
@@ -202,6 +206,11 @@
                   AND NUM_REF         = :DCLV1DT002.NUM-REF
            END-EXEC.
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -248,11 +257,41 @@
                                               CAA-VAR1-ERROR
                                               CAA-VAR2-ERROR
                                               CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -298,6 +337,23 @@
                    SET CAA-88-ACCION-PROGRAMA  TO TRUE
                    SET CAA-88-ESTADO-INICIO    TO TRUE
 
+               WHEN '09'
+                   IF  CAA-PILA-CADENA-TOPE > 0
+                       MOVE CAA-PILA-CADENA-TRAN(CAA-PILA-CADENA-TOPE)
+                                             TO CAA-CODTRAN-SIG
+                       SUBTRACT 1              FROM CAA-PILA-CADENA-TOPE
+                       SET CAA-88-CADENA-RETROCEDER TO TRUE
+                       SET CAA-88-ACCION-PROGRAMA   TO TRUE
+                       SET CAA-88-ESTADO-INICIO     TO TRUE
+                   ELSE
+                       SET CAA-88-ACCION-TERMINAL   TO TRUE
+                       SET CAA-88-ESTADO-CONTIN     TO TRUE
+                       MOVE ME-SIN-RETROCESO        TO CAA-COD-ERROR
+                       PERFORM ATT-CAMPOS
+                       PERFORM 6000-FIN
+                          THRU 6000-FIN-EXIT
+                   END-IF
+
                WHEN OTHER
                    SET CAA-88-ACCION-TERMINAL          TO TRUE
                    SET CAA-88-ESTADO-CONTIN            TO TRUE
@@ -423,7 +479,7 @@
       *
            PERFORM 5600-LEER-CURSOR
               THRU 5600-LEER-CURSOR-EXIT
-             UNTIL FIN-CURSOR OR WS-I > 4
+             UNTIL FIN-CURSOR OR WS-I > 6
       *
            PERFORM 5700-CERRAR-CURSOR
               THRU 5700-CERRAR-CURSOR-EXIT
@@ -436,7 +492,7 @@
       ******************************************************************
        2600-BUSCA-PARAISO-FISCAL.
       *
-           INITIALIZE VQWC006
+           INITIALIZE WS-VQWC006-01
            MOVE COD-PAIS-CORR              TO WC006-COD-PAIS
 
            PERFORM 8100-LLAMAR-VQ9C006
@@ -444,7 +500,7 @@
 
            MOVE WC006-DESC-PAIS            TO WS-PAIS-ORI
       *
-           INITIALIZE VQWC006
+           INITIALIZE WS-VQWC006-01
            MOVE COD-PAIS-DEST              TO WC006-COD-PAIS
 
            PERFORM 8100-LLAMAR-VQ9C006
@@ -495,7 +551,9 @@
       *
            EXEC SQL
                FETCH CUR-V1GT002
-               INTO :COD-USUARIO
+               INTO :COD-USUARIO,
+                    :FEC-AUTORIZ,
+                    :HOR-AUTORIZ
            END-EXEC
       *
            MOVE SQLCODE                    TO DB2-RETURN-CDE
@@ -503,6 +561,8 @@
                WHEN DB2-OK
                    ADD 1                   TO WS-I
                    MOVE COD-USUARIO        TO WS-BPBFIA89(WS-I)
+                   MOVE FEC-AUTORIZ        TO WS-BPBFHA89(WS-I)(1:8)
+                   MOVE HOR-AUTORIZ        TO WS-BPBFHA89(WS-I)(9:6)
 
                WHEN DB2-NOTFND
                    SET FIN-CURSOR          TO TRUE
@@ -591,9 +651,11 @@
            MOVE TIP-OPE                       TO MER1621I
            MOVE TIP-PAGO                      TO MER1721I
            MOVE WS-BPBFIA89(1)                TO MER1758I
+           MOVE WS-BPBFHA89(1)                TO MER2358I
            MOVE IMP-OPE                       TO WS-VARNUM15
            MOVE WS-VARALF15                   TO MER1821I
            MOVE WS-BPBFIA89(2)                TO MER1858I
+           MOVE WS-BPBFHA89(2)                TO MER2458I
       *
            CALL CT-VJ8CDIV0 USING VJECDIV0
            MOVE VJE-LIT-PLURAL(1:9)        TO CTL1910I
@@ -613,7 +675,13 @@
            MOVE WS-VARALF15                TO MTO2021I
       *
            MOVE WS-BPBFIA89(3)             TO MER1958I
+           MOVE WS-BPBFHA89(3)             TO MER2558I
            MOVE WS-BPBFIA89(4)             TO MER2058I
+           MOVE WS-BPBFHA89(4)             TO MER2658I
+           MOVE WS-BPBFIA89(5)             TO MER2158I
+           MOVE WS-BPBFHA89(5)             TO MER2758I
+           MOVE WS-BPBFIA89(6)             TO MER2258I
+           MOVE WS-BPBFHA89(6)             TO MER2858I
 
       *    CUENTA
            MOVE CTA-PASIVO-CL           TO WS-CUENTA-EDIT
@@ -695,10 +763,8 @@
                 MOVE 'CODIGO PAIS NO VALIDO' TO WC006-DESC-PAIS
 
              WHEN OTHER
-                MOVE RET0-TABLENAME    TO DB2-OBJETO
-                MOVE RET0-SQLCA        TO DB2-SQLCA
-                MOVE RET0-PROGRAMA     TO DB2-PGRNAME
-                PERFORM 9999-ABEND-DB2
+                MOVE 'PAIS DESCONOCIDO'  TO WC006-DESC-PAIS
+                MOVE SPACES              TO WC006-IN-PAIS
            END-EVALUATE
       *
            .
@@ -725,7 +791,11 @@
                        MTO2021A
                        MER2121A
                        MER1758A MER1858A
+                       MER2358A MER2458A
                        MER1958A MER2058A
+                       MER2558A MER2658A
+                       MER2158A MER2258A
+                       MER2758A MER2858A
                        SIT2149A
            MOVE ATRI-PRO-FST TO CTL1910A
       *
