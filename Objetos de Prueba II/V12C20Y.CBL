@@ -108,6 +108,7 @@
            05  WS-COLA.
                10  FILLER                  PIC X(04)   VALUE 'V162'.
                10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+           05  WS-COLA-EXPORT              PIC X(04)   VALUE 'V1EX'.
            05  IN-REGISTRO                 PIC S9(04) COMP VALUE ZEROES.
       *
            05  WS-PRI-REG                  PIC 9(5).
@@ -116,7 +117,10 @@
            05  WS-RIF-2-RE REDEFINES WS-RIF-2.
                10  WS-NAC-RIF-2            PIC X(01).
                10  WS-NUM-RIF-2            PIC 9(08).
-           05  WS-COUNTER                  PIC 9(05) VALUE ZEROS.
+           05  WS-COUNTER                  PIC 9(07) VALUE ZEROS.
+           05  WS-REG-DESCARTADOS          PIC 9(07) VALUE ZEROS.
+           05  WS-REG-DESCARTADOS-ED       PIC ZZZZZZ9.
+           05  WS-LINEA-CSV                PIC X(80) VALUE SPACES.
       *
        01  WS-COLA-DATOS.
            05  WS-COLA-FECHA               PIC 9(08).
@@ -140,6 +144,7 @@
                88  PF-04                              VALUE '04'.
                88  PF-07                              VALUE '07'.
                88  PF-08                              VALUE '08'.
+               88  PF-09                              VALUE '09'.
            05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
                88  FIN-CURSOR                          VALUE 'S'.
                88  NO-FIN-CURSOR                       VALUE 'N'.
@@ -155,6 +160,7 @@
        01  CT-CONTANTES.
       *                                                                *
            05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C20Y'.
+           05  CT-TAM-PAGINA               PIC 9(02)   VALUE 13.
            05  CT-QG1CABC                  PIC X(07)   VALUE 'QG1CABC'.
            05  CT-TAB-V1DT001              PIC X(07)   VALUE 'V1DT001'.
            05  CT-1                        PIC 9(01)   VALUE 1.
@@ -178,6 +184,7 @@
            05  CT-299                      PIC X(03)   VALUE '299'.
            05  CT-CURSOR                   PIC S9      VALUE -1.
            05  CT-TOTAL                    PIC X(08)   VALUE 'TOTAL : '.
+           05  CT-40000                    PIC 9(05)   VALUE 40000.
       ******************************************************************
       *                AREA DE MENSAJES                                *
       ******************************************************************
@@ -241,6 +248,11 @@
                ORDER BY FEC_OPE, NUM_REF
            END-EXEC.
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -329,11 +341,41 @@
            MOVE COD-RIF                    TO WS-RIF
            MOVE WS-NAC-RIF                 TO WS-NAC-RIF-2
            MOVE WS-NUM-RIF(7:8)            TO WS-NUM-RIF-2
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       *   - ANALIZAR SI FUE ESTADO DE INICIO O CONTINUACION            *
       ******************************************************************
@@ -419,24 +461,23 @@
                    PERFORM REINPUT
 
                WHEN PF-07
-                   IF  WS-PRI-REG - 13 < ZEROS
-                       MOVE 'V1A0504'          TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   SUBTRACT 13 FROM WS-PRI-REG
+                   COPY QGECPRET REPLACING ==PRI-REG== BY
+                                            ==WS-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
                WHEN PF-08
-                   PERFORM BUSCAR-LONG-COLA
-                   IF  WS-PRI-REG + 13 > WS-LONG-COLA
-                       MOVE 'V1A0505'          TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   ADD 13 TO WS-PRI-REG
+                   COPY QGECPAVZ REPLACING ==PRI-REG== BY
+                                            ==WS-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
+               WHEN PF-09
+                   PERFORM 2900-EXPORTAR-CSV
+                      THRU 2900-EXPORTAR-CSV-EXIT
+                   MOVE 'V1A0508'              TO CAA-COD-AVISO1
+                   PERFORM REINPUT
+
                WHEN OTHER
                    MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
                    PERFORM REINPUT
@@ -452,7 +493,7 @@
       *
            PERFORM BUSCAR-SELECCION
       *
-           IF  WS-I > 13
+           IF  WS-I > CT-TAM-PAGINA
                MOVE 'V1A0506'              TO CAA-COD-AVISO1
                MOVE -1                     TO SELECN(1)
                PERFORM REINPUT
@@ -483,7 +524,7 @@
       *
            MOVE ZEROS TO WS-I
            PERFORM VARYING WS-I FROM 1 BY 1
-           UNTIL WS-I > 13 OR SELECI(WS-I) = 'X'
+           UNTIL WS-I > CT-TAM-PAGINA OR SELECI(WS-I) = 'X'
                IF  SELECI(WS-I) NOT = SPACES AND LOW-VALUES AND 'X'
                    MOVE 'V1A0506'      TO CAA-COD-AVISO1
                    MOVE -1             TO SELECN(WS-I)
@@ -504,12 +545,19 @@
 
            MOVE ZEROS                      TO WS-COUNTER
                                               WS-MTO-TOTAL-AUX
+                                              WS-REG-DESCARTADOS
            PERFORM 5200-LEER-CURSOR-SIG
               THRU 5200-LEER-CURSOR-SIG-EXIT
              UNTIL FIN-CURSOR
 
            PERFORM 5400-CERRAR-CURSOR-SIG
               THRU 5400-CERRAR-CURSOR-SIG-EXIT
+      *
+           IF  WS-REG-DESCARTADOS > ZEROES
+               MOVE WS-REG-DESCARTADOS     TO WS-REG-DESCARTADOS-ED
+               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+               MOVE WS-REG-DESCARTADOS-ED  TO CAA-VAR1-AVISO1
+           END-IF
       *
            .
       ******************************************************************
@@ -588,40 +636,45 @@
       *
            ADD 1                           TO WS-COUNTER
       *
-           IF  WS-COUNTER > 5000
-               SET FIN-CURSOR              TO TRUE
-               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+           INITIALIZE WS-COLA-DATOS
+           MOVE FEC-OPE(1:4)               TO WS-COLA-FECHA(5:4)
+           MOVE FEC-OPE(5:2)               TO WS-COLA-FECHA(3:2)
+           MOVE FEC-OPE(7:2)               TO WS-COLA-FECHA(1:2)
+           MOVE COD-OPE-BANCO              TO WS-COLA-OFICINA
+           MOVE CTA-PASIVO-CL              TO WS-COLA-CUENTA
+           MOVE COD-PAIS-CORR              TO WS-COLA-PAIS
+           MOVE COD-ENT-BANCO              TO WS-COLA-BANCO
+           IF  IDF-SEGURID = 1
+               MOVE '*'                    TO WS-COLA-MARCA
+           END-IF
+      *
+           IF  COD-DIV-OPE NOT = 1
+               COMPUTE WS-MONTO-OPE = IMP-OPE * TAS-DOLAR
            ELSE
-               INITIALIZE WS-COLA-DATOS
-               MOVE FEC-OPE(1:4)           TO WS-COLA-FECHA(5:4)
-               MOVE FEC-OPE(5:2)           TO WS-COLA-FECHA(3:2)
-               MOVE FEC-OPE(7:2)           TO WS-COLA-FECHA(1:2)
-               MOVE COD-OPE-BANCO          TO WS-COLA-OFICINA
-               MOVE CTA-PASIVO-CL          TO WS-COLA-CUENTA
-               MOVE COD-PAIS-CORR          TO WS-COLA-PAIS
-               MOVE COD-ENT-BANCO          TO WS-COLA-BANCO
-               IF  IDF-SEGURID = 1
-                   MOVE '*'                TO WS-COLA-MARCA
-               END-IF
+               COMPUTE WS-MONTO-OPE = IMP-OPE
+           END-IF
+           COMPUTE WS-MTO-TOTAL-AUX =
+                  WS-MTO-TOTAL-AUX + WS-MONTO-OPE
+           MOVE WS-MONTO-OPE               TO WS-MONTO-EDIT
+           MOVE WS-MONTO-EDIT              TO WS-COLA-MONTO
       *
-               IF  COD-DIV-OPE NOT = 1
-                   COMPUTE WS-MONTO-OPE = IMP-OPE * TAS-DOLAR
-               ELSE
-                   COMPUTE WS-MONTO-OPE = IMP-OPE
-               END-IF
-               COMPUTE WS-MTO-TOTAL-AUX =
-                      WS-MTO-TOTAL-AUX + WS-MONTO-OPE
-               MOVE WS-MONTO-OPE           TO WS-MONTO-EDIT
-               MOVE WS-MONTO-EDIT          TO WS-COLA-MONTO
+           MOVE COD-DIV-OPE                TO WS-COLA-DIVISA
+           MOVE COD-CPT-CMP-VTA            TO WS-COLA-CONCEPTO
+           MOVE NUM-REF                    TO WS-COLA-REFERENCIA
       *
-               MOVE COD-DIV-OPE            TO WS-COLA-DIVISA
-               MOVE COD-CPT-CMP-VTA        TO WS-COLA-CONCEPTO
-               MOVE NUM-REF                TO WS-COLA-REFERENCIA
+           MOVE NOM-RAZON                  TO NOMBRE-V162
       *
-               MOVE NOM-RAZON              TO NOMBRE-V162
-
+           IF  WS-COUNTER > 50000
+               ADD 1                       TO WS-REG-DESCARTADOS
+               PERFORM EXPORTAR-REGISTRO
+           ELSE
                PERFORM ADD-REG-COLA
            END-IF
+      *
+      *    SE APROXIMA AL TOPE DE CAPACIDAD: SE AVISA PERO SE SIGUE
+           IF  WS-COUNTER EQUAL CT-40000
+               MOVE 'V1A0524'              TO CAA-COD-AVISO2
+           END-IF
       *
            .
        5300-PROCESAR-REGISTRO-EXIT.
@@ -668,6 +721,79 @@
       *
            .
       ******************************************************************
+      * EXPORTAR-REGISTRO
+      ******************************************************************
+       EXPORTAR-REGISTRO.
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-COLA-DATOS)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * 2900-EXPORTAR-CSV
+      *   VUELCA EL RESULTADO COMPLETO DE LA CONSULTA (NO SOLO LO      *
+      *   VISIBLE EN PANTALLA) A LA COLA DE EXPORTACION EN FORMATO     *
+      *   DELIMITADO POR COMAS PARA SU DESCARGA EN HOJA DE CALCULO     *
+      ******************************************************************
+       2900-EXPORTAR-CSV.
+      *
+           PERFORM BUSCAR-LONG-COLA
+      *
+           MOVE 1                          TO IN-REGISTRO
+           SET NO-FIN-COLA                 TO TRUE
+           PERFORM LEER-REG-COLA
+           PERFORM UNTIL FIN-COLA OR IN-REGISTRO > WS-LONG-COLA
+               PERFORM 2900-EXPORTAR-LINEA-CSV
+               ADD 1                       TO IN-REGISTRO
+               PERFORM LEER-REG-COLA
+           END-PERFORM
+      *
+           .
+       2900-EXPORTAR-CSV-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2900-EXPORTAR-LINEA-CSV
+      ******************************************************************
+       2900-EXPORTAR-LINEA-CSV.
+      *
+           MOVE SPACES                     TO WS-LINEA-CSV
+           STRING WS-COLA-FECHA ',' WS-COLA-OFICINA ',' WS-COLA-MONTO
+                  ',' WS-COLA-CUENTA ',' WS-COLA-PAIS ',' WS-COLA-BANCO
+                  ',' WS-COLA-DIVISA ',' WS-COLA-CONCEPTO ','
+                  WS-COLA-REFERENCIA
+                  DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-LINEA-CSV)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+       2900-EXPORTAR-LINEA-CSV-EXIT.
+           EXIT.
+      ******************************************************************
       * LEER-REG-COLA
       ******************************************************************
        LEER-REG-COLA.
@@ -751,7 +877,7 @@
            MOVE COD-RIF                    TO BPBC519I
            MOVE NOMBRE-V162                TO BPBN537I
       *    INICIALIZAR LINEAS DE DETALLES
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE SPACES TO FECHAI(WS-I)
                               OFICINAI(WS-I)
                               MONTOI(WS-I)
@@ -766,7 +892,7 @@
            MOVE 1 TO WS-I
            SET NO-FIN-COLA TO TRUE
            PERFORM LEER-REG-COLA
-           PERFORM UNTIL FIN-COLA OR WS-I > 13
+           PERFORM UNTIL FIN-COLA OR WS-I > CT-TAM-PAGINA
                PERFORM MOSTRAR-REGISTRO
       *
                ADD 1                       TO IN-REGISTRO
@@ -836,7 +962,7 @@
            MOVE ATRI-PRO-BRI-FST           TO BPBC519A
                                               BPBN537A
       *    LINEAS DE DETALLE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE ATRI-PRO-BRI-FST       TO FECHAA(WS-I)
                                               OFICINAA(WS-I)
                                               MONTOA(WS-I)
