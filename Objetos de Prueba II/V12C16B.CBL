@@ -0,0 +1,359 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C16B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: NINGUNO (PROCESA DIRECTAMENTE V1DT001)     *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: NINGUNO (ACTUALIZA V1DT001)                 *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH NOCTURNO QUE EVALUA CADA         *
+      *  OPERACION DE V1DT001 AUN NO CLASIFICADA (IDF_SEGURID EN       *
+      *  BLANCO) CONTRA EL UMBRAL DE MONTO VIGENTE Y LE ASIGNA EL      *
+      *  INDICADOR DE OPERACION VIOLANTE ('1') O LIMPIA ('0') ANTES    *
+      *  DE QUE LA COLA DE REVISION DE LA MANANA SEA TRABAJADA.        *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C16B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-IDF-SEGURID              PIC X(01).
+           05  WS-MONTO-USD                PIC S9(13)V9(02) COMP-3
+                                                         VALUE ZEROES.
+           05  WS-CURRENT-DATE.
+               10  WS-FEC-DIA-AAAAMMDD     PIC X(08)   VALUE SPACES.
+               10  WS-HORA-DIA.
+                   15  WS-HH-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-MM-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-SS-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-CS-DIA           PIC X(02)   VALUE SPACES.
+               10  FILLER                  PIC X(05).
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C16B'.
+           05  CT-DIV-DOLAR                PIC X(03)   VALUE '1'.
+           05  CT-IDF-LIMPIA               PIC X(01)   VALUE '0'.
+           05  CT-IDF-VIOLANTE             PIC X(01)   VALUE '1'.
+           05  CT-IDF-SIN-EVALUAR          PIC X(01)   VALUE SPACE.
+           05  CT-USR-BATCH                PIC X(08)   VALUE 'BATCH'.
+      *    UMBRAL DE MONTO (EQUIVALENTE EN DOLARES) A PARTIR DEL CUAL
+      *    UNA OPERACION SE CLASIFICA COMO VIOLANTE
+           05  CT-MONTO-UMBRAL-USD         PIC S9(13)V9(02) COMP-3
+                                                       VALUE 10000.00.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS-LEIDOS         PIC 9(07)   VALUE ZEROES.
+           05  CN-REGISTROS-VIOLANTES      PIC 9(07)   VALUE ZEROES.
+           05  CN-REGISTROS-LIMPIOS        PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE V1GT004
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C16B-V1DC0161
+               CURSOR FOR
+               SELECT NUM_REF,
+                      COD_DIV_OPE,
+                      IMP_OPE,
+                      TAS_DOLAR
+               FROM V1DT001
+               WHERE IDF_SEGURID = :CT-IDF-SIN-EVALUAR
+               ORDER BY FEC_OPE,
+                        NUM_REF
+               FOR UPDATE OF IDF_SEGURID
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           MOVE ZEROES                     TO CN-REGISTROS-LEIDOS
+                                               CN-REGISTROS-VIOLANTES
+                                               CN-REGISTROS-LIMPIOS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           EXEC SQL
+               COMMIT
+           END-EXEC
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C16B-V1DC0161
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C16B-V1DC0161
+               INTO :DCLV1DT001.NUM-REF,
+                    :COD-DIV-OPE,
+                    :IMP-OPE,
+                    :TAS-DOLAR
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C16B-V1DC0161
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS-LEIDOS
+      *
+           IF  COD-DIV-OPE NOT = CT-DIV-DOLAR
+               COMPUTE WS-MONTO-USD = IMP-OPE * TAS-DOLAR
+           ELSE
+               MOVE IMP-OPE                TO WS-MONTO-USD
+           END-IF
+      *
+           IF  WS-MONTO-USD > CT-MONTO-UMBRAL-USD
+               MOVE CT-IDF-VIOLANTE        TO WS-IDF-SEGURID
+               ADD 1                       TO CN-REGISTROS-VIOLANTES
+           ELSE
+               MOVE CT-IDF-LIMPIA          TO WS-IDF-SEGURID
+               ADD 1                       TO CN-REGISTROS-LIMPIOS
+           END-IF
+      *
+           EXEC SQL
+               UPDATE V1DT001
+               SET IDF_SEGURID = :WS-IDF-SEGURID
+               WHERE CURRENT OF V12C16B-V1DC0161
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           PERFORM 5750-GRABAR-HISTORIAL
+              THRU 5750-GRABAR-HISTORIAL-EXIT
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    5750-GRABAR-HISTORIAL                       *
+      *  DEJA CONSTANCIA EN V1DT004 DEL CAMBIO DE IDF_SEGURID QUE       *
+      *  ACABA DE APLICAR ESTE PROCESO                                 *
+      ******************************************************************
+       5750-GRABAR-HISTORIAL.
+      *
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE
+      *
+           MOVE NUM-REF OF DCLV1DT001      TO NUM-REF OF DCLV1DT004
+           MOVE WS-FEC-DIA-AAAAMMDD        TO FEC-CAMBIO
+           MOVE WS-HORA-DIA                TO HOR-CAMBIO
+           MOVE CT-IDF-SIN-EVALUAR         TO IDF-SEGURID-ANTERIOR
+           MOVE WS-IDF-SEGURID             TO IDF-SEGURID-NUEVO
+           MOVE CT-USR-BATCH               TO COD-USUARIO
+           MOVE CT-PROGRAMA                TO PGM-CAMBIO
+      *
+           EXEC SQL
+               INSERT INTO V1DT004
+                   (NUM_REF,
+                    FEC_CAMBIO,
+                    HOR_CAMBIO,
+                    IDF_SEGURID_ANTERIOR,
+                    IDF_SEGURID_NUEVO,
+                    COD_USUARIO,
+                    PGM_CAMBIO)
+               VALUES
+                   (:DCLV1DT004.NUM-REF,
+                    :DCLV1DT004.FEC-CAMBIO,
+                    :DCLV1DT004.HOR-CAMBIO,
+                    :IDF-SEGURID-ANTERIOR,
+                    :IDF-SEGURID-NUEVO,
+                    :DCLV1DT004.COD-USUARIO,
+                    :PGM-CAMBIO)
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       5750-GRABAR-HISTORIAL-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           DISPLAY 'V12C16B - OPERACIONES EVALUADAS:  '
+                   CN-REGISTROS-LEIDOS
+           DISPLAY 'V12C16B - OPERACIONES VIOLANTES:  '
+                   CN-REGISTROS-VIOLANTES
+           DISPLAY 'V12C16B - OPERACIONES LIMPIAS:    '
+                   CN-REGISTROS-LIMPIOS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C16B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
