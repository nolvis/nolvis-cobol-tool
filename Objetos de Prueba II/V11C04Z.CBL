@@ -0,0 +1,468 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V11C04Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
+      *                                                                *
+      *  DESCRIPCION: DEPURACION DE UN LOTE DE R.I.F. CONTRA LAS       *
+      *               OPERACIONES VIOLANTES REGISTRADAS EN V1DT001     *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA:                                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: RECIBE HASTA 10 PARES NACIONALIDAD/R.I.F. POR  *
+      *  PANTALLA Y LOS CONTRASTA CONTRA V1DT001, INDICANDO CUALES     *
+      *  TIENEN AL MENOS UNA OPERACION CON IDF_SEGURID = '1'. PERMITE  *
+      *  DEPURAR LOTES MAS GRANDES LIMPIANDO LA PANTALLA PARA EL       *
+      *  SIGUIENTE GRUPO DE 10 SIN ABANDONAR LA TRANSACCION.           *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V11C04Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-I                        PIC 9(02)   VALUE ZEROS.
+           05  WS-RIF                      PIC X(15)   VALUE SPACES.
+           05  WS-CONT-VIOL                PIC S9(08) COMP
+                                                        VALUE ZEROS.
+           05  WS-CONTADOR-VIOLANTES       PIC 9(02)   VALUE ZEROS.
+           05  WS-TOTVIO-ED                PIC Z9.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-HAY-DATOS                PIC X(01)   VALUE 'N'.
+               88  HAY-DATOS                           VALUE 'S'.
+               88  NO-HAY-DATOS                         VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V11C04Z'.
+           05  CT-ESTADO-INICIO            PIC X(01)   VALUE 'I'.
+           05  CT-ESTADO-CONTINUA          PIC X(01)   VALUE 'C'.
+           05  CT-INTRO                    PIC X(02)   VALUE '00'.
+           05  CT-PF05                     PIC X(02)   VALUE '05'.
+           05  CT-BORRA                    PIC X(02)   VALUE '99'.
+           05  CT-MAX-FILAS                PIC 9(02)   VALUE 10.
+           05  CT-SI                       PIC X(03)   VALUE 'SI '.
+           05  CT-NO                       PIC X(03)   VALUE 'NO '.
+           05  CT-TAB-V1DT001              PIC X(08)   VALUE 'V1DT001'.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-ERROR-NACIONALIDAD       PIC X(07)   VALUE 'V1E0066'.
+           05  ME-ERROR-RIF                PIC X(07)   VALUE 'V1E0001'.
+           05  ME-LOTE-VACIO               PIC X(07)   VALUE 'V1E0516'.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      **** COPY DFHAID *************************************************
+           COPY DFHAID.
+      *
+       COPY QCWCI20.
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      *  C0PY DE CODIGOS DE RETORNO
+       01  WS-BGECRET0.
+           COPY BGECRET0.
+      *
+      ******* TABLA MERCADO LIBRE DE DIVISA*****************************
+      *
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+      *
+           COPY QGECCAA.
+       COPY V1EC001.
+       COPY V1NC04Z.
+       01  FILLER REDEFINES V1NC04ZI.
+           05  FILAS OCCURS 10 TIMES.
+               10  NACL                    PIC S9(4) COMP.
+               10  NACF                    PIC X.
+               10  FILLER REDEFINES NACF.
+                   15  NACA                PIC X.
+               10  NACI                    PIC X(01).
+               10  RIFL                    PIC S9(4) COMP.
+               10  RIFF                    PIC X.
+               10  FILLER REDEFINES RIFF.
+                   15  RIFA                PIC X.
+               10  RIFI                    PIC X(14).
+               10  ESTL                    PIC S9(4) COMP.
+               10  ESTF                    PIC X.
+               10  FILLER REDEFINES ESTF.
+                   15  ESTA                PIC X.
+               10  ESTI                    PIC X(03).
+           05  FILLER                      PIC X(07).
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC04ZI V1EC001.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC04ZI         TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+                      SW-SWITCHES
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           SET CAA-88-CONTABLE-NO          TO TRUE
+      *
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE CAA-ESTADO
+      *
+               WHEN CT-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CT-ESTADO-CONTINUA
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      *   - LIMPIAR EL MAPA PARA EL PRIMER LOTE A DEPURAR              *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE V1NC04ZI
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           PERFORM ATT-CAMPOS
+           MOVE -1                         TO NAC1L
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2200-ESTADO-CONTINUACION                *
+      *   - PARA TECLA INTRO - VALIDAR Y DEPURAR EL LOTE INFORMADO     *
+      *   - PARA PF5         - LIMPIAR LA PANTALLA PARA UN NUEVO LOTE  *
+      *   - PARA CL          - RETORNAR AL MENU PRINCIPAL             *
+      *   - PARA OTRA TECLA  - EMITIR ERROR                           *
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           EVALUATE CAA-TECLA
+               WHEN CT-INTRO
+                   PERFORM 2300-DEPURAR-LOTE
+                      THRU 2300-DEPURAR-LOTE-EXIT
+
+               WHEN CT-PF05
+                   INITIALIZE V1NC04ZI
+                   PERFORM ATT-CAMPOS
+                   MOVE -1                 TO NAC1L
+                   PERFORM REINPUT
+
+               WHEN CT-BORRA
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA  TO TRUE
+                   SET CAA-88-ESTADO-INICIO    TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   MOVE -1                     TO NAC1L
+                   PERFORM REINPUT
+           END-EVALUATE
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2300-DEPURAR-LOTE                       *
+      *   - VALIDAR CADA FILA INFORMADA Y CONSULTAR LAS VIOLANTES      *
+      *   - INFORMAR EL TOTAL DE R.I.F. CON VIOLACIONES EN EL LOTE     *
+      ******************************************************************
+       2300-DEPURAR-LOTE.
+      *
+           SET NO-HAY-DATOS                TO TRUE
+           MOVE ZEROS                      TO WS-CONTADOR-VIOLANTES
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-MAX-FILAS
+               PERFORM 2350-VALIDAR-PROCESAR-FILA
+                  THRU 2350-VALIDAR-PROCESAR-FILA-EXIT
+           END-PERFORM
+      *
+           IF  NO-HAY-DATOS
+               MOVE ME-LOTE-VACIO          TO CAA-COD-ERROR
+               MOVE -1                     TO NAC1L
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE WS-CONTADOR-VIOLANTES      TO WS-TOTVIO-ED
+           MOVE WS-TOTVIO-ED                TO TOTVIOI
+      *
+           PERFORM REINPUT
+      *
+           .
+       2300-DEPURAR-LOTE-EXIT.
+           EXIT.
+      ******************************************************************
+      *                  2350-VALIDAR-PROCESAR-FILA                    *
+      *   - IGNORA LAS FILAS NO INFORMADAS                             *
+      *   - VALIDA NACIONALIDAD Y R.I.F. DE LAS FILAS INFORMADAS       *
+      *   - CONSULTA LAS VIOLACIONES DEL R.I.F. RESULTANTE             *
+      ******************************************************************
+       2350-VALIDAR-PROCESAR-FILA.
+      *
+           IF  (NACI(WS-I) = SPACE OR LOW-VALUES) AND
+               (RIFI(WS-I) = SPACES OR ZEROS OR LOW-VALUES)
+               MOVE SPACES                 TO ESTI(WS-I)
+           ELSE
+               IF  NACI(WS-I) NOT = 'V' AND 'E' AND 'J' AND 'W' AND
+                                     'P' AND 'G'
+                   MOVE ME-ERROR-NACIONALIDAD  TO CAA-COD-ERROR
+                   MOVE -1                     TO NACL(WS-I)
+                   PERFORM REINPUT
+               END-IF
+      *
+               IF  RIFI(WS-I) = SPACES OR ZEROS OR LOW-VALUES
+                   MOVE ME-ERROR-RIF           TO CAA-COD-ERROR
+                   MOVE 'RIF'                  TO CAA-VAR1-ERROR
+                   MOVE -1                     TO RIFL(WS-I)
+                   PERFORM REINPUT
+               END-IF
+      *
+               SET HAY-DATOS                TO TRUE
+               STRING NACI(WS-I) RIFI(WS-I) DELIMITED BY SIZE
+                                            INTO WS-RIF
+      *
+               PERFORM 2360-BUSCAR-VIOLACION
+                  THRU 2360-BUSCAR-VIOLACION-EXIT
+      *
+               IF  WS-CONT-VIOL > ZEROS
+                   MOVE CT-SI               TO ESTI(WS-I)
+                   ADD 1                    TO WS-CONTADOR-VIOLANTES
+               ELSE
+                   MOVE CT-NO               TO ESTI(WS-I)
+               END-IF
+           END-IF
+      *
+           .
+       2350-VALIDAR-PROCESAR-FILA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   2360-BUSCAR-VIOLACION                        *
+      *   - DETERMINA SI EL R.I.F. TIENE ALGUNA OPERACION VIOLANTE     *
+      *     YA SEA COMO COMPRADOR O COMO BENEFICIARIO                  *
+      ******************************************************************
+       2360-BUSCAR-VIOLACION.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-CONT-VIOL
+                 FROM V1DT001
+                WHERE IDF_SEGURID = '1' AND
+                      (NUM_DOC_PERSONA = :WS-RIF OR
+                       IDF_RIF_BENEF  = :WS-RIF)
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           IF  NOT DB2-OK
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT001         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+       2360-BUSCAR-VIOLACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ESTADO-CONTIN   TO TRUE
+           SET CAA-88-ACCION-TERMINAL TO TRUE
+           INITIALIZE CAA-CADENA
+           PERFORM ATT-CAMPOS
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-MAX-FILAS
+               MOVE ATRI-NOP-BRI-FST       TO NACA(WS-I)
+               MOVE ATRI-NOP-NUM-BRI-FST   TO RIFA(WS-I)
+               MOVE ATRI-PRO-BRI-FST       TO ESTA(WS-I)
+           END-PERFORM
+      *
+           MOVE ATRI-PRO-BRI-FST           TO TOTVIOA
+      *
+           .
+      ******************************************************************
+      *                            3000-FIN                            *
+      ******************************************************************
+       3000-FIN.
+      *
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       3000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+               LINK PROGRAM ('QG1CABC')
+               COMMAREA  (QGECABC)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
+      *
