@@ -65,12 +65,16 @@
            05  CT-CURSOR                   PIC S9      VALUE -1.
            05  CT-INTRO                    PIC X(02)   VALUE '00'.
            05  CT-PE9C2010                 PIC X(08)   VALUE 'PE9C2010'.
+           05  CT-TRAN-AYUDA               PIC X(04)   VALUE 'V175'.
       ******************************************************************
       *                VARIABLES AUXILIARES                            *
       ******************************************************************
        01  VARIABLES.
       *
            05  RIF-VIG                     PIC  X(02)  VALUE SPACES.
+           05  RIF-ENC                     PIC  X(01)  VALUE SPACES.
+               88  RIF-ENCONTRADO                      VALUE 'S'.
+               88  RIF-NO-ENCONTRADO                   VALUE 'N'.
       ******************************************************************
       *                AREA DE MENSAJES                                *
       ******************************************************************
@@ -110,6 +114,11 @@
                INCLUDE V1GT001
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -156,11 +165,41 @@
                                               CAA-VAR1-ERROR
                                               CAA-VAR2-ERROR
                                               CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -204,35 +243,45 @@
       ******************************************************************
        2200-ESTADO-CONTINUACION.
       *
-           IF  CAA-TECLA NOT EQUAL CT-INTRO
-               MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
-               PERFORM REINPUT
-           END-IF
-      *
-           IF  NOT (NACIONAI = 'V' OR 'E' OR 'J' OR 'W' OR
-                               'G' OR 'P')
-               MOVE ME-NACIONALIDAD-INC    TO CAA-COD-ERROR
-      *        LA NACIONALIDAD DEBE SER "V , E , J , W , G , P"
-               MOVE -1                     TO NACIONAL
-               PERFORM REINPUT
-           END-IF
-      *
-           IF  NUMRIFI = ZEROES OR SPACES OR LOW-VALUES
-               MOVE 'V1E0510'              TO CAA-COD-ERROR
-      *        '** DEBE COLOCAR EL NUMERO DEL RIF **'.
-               MOVE -1                     TO NUMRIFL
-               PERFORM REINPUT
-           END-IF
-      *
-           PERFORM BUSCA-RIF
+           MOVE CAA-TECLA                  TO SW-PF-PRO
       *
-           MOVE 'V161'                     TO CAA-CODTRAN-SIG
-           SET CAA-88-ACCION-PROGRAMA      TO TRUE
-           SET CAA-88-ESTADO-INICIO        TO TRUE
-           SET CAA-88-CADENA-ANADIR        TO TRUE
-           MOVE '2'                        TO CAA-CASO-CAD
-           MOVE NACIONAI                   TO COD-RIF(1:1)
-           MOVE NUMRIFI                    TO COD-RIF(2:14)
+           EVALUATE TRUE
+               WHEN PF-INTRO
+                   IF  NOT (NACIONAI = 'V' OR 'E' OR 'J' OR 'W' OR
+                                       'G' OR 'P')
+                       MOVE ME-NACIONALIDAD-INC    TO CAA-COD-ERROR
+      *                LA NACIONALIDAD DEBE SER "V , E , J , W , G , P"
+                       MOVE -1                     TO NACIONAL
+                       PERFORM REINPUT
+                   END-IF
+      *
+                   IF  NUMRIFI = ZEROES OR SPACES OR LOW-VALUES
+                       MOVE 'V1E0510'              TO CAA-COD-ERROR
+      *                '** DEBE COLOCAR EL NUMERO DEL RIF **'.
+                       MOVE -1                     TO NUMRIFL
+                       PERFORM REINPUT
+                   END-IF
+      *
+                   PERFORM BUSCA-RIF
+      *
+                   MOVE 'V161'                     TO CAA-CODTRAN-SIG
+                   SET CAA-88-ACCION-PROGRAMA      TO TRUE
+                   SET CAA-88-ESTADO-INICIO        TO TRUE
+                   SET CAA-88-CADENA-ANADIR        TO TRUE
+                   MOVE '2'                        TO CAA-CASO-CAD
+                   MOVE NACIONAI                   TO COD-RIF(1:1)
+                   MOVE NUMRIFI                    TO COD-RIF(2:14)
+
+               WHEN PF-PF10
+                   MOVE CT-TRAN-AYUDA          TO CAA-CODTRAN-SIG
+                   SET  CAA-88-ESTADO-INICIO   TO TRUE
+                   SET  CAA-88-CADENA-ANADIR   TO TRUE
+                   SET  CAA-88-ACCION-PROGRAMA TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   PERFORM REINPUT
+           END-EVALUATE
       *
            .
        2200-ESTADO-CONTINUACION-EXIT.
@@ -242,7 +291,7 @@
       ******************************************************************
        BUSCA-RIF.
       *
-           INITIALIZE PEEC201A
+           INITIALIZE WS-PEEC201A
            MOVE '0102'                     TO PEEC201A-PECDGENT
            MOVE SPACES                     TO PEEC201A-PENUMPER
            MOVE NACIONAI                   TO PEEC201A-PETIPDOC
@@ -263,42 +312,38 @@
                WHEN OTHER
                    MOVE 'N'                TO RIF-ENC
                    MOVE PEEC201A-COD-ERROR TO CAA-COD-ERROR
-      *            PERFORM REINPUT
            END-EVALUATE
+      *
+           MOVE NACIONAI                   TO NUM-DOC-PERSONA(1:1)
+           MOVE NUMRIFI                    TO NUM-DOC-PERSONA(2:14)
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-CANTIDAD
+               FROM V1DT001
+               WHERE NUM_DOC_PERSONA = :NUM-DOC-PERSONA
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   CONTINUE
 
-      *    DONE: COMENTADO POR NOLVIS
-      *    MOVE NACIONAI             TO NUM-DOC-PERSONA(1:1)
-      *    MOVE NUMRIFI              TO NUM-DOC-PERSONA(2:14)
-      *    MOVE SW-ENCONTRADO        TO RIF-ENC
-      *
-      *    EXEC SQL
-      *        SELECT COUNT(*)
-      *        INTO :WS-CANTIDAD
-      *        FROM V1DT001
-      *        WHERE NUM_DOC_PERSONA = :NUM-DOC-PERSONA
-      *    END-EXEC
-      *
-      *    MOVE SQLCODE                    TO DB2-RETURN-CDE
-      *    EVALUATE TRUE
-      *        WHEN DB2-OK
-      *            CONTINUE
-      *
-      *        WHEN OTHER
-      *            INITIALIZE QGECABC
-      *            MOVE 'V1DT001'          TO ABC-OBJETO-ERROR
-      *            PERFORM 9999-ABEND-DB2
-      *               THRU 9999-ABEND-DB2-EXIT
-      *    END-EVALUATE
-      *
-      *    IF  WS-CANTIDAD = 0
-      *        IF  NO-ENCONTRADO
-      *            MOVE ME-RIF-NO-EXITE    TO CAA-COD-ERROR
-      *        ELSE
-      *            MOVE ME-NO-OPERACIONES  TO CAA-COD-ERROR
-      *        END-IF
-      *       PERFORM 3000-FIN
-      *          THRU 3000-FIN-EXIT
-      *    END-IF
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'V1DT001'          TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           IF  WS-CANTIDAD = 0
+               IF  RIF-NO-ENCONTRADO
+                   MOVE ME-RIF-NO-EXITE    TO CAA-COD-ERROR
+               ELSE
+                   MOVE ME-NO-OPERACIONES  TO CAA-COD-ERROR
+               END-IF
+               PERFORM REINPUT
+           END-IF
       *
            .
       ******************************************************************
