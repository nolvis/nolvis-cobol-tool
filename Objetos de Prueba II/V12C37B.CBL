@@ -0,0 +1,378 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C37B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS OPCIONAL  *
+      *  DEL PERIODO A REPORTAR)                                       *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (REPORTE DE TOTALES DE         *
+      *  OPERACIONES DE DIVISAS POR FORMA DE PAGO - TIP_PAGO)          *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE ACUMULA, POR FORMA DE PAGO   *
+      *  (TIP_PAGO), LA CANTIDAD Y EL MONTO EQUIVALENTE EN BOLIVARES   *
+      *  DE TODAS LAS OPERACIONES DE V1DT001 REGISTRADAS EN EL RANGO   *
+      *  DE FECHAS DEL PARAMETRO DE ENTRADA, PARA TODA LA CARTERA,     *
+      *  CON LA MISMA LOGICA DE RUPTURA DE CONTROL QUE YA UTILIZA      *
+      *  V12C27B PARA LOS TOTALES POR OFICINA.                         *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C37B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-TIP-PAGO.
+           05  REP-TIP-PAGO                PIC X(01).
+           05  REP-CANT-OPE                PIC 9(07).
+           05  REP-MTO-BS                  PIC 9(13)V9(02).
+           05  FILLER                      PIC X(60).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-TIP-PAGO-ANT             PIC X(01)    VALUE SPACES.
+           05  WS-MTO-BS                   PIC S9(13)V9(02) COMP-3
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                AREA DE ACUMULADORES POR FORMA DE PAGO          *
+      ******************************************************************
+       01  AC-ACUMULADORES.
+           05  AC-CANT-OPE                 PIC 9(07)   VALUE ZEROES.
+           05  AC-MTO-BS                   PIC S9(13)V9(02) COMP-3
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+           05  SW-PRIMERA-VEZ              PIC X(01)   VALUE 'S'.
+               88  PRIMERA-VEZ                         VALUE 'S'.
+               88  NO-PRIMERA-VEZ                      VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C37B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  CN-FORMAS-PAGO              PIC 9(05)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C37B-V1DC0011
+               CURSOR FOR
+               SELECT TIP_PAGO,
+                      IMP_OPE,
+                      TAS_BOLIVAR
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY TIP_PAGO
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *   - LEE EL RANGO DE FECHAS OPCIONAL, ASUMIENDO TODO EL         *
+      *     HISTORICO CUANDO NO VIENE INFORMADO                        *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  PAR-FECHA-DESDE NOT EQUAL SPACES AND
+                       PAR-FECHA-DESDE NOT EQUAL ZEROES
+                       MOVE PAR-FECHA-DESDE TO WS-FECHA-DESDE
+                   END-IF
+                   IF  PAR-FECHA-HASTA NOT EQUAL SPACES AND
+                       PAR-FECHA-HASTA NOT EQUAL ZEROES
+                       MOVE PAR-FECHA-HASTA TO WS-FECHA-HASTA
+                   END-IF
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+           MOVE ZEROES                     TO CN-FORMAS-PAGO
+           INITIALIZE AC-ACUMULADORES
+           MOVE SPACES                     TO WS-TIP-PAGO-ANT
+           SET PRIMERA-VEZ                 TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           IF  NO-PRIMERA-VEZ
+               PERFORM 5750-ESCRIBIR-TIP-PAGO
+                  THRU 5750-ESCRIBIR-TIP-PAGO-EXIT
+           END-IF
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C37B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C37B-V1DC0011
+               INTO :TIP-PAGO,
+                    :IMP-OPE,
+                    :TAS-BOLIVAR
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C37B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  ACUMULA LA OPERACION LEIDA EN EL TOTAL DE SU FORMA DE PAGO Y, *
+      *  SI LA FORMA DE PAGO CAMBIO RESPECTO A LA OPERACION ANTERIOR,  *
+      *  ESCRIBE EL TOTAL QUE SE CIERRA ANTES DE EMPEZAR LA            *
+      *  ACUMULACION DE LA SIGUIENTE                                   *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           COMPUTE WS-MTO-BS = IMP-OPE * TAS-BOLIVAR
+      *
+           IF  NO-PRIMERA-VEZ AND TIP-PAGO NOT EQUAL WS-TIP-PAGO-ANT
+               PERFORM 5750-ESCRIBIR-TIP-PAGO
+                  THRU 5750-ESCRIBIR-TIP-PAGO-EXIT
+               INITIALIZE AC-ACUMULADORES
+           END-IF
+      *
+           SET NO-PRIMERA-VEZ              TO TRUE
+           MOVE TIP-PAGO                   TO WS-TIP-PAGO-ANT
+           ADD 1                           TO AC-CANT-OPE
+           ADD WS-MTO-BS                   TO AC-MTO-BS
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   5750-ESCRIBIR-TIP-PAGO                       *
+      *  ESCRIBE EL RENGLON DE TOTALES DE LA FORMA DE PAGO QUE SE      *
+      *  CIERRA                                                        *
+      ******************************************************************
+       5750-ESCRIBIR-TIP-PAGO.
+      *
+           ADD 1                           TO CN-FORMAS-PAGO
+           INITIALIZE REG-REPORTE-TIP-PAGO
+      *
+           MOVE WS-TIP-PAGO-ANT            TO REP-TIP-PAGO
+           MOVE AC-CANT-OPE                TO REP-CANT-OPE
+           MOVE AC-MTO-BS                  TO REP-MTO-BS
+      *
+           WRITE REG-REPORTE-TIP-PAGO
+      *
+           .
+       5750-ESCRIBIR-TIP-PAGO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C37B - OPERACIONES PROCESADAS: ' CN-REGISTROS
+           DISPLAY 'V12C37B - FORMAS DE PAGO REPORTADAS: '
+                   CN-FORMAS-PAGO
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C37B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
