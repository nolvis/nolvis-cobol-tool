@@ -0,0 +1,348 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C22B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS DEL       *
+      *  PERIODO A REPORTAR)                                           *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (REPORTE CRUZADO BPB-SEGURIDAD *
+      *  BANCARIA CONTRA MERCADO LIBRE DE DIVISAS)                     *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE CRUZA, POR RIF, LAS PERSONAS *
+      *  REGISTRADAS EN EL ARCHIVO BPB-SEGURIDAD BANCARIA (BPBB0090)   *
+      *  CONTRA LAS OPERACIONES DE DIVISAS DE V1DT001, DE FORMA QUE    *
+      *  QUEDE EN UN SOLO LISTADO CUALES OPERACIONES DE CAMBIO TIENE   *
+      *  REGISTRADAS UN CLIENTE SENALADO EN SEGURIDAD BANCARIA, SIN    *
+      *  TENER QUE CONSULTAR LAS DOS TRANSACCIONES POR SEPARADO. EL    *
+      *  RANGO DE FECHAS DEL PARAMETRO DE ENTRADA ACOTA LA FECHA DE    *
+      *  LA OPERACION DE DIVISAS REPORTADA.                            *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C22B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALREP
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-CRUCE.
+           05  REP-BPBCRP90                PIC X(15).
+           05  REP-NOM-RAZON               PIC X(40).
+           05  REP-FEC-BPBFIN90            PIC X(08).
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-FEC-OPE                 PIC 9(08).
+           05  REP-TIP-OPE                 PIC X(01).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-COD-CPT-CMP-VTA         PIC X(03).
+           05  REP-IMP-OPE                 PIC 9(13)V9(02).
+           05  FILLER                      PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C22B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE BPBB0090
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C22B-V1DC0201
+               CURSOR FOR
+               SELECT B.BPBCRP90,
+                      A.NOM_RAZON,
+                      B.FEC_BPBFIN90,
+                      A.NUM_REF,
+                      A.FEC_OPE,
+                      A.TIP_OPE,
+                      A.COD_DIV_OPE,
+                      A.COD_CPT_CMP_VTA,
+                      A.IMP_OPE
+               FROM V1DT001 A,
+                    BPBB0090 B
+               WHERE A.NUM_DOC_PERSONA = B.BPBCRP90 AND
+                     A.FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                       :WS-FECHA-HASTA
+               ORDER BY B.BPBCRP90,
+                        A.FEC_OPE
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PAR-FECHA-DESDE    TO WS-FECHA-DESDE
+                   MOVE PAR-FECHA-HASTA    TO WS-FECHA-HASTA
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C22B-V1DC0201
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C22B-V1DC0201
+               INTO :BPBCRP90,
+                    :NOM-RAZON,
+                    :FEC-BPBFIN90,
+                    :NUM-REF,
+                    :FEC-OPE,
+                    :TIP-OPE,
+                    :COD-DIV-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :IMP-OPE
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C22B-V1DC0201
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+           INITIALIZE REG-REPORTE-CRUCE
+      *
+           MOVE BPBCRP90                   TO REP-BPBCRP90
+           MOVE NOM-RAZON                  TO REP-NOM-RAZON
+           MOVE FEC-BPBFIN90               TO REP-FEC-BPBFIN90
+           MOVE NUM-REF                    TO REP-NUM-REF
+           MOVE FEC-OPE                    TO REP-FEC-OPE
+           MOVE TIP-OPE                    TO REP-TIP-OPE
+           MOVE COD-DIV-OPE                TO REP-COD-DIV-OPE
+           MOVE COD-CPT-CMP-VTA            TO REP-COD-CPT-CMP-VTA
+           MOVE IMP-OPE                    TO REP-IMP-OPE
+      *
+           WRITE REG-REPORTE-CRUCE
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C22B - REGISTROS REPORTADOS: ' CN-REGISTROS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C22B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
