@@ -0,0 +1,822 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C13Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA:                                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: MUESTRA, PARA UN RANGO DE FECHAS DADO (O EL    *
+      *  HISTORICO COMPLETO SI NO SE INDICA NINGUNO), LAS OPERACIONES  *
+      *  DEL MERCADO LIBRE DE DIVISAS AGRUPADAS POR LA DIVISA ORIGINAL *
+      *  DE CADA OPERACION (COD_DIV_OPE), MOSTRANDO LA CANTIDAD DE     *
+      *  OPERACIONES Y EL MONTO TOTAL EN LA MONEDA ORIGINAL DE CADA    *
+      *  DIVISA, SIN CONVERTIRLO A SU EQUIVALENTE EN BOLIVARES O       *
+      *  DOLARES.                                                      *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C13Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-COLA.
+               10  FILLER                  PIC X(04)   VALUE 'V1MN'.
+               10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+           05  WS-LONG-COLA                PIC S9(4) COMP VALUE ZEROS.
+           05  WS-COLA-DATOS.
+               10  WS-COLA-DIV             PIC X(03).
+               10  WS-COLA-CNT             PIC S9(07)       COMP-3.
+               10  WS-COLA-TOT             PIC S9(13)V9(02) COMP-3.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-FECHA-DAUX.
+               10  WS-FEC-DDIA             PIC X(02)   VALUE ZEROS.
+               10  FILLER                  PIC X(01)   VALUE '/'.
+               10  WS-FEC-DMES             PIC X(02)   VALUE ZEROS.
+               10  FILLER                  PIC X(01)   VALUE '/'.
+               10  WS-FEC-DANO             PIC X(04)   VALUE ZEROS.
+      *
+           05  WS-FECHA-HAUX.
+               10  WS-FEC-HDIA             PIC X(02)   VALUE ZEROS.
+               10  FILLER                  PIC X(01)   VALUE '/'.
+               10  WS-FEC-HMES             PIC X(02)   VALUE ZEROS.
+               10  FILLER                  PIC X(01)   VALUE '/'.
+               10  WS-FEC-HANO             PIC X(04)   VALUE ZEROS.
+      *
+           05  WS-CURRENT-DATE.
+               10  WS-FEC-DIA-AAAAMMDD     PIC X(08)   VALUE SPACES.
+               10  WS-HORA-DIA.
+                   15  WS-HH-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-MM-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-SS-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-CS-DIA           PIC X(02)   VALUE SPACES.
+               10  FILLER                  PIC X(05).
+      *
+           05  WS-COD-DIV-ACTUAL           PIC X(03)   VALUE SPACES.
+           05  WS-DIV-SWIFT                PIC X(03)   VALUE SPACES.
+           05  WS-CNT-DIV                  PIC S9(07)       COMP-3
+                                                        VALUE ZEROS.
+           05  WS-TOT-DIV                  PIC S9(13)V9(02) COMP-3
+                                                        VALUE ZEROS.
+      *
+           05  WS-I                        PIC 9(08)   VALUE ZEROS.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      *
+           05  SW-PRIMER-REG               PIC X(01)   VALUE 'S'.
+               88  PRIMER-REG                          VALUE 'S'.
+               88  NO-PRIMER-REG                       VALUE 'N'.
+      *
+           05  SW-FIN-COLA                 PIC X(01)   VALUE SPACES.
+               88  FIN-COLA                            VALUE 'S'.
+               88  NO-FIN-COLA                         VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C13Z'.
+           05  CT-V1DT001                  PIC X(08)   VALUE 'V1DT001'.
+           05  CT-BKAB0003                 PIC X(08)   VALUE 'BKAB0003'.
+           05  CT-NOT-FND                  PIC S9(03)  VALUE +100.
+           05  CT-ESTADO-INICIO            PIC X(01)   VALUE 'I'.
+           05  CT-ESTADO-CONTINUA          PIC X(01)   VALUE 'C'.
+           05  CT-FECHA-ERA-INICIO         PIC X(08)
+                                   VALUE '19930101'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+      ******************************************************************
+      *                        AREA DE INDICES
+      ******************************************************************
+       01  IN-INDICES.
+           05  IN-REGISTRO                 PIC S9(04) COMP VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      *  COPY PARA LA BUSQUEDA DEL CODIGO SWIFT DE LA DIVISA
+           COPY BKAB0003.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C13Z-V1DC0131
+               CURSOR FOR
+               SELECT COD_DIV_OPE,
+                      IMP_OPE
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY COD_DIV_OPE,
+                        FEC_OPE
+            END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+          COPY QGECCAA.
+       COPY V1EC001.
+       COPY V1NC13Z.
+       01  FILLER REDEFINES V1NC13ZI.
+           05  FILLER                      PIC X(34).
+           05  FILAS OCCURS 13 TIMES.
+               10 DIVL                     PIC S9(4) COMP.
+               10 DIVF                     PIC X.
+               10 FILLER REDEFINES DIVF.
+                  15 DIVA                  PIC X.
+               10 DIVI                     PIC X(3).
+               10 CNTL                     PIC S9(4) COMP.
+               10 CNTF                     PIC X.
+               10 FILLER REDEFINES CNTF.
+                  15 CNTA                  PIC X.
+               10 CNTI                     PIC Z(06)9.
+               10 TOTL                     PIC S9(4) COMP.
+               10 TOTF                     PIC X.
+               10 FILLER REDEFINES TOTF.
+                  15 TOTA                  PIC X.
+               10 TOTI                     PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC13ZI V1EC001.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC13ZI         TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-SUFI
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-CONTABLE-NO          TO TRUE
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE CAA-ESTADO
+               WHEN CT-ESTADO-INICIO
+                   MOVE V177-FECHA-DESDE   TO WS-FECHA-DESDE
+                   MOVE V177-FECHA-HASTA   TO WS-FECHA-HASTA
+                   PERFORM 2050-DEFECTO-RANGO-FECHAS
+                      THRU 2050-DEFECTO-RANGO-FECHAS-EXIT
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CT-ESTADO-CONTINUA
+                   PERFORM 3000-ESTADO-CONTINUACION
+                      THRU 3000-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                  2050-DEFECTO-RANGO-FECHAS                     *
+      *  CUANDO LA PANTALLA SE INVOCA SIN UN RANGO DE FECHAS YA         *
+      *  SELECCIONADO, SE ASUME EL HISTORICO COMPLETO, DESDE EL INICIO  *
+      *  DE LA ERA DEL SISTEMA HASTA LA FECHA ACTUAL.                   *
+      ******************************************************************
+       2050-DEFECTO-RANGO-FECHAS.
+      *
+           IF  WS-FECHA-DESDE EQUAL SPACES OR ZEROS
+               MOVE CT-FECHA-ERA-INICIO     TO WS-FECHA-DESDE
+           END-IF
+      *
+           IF  WS-FECHA-HASTA EQUAL SPACES OR ZEROS
+               MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE
+               MOVE WS-FEC-DIA-AAAAMMDD     TO WS-FECHA-HASTA
+           END-IF
+      *
+           .
+       2050-DEFECTO-RANGO-FECHAS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           PERFORM BORRAR-COLA
+           PERFORM BUSCAR-DATOS
+           IF  CN-REGISTROS NOT EQUAL ZEROS
+               INITIALIZE V1NC13ZI
+
+               MOVE 1                      TO CAA-NUM-LIN-CAB-9
+               PERFORM MOSTRAR-DATOS
+
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               PERFORM ATT-CAMPOS
+           ELSE
+               SET CAA-88-CODTRAN-SIG-SAME TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               MOVE 'V1E0511'              TO CAA-COD-ERROR
+      *            '** NO EXISTEN OPERACIONES EN EL RANGO DE      **'
+      *            '** FECHAS INDICADO **'
+           END-IF
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    3000-ESTADO-CONTINUACION                    *
+      ******************************************************************
+       3000-ESTADO-CONTINUACION.
+      *
+           EVALUATE CAA-TECLA
+               WHEN '00'
+                   PERFORM REINPUT
+
+               WHEN '07'
+                   IF  CAA-NUM-LIN-CAB-9 - 13 < 1
+                       MOVE 'V1A0504'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   SUBTRACT 13 FROM CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '08'
+                   PERFORM BUSCAR-LONG-COLA
+                   IF  CAA-NUM-LIN-CAB-9 + 13 > WS-LONG-COLA
+                       MOVE 'V1A0505'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   ADD 13 TO CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '99'
+                   PERFORM BORRAR-COLA
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA  TO TRUE
+                   SET CAA-88-ESTADO-INICIO    TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   PERFORM REINPUT
+           END-EVALUATE
+      *
+           .
+       3000-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * BUSCAR-DATOS
+      ******************************************************************
+       BUSCAR-DATOS.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+           SET PRIMER-REG                  TO TRUE
+           MOVE ZEROES                     TO CN-REGISTROS
+           MOVE SPACES                      TO WS-COD-DIV-ACTUAL
+           MOVE ZEROS                       TO WS-CNT-DIV
+                                                WS-TOT-DIV
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           IF  NO-PRIMER-REG
+               PERFORM 5750-FLUJAR-GRUPO
+                  THRU 5750-FLUJAR-GRUPO-EXIT
+           END-IF
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C13Z-V1DC0131
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-V1DT001             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C13Z-V1DC0131
+               INTO :COD-DIV-OPE,
+                    :IMP-OPE
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-V1DT001         TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C13Z-V1DC0131
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-V1DT001             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  CONTROLA LA RUPTURA POR CAMBIO DE DIVISA (COD-DIV-OPE): AL     *
+      *  DETECTAR UN CAMBIO DE DIVISA CON RESPECTO AL GRUPO QUE SE      *
+      *  VIENE ACUMULANDO, VUELCA ESE GRUPO A LA COLA ANTES DE EMPEZAR  *
+      *  A ACUMULAR EL GRUPO DE LA NUEVA DIVISA.                        *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           IF  PRIMER-REG
+               MOVE COD-DIV-OPE            TO WS-COD-DIV-ACTUAL
+               SET NO-PRIMER-REG           TO TRUE
+           END-IF
+      *
+           IF  COD-DIV-OPE NOT EQUAL WS-COD-DIV-ACTUAL
+               PERFORM 5750-FLUJAR-GRUPO
+                  THRU 5750-FLUJAR-GRUPO-EXIT
+               MOVE COD-DIV-OPE            TO WS-COD-DIV-ACTUAL
+           END-IF
+      *
+           ADD 1                           TO WS-CNT-DIV
+           ADD IMP-OPE                     TO WS-TOT-DIV
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                      5750-FLUJAR-GRUPO                         *
+      *  ESCRIBE EN LA COLA EL GRUPO DE LA DIVISA QUE SE VENIA          *
+      *  ACUMULANDO Y REINICIA LOS ACUMULADORES PARA EL GRUPO SIGUIENTE *
+      ******************************************************************
+       5750-FLUJAR-GRUPO.
+      *
+           PERFORM BUSCAR-DIVISA
+              THRU BUSCAR-DIVISA-EXIT
+      *
+           INITIALIZE WS-COLA-DATOS
+           MOVE WS-DIV-SWIFT               TO WS-COLA-DIV
+           MOVE WS-CNT-DIV                 TO WS-COLA-CNT
+           MOVE WS-TOT-DIV                 TO WS-COLA-TOT
+      *
+           PERFORM ADD-REG-COLA
+           ADD 1                           TO CN-REGISTROS
+      *
+           MOVE ZEROS                      TO WS-CNT-DIV
+                                               WS-TOT-DIV
+      *
+           .
+       5750-FLUJAR-GRUPO-EXIT.
+           EXIT.
+      ******************************************************************
+      * BUSCAR-DIVISA
+      *  OBTIENE EL CODIGO SWIFT DE LA DIVISA QUE SE ESTA VOLCANDO A LA *
+      *  COLA (WS-COD-DIV-ACTUAL); SI NO SE ENCUENTRA, SE DEJA EN       *
+      *  BLANCO Y SE MUESTRA IGUAL EL CODIGO INTERNO DE LA DIVISA.      *
+      ******************************************************************
+       BUSCAR-DIVISA.
+      *
+           MOVE WS-COD-DIV-ACTUAL           TO CTBCDT03
+      *
+           EXEC SQL
+               SELECT CTBCOD03
+               INTO :CTBCOD03
+               FROM BKAB0003_BASE
+               WHERE CTBNDT03 = '094' AND
+                     CTBCDT03 = :CTBCDT03
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN ZEROS
+                   MOVE CTBCOD03            TO WS-DIV-SWIFT
+
+               WHEN -811
+                   MOVE CTBCOD03            TO WS-DIV-SWIFT
+
+               WHEN +100
+                   MOVE WS-COD-DIV-ACTUAL   TO WS-DIV-SWIFT
+
+               WHEN OTHER
+                   MOVE WS-COD-DIV-ACTUAL   TO WS-DIV-SWIFT
+           END-EVALUATE
+      *
+           .
+       BUSCAR-DIVISA-EXIT.
+           EXIT.
+      ******************************************************************
+      * BORRAR-COLA
+      ******************************************************************
+       BORRAR-COLA.
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN (DFHRESP(QIDERR))
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS DELETEQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * ADD-REG-COLA
+      ******************************************************************
+       ADD-REG-COLA.
+      *
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-COLA)
+               FROM(WS-COLA-DATOS)
+               MAIN
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ'  TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-REG-COLA
+      ******************************************************************
+       LEER-REG-COLA.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               ITEM(IN-REGISTRO)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ITEMERR)
+                   SET FIN-COLA            TO TRUE
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * BUSCAR-LONG-COLA
+      ******************************************************************
+       BUSCAR-LONG-COLA.
+      *
+           EXEC CICS
+               READQ TS QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               NUMITEMS(WS-LONG-COLA)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   MOVE ZEROS              TO WS-LONG-COLA
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-DATOS
+      ******************************************************************
+       MOSTRAR-DATOS.
+      *    CABECERA
+           MOVE WS-FECHA-DESDE(7:2)         TO WS-FEC-DDIA
+           MOVE WS-FECHA-DESDE(5:2)         TO WS-FEC-DMES
+           MOVE WS-FECHA-DESDE(1:4)         TO WS-FEC-DANO
+           MOVE WS-FECHA-DAUX               TO CRFDEI
+      *
+           MOVE WS-FECHA-HASTA(7:2)         TO WS-FEC-HDIA
+           MOVE WS-FECHA-HASTA(5:2)         TO WS-FEC-HMES
+           MOVE WS-FECHA-HASTA(1:4)         TO WS-FEC-HANO
+           MOVE WS-FECHA-HAUX               TO CRFHAI
+      *
+           MOVE CN-REGISTROS                TO CRTOTI
+      *    INICIALIZAR LINEAS DE DETALLES
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE SPACES TO DIVI(WS-I)
+               MOVE ZEROS  TO CNTI(WS-I)
+                              TOTI(WS-I)
+           END-PERFORM
+      *    DETALLES
+           MOVE CAA-NUM-LIN-CAB-9           TO IN-REGISTRO
+           MOVE 1 TO WS-I
+           SET NO-FIN-COLA TO TRUE
+           PERFORM LEER-REG-COLA
+           PERFORM UNTIL FIN-COLA OR WS-I > 13
+               PERFORM MOSTRAR-REGISTRO
+      *
+               ADD 1                       TO IN-REGISTRO
+               PERFORM LEER-REG-COLA
+               ADD 1                       TO WS-I
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-REGISTRO
+      ******************************************************************
+       MOSTRAR-REGISTRO.
+      *
+           MOVE WS-COLA-DIV                 TO DIVI(WS-I)
+           MOVE WS-COLA-CNT                 TO CNTI(WS-I)
+           MOVE WS-COLA-TOT                 TO TOTI(WS-I)
+      *
+           .
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           INITIALIZE CAA-CADENA
+
+           PERFORM ATT-CAMPOS
+
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *    CABECERA
+           MOVE ATRI-PRO-BRI-FST           TO CRFDEA
+                                              CRFHAA
+                                              CRTOTA
+      *    LINEAS DE DETALLE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE ATRI-PRO-BRI-FST       TO DIVA(WS-I)
+                                              CNTA(WS-I)
+                                              TOTA(WS-I)
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                          9999-ABEND-CICS                       *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-LINK-ABEND                        *
+      ******************************************************************
+       9999-LINK-ABEND.
+      *
+           EXEC CICS
+                LINK PROGRAM('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-LINK-ABEND-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+               LINK PROGRAM ('QG1CABC')
+               COMMAREA  (QGECABC)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
