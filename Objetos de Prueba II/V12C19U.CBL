@@ -0,0 +1,307 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C19U                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: NINGUNO                                    *
+      * ------------------                                             *
+      * PROCESO GLOBAL: TRANSACCION DE MANTENIMIENTO, ARRANCADA DE     *
+      *  FORMA PERIODICA POR CONTROL DE INTERVALO, QUE RECORRE TODAS   *
+      *  LAS COLAS TEMPORALES DE PAGINACION (V153/V157/V162 MAS EL     *
+      *  SUFIJO DE TERMINAL) CREADAS POR V12C01Z, V12C02Y Y V12C20Y,   *
+      *  Y ELIMINA LAS QUE QUEDARON HUERFANAS PORQUE EL TERMINAL QUE   *
+      *  LAS ORIGINO YA NO ESTA CONECTADO A CICS (SESION ABANDONADA    *
+      *  POR CAIDA DE RED O DESCONEXION FORZADA).                      *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C19U.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-QNAME.
+               10  WS-QNAME-PREFIJO        PIC X(04).
+               10  WS-QNAME-TERM           PIC X(04).
+      *
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-BROWSE               PIC X(01)   VALUE 'N'.
+               88  FIN-BROWSE                          VALUE 'S'.
+               88  NO-FIN-BROWSE                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C19U'.
+      *    PREFIJOS DE LAS COLAS TS DE PAGINACION SUJETAS A LIMPIEZA
+           05  CT-PREFIJO-V153             PIC X(04)   VALUE 'V153'.
+           05  CT-PREFIJO-V157             PIC X(04)   VALUE 'V157'.
+           05  CT-PREFIJO-V162             PIC X(04)   VALUE 'V162'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-COLAS-EXAMINADAS         PIC 9(07)   VALUE ZEROES.
+           05  CN-COLAS-ELIMINADAS         PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           MOVE ZEROES                     TO CN-COLAS-EXAMINADAS
+                                               CN-COLAS-ELIMINADAS
+      *
+           SET NO-FIN-BROWSE               TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           PERFORM 2100-INICIAR-BROWSE
+              THRU 2100-INICIAR-BROWSE-EXIT
+      *
+           PERFORM 2200-LEER-SIGUIENTE-COLA
+              THRU 2200-LEER-SIGUIENTE-COLA-EXIT
+             UNTIL FIN-BROWSE
+      *
+           PERFORM 2900-FINALIZAR-BROWSE
+              THRU 2900-FINALIZAR-BROWSE-EXIT
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2100-INICIAR-BROWSE
+      ******************************************************************
+       2100-INICIAR-BROWSE.
+      *
+           EXEC CICS
+               INQUIRE
+               TSQNAME START
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR INICIAR BROWSE TSQ' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+       2100-INICIAR-BROWSE-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2200-LEER-SIGUIENTE-COLA
+      ******************************************************************
+       2200-LEER-SIGUIENTE-COLA.
+      *
+           EXEC CICS
+               INQUIRE
+               TSQNAME(WS-QNAME)
+               NEXT
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   ADD 1                   TO CN-COLAS-EXAMINADAS
+                   PERFORM 2300-EVALUAR-COLA
+                      THRU 2300-EVALUAR-COLA-EXIT
+
+               WHEN DFHRESP(END)
+                   SET FIN-BROWSE          TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR LEER BROWSE TSQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+       2200-LEER-SIGUIENTE-COLA-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2300-EVALUAR-COLA
+      ******************************************************************
+       2300-EVALUAR-COLA.
+      *
+           IF  WS-QNAME-PREFIJO = CT-PREFIJO-V153 OR
+                                  CT-PREFIJO-V157 OR
+                                  CT-PREFIJO-V162
+               PERFORM 2400-VERIFICAR-TERMINAL
+                  THRU 2400-VERIFICAR-TERMINAL-EXIT
+           END-IF
+      *
+           .
+       2300-EVALUAR-COLA-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2400-VERIFICAR-TERMINAL
+      ******************************************************************
+       2400-VERIFICAR-TERMINAL.
+      *
+           EXEC CICS
+               INQUIRE
+               TERMINAL(WS-QNAME-TERM)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP EQUAL DFHRESP(NOTFND)
+               PERFORM 2500-ELIMINAR-COLA
+                  THRU 2500-ELIMINAR-COLA-EXIT
+           END-IF
+      *
+           .
+       2400-VERIFICAR-TERMINAL-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2500-ELIMINAR-COLA
+      ******************************************************************
+       2500-ELIMINAR-COLA.
+      *
+           EXEC CICS
+               DELETEQ
+               TS
+               QUEUE(WS-QNAME)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               ADD 1                       TO CN-COLAS-ELIMINADAS
+           END-IF
+      *
+           .
+       2500-ELIMINAR-COLA-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2900-FINALIZAR-BROWSE
+      ******************************************************************
+       2900-FINALIZAR-BROWSE.
+      *
+           EXEC CICS
+               INQUIRE
+               TSQNAME END
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       2900-FINALIZAR-BROWSE-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         6000-FIN                               *
+      ******************************************************************
+       6000-FIN.
+      *
+           CONTINUE
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-ABEND-CICS                        *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-LINK-ABEND                        *
+      ******************************************************************
+       9999-LINK-ABEND.
+      *
+           EXEC CICS
+                LINK PROGRAM('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-LINK-ABEND-EXIT.
+           EXIT.
