@@ -92,6 +92,17 @@
              10 WS-DD-HASTA        PIC 9(2).
              10 WS-MM-HASTA        PIC 9(2).
              10 WS-AA-HASTA        PIC 9(4).
+      *
+           05 WS-CODTRAN-SIG-DESTINO PIC X(04) VALUE SPACES.
+
+           05 WS-DIA-SEMANA         PIC 9(01) VALUE ZEROS.
+           05 WS-COUNT-FERIADO      PIC S9(04) COMP VALUE ZEROS.
+
+           05 WS-TRIMESTRE-ACT      PIC 9(01) VALUE ZEROS.
+           05 WS-ANO-PERIODO        PIC 9(04) VALUE ZEROS.
+           05 WS-MM-DESDE-PER       PIC 9(02) VALUE ZEROS.
+           05 WS-MM-HASTA-PER       PIC 9(02) VALUE ZEROS.
+           05 WS-DD-HASTA-PER       PIC 9(02) VALUE ZEROS.
 
       ******************************************************************
       *                    AREA  DE  SWITCHES                          *
@@ -125,6 +136,9 @@
            05  SW-ENCONTRADO               PIC X(01)   VALUE 'N'.
                88  ENCONTRADO                          VALUE 'S'.
                88  NO-ENCONTRADO                       VALUE 'N'.
+           05  SW-PERIODO-RAPIDO           PIC X(01)   VALUE 'N'.
+               88  SI-PERIODO-RAPIDO                   VALUE 'S'.
+               88  NO-PERIODO-RAPIDO                   VALUE 'N'.
 
       ******************************************************************
       *                        AREA DE CONTANTES                       *
@@ -164,6 +178,11 @@
            05  CT-FETCH                    PIC X(05)   VALUE 'FETCH'.
            05  CT-SELECT                   PIC X(06)   VALUE 'SELECT'.
            05  CT-TAB-V1DT001              PIC X(08)   VALUE 'V1DT001'.
+           05  CT-TAB-V1DT007              PIC X(08)   VALUE 'V1DT007'.
+           05  CT-TRIMESTRE-ACTUAL         PIC X(02)   VALUE 'TA'.
+           05  CT-TRIMESTRE-PREVIO         PIC X(02)   VALUE 'TP'.
+           05  CT-EJERCICIO-ACTUAL         PIC X(02)   VALUE 'EA'.
+           05  CT-EJERCICIO-PREVIO         PIC X(02)   VALUE 'EP'.
            05  CT-SI                       PIC X(01)   VALUE 'S'.
            05  CT-CURSOR                   PIC S9 COMP-3
                                    VALUE -1.
@@ -178,6 +197,8 @@
       ******************************************************************
        01  ME-MENSAJES-ERROR.
            05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-FECHA-NO-HABIL           PIC X(07)   VALUE 'V1E0081'.
+           05  ME-PERIODO-INVALIDO         PIC X(07)   VALUE 'V1E0084'.
       ******************************************************************
       *                        AREA DE INDICES
       ******************************************************************
@@ -188,12 +209,30 @@
       *                    COPYS UTILIZADAS                            *
       ******************************************************************
        COPY DFHAID.
-       COPY QGECABC.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
       *
        COPY TCWC1750.
       *
        COPY QCWCI20.
       *
+      ******************************************************************
+      *                       AREA DE TABLAS                           *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE V1GT007
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -243,11 +282,41 @@
            MOVE WS-FECHA-ACT               TO WS-FECHA-6
       *
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -294,6 +363,12 @@
       *
            EVALUATE TRUE
                WHEN PF-INTRO
+                   MOVE 'V157'                 TO WS-CODTRAN-SIG-DESTINO
+                   PERFORM 2300-VALIDA-FECHAS
+                      THRU 2300-VALIDA-FECHAS-EXIT
+
+               WHEN PF-F08
+                   MOVE 'V158'                 TO WS-CODTRAN-SIG-DESTINO
                    PERFORM 2300-VALIDA-FECHAS
                       THRU 2300-VALIDA-FECHAS-EXIT
 
@@ -314,9 +389,91 @@
        2200-ESTADO-CONTINUACION-EXIT.
            EXIT.
       ******************************************************************
+      *                   2250-RESOLVER-PERIODO                        *
+      *  RESUELVE EL CODIGO DE PERIODO RAPIDO (TRIMESTRE/EJERCICIO     *
+      *  ACTUAL O PREVIO) Y, DE VENIR INFORMADO, SUSTITUYE LAS FECHAS  *
+      *  DESDE/HASTA TIPEADAS POR LAS DEL PERIODO SELECCIONADO         *
+      ******************************************************************
+       2250-RESOLVER-PERIODO.
+      *
+           IF  PERIODI EQUAL SPACES OR LOW-VALUES
+               SET NO-PERIODO-RAPIDO       TO TRUE
+           ELSE
+               SET SI-PERIODO-RAPIDO       TO TRUE
+      *
+               EVALUATE PERIODI
+                   WHEN CT-TRIMESTRE-ACTUAL
+                       MOVE WS-FECHA-AA        TO WS-ANO-PERIODO
+                       COMPUTE WS-TRIMESTRE-ACT =
+                               ((WS-FECHA-MM - 1) / 3) + 1
+
+                   WHEN CT-TRIMESTRE-PREVIO
+                       MOVE WS-FECHA-AA        TO WS-ANO-PERIODO
+                       COMPUTE WS-TRIMESTRE-ACT =
+                               ((WS-FECHA-MM - 1) / 3) + 1
+                       IF  WS-TRIMESTRE-ACT EQUAL 1
+                           MOVE 4              TO WS-TRIMESTRE-ACT
+                           SUBTRACT 1          FROM WS-ANO-PERIODO
+                       ELSE
+                           SUBTRACT 1          FROM WS-TRIMESTRE-ACT
+                       END-IF
+
+                   WHEN CT-EJERCICIO-ACTUAL
+                       MOVE WS-FECHA-AA        TO WS-ANO-PERIODO
+
+                   WHEN CT-EJERCICIO-PREVIO
+                       COMPUTE WS-ANO-PERIODO = WS-FECHA-AA - 1
+
+                   WHEN OTHER
+                       MOVE ME-PERIODO-INVALIDO    TO CAA-COD-ERROR
+                       MOVE -1                     TO PERIODL
+                       PERFORM REINPUT
+               END-EVALUATE
+      *
+               IF  PERIODI EQUAL CT-EJERCICIO-ACTUAL OR
+                   PERIODI EQUAL CT-EJERCICIO-PREVIO
+                   MOVE 01                     TO WS-MM-DESDE-PER
+                   MOVE 12                     TO WS-MM-HASTA-PER
+                   MOVE 31                     TO WS-DD-HASTA-PER
+               ELSE
+                   EVALUATE WS-TRIMESTRE-ACT
+                       WHEN 1
+                           MOVE 01             TO WS-MM-DESDE-PER
+                           MOVE 03             TO WS-MM-HASTA-PER
+                           MOVE 31             TO WS-DD-HASTA-PER
+                       WHEN 2
+                           MOVE 04             TO WS-MM-DESDE-PER
+                           MOVE 06             TO WS-MM-HASTA-PER
+                           MOVE 30             TO WS-DD-HASTA-PER
+                       WHEN 3
+                           MOVE 07             TO WS-MM-DESDE-PER
+                           MOVE 09             TO WS-MM-HASTA-PER
+                           MOVE 30             TO WS-DD-HASTA-PER
+                       WHEN 4
+                           MOVE 10             TO WS-MM-DESDE-PER
+                           MOVE 12             TO WS-MM-HASTA-PER
+                           MOVE 31             TO WS-DD-HASTA-PER
+                   END-EVALUATE
+               END-IF
+      *
+               STRING '01' '/' WS-MM-DESDE-PER '/' WS-ANO-PERIODO
+                   DELIMITED BY SIZE           INTO FEC1241I
+      *
+               STRING WS-DD-HASTA-PER '/' WS-MM-HASTA-PER '/'
+                   WS-ANO-PERIODO
+                   DELIMITED BY SIZE           INTO FEC1341I
+           END-IF
+      *
+           .
+       2250-RESOLVER-PERIODO-EXIT.
+           EXIT.
+      ******************************************************************
       *                    2300-VALIDA-FECHAS.
       ******************************************************************
        2300-VALIDA-FECHAS.
+      *
+           PERFORM 2250-RESOLVER-PERIODO
+              THRU 2250-RESOLVER-PERIODO-EXIT
       *    FECHA DESDE
            IF  FEC1241I = ZEROS OR SPACES OR LOW-VALUES
                MOVE 'V1E0512'              TO CAA-COD-ERROR
@@ -348,6 +505,34 @@
                MOVE -1                     TO FEC1241L
                PERFORM REINPUT
            END-IF
+      *
+           IF  NO-PERIODO-RAPIDO
+               COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                       FUNCTION INTEGER-OF-DATE(WS-FECHA-DESDE-AUX), 7)
+      *
+               MOVE WS-FECHA-DESDE-AUX     TO FEC-FERIADO
+      *
+               EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-COUNT-FERIADO
+                     FROM V1DT007
+                    WHERE FEC_FERIADO = :FEC-FERIADO
+               END-EXEC
+      *
+               IF  SQLCODE NOT EQUAL ZERO
+                   MOVE CT-TAB-V1DT007     TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+               END-IF
+      *
+               IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+                   OR WS-COUNT-FERIADO GREATER THAN ZERO
+                   MOVE ME-FECHA-NO-HABIL  TO CAA-COD-ERROR
+                   MOVE 'DESDE'            TO CAA-VAR1-ERROR
+                   MOVE -1                 TO FEC1241L
+                   PERFORM REINPUT
+               END-IF
+           END-IF
       *    FECHA HASTA
            IF  FEC1341I = ZEROS OR SPACES OR LOW-VALUES
                MOVE 'V1E0512'              TO CAA-COD-ERROR
@@ -379,7 +564,35 @@
                PERFORM REINPUT
            END-IF
       *
-           MOVE 'V157'                     TO CAA-CODTRAN-SIG
+           IF  NO-PERIODO-RAPIDO
+               COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+                       FUNCTION INTEGER-OF-DATE(WS-FECHA-HASTA-AUX), 7)
+      *
+               MOVE WS-FECHA-HASTA-AUX     TO FEC-FERIADO
+      *
+               EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-COUNT-FERIADO
+                     FROM V1DT007
+                    WHERE FEC_FERIADO = :FEC-FERIADO
+               END-EXEC
+      *
+               IF  SQLCODE NOT EQUAL ZERO
+                   MOVE CT-TAB-V1DT007     TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+               END-IF
+      *
+               IF  WS-DIA-SEMANA EQUAL ZERO OR WS-DIA-SEMANA EQUAL 6
+                   OR WS-COUNT-FERIADO GREATER THAN ZERO
+                   MOVE ME-FECHA-NO-HABIL  TO CAA-COD-ERROR
+                   MOVE 'HASTA'            TO CAA-VAR1-ERROR
+                   MOVE -1                 TO FEC1341L
+                   PERFORM REINPUT
+               END-IF
+           END-IF
+      *
+           MOVE WS-CODTRAN-SIG-DESTINO     TO CAA-CODTRAN-SIG
            SET CAA-88-ACCION-PROGRAMA      TO TRUE
            SET CAA-88-ESTADO-INICIO        TO TRUE
            INITIALIZE CAA-CADENA
@@ -413,6 +626,7 @@
       *
            MOVE ATRI-NOP-NUM-BRI-FST       TO FEC1241A
                                               FEC1341A
+                                              PERIODA
       *
            .
       ******************************************************************
@@ -449,6 +663,23 @@
        9999-ABEND-CICS-EXIT.
            EXIT.
       ******************************************************************
+      *                          9999-ABEND-DB2                        *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DE BASE DE DATOS*
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
+      ******************************************************************
       *                         9999-LINK-ABEND                        *
       ******************************************************************
        9999-LINK-ABEND.
