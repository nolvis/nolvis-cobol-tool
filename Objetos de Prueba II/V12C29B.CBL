@@ -0,0 +1,404 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C29B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS DEL       *
+      *  PERIODO A CONCILIAR)                                          *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (OPERACIONES CON CODIGO DE     *
+      *  DIVISA QUE YA NO RESUELVE EN BKAB0003_BASE)                   *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE RECORRE LAS OPERACIONES DE   *
+      *  V1DT001 DEL RANGO DE FECHAS DEL PARAMETRO DE ENTRADA Y        *
+      *  VERIFICA, PARA CADA UNA, QUE SU COD_DIV_OPE TODAVIA TENGA     *
+      *  UNA ENTRADA VIGENTE EN BKAB0003_BASE (CTBNDT03 = '094'), LA   *
+      *  MISMA BUSQUEDA QUE YA HACEN V12C01Z/V12C02Y/V12C13Z PARA UNA  *
+      *  SOLA OPERACION A LA VEZ, PERO POR ADELANTADO Y SOBRE TODO EL  *
+      *  PERIODO, PARA DETECTAR CODIGOS DE DIVISA DADOS DE BAJA O      *
+      *  DESACTUALIZADOS ANTES DE QUE UN CAJERO TROPIECE CON ELLOS.    *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C29B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALREP
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-CONCILIA.
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-COD-OPE-BANCO           PIC X(04).
+           05  REP-FEC-OPE                 PIC X(08).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-MOTIVO                  PIC X(40).
+           05  FILLER                      PIC X(15).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-NUM-REF                  PIC S9(10)   COMP-3.
+           05  WS-NUM-REF-ED               PIC 9(10).
+           05  WS-COD-OPE-BANCO            PIC X(04).
+           05  WS-FEC-OPE                  PIC X(08).
+           05  WS-COD-DIV-OPE              PIC X(03).
+      *
+           05  WS-DIV-ANT                  PIC X(03)    VALUE SPACES.
+           05  WS-DIV-ANT-OK               PIC X(01)    VALUE SPACES.
+               88  DIV-ANT-VIGENTE                      VALUE 'S'.
+               88  DIV-ANT-NO-VIGENTE                   VALUE 'N'.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C29B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+           05  CT-TABNUM-DIVISA            PIC X(03)   VALUE '094'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  CN-NO-CONCILIADOS           PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA LA TABLA DE CODIGOS DE DIVISA/SWIFT
+           COPY BKAB0003.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C29B-V1DC0401
+               CURSOR FOR
+               SELECT NUM_REF,
+                      COD_OPE_BANCO,
+                      FEC_OPE,
+                      COD_DIV_OPE
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY COD_DIV_OPE, FEC_OPE
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PAR-FECHA-DESDE    TO WS-FECHA-DESDE
+                   MOVE PAR-FECHA-HASTA    TO WS-FECHA-HASTA
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES          TO CN-REGISTROS CN-NO-CONCILIADOS
+           MOVE SPACES                     TO WS-DIV-ANT
+           SET DIV-ANT-NO-VIGENTE          TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C29B-V1DC0401
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C29B-V1DC0401
+               INTO :WS-NUM-REF,
+                    :WS-COD-OPE-BANCO,
+                    :WS-FEC-OPE,
+                    :WS-COD-DIV-OPE
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C29B-V1DC0401
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  POR CADA OPERACION, SI SU COD_DIV_OPE CAMBIO RESPECTO A LA    *
+      *  OPERACION ANTERIOR SE VUELVE A CONSULTAR BKAB0003_BASE (LAS   *
+      *  OPERACIONES VIENEN ORDENADAS POR COD_DIV_OPE, ASI QUE LA      *
+      *  MISMA DIVISA NO SE CONSULTA DOS VECES SEGUIDAS); SI EL        *
+      *  CODIGO NO RESUELVE, SE REPORTA LA OPERACION                   *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           IF  WS-COD-DIV-OPE NOT EQUAL WS-DIV-ANT
+               PERFORM 5720-BUSCAR-DIVISA
+                  THRU 5720-BUSCAR-DIVISA-EXIT
+               MOVE WS-COD-DIV-OPE         TO WS-DIV-ANT
+           END-IF
+      *
+           IF  DIV-ANT-NO-VIGENTE
+               PERFORM 5750-ESCRIBIR-RENGLON
+                  THRU 5750-ESCRIBIR-RENGLON-EXIT
+           END-IF
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5720-BUSCAR-DIVISA                         *
+      *  LA MISMA BUSQUEDA DE BKAB0003_BASE QUE YA USAN V12C01Z,       *
+      *  V12C02Y Y V12C13Z PARA UNA SOLA OPERACION                     *
+      ******************************************************************
+       5720-BUSCAR-DIVISA.
+      *
+           MOVE WS-COD-DIV-OPE             TO CTBCDT03
+      *
+           EXEC SQL
+               SELECT CTBCOD03
+               INTO :CTBCOD03
+               FROM BKAB0003_BASE
+               WHERE CTBNDT03 = :CT-TABNUM-DIVISA AND
+                     CTBCDT03 = :TABLAS-BANCO-BASE.Z-CTBCDT03
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN ZEROS
+               WHEN -811
+                   SET DIV-ANT-VIGENTE     TO TRUE
+
+               WHEN +100
+                   SET DIV-ANT-NO-VIGENTE  TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       5720-BUSCAR-DIVISA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5750-ESCRIBIR-RENGLON                      *
+      ******************************************************************
+       5750-ESCRIBIR-RENGLON.
+      *
+           ADD 1                           TO CN-NO-CONCILIADOS
+      *
+           MOVE WS-NUM-REF                 TO WS-NUM-REF-ED
+      *
+           INITIALIZE REG-REPORTE-CONCILIA
+      *
+           MOVE WS-NUM-REF-ED              TO REP-NUM-REF
+           MOVE WS-COD-OPE-BANCO           TO REP-COD-OPE-BANCO
+           MOVE WS-FEC-OPE                 TO REP-FEC-OPE
+           MOVE WS-COD-DIV-OPE             TO REP-COD-DIV-OPE
+           MOVE 'CODIGO DE DIVISA NO VIGENTE EN BKAB0003_BASE'
+                                            TO REP-MOTIVO
+      *
+           WRITE REG-REPORTE-CONCILIA
+      *
+           .
+       5750-ESCRIBIR-RENGLON-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C29B - OPERACIONES EVALUADAS: ' CN-REGISTROS
+           DISPLAY 'V12C29B - NO CONCILIADAS: ' CN-NO-CONCILIADOS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C29B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
