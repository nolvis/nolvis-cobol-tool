@@ -62,17 +62,20 @@
       *                                                                *
            05  CT-TRAN-V168                PIC X(04)   VALUE 'V168'.
            05  CT-TRAN-V175                PIC X(04)   VALUE 'V175'.
+           05  CT-TRAN-V181                PIC X(04)   VALUE 'V181'.
            05  CT-CASO1                    PIC X(1)    VALUE '1'.
            05  CT-CASO2                    PIC X(1)    VALUE '2'.
            05  CT-CURSOR                   PIC S9      VALUE -1.
            05  CT-INTRO                    PIC X(02)   VALUE '00'.
            05  CT-BORRA                    PIC X(02)   VALUE '99'.
+           05  CT-PF8                      PIC X(02)   VALUE '08'.
            05  CT-PF10                     PIC X(02)   VALUE '10'.
       ******************************************************************
       *                AREA DE MENSAJES                                *
       ******************************************************************
        01  ME-MENSAJES-ERROR.
            05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-ERROR-RIF                PIC X(07)   VALUE 'V1E0001'.
       ******************************************************************
       *                    COPYS UTILIZADAS                            *
       ******************************************************************
@@ -91,6 +94,11 @@
                INCLUDE V1GT001
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -137,11 +145,41 @@
                                               CAA-VAR1-ERROR
                                               CAA-VAR2-ERROR
                                               CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -176,6 +214,7 @@
            SET CAA-88-ESTADO-CONTIN        TO TRUE
            SET CAA-88-ACCION-TERMINAL      TO TRUE
            MOVE ATRI-NOP-BRI-FST           TO NOM1330A
+           MOVE ATRI-NOP-NUM-BRI-FST       TO EXPEDA
            MOVE -1                         TO NOM1330L
       *
            .
@@ -184,18 +223,29 @@
       ******************************************************************
       *                        2200-ESTADO-CONTINUACION                *
       *     COMPROBAR QUE LA TECLA PULSADA, SE CORRESPONDE CON ALGUNA  *
-      *     DE LAS OPCIONES VALIDAS DEL MENU (INTRO(00)).   CUALQUIER  *
+      *     DE LAS OPCIONES VALIDAS DEL MENU (INTRO(00)) O CON LA      *
+      *     CONSULTA DE DOCUMENTOS DEL EXPEDIENTE (PF8).  CUALQUIER    *
       *     OTRO CASO DAREMOS ERROR DE TECLA INCORRECTA.               *
       ******************************************************************
        2200-ESTADO-CONTINUACION.
       *
-           INITIALIZE GRP-DATOS-V167
+           INITIALIZE V168-DATOS
       *
            EVALUATE CAA-TECLA
                WHEN CT-INTRO
                    PERFORM 2300-LLAMAR-V168
                       THRU 2300-LLAMAR-V168-EXIT
 
+               WHEN CT-PF8
+                   IF  EXPEDI EQUAL SPACES OR LOW-VALUES
+                       MOVE ME-ERROR-RIF        TO CAA-COD-ERROR
+                       MOVE 'EXPEDIENTE'        TO CAA-VAR1-ERROR
+                       MOVE -1                  TO EXPEDL
+                       PERFORM REINPUT
+                   END-IF
+                   PERFORM 2400-LLAMAR-V181
+                      THRU 2400-LLAMAR-V181-EXIT
+
                WHEN OTHER
                    MOVE ME-TECLA-INCORRECTA     TO CAA-COD-ERROR
                    MOVE -1                      TO NOM1330L
@@ -225,6 +275,25 @@
        2300-LLAMAR-V168-EXIT.
            EXIT.
       ******************************************************************
+      *                        2400-LLAMAR-V181                        *
+      ******************************************************************
+       2400-LLAMAR-V181.
+      *
+           MOVE CT-TRAN-V181               TO CAA-CODTRAN-SIG
+           SET CAA-88-ACCION-PROGRAMA      TO TRUE
+           SET CAA-88-ESTADO-INICIO        TO TRUE
+           SET CAA-88-CADENA-ANADIR        TO TRUE
+           MOVE '2'                        TO CAA-CASO-CAD
+           MOVE '1'                        TO CAA-CASO
+      *
+           MOVE EXPEDI                     TO V181-NUM-EXPEDIENTE
+      *
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           .
+       2400-LLAMAR-V181-EXIT.
+           EXIT.
+      ******************************************************************
       * REINPUT
       ******************************************************************
        REINPUT.
