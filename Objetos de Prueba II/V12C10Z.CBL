@@ -0,0 +1,860 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C10Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA:                                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: MUESTRA, PARA TODOS LOS CLIENTES Y FECHAS, LAS *
+      *  OPERACIONES DEL MERCADO LIBRE DE DIVISAS CUYO PAIS DE ORIGEN  *
+      *  O DE DESTINO ESTE CATALOGADO COMO PARAISO FISCAL (VQ9C006).   *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C10Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-COLA.
+               10  FILLER                  PIC X(04)   VALUE 'V1PF'.
+               10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+           05  WS-COLA-EXPORT              PIC X(04)   VALUE 'V1EX'.
+      *
+           05  WS-LONG-COLA                PIC S9(4) COMP VALUE ZEROS.
+           05  WS-COLA-DATOS.
+               10  WS-COLA-FECHA           PIC X(08).
+               10  WS-COLA-RIF             PIC X(15).
+               10  WS-COLA-NOM             PIC X(25).
+               10  WS-COLA-PAI             PIC X(03).
+               10  WS-COLA-PDS             PIC X(20).
+               10  WS-COLA-IND             PIC X(03).
+               10  WS-COLA-REFER           PIC 9(10).
+      *
+           05  WS-I                        PIC 9(08)   VALUE ZEROS.
+           05  COD-PAIS-AUX                PIC 9(03)   VALUE ZEROS.
+           05  WS-ES-PARAISO-CORR          PIC X(01)   VALUE SPACES.
+               88  WS-88-ES-PARAISO-CORR       VALUE 'S'.
+           05  WS-ES-PARAISO-DEST          PIC X(01)   VALUE SPACES.
+               88  WS-88-ES-PARAISO-DEST       VALUE 'S'.
+           05  WS-DESC-PAIS-CORR           PIC X(25)   VALUE SPACES.
+           05  WS-DESC-PAIS-DEST           PIC X(25)   VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-COLA                 PIC X(01)   VALUE SPACES.
+               88  FIN-COLA                            VALUES 'S'.
+               88  NO-FIN-COLA                         VALUES 'N'.
+
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C10Z'.
+           05  CT-VQ9C006                  PIC X(08)   VALUE 'VQ9C006'.
+           05  CT-ESTADO-INICIO            PIC X(01)   VALUE 'I'.
+           05  CT-ESTADO-CONTINUA          PIC X(01)   VALUE 'C'.
+           05  CT-TAB-V1DT001              PIC X(08)   VALUE 'V1DT001'.
+           05  CT-SI                       PIC X(01)   VALUE 'S'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS          PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS-ED       PIC ZZZZZZ9.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+      ******************************************************************
+      *                        AREA DE INDICES
+      ******************************************************************
+       01  IN-INDICES.
+           05  IN-REGISTRO                 PIC S9(04) COMP VALUE ZEROES.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      *  COPY DE CODIGOS DE RETORNO
+       01  WS-BGECRET0.
+           COPY BGECRET0.
+      *  COPY DEL AREA DE COMUNICACION DE LA CONSULTA DE PAISES
+       01  WS-VQWC006.
+           COPY VQWC006.
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C10Z-V1DC0101
+               CURSOR FOR
+               SELECT NUM_DOC_PERSONA,
+                      IDF_RIF_BENEF,
+                      COD_OPE_BANCO,
+                      FEC_OPE,
+                      NUM_REF,
+                      NOM_RAZON,
+                      NOM_BENEF,
+                      COD_PAIS_CORR,
+                      COD_PAIS_DEST
+               FROM V1DT001
+               WHERE COD_PAIS_CORR NOT IN (ZEROS, SPACES) OR
+                     COD_PAIS_DEST NOT IN (ZEROS, SPACES)
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+          COPY QGECCAA.
+       COPY V1EC001.
+       COPY V1NC10Z.
+       01  FILLER REDEFINES V1NC10ZI.
+           05  FILLER                      PIC X(19).
+           05  FILAS OCCURS 13 TIMES.
+               10 FECHAL                   PIC S9(4) COMP.
+               10 FECHAF                   PIC X.
+               10 FILLER REDEFINES FECHAF.
+                  15 FECHAA                PIC X.
+               10 FECHAI                   PIC X(8).
+               10 RIFL                     PIC S9(4) COMP.
+               10 RIFF                     PIC X.
+               10 FILLER REDEFINES RIFF.
+                  15 RIFA                  PIC X.
+               10 RIFI                     PIC X(15).
+               10 NOML                     PIC S9(4) COMP.
+               10 NOMF                     PIC X.
+               10 FILLER REDEFINES NOMF.
+                  15 NOMA                  PIC X.
+               10 NOMI                     PIC X(25).
+               10 PAIL                     PIC S9(4) COMP.
+               10 PAIF                     PIC X.
+               10 FILLER REDEFINES PAIF.
+                  15 PAIA                  PIC X.
+               10 PAII                     PIC X(3).
+               10 PDSL                     PIC S9(4) COMP.
+               10 PDSF                     PIC X.
+               10 FILLER REDEFINES PDSF.
+                  15 PDSA                  PIC X.
+               10 PDSI                     PIC X(20).
+               10 INDL                     PIC S9(4) COMP.
+               10 INDF                     PIC X.
+               10 FILLER REDEFINES INDF.
+                  15 INDA                  PIC X.
+               10 INDI                     PIC X(3).
+               10 SEL                      PIC S9(4) COMP.
+               10 SEF                      PIC X.
+               10 FILLER REDEFINES SEF.
+                  15 SEA                   PIC X.
+               10 SEI                      PIC X(1).
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC10ZI V1EC001.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC10ZI         TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-SUFI
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-CONTABLE-NO          TO TRUE
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE CAA-ESTADO
+               WHEN CT-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CT-ESTADO-CONTINUA
+                   PERFORM 3000-ESTADO-CONTINUACION
+                      THRU 3000-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           PERFORM BORRAR-COLA
+           PERFORM BUSCAR-DATOS
+           IF  CN-REGISTROS NOT EQUAL ZEROS
+               INITIALIZE V1NC10ZI
+
+               MOVE 1                      TO CAA-NUM-LIN-CAB-9
+               PERFORM MOSTRAR-DATOS
+
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               PERFORM ATT-CAMPOS
+               MOVE -1                     TO SEL(1)
+           ELSE
+               SET CAA-88-CODTRAN-SIG-SAME TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               MOVE 'V1E0511'              TO CAA-COD-ERROR
+      *            '** NO EXISTEN OPERACIONES EN PAISES PARAISO  **'
+      *            '** FISCAL **'
+           END-IF
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    3000-ESTADO-CONTINUACION                    *
+      ******************************************************************
+       3000-ESTADO-CONTINUACION.
+      *
+           EVALUATE CAA-TECLA
+               WHEN '00'
+                   PERFORM REINPUT
+
+               WHEN '07'
+                   IF  CAA-NUM-LIN-CAB-9 - 13 < 1
+                       MOVE 'V1A0504'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   SUBTRACT 13 FROM CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '08'
+                   PERFORM BUSCAR-LONG-COLA
+                   IF  CAA-NUM-LIN-CAB-9 + 13 > WS-LONG-COLA
+                       MOVE 'V1A0505'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   ADD 13 TO CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '99'
+                   PERFORM BORRAR-COLA
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA  TO TRUE
+                   SET CAA-88-ESTADO-INICIO    TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   PERFORM REINPUT
+           END-EVALUATE
+      *
+           .
+       3000-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * BUSCAR-DATOS
+      ******************************************************************
+       BUSCAR-DATOS.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+           MOVE ZEROES                     TO CN-REGISTROS
+           MOVE ZEROES                     TO WS-REG-DESCARTADOS
+      *
+           PERFORM ABRIR-CURSOR
+
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+
+           PERFORM CERRAR-CURSOR
+      *
+           IF  WS-REG-DESCARTADOS > ZEROES
+               MOVE WS-REG-DESCARTADOS     TO WS-REG-DESCARTADOS-ED
+               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+               MOVE WS-REG-DESCARTADOS-ED  TO CAA-VAR1-AVISO1
+           END-IF
+      *
+           .
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C10Z-V1DC0101
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT001         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C10Z-V1DC0101
+               INTO :NUM-DOC-PERSONA,
+                    :IDF-RIF-BENEF,
+                    :COD-OPE-BANCO,
+                    :FEC-OPE,
+                    :NUM-REF,
+                    :NOM-RAZON,
+                    :NOM-BENEF,
+                    :COD-PAIS-CORR,
+                    :COD-PAIS-DEST
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-TAB-V1DT001     TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C10Z-V1DC0101
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT001         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           MOVE SPACES                     TO WS-ES-PARAISO-CORR
+                                              WS-ES-PARAISO-DEST
+      *
+           IF  COD-PAIS-CORR NOT EQUAL ZEROS AND SPACES
+               MOVE COD-PAIS-CORR          TO COD-PAIS-AUX
+               PERFORM BUSCAR-PARAISO
+                  THRU BUSCAR-PARAISO-EXIT
+               MOVE WC006-IN-PAIS          TO WS-ES-PARAISO-CORR
+               MOVE WC006-DESC-PAIS        TO WS-DESC-PAIS-CORR
+           END-IF
+      *
+           IF  COD-PAIS-DEST NOT EQUAL ZEROS AND SPACES
+               MOVE COD-PAIS-DEST          TO COD-PAIS-AUX
+               PERFORM BUSCAR-PARAISO
+                  THRU BUSCAR-PARAISO-EXIT
+               MOVE WC006-IN-PAIS          TO WS-ES-PARAISO-DEST
+               MOVE WC006-DESC-PAIS        TO WS-DESC-PAIS-DEST
+           END-IF
+      *
+           IF  WS-88-ES-PARAISO-CORR OR WS-88-ES-PARAISO-DEST
+               ADD 1                       TO CN-REGISTROS
+               INITIALIZE WS-COLA-DATOS
+               PERFORM PROCESAR-DATOS
+
+               IF  CN-REGISTROS > 50000
+                   ADD 1                   TO WS-REG-DESCARTADOS
+                   PERFORM EXPORTAR-REGISTRO
+               ELSE
+                   PERFORM ADD-REG-COLA
+               END-IF
+           END-IF
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      * PROCESAR-DATOS
+      ******************************************************************
+       PROCESAR-DATOS.
+      *
+           IF  COD-OPE-BANCO NOT =  010297
+               MOVE NOM-RAZON              TO WS-COLA-NOM
+               MOVE NUM-DOC-PERSONA        TO WS-COLA-RIF
+           ELSE
+               MOVE NOM-BENEF              TO WS-COLA-NOM
+               MOVE IDF-RIF-BENEF          TO WS-COLA-RIF
+           END-IF
+      *
+           MOVE FEC-OPE                    TO WS-COLA-FECHA
+           MOVE NUM-REF                    TO WS-COLA-REFER
+      *
+           EVALUATE TRUE
+               WHEN WS-88-ES-PARAISO-CORR AND WS-88-ES-PARAISO-DEST
+                   MOVE 'A-D'              TO WS-COLA-IND
+                   MOVE COD-PAIS-CORR      TO WS-COLA-PAI
+                   MOVE WS-DESC-PAIS-CORR  TO WS-COLA-PDS
+
+               WHEN WS-88-ES-PARAISO-CORR
+                   MOVE 'ORI'              TO WS-COLA-IND
+                   MOVE COD-PAIS-CORR      TO WS-COLA-PAI
+                   MOVE WS-DESC-PAIS-CORR  TO WS-COLA-PDS
+
+               WHEN WS-88-ES-PARAISO-DEST
+                   MOVE 'DES'              TO WS-COLA-IND
+                   MOVE COD-PAIS-DEST      TO WS-COLA-PAI
+                   MOVE WS-DESC-PAIS-DEST  TO WS-COLA-PDS
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      *                        BUSCAR-PARAISO
+      ******************************************************************
+       BUSCAR-PARAISO.
+      *
+           INITIALIZE WS-VQWC006 WS-BGECRET0
+      *
+           MOVE COD-PAIS-AUX               TO WC006-COD-PAIS
+      *
+           CALL CT-VQ9C006 USING WS-VQWC006 WS-BGECRET0
+      *
+           EVALUATE TRUE
+               WHEN RET0-88-OK
+                   CONTINUE
+
+               WHEN RET0-88-COD-AVISO
+                   MOVE SPACES             TO WC006-DESC-PAIS
+                   MOVE RET0-COD-ERROR     TO CAA-COD-ERROR
+                   MOVE RET0-VAR1-ERROR    TO CAA-VAR1-ERROR
+
+               WHEN RET0-88-COD-ERROR
+                   MOVE SPACES             TO WC006-DESC-PAIS
+                                              WC006-IN-PAIS
+
+               WHEN OTHER
+                   MOVE RET0-SQLCODE       TO SQLCODE
+                   MOVE RET0-SQLERRM       TO SQLERRM
+                   MOVE RET0-TABLENAME     TO ABC-OBJETO-ERROR
+                   MOVE RET0-PROGRAMA      TO ABC-PROGRAMA
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       BUSCAR-PARAISO-EXIT.
+           EXIT.
+      ******************************************************************
+      * BORRAR-COLA
+      ******************************************************************
+       BORRAR-COLA.
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN (DFHRESP(QIDERR))
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS DELETEQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * ADD-REG-COLA
+      ******************************************************************
+       ADD-REG-COLA.
+      *
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-COLA)
+               FROM(WS-COLA-DATOS)
+               MAIN
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ'  TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * EXPORTAR-REGISTRO
+      ******************************************************************
+       EXPORTAR-REGISTRO.
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-COLA-DATOS)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-REG-COLA
+      ******************************************************************
+       LEER-REG-COLA.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               ITEM(IN-REGISTRO)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ITEMERR)
+                   SET FIN-COLA            TO TRUE
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * BUSCAR-LONG-COLA
+      ******************************************************************
+       BUSCAR-LONG-COLA.
+      *
+           EXEC CICS
+               READQ TS QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               NUMITEMS(WS-LONG-COLA)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   MOVE ZEROS              TO WS-LONG-COLA
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-DATOS
+      ******************************************************************
+       MOSTRAR-DATOS.
+      *    CABECERA
+           MOVE CN-REGISTROS                TO CRTOTI
+      *    INICIALIZAR LINEAS DE DETALLES
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE SPACES TO FECHAI(WS-I)
+                              RIFI(WS-I)
+                              NOMI(WS-I)
+                              PAII(WS-I)
+                              PDSI(WS-I)
+                              INDI(WS-I)
+                              SEI(WS-I)
+           END-PERFORM
+      *    DETALLES
+           MOVE CAA-NUM-LIN-CAB-9           TO IN-REGISTRO
+           MOVE 1 TO WS-I
+           SET NO-FIN-COLA TO TRUE
+           PERFORM LEER-REG-COLA
+           PERFORM UNTIL FIN-COLA OR WS-I > 13
+               PERFORM MOSTRAR-REGISTRO
+      *
+               ADD 1                       TO IN-REGISTRO
+               PERFORM LEER-REG-COLA
+               ADD 1                       TO WS-I
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-REGISTRO
+      ******************************************************************
+       MOSTRAR-REGISTRO.
+      *
+           MOVE WS-COLA-FECHA(1:4)         TO FECHAI(WS-I)(5:4)
+           MOVE WS-COLA-FECHA(5:2)         TO FECHAI(WS-I)(3:2)
+           MOVE WS-COLA-FECHA(7:2)         TO FECHAI(WS-I)(1:2)
+           MOVE WS-COLA-RIF                TO RIFI(WS-I)
+           MOVE WS-COLA-NOM                TO NOMI(WS-I)
+           MOVE WS-COLA-PAI                TO PAII(WS-I)
+           MOVE WS-COLA-PDS                TO PDSI(WS-I)
+           MOVE WS-COLA-IND                TO INDI(WS-I)
+      *
+           .
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           INITIALIZE CAA-CADENA
+
+           PERFORM ATT-CAMPOS
+
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *    CABECERA
+           MOVE ATRI-PRO-BRI-FST           TO CRTOTA
+      *    LINEAS DE DETALLE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE ATRI-PRO-BRI-FST       TO FECHAA(WS-I)
+                                              RIFA(WS-I)
+                                              NOMA(WS-I)
+                                              PAIA(WS-I)
+                                              PDSA(WS-I)
+                                              INDA(WS-I)
+                                              SEA(WS-I)
+      *
+               IF  (FECHAI(WS-I) NOT = SPACES AND LOW-VALUES) OR
+                   (RIFI(WS-I) NOT = SPACES AND LOW-VALUES)
+                   MOVE ATRI-NOP-BRI-FST   TO SEA(WS-I)
+               ELSE
+                   MOVE ATRI-PRO-BRI-FST   TO SEA(WS-I)
+               END-IF
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                          9999-ABEND-CICS                       *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-LINK-ABEND                        *
+      ******************************************************************
+       9999-LINK-ABEND.
+      *
+           EXEC CICS
+                LINK PROGRAM('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-LINK-ABEND-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE CT-SI                      TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+               LINK PROGRAM ('QG1CABC')
+               COMMAREA  (QGECABC)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
