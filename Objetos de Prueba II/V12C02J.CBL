@@ -94,6 +94,11 @@
                INCLUDE V1GT001
            END-EXEC.
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
       *********** A R E A  D E  E N L A C E S  (DFHCOMMAREA)************
@@ -143,11 +148,41 @@
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
            SET  CAA-88-CONTABLE-NO         TO TRUE
            MOVE CT-PROGRAMA                TO WS-PROGRAMA
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       * 2000-PROCESO                                                   *
       ******************************************************************
        2000-PROCESO.
