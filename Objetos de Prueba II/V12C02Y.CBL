@@ -92,6 +92,8 @@
            05  WS-COLA.
                10  FILLER                  PIC X(04)   VALUE 'V157'.
                10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+           05  WS-COLA-EXPORT              PIC X(04)   VALUE 'V1EX'.
       *
            05  WS-PRI-REG                  PIC 9(05).
       ******************************************************************
@@ -113,11 +115,14 @@
       *
            05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C02Y'.
            05  CT-VJ8CDIV0                 PIC X(08)   VALUE 'VJ8CDIV0'.
+           05  CT-TAM-PAGINA               PIC 9(02)   VALUE 13.
       ******************************************************************
       *                      AREA DE CONTADORES                        *
       ******************************************************************
        01  CN-CONTADORES.
-           05  CN-REGISTROS                PIC 9(05)   VALUE ZEROES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS          PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS-ED       PIC ZZZZZZ9.
       ******************************************************************
       *                        AREA DE INDICES
       ******************************************************************
@@ -183,6 +188,11 @@
                          NUM_REF
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -278,11 +288,41 @@
 
            MOVE CAA-CODTRAN                TO COD-TRANSACCION
            MOVE CT-PROGRAMA                TO WS-PROGRAMA
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       * 2000-PROCESO                                                   *
       ******************************************************************
        2000-PROCESO.
@@ -373,21 +413,14 @@
                    MOVE '2'                    TO CAA-CASO-CAD
 
                WHEN '07'
-                   IF  WS-PRI-REG - 13 < ZEROS
-                       MOVE 'V1A0504'          TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   SUBTRACT 13 FROM WS-PRI-REG
+                   COPY QGECPRET REPLACING ==PRI-REG== BY
+                                            ==WS-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
                WHEN '08'
-                   PERFORM BUSCAR-LONG-COLA
-                   IF  WS-PRI-REG + 13 > WS-LONG-COLA
-                       MOVE 'V1A0505'          TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   ADD 13 TO WS-PRI-REG
+                   COPY QGECPAVZ REPLACING ==PRI-REG== BY
+                                            ==WS-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
@@ -407,10 +440,10 @@
        TECLA-ENTER.
       *
            PERFORM VARYING WS-I FROM 1 BY 1
-           UNTIL WS-I > 13 OR SEI(WS-I) = 'X'
+           UNTIL WS-I > CT-TAM-PAGINA OR SEI(WS-I) = 'X'
            END-PERFORM
       *
-           IF  WS-I LESS OR EQUAL 13
+           IF  WS-I LESS OR EQUAL CT-TAM-PAGINA
                MOVE 'V159'                 TO CAA-CODTRAN-SIG
                SET CAA-88-ACCION-PROGRAMA  TO TRUE
                SET CAA-88-ESTADO-INICIO    TO TRUE
@@ -425,7 +458,7 @@
                MOVE WS-COLA-DIV            TO V159-SIGLA-CDI
            ELSE
                PERFORM BUSCAR-LONG-COLA
-               IF  WS-PRI-REG + 13 > WS-LONG-COLA
+               IF  WS-PRI-REG + CT-TAM-PAGINA > WS-LONG-COLA
       *            IR A LA TRANSACCION DE TOTALES
                    MOVE 'V158'                 TO CAA-CODTRAN-SIG
                    SET CAA-88-ACCION-PROGRAMA  TO TRUE
@@ -433,7 +466,7 @@
                    SET CAA-88-CADENA-ANADIR    TO TRUE
                    MOVE '3'                    TO CAA-CASO-CAD
                ELSE
-                   ADD 13 TO WS-PRI-REG
+                   ADD CT-TAM-PAGINA TO WS-PRI-REG
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
                END-IF
@@ -447,6 +480,7 @@
       *
            SET NO-FIN-CURSOR               TO TRUE
            MOVE ZEROES                     TO CN-REGISTROS
+           MOVE ZEROES                     TO WS-REG-DESCARTADOS
       *
            MOVE V180-BPBCRP90              TO NUM-DOC-PERSONA
            MOVE V180-FECHA-DESDE           TO WS-SQL-FECHA-DES
@@ -463,6 +497,12 @@
              UNTIL FIN-CURSOR
 
            PERFORM CERRAR-CURSOR
+      *
+           IF  WS-REG-DESCARTADOS > ZEROES
+               MOVE WS-REG-DESCARTADOS     TO WS-REG-DESCARTADOS-ED
+               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+               MOVE WS-REG-DESCARTADOS-ED  TO CAA-VAR1-AVISO1
+           END-IF
       *
            .
       ******************************************************************
@@ -534,12 +574,13 @@
       *
            ADD 1                           TO CN-REGISTROS
       *
-           IF  CN-REGISTROS > 5000
-               SET FIN-CURSOR              TO TRUE
-               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+           INITIALIZE WS-COLA-DATOS
+           PERFORM PROC-REG-DETALLE
+      *
+           IF  CN-REGISTROS > 50000
+               ADD 1                       TO WS-REG-DESCARTADOS
+               PERFORM EXPORTAR-REGISTRO
            ELSE
-               INITIALIZE WS-COLA-DATOS
-               PERFORM PROC-REG-DETALLE
                PERFORM ADD-REG-COLA
            END-IF
       *
@@ -650,7 +691,7 @@
            MOVE VJE-LIT-PLURAL   TO WS-CT-LITERAL
            MOVE WS-CT-LIT-PLURAL TO V157-LIT-PLURAL
       *    INICIALIZAR LINEAS DE DETALLES
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE SPACES TO FECHAI(WS-I)
                               OFCI(WS-I)
                               MTODVI(WS-I)
@@ -665,7 +706,7 @@
            MOVE 1 TO WS-I
            SET NO-FIN-COLA TO TRUE
            PERFORM LEER-REG-COLA
-           PERFORM UNTIL FIN-COLA OR WS-I > 13
+           PERFORM UNTIL FIN-COLA OR WS-I > CT-TAM-PAGINA
                PERFORM MOSTRAR-REGISTRO
       *
                ADD 1                       TO IN-REGISTRO
@@ -737,6 +778,26 @@
       *
            .
       ******************************************************************
+      * EXPORTAR-REGISTRO
+      ******************************************************************
+       EXPORTAR-REGISTRO.
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-COLA-DATOS)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
       * LEER-REG-COLA
       ******************************************************************
        LEER-REG-COLA.
@@ -813,7 +874,7 @@
            MOVE ATRI-PRO-BRI-FST           TO NOMBREA
            MOVE ATRI-PRO-FST               TO CTLA855A
       *    LINEAS DE DETALLE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE ATRI-PRO-BRI-FST       TO FECHAA(WS-I)
                                               OFCA(WS-I)
                                               MTODVA(WS-I)
