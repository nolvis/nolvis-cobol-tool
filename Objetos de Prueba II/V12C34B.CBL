@@ -0,0 +1,363 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C34B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (CODIGO DE PAIS A BUSCAR,  *
+      *  COMO CORRESPONSAL O COMO DESTINO, Y RANGO DE FECHAS OPCIONAL) *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (OPERACIONES EN LAS QUE        *
+      *  INTERVIENE EL PAIS SOLICITADO)                                *
+      * ------------------                                             *
+      * PROCESO GLOBAL: EXTRAE DE V1DT001 TODAS LAS OPERACIONES EN LAS *
+      *  QUE EL PAIS CORRESPONSAL (COD_PAIS_CORR) O EL PAIS DE DESTINO *
+      *  (COD_PAIS_DEST) COINCIDAN CON EL PAIS SOLICITADO, SIN         *
+      *  NECESIDAD DE PARTIR DE UN CLIENTE O RANGO DE FECHAS CONOCIDO, *
+      *  PARA REVISAR TODA LA ACTIVIDAD RELACIONADA CON ESE PAIS.      *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C34B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-COD-PAIS                PIC X(03).
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(66).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-PAIS.
+           05  REP-COD-OPE-BANCO           PIC X(04).
+           05  REP-FEC-OPE                 PIC 9(08).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-COD-CPT-CMP-VTA         PIC X(03).
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-NUM-DOC-PERSONA         PIC X(15).
+           05  REP-COD-PAIS-CORR           PIC X(03).
+           05  REP-COD-PAIS-DEST           PIC X(03).
+           05  FILLER                      PIC X(14).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-COD-PAIS                 PIC X(03)    VALUE SPACES.
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C34B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C34B-V1DC0011
+               CURSOR FOR
+               SELECT COD_OPE_BANCO,
+                      FEC_OPE,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA,
+                      NUM_REF,
+                      NUM_DOC_PERSONA,
+                      COD_PAIS_CORR,
+                      COD_PAIS_DEST
+               FROM V1DT001
+               WHERE (COD_PAIS_CORR = :WS-COD-PAIS OR
+                      COD_PAIS_DEST = :WS-COD-PAIS)    AND
+                     FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *   - LEE EL CODIGO DE PAIS (OBLIGATORIO) Y EL RANGO DE FECHAS   *
+      *     OPCIONAL, APLICANDO VALORES POR DEFECTO A LAS FECHAS       *
+      *     CUANDO NO VIENEN INFORMADAS                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   DISPLAY 'V12C34B - FALTA EL PARAMETRO DE PAIS'
+                   MOVE 16                 TO RETURN-CODE
+                   PERFORM 6000-FIN
+                      THRU 6000-FIN-EXIT
+                   STOP RUN
+           END-READ
+      *
+           IF  PAR-COD-PAIS EQUAL SPACES
+               DISPLAY 'V12C34B - FALTA EL PARAMETRO DE PAIS'
+               MOVE 16                     TO RETURN-CODE
+               PERFORM 6000-FIN
+                  THRU 6000-FIN-EXIT
+               STOP RUN
+           END-IF
+      *
+           MOVE PAR-COD-PAIS                TO WS-COD-PAIS
+      *
+           IF  PAR-FECHA-DESDE NOT EQUAL SPACES AND
+               PAR-FECHA-DESDE NOT EQUAL ZEROES
+               MOVE PAR-FECHA-DESDE         TO WS-FECHA-DESDE
+           END-IF
+           IF  PAR-FECHA-HASTA NOT EQUAL SPACES AND
+               PAR-FECHA-HASTA NOT EQUAL ZEROES
+               MOVE PAR-FECHA-HASTA         TO WS-FECHA-HASTA
+           END-IF
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C34B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C34B-V1DC0011
+               INTO :COD-OPE-BANCO,
+                    :FEC-OPE,
+                    :COD-DIV-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :NUM-REF,
+                    :NUM-DOC-PERSONA,
+                    :COD-PAIS-CORR,
+                    :COD-PAIS-DEST
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C34B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           INITIALIZE REG-REPORTE-PAIS
+      *
+           MOVE COD-OPE-BANCO              TO REP-COD-OPE-BANCO
+           MOVE FEC-OPE                    TO REP-FEC-OPE
+           MOVE COD-DIV-OPE                TO REP-COD-DIV-OPE
+           MOVE COD-CPT-CMP-VTA            TO REP-COD-CPT-CMP-VTA
+           MOVE NUM-REF                    TO REP-NUM-REF
+           MOVE NUM-DOC-PERSONA            TO REP-NUM-DOC-PERSONA
+           MOVE COD-PAIS-CORR              TO REP-COD-PAIS-CORR
+           MOVE COD-PAIS-DEST              TO REP-COD-PAIS-DEST
+      *
+           WRITE REG-REPORTE-PAIS
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C34B - OPERACIONES ENCONTRADAS: ' CN-REGISTROS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C34B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
