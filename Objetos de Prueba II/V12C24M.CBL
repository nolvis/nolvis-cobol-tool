@@ -0,0 +1,420 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C24M                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
+      *                                                                *
+      *  DESCRIPCION: PERMITE AGREGAR, MODIFICAR Y ELIMINAR ENTRADAS   *
+      *               DE LA LISTA DE PAISES PARAISO FISCAL (V1DT005)   *
+      *               SIN NECESIDAD DE UN CAMBIO DE BASE DE DATOS      *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C24M.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-TABLA                    PIC X(08).
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-ACCION                   PIC X(01).
+               88  SW-88-ACCION-ALTA                   VALUE 'A'.
+               88  SW-88-ACCION-MODIFICA               VALUE 'M'.
+               88  SW-88-ACCION-BAJA                   VALUE 'B'.
+      ******************************************************************
+      *                    AREA DE CONTANTES                           *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(07)   VALUE 'V12C24M'.
+           05  CT-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
+           05  CT-SI                       PIC X(01)   VALUE 'S'.
+           05  CT-INTRO                    PIC X(02)   VALUE '00'.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-ACCION-INVALIDA          PIC X(07)   VALUE 'V1E0071'.
+           05  ME-CODPAIS-REQUERIDO        PIC X(07)   VALUE 'V1E0072'.
+           05  ME-PAIS-YA-EXISTE           PIC X(07)   VALUE 'V1E0073'.
+           05  ME-PAIS-NO-EXISTE           PIC X(07)   VALUE 'V1E0074'.
+      ******************************************************************
+      *                       COPYS UTILIZADAS                         *
+      ******************************************************************
+       COPY DFHAID.
+      * COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      * COPY DE LA RUTINA QG1CABC (ABENDS)
+           COPY QGECABC.
+      * COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                       AREA DE TABLAS                           *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE V1GT005
+           END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+      *
+           COPY QGECCAA.
+       COPY V1NC24M.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC24MI.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC24MI         TO CAA-PTR-COPYIN
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           SET CAA-88-CONTABLE-NO          TO TRUE
+      *
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE TRUE
+               WHEN CAA-88-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CAA-88-ESTADO-CONTIN
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     2100-ESTADO-INICIO                         *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE V1NC24MI
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+      *
+           MOVE ATRI-NOP-NUM-BRI           TO ACCIONA
+           MOVE -1                         TO ACCIONL
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2200-ESTADO-CONTINUACION
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           IF  CAA-TECLA NOT = CT-INTRO
+               MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+               MOVE -1                     TO ACCIONL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE ACCIONI                    TO SW-ACCION
+      *
+           IF  NOT (SW-88-ACCION-ALTA OR SW-88-ACCION-MODIFICA OR
+                    SW-88-ACCION-BAJA)
+               MOVE ME-ACCION-INVALIDA     TO CAA-COD-ERROR
+               MOVE -1                     TO ACCIONL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  CODPAII EQUAL ZEROES OR SPACES OR LOW-VALUES
+               MOVE ME-CODPAIS-REQUERIDO   TO CAA-COD-ERROR
+               MOVE -1                     TO CODPAIL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE CODPAII                    TO COD-PAIS
+           MOVE DESPAII                    TO DESC-PAIS
+           MOVE INDPARI                    TO IND-PARAISO
+      *
+           EVALUATE TRUE
+               WHEN SW-88-ACCION-ALTA
+                   PERFORM 2300-ALTA-PAIS
+                      THRU 2300-ALTA-PAIS-EXIT
+
+               WHEN SW-88-ACCION-MODIFICA
+                   PERFORM 2400-MODIFICA-PAIS
+                      THRU 2400-MODIFICA-PAIS-EXIT
+
+               WHEN SW-88-ACCION-BAJA
+                   PERFORM 2500-BAJA-PAIS
+                      THRU 2500-BAJA-PAIS-EXIT
+           END-EVALUATE
+      *
+           MOVE -1                         TO ACCIONL
+           PERFORM REINPUT
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2300-ALTA-PAIS
+      ******************************************************************
+       2300-ALTA-PAIS.
+      *
+           MOVE 'V1DT005'                  TO WS-TABLA
+      *
+           EXEC SQL
+               INSERT INTO V1DT005
+                   (COD_PAIS, DESC_PAIS, IND_PARAISO)
+               VALUES
+                   (:COD-PAIS, :DESC-PAIS, :IND-PARAISO)
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   CONTINUE
+
+               WHEN DB2-DUPREC
+                   MOVE ME-PAIS-YA-EXISTE  TO CAA-COD-ERROR
+                   MOVE -1                 TO CODPAIL
+                   PERFORM REINPUT
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       2300-ALTA-PAIS-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2400-MODIFICA-PAIS
+      ******************************************************************
+       2400-MODIFICA-PAIS.
+      *
+           MOVE 'V1DT005'                  TO WS-TABLA
+      *
+           EXEC SQL
+               UPDATE V1DT005
+                  SET DESC_PAIS    = :DESC-PAIS,
+                      IND_PARAISO  = :IND-PARAISO
+                WHERE COD_PAIS     = :COD-PAIS
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   CONTINUE
+
+               WHEN DB2-NOTFND
+                   MOVE ME-PAIS-NO-EXISTE  TO CAA-COD-ERROR
+                   MOVE -1                 TO CODPAIL
+                   PERFORM REINPUT
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       2400-MODIFICA-PAIS-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2500-BAJA-PAIS
+      ******************************************************************
+       2500-BAJA-PAIS.
+      *
+           MOVE 'V1DT005'                  TO WS-TABLA
+      *
+           EXEC SQL
+               DELETE FROM V1DT005
+                WHERE COD_PAIS = :COD-PAIS
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   CONTINUE
+
+               WHEN DB2-NOTFND
+                   MOVE ME-PAIS-NO-EXISTE  TO CAA-COD-ERROR
+                   MOVE -1                 TO CODPAIL
+                   PERFORM REINPUT
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       2500-BAJA-PAIS-EXIT.
+           EXIT.
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ACCION-TERMINAL TO TRUE
+           SET CAA-88-ESTADO-CONTIN   TO TRUE
+           INITIALIZE CAA-CADENA
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * 3000-FIN
+      ******************************************************************
+       3000-FIN.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       3000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9999-ABEND-DB2                                                 *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           INITIALIZE                         QGECABC
+           MOVE CT-SI                      TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE WS-TABLA                   TO ABC-OBJETO-ERROR
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+                LINK PROGRAM (CT-QG1CABC)
+                COMMAREA (QGECABC)
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
