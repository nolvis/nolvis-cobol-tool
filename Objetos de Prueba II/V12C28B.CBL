@@ -0,0 +1,351 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C28B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS DEL       *
+      *  PERIODO A REVISAR)                                            *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (REPORTE DE NUM_REF            *
+      *  DUPLICADOS)                                                   *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE RECORRE V1DT001 AGRUPANDO    *
+      *  LAS OPERACIONES DEL RANGO DE FECHAS DEL PARAMETRO DE ENTRADA  *
+      *  POR NUM_REF/COD_OPE_BANCO/FEC_OPE/COD_DIV_OPE/                *
+      *  COD_CPT_CMP_VTA, Y REPORTA TODA COMBINACION QUE APARECE MAS   *
+      *  DE UNA VEZ, ES DECIR, EL MISMO NUMERO DE REFERENCIA GRABADO   *
+      *  MAS DE UNA VEZ PARA EL MISMO BANCO/FECHA/DIVISA/CONCEPTO -    *
+      *  UN POSIBLE DOBLE REGISTRO DE LA MISMA OPERACION.              *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C28B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALREP
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-DUPLICADO.
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-COD-OPE-BANCO           PIC X(04).
+           05  REP-FEC-OPE                 PIC X(08).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-COD-CPT-CMP-VTA         PIC X(03).
+           05  REP-CANT-VECES              PIC 9(05).
+           05  FILLER                      PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      *
+           05  WS-NUM-REF                  PIC S9(10)   COMP-3.
+           05  WS-NUM-REF-ED               PIC 9(10).
+           05  WS-COD-OPE-BANCO            PIC X(04).
+           05  WS-FEC-OPE                  PIC X(08).
+           05  WS-COD-DIV-OPE              PIC X(03).
+           05  WS-COD-CPT-CMP-VTA          PIC X(03).
+           05  WS-CANT-VECES               PIC S9(05)   COMP-3.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C28B'.
+           05  CT-FECHA-MINIMA             PIC X(08)   VALUE '19000101'.
+           05  CT-FECHA-MAXIMA             PIC X(08)   VALUE '99991231'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  CN-DUPLICADOS               PIC 9(05)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C28B-V1DC0301
+               CURSOR FOR
+               SELECT NUM_REF,
+                      COD_OPE_BANCO,
+                      FEC_OPE,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA,
+                      COUNT(*)
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               GROUP BY NUM_REF,
+                        COD_OPE_BANCO,
+                        FEC_OPE,
+                        COD_DIV_OPE,
+                        COD_CPT_CMP_VTA
+               HAVING COUNT(*) > 1
+               ORDER BY NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-FECHA-MINIMA            TO WS-FECHA-DESDE
+           MOVE CT-FECHA-MAXIMA            TO WS-FECHA-HASTA
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PAR-FECHA-DESDE    TO WS-FECHA-DESDE
+                   MOVE PAR-FECHA-HASTA    TO WS-FECHA-HASTA
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES          TO CN-REGISTROS CN-DUPLICADOS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C28B-V1DC0301
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C28B-V1DC0301
+               INTO :WS-NUM-REF,
+                    :WS-COD-OPE-BANCO,
+                    :WS-FEC-OPE,
+                    :WS-COD-DIV-OPE,
+                    :WS-COD-CPT-CMP-VTA,
+                    :WS-CANT-VECES
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C28B-V1DC0301
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  ESCRIBE UN RENGLON DE REPORTE POR CADA COMBINACION DE         *
+      *  NUM_REF/BANCO/FECHA/DIVISA/CONCEPTO QUE EL CURSOR DEVOLVIO    *
+      *  CON MAS DE UNA OCURRENCIA                                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+           ADD 1                           TO CN-DUPLICADOS
+      *
+           MOVE WS-NUM-REF                 TO WS-NUM-REF-ED
+      *
+           INITIALIZE REG-REPORTE-DUPLICADO
+      *
+           MOVE WS-NUM-REF-ED              TO REP-NUM-REF
+           MOVE WS-COD-OPE-BANCO           TO REP-COD-OPE-BANCO
+           MOVE WS-FEC-OPE                 TO REP-FEC-OPE
+           MOVE WS-COD-DIV-OPE             TO REP-COD-DIV-OPE
+           MOVE WS-COD-CPT-CMP-VTA         TO REP-COD-CPT-CMP-VTA
+           MOVE WS-CANT-VECES              TO REP-CANT-VECES
+      *
+           WRITE REG-REPORTE-DUPLICADO
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C28B - COMBINACIONES EVALUADAS: ' CN-REGISTROS
+           DISPLAY 'V12C28B - NUM_REF DUPLICADOS: '       CN-DUPLICADOS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C28B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
