@@ -76,6 +76,7 @@
            05  WS-IDF-CELULA-RIF           PIC X(15)   VALUE SPACES.
            05  WS-NUM-CONT                 PIC X(06)   VALUE SPACE.
            05  WS-NOM-NOMBRE               PIC X(16)   VALUE SPACE.
+           05  WS-RIF-PARCIAL              PIC X(15)   VALUE SPACES.
            05  WS-NOM-COMPLETO             PIC X(35)   VALUE SPACE.
       ******************************************************************
       *                    AREA  DE  SWITCHES                          *
@@ -85,6 +86,8 @@
            05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
                88  FIN-CURSOR                          VALUE 'S'.
                88  NO-FIN-CURSOR                       VALUE 'N'.
+      *
+           05  IND-MAS-DATOS-164           PIC X(01)   VALUE SPACES.
       *
            05  SW-PF-PRO                   PIC 9(02).
                88  PF-PF2                              VALUE 02.
@@ -188,10 +191,17 @@
                           NUM_DOC_PERSONA
                    FROM V1DT001
                    WHERE NOM_BENEF LIKE :WS-NOM-NOMBRE
+                     AND (:WS-RIF-PARCIAL = SPACES OR
+                          NUM_DOC_PERSONA LIKE :WS-RIF-PARCIAL)
                    ORDER BY NOM_BENEF,
                             NUM_DOC_PERSONA
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -251,11 +261,41 @@
            SET CAA-88-CONTABLE-NO          TO TRUE
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
            MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
              EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       *  -EVALUA EL ESTADO DE LA TRANSACION  EJECUTA LA ACCION         *
       *   CORRESPONDIENTE                                              *
@@ -508,6 +548,18 @@
            STRING NOM-NOMBRE DELIMITED BY '  '
                   '%' DELIMITED BY SIZE
            INTO WS-NOM-NOMBRE
+      *
+      *    CRITERIO OPCIONAL DE BUSQUEDA PARCIAL POR R.I.F.: SI EL
+      *    CAJERO SOLO AMARRA UN FRAGMENTO DEL NUMERO, SE BUSCA EN
+      *    CUALQUIER POSICION DEL R.I.F. (NO SOLO AL PRINCIPIO)
+      *
+           MOVE SPACES                     TO WS-RIF-PARCIAL
+           IF  RIF-PARCIAL NOT EQUAL SPACES
+               STRING '%' DELIMITED BY SIZE
+                      RIF-PARCIAL DELIMITED BY '  '
+                      '%' DELIMITED BY SIZE
+               INTO WS-RIF-PARCIAL
+           END-IF
       *
            PERFORM 5100-ABRIR-CURSOR
               THRU 5100-ABRIR-CURSOR-EXIT
