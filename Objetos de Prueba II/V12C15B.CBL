@@ -0,0 +1,375 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C15B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (RANGO DE FECHAS DEL       *
+      *  PERIODO A EXTRAER)                                            *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-EXTRACTO (EXTRACTO REGULATORIO)        *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE EXTRAE, PARA EL PERIODO      *
+      *  INDICADO EN EL PARAMETRO DE ENTRADA, LAS OPERACIONES DEL      *
+      *  MERCADO LIBRE DE DIVISAS (V1DT001) Y LAS GRABA EN EL LAYOUT   *
+      *  DE ANCHO FIJO REQUERIDO PARA LA REMISION REGULATORIA AL       *
+      *  BCV/SUDEBAN, EVITANDO EL REPIQUEO MANUAL DE LA INFORMACION.   *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C15B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-EXTRACTO        ASSIGN TO SALEXT
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-FECHA-DESDE             PIC X(08).
+           05  PAR-FECHA-HASTA             PIC X(08).
+           05  FILLER                      PIC X(64).
+      *
+       FD  ARCH-EXTRACTO
+           RECORDING MODE IS F.
+      *
+       01  REG-EXTRACTO-BCV.
+           05  EXT-NUM-REF                 PIC 9(10).
+           05  EXT-FEC-OPE                 PIC 9(08).
+           05  EXT-FEC-VALOR               PIC 9(08).
+           05  EXT-COD-OPE-BANCO           PIC X(04).
+           05  EXT-COD-ENT-BANCO           PIC X(04).
+           05  EXT-COD-DIV-OPE             PIC X(03).
+           05  EXT-TIP-OPE                 PIC X(01).
+           05  EXT-COD-CPT-CMP-VTA         PIC X(03).
+           05  EXT-NUM-DOC-PERSONA         PIC X(15).
+           05  EXT-NOM-BENEF               PIC X(40).
+           05  EXT-NOM-RAZON               PIC X(40).
+           05  EXT-COD-PAIS-CORR           PIC X(03).
+           05  EXT-COD-PAIS-DEST           PIC X(03).
+           05  EXT-IMP-OPE                 PIC 9(13)V9(02).
+           05  EXT-TAS-CAMBIO              PIC 9(07)V9(04).
+           05  EXT-TAS-BOLIVAR             PIC 9(07)V9(04).
+           05  EXT-TAS-DOLAR               PIC 9(07)V9(04).
+           05  EXT-IDF-SEGURID             PIC X(01).
+           05  FILLER                      PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-FECHA-DESDE              PIC X(08)    VALUE SPACES.
+           05  WS-FECHA-HASTA              PIC X(08)    VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C15B'.
+           05  CT-V1DT001                  PIC X(08)   VALUE 'V1DT001'.
+           05  CT-NOT-FND                  PIC S9(03)  VALUE +100.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C15B-V1DC0151
+               CURSOR FOR
+               SELECT NUM_REF,
+                      FEC_OPE,
+                      FEC_VALOR,
+                      COD_OPE_BANCO,
+                      COD_ENT_BANCO,
+                      COD_DIV_OPE,
+                      TIP_OPE,
+                      COD_CPT_CMP_VTA,
+                      NUM_DOC_PERSONA,
+                      NOM_BENEF,
+                      NOM_RAZON,
+                      COD_PAIS_CORR,
+                      COD_PAIS_DEST,
+                      IMP_OPE,
+                      TAS_CAMBIO,
+                      TAS_BOLIVAR,
+                      TAS_DOLAR,
+                      IDF_SEGURID
+               FROM V1DT001
+               WHERE FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-EXTRACTO
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   DISPLAY 'V12C15B - FALTA EL PARAMETRO DE FECHAS'
+                   MOVE 16                 TO RETURN-CODE
+                   PERFORM 6000-FIN
+                      THRU 6000-FIN-EXIT
+                   STOP RUN
+           END-READ
+      *
+           MOVE PAR-FECHA-DESDE            TO WS-FECHA-DESDE
+           MOVE PAR-FECHA-HASTA            TO WS-FECHA-HASTA
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C15B-V1DC0151
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C15B-V1DC0151
+               INTO :NUM-REF,
+                    :FEC-OPE,
+                    :FEC-VALOR,
+                    :COD-OPE-BANCO,
+                    :COD-ENT-BANCO,
+                    :COD-DIV-OPE,
+                    :TIP-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :NUM-DOC-PERSONA,
+                    :NOM-BENEF,
+                    :NOM-RAZON,
+                    :COD-PAIS-CORR,
+                    :COD-PAIS-DEST,
+                    :IMP-OPE,
+                    :TAS-CAMBIO,
+                    :TAS-BOLIVAR,
+                    :TAS-DOLAR,
+                    :IDF-SEGURID
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C15B-V1DC0151
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+           INITIALIZE REG-EXTRACTO-BCV
+      *
+           MOVE NUM-REF                    TO EXT-NUM-REF
+           MOVE FEC-OPE                    TO EXT-FEC-OPE
+           MOVE FEC-VALOR                  TO EXT-FEC-VALOR
+           MOVE COD-OPE-BANCO              TO EXT-COD-OPE-BANCO
+           MOVE COD-ENT-BANCO              TO EXT-COD-ENT-BANCO
+           MOVE COD-DIV-OPE                TO EXT-COD-DIV-OPE
+           MOVE TIP-OPE                    TO EXT-TIP-OPE
+           MOVE COD-CPT-CMP-VTA            TO EXT-COD-CPT-CMP-VTA
+           MOVE NUM-DOC-PERSONA            TO EXT-NUM-DOC-PERSONA
+           MOVE NOM-BENEF                  TO EXT-NOM-BENEF
+           MOVE NOM-RAZON                  TO EXT-NOM-RAZON
+           MOVE COD-PAIS-CORR              TO EXT-COD-PAIS-CORR
+           MOVE COD-PAIS-DEST              TO EXT-COD-PAIS-DEST
+           MOVE IMP-OPE                    TO EXT-IMP-OPE
+           MOVE TAS-CAMBIO                 TO EXT-TAS-CAMBIO
+           MOVE TAS-BOLIVAR                TO EXT-TAS-BOLIVAR
+           MOVE TAS-DOLAR                  TO EXT-TAS-DOLAR
+           MOVE IDF-SEGURID                TO EXT-IDF-SEGURID
+      *
+           WRITE REG-EXTRACTO-BCV
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-EXTRACTO
+      *
+           DISPLAY 'V12C15B - REGISTROS EXTRAIDOS: ' CN-REGISTROS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C15B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
