@@ -0,0 +1,378 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C32B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (DIAS DE ANTIGUEDAD Y      *
+      *  CANTIDAD DE FIRMAS EXIGIDAS PARA CONSIDERAR UNA OPERACION     *
+      *  COMPLETAMENTE AUTORIZADA)                                     *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (ALERTA DE OPERACIONES         *
+      *  PENDIENTES DE FIRMA)                                          *
+      * ------------------                                             *
+      * PROCESO GLOBAL: PROCESO BATCH QUE RECORRE V1DT001 Y, PARA      *
+      *  CADA OPERACION CON FECHA IGUAL O ANTERIOR A LA FECHA LIMITE   *
+      *  (HOY MENOS LOS DIAS DE ANTIGUEDAD DEL PARAMETRO), CUENTA LAS  *
+      *  FIRMAS YA REGISTRADAS EN V1DT002 Y, SI NO ALCANZA LA          *
+      *  CANTIDAD EXIGIDA, LA REPORTA CON LOS DIAS QUE LLEVA PENDIENTE *
+      *  DE COMPLETAR SU FIRMA, PARA QUE DEJE DE PASAR INADVERTIDA.    *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C32B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-DIAS-UMBRAL             PIC 9(03).
+           05  PAR-NUM-FIRMAS-REQ          PIC 9(01).
+           05  FILLER                      PIC X(76).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-PENDIENTE.
+           05  REP-COD-OPE-BANCO           PIC X(04).
+           05  REP-FEC-OPE                 PIC 9(08).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-COD-CPT-CMP-VTA         PIC X(03).
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-FIRMAS-REQ              PIC 9(01).
+           05  REP-FIRMAS-REG              PIC 9(01).
+           05  REP-DIAS-PENDIENTE          PIC 9(05).
+           05  FILLER                      PIC X(20).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-DIAS-UMBRAL              PIC 9(03)    VALUE ZEROES.
+           05  WS-NUM-FIRMAS-REQ           PIC 9(01)    VALUE ZEROES.
+      *
+           05  WS-FECHA-HOY                PIC 9(08)    VALUE ZEROES.
+           05  WS-FECHA-LIMITE             PIC 9(08)    VALUE ZEROES.
+           05  WS-FEC-OPE-NUM              PIC 9(08)    VALUE ZEROES.
+      *
+           05  WS-INT-HOY                  PIC 9(07)    VALUE ZEROES.
+           05  WS-INT-LIMITE               PIC 9(07)    VALUE ZEROES.
+           05  WS-INT-FEC-OPE              PIC 9(07)    VALUE ZEROES.
+      *
+           05  WS-CNT-FIRMAS               PIC S9(05)   COMP-3
+                                                         VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C32B'.
+           05  CT-DIAS-UMBRAL-DEF          PIC 9(03)   VALUE 5.
+           05  CT-NUM-FIRMAS-DEF           PIC 9(01)   VALUE 4.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  CN-PENDIENTES               PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C32B-V1DC0011
+               CURSOR FOR
+               SELECT COD_OPE_BANCO,
+                      FEC_OPE,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA,
+                      NUM_REF,
+                      (SELECT COUNT(*)
+                         FROM V1DT002 D2
+                        WHERE D2.COD_OPE_BANCO   = D1.COD_OPE_BANCO
+                          AND D2.FEC_OPE         = D1.FEC_OPE
+                          AND D2.COD_DIV_OPE     = D1.COD_DIV_OPE
+                          AND D2.COD_CPT_CMP_VTA = D1.COD_CPT_CMP_VTA
+                          AND D2.NUM_REF         = D1.NUM_REF)
+               FROM V1DT001 D1
+               WHERE FEC_OPE <= :WS-FECHA-LIMITE
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *   - LEE EL PARAMETRO DE DIAS DE ANTIGUEDAD Y FIRMAS EXIGIDAS,  *
+      *     APLICANDO VALORES POR DEFECTO SI NO VIENE INFORMADO, Y     *
+      *     CALCULA LA FECHA LIMITE A PARTIR DE LA FECHA DEL SISTEMA   *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           MOVE CT-DIAS-UMBRAL-DEF         TO WS-DIAS-UMBRAL
+           MOVE CT-NUM-FIRMAS-DEF          TO WS-NUM-FIRMAS-REQ
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  PAR-DIAS-UMBRAL NOT EQUAL ZEROES
+                       MOVE PAR-DIAS-UMBRAL    TO WS-DIAS-UMBRAL
+                   END-IF
+                   IF  PAR-NUM-FIRMAS-REQ NOT EQUAL ZEROES
+                       MOVE PAR-NUM-FIRMAS-REQ TO WS-NUM-FIRMAS-REQ
+                   END-IF
+           END-READ
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+           COMPUTE WS-INT-HOY = FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+           COMPUTE WS-INT-LIMITE = WS-INT-HOY - WS-DIAS-UMBRAL
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INT-LIMITE)
+                                        TO WS-FECHA-LIMITE
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+                                               CN-PENDIENTES
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C32B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C32B-V1DC0011
+               INTO :COD-OPE-BANCO,
+                    :FEC-OPE,
+                    :COD-DIV-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :NUM-REF,
+                    :WS-CNT-FIRMAS
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C32B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      *  SI LA OPERACION LEIDA AUN NO TIENE LA CANTIDAD DE FIRMAS      *
+      *  EXIGIDA, CALCULA LOS DIAS QUE LLEVA PENDIENTE Y LA ESCRIBE    *
+      *  EN EL REPORTE DE ALERTA                                       *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           IF  WS-CNT-FIRMAS < WS-NUM-FIRMAS-REQ
+               ADD 1                       TO CN-PENDIENTES
+      *
+               MOVE FEC-OPE                TO WS-FEC-OPE-NUM
+               COMPUTE WS-INT-FEC-OPE =
+                       FUNCTION INTEGER-OF-DATE(WS-FEC-OPE-NUM)
+      *
+               INITIALIZE REG-REPORTE-PENDIENTE
+      *
+               MOVE COD-OPE-BANCO          TO REP-COD-OPE-BANCO
+               MOVE WS-FEC-OPE-NUM         TO REP-FEC-OPE
+               MOVE COD-DIV-OPE            TO REP-COD-DIV-OPE
+               MOVE COD-CPT-CMP-VTA        TO REP-COD-CPT-CMP-VTA
+               MOVE NUM-REF                TO REP-NUM-REF
+               MOVE WS-NUM-FIRMAS-REQ      TO REP-FIRMAS-REQ
+               MOVE WS-CNT-FIRMAS          TO REP-FIRMAS-REG
+               COMPUTE REP-DIAS-PENDIENTE =
+                       WS-INT-HOY - WS-INT-FEC-OPE
+      *
+               WRITE REG-REPORTE-PENDIENTE
+           END-IF
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C32B - OPERACIONES ANALIZADAS: '  CN-REGISTROS
+           DISPLAY 'V12C32B - OPERACIONES PENDIENTES: '  CN-PENDIENTES
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C32B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
