@@ -224,6 +224,8 @@
       ******************************************************************
       **** COPY DFHAID *************************************************
            COPY DFHAID.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
            COPY QGECABC.
 
       *  COPY PARA ERRORES DB2
@@ -237,6 +239,11 @@
       * COPY PARA ATRIBUTOS DE LA PANTALLA
            COPY QCWCI20.
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -283,11 +290,41 @@
                                               CAA-COD-ERROR
       *
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -599,9 +636,13 @@
                            MOVE  COD-USUARIO  TO MER1758I
                        WHEN 4
                            MOVE  COD-USUARIO  TO MER1858I
+                       WHEN 5
+                           MOVE  COD-USUARIO  TO MER1958I
+                       WHEN 6
+                           MOVE  COD-USUARIO  TO MER2058I
                    END-EVALUATE
                    ADD 1                      TO WS-I
-                   IF  WS-I = 5
+                   IF  WS-I = 7
                        SET FIN-CURSOR         TO TRUE
                    END-IF
 
@@ -686,8 +727,7 @@
                                               MER1621A  MER1658A
                                               MER1721A  MER1758A
                                               MER1821A  MER1858A
-                                              MER1821A  MER1858A
-                                              MER1821A
+                                              MER1958A  MER2058A
                                               MTO1922A  MTO2021A
                                               MER2121A  SIT2149A
            MOVE ATRI-PRO-FST               TO CTL1910A
