@@ -93,6 +93,59 @@
            05  WS-MASCARA1                 PIC ZZZ9.
            05  WS-MASCARA2                 PIC ZZ,ZZ9.
            05  WS-MASCARA3                 PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+      *
+           05  WS-CURRENT-DATE.
+               10  WS-FEC-DIA-AAAAMMDD     PIC X(08)   VALUE SPACES.
+               10  WS-HORA-DIA.
+                   15  WS-HH-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-MM-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-SS-DIA           PIC X(02)   VALUE SPACES.
+                   15  WS-CS-DIA           PIC X(02)   VALUE SPACES.
+               10  FILLER                  PIC X(05).
+      *
+      *    AREA PARA LA TENDENCIA MENSUAL POR SEGMENTOS (PF5)
+      *
+           05  WS-PERIODO-ACTUAL           PIC X(06)   VALUE SPACES.
+           05  WS-NUM-PERIODOS             PIC 9(03)   VALUE ZEROS.
+      *
+           05  WS-COLA.
+               10  FILLER                  PIC X(04)   VALUE 'V1TR'.
+               10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+      *    AREA DE CHECKPOINT/RESTART DEL RECORRIDO DEL CURSOR, PARA
+      *    QUE UN RECORRIDO LARGO PUEDA REANUDARSE DESDE EL ULTIMO
+      *    PUNTO GRABADO EN VEZ DE VOLVER A EMPEZAR DESDE CERO
+      *
+           05  WS-COLA-CKPT.
+               10  FILLER                  PIC X(04)   VALUE 'V1CK'.
+               10  WS-COLA-CKPT-SUFI       PIC X(04)   VALUE SPACES.
+      *
+           05  WS-CKPT-DATOS.
+               10  CK-FEC-OPE              PIC X(08).
+               10  CK-NUM-DOC-PERSONA      PIC X(15).
+               10  CK-LEIDOS               PIC 9(08).
+               10  CK-TABLAS.
+                   15  CK-SEGMENTOS OCCURS 3 TIMES.
+                       20  CK-SEGMENTO-ME  PIC 9(04).
+                       20  CK-SEG-ME-CR    PIC 9(11)V9(02) COMP-3.
+                       20  CK-SEG-ME-DB    PIC 9(11)V9(02) COMP-3.
+      *
+           05  WS-RESUME-FEC-OPE           PIC X(08)   VALUE LOW-VALUES.
+           05  WS-RESUME-NUM-DOC-PERSONA   PIC X(15)   VALUE LOW-VALUES.
+      *
+           05  WS-CONT-CKPT                PIC 9(04)   VALUE ZEROS.
+      *
+           05  WS-COLA-DATOS.
+               10  CD-PERIODO              PIC X(06).
+               10  CD-CNT1                 PIC 9(04).
+               10  CD-VOL1                 PIC 9(11)V9(02) COMP-3.
+               10  CD-CNT2                 PIC 9(04).
+               10  CD-VOL2                 PIC 9(11)V9(02) COMP-3.
+               10  CD-CNT3                 PIC 9(04).
+               10  CD-VOL3                 PIC 9(11)V9(02) COMP-3.
+      *
+           05  WS-LONG-COLA                PIC S9(4) COMP VALUE ZEROS.
+           05  WS-I                        PIC 9(08)   VALUE ZEROS.
       ******************************************************************
       *                    AREA  DE  SWITCHES                          *
       ******************************************************************
@@ -101,11 +154,19 @@
            05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
                88  FIN-CURSOR                          VALUE 'S'.
                88  NO-FIN-CURSOR                       VALUE 'N'.
+      *
+           05  SW-FIN-COLA                 PIC X(01)   VALUE SPACES.
+               88  FIN-COLA                            VALUE 'S'.
+               88  NO-FIN-COLA                         VALUE 'N'.
       *
            05  SW-TECLA-PRESS              PIC X(02).
                88  PF-CLEAR                            VALUE '99'.
                88  PF-INTRO                            VALUE '00'.
                88  PF-PF2                              VALUE '02'.
+               88  PF-PF5                              VALUE '05'.
+               88  PF-PF6                              VALUE '06'.
+               88  PF-PF7                              VALUE '07'.
+               88  PF-PF8                              VALUE '08'.
                88  PF-PF10                             VALUE '10'.
       ******************************************************************
       *
@@ -123,16 +184,21 @@
            05  CT-300                      PIC 9(03)   VALUE 300.
            05  CT-NOT-FND                  PIC S9(03)  VALUE +100.
       *
+           05  CT-FECHA-ERA-INICIO         PIC X(08)
+                                   VALUE '19930101'.
            05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C11Z'.
            05  CT-QR4CDB0                  PIC X(08)   VALUE 'QR4CDB0'.
            05  CT-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
            05  CT-V1DT001                  PIC X(08)   VALUE 'V1DT001'.
            05  CT-PE9C2010                 PIC X(08)   VALUE 'PE9C2010'.
            05  CT-S                        PIC X(01)   VALUE 'S'.
-           05  CT-HELP                     PIC X(02)   VALUE 'HP'.
       *
            05  CT-ERROR-HANDLE             PIC X(20)
                                    VALUE 'ERROR EN CICS HANDLE'.
+      *
+      *    CANTIDAD DE REGISTROS LEIDOS ENTRE UN CHECKPOINT Y EL
+      *    SIGUIENTE DURANTE EL RECORRIDO DEL CURSOR
+           05  CT-INTERVALO-CKPT           PIC 9(04)   VALUE 500.
       ******************************************************************
       *                       AREA DE ACUMULADORES                     *
       *                               CONTADORES
@@ -164,6 +230,7 @@
        01  INDICES.
       *
            05  IN-I                        PIC 9(01)   VALUE ZEROS.
+           05  IN-REGISTRO                 PIC S9(04) COMP VALUE ZEROS.
       ******************************************************************
       *                    COPYS UTILIZADAS                            *
       ******************************************************************
@@ -190,7 +257,7 @@
            END-EXEC
       *
            EXEC SQL
-               DECLARE V12C11Z-V1DC0011 CURSOR FOR
+               DECLARE V12C11Z-V1DC0011 CURSOR WITH HOLD FOR
                SELECT FEC_OPE,
                       NUM_DOC_PERSONA,
                       TIP_PAGO,
@@ -202,16 +269,62 @@
                                       :WS-FECHA-HASTA) AND
       *              (NUM_DOC_PERSONA BETWEEN
       *               'A1' AND 'Z99999999999999') AND
-                     NOT (TIP_OPE BETWEEN '5' AND '8')
+                     NOT (TIP_OPE BETWEEN '5' AND '8') AND
+                     (FEC_OPE > :WS-RESUME-FEC-OPE OR
+                      (FEC_OPE = :WS-RESUME-FEC-OPE AND
+                       NUM_DOC_PERSONA > :WS-RESUME-NUM-DOC-PERSONA))
                ORDER BY FEC_OPE,
                         NUM_DOC_PERSONA
            END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
            COPY QGECCAA.
        COPY V1NC060.
+       01  FILLER REDEFINES V1NC060I.
+           05  FILLER                      PIC X(222).
+           05  FILAS-TENDENCIA OCCURS 13 TIMES.
+               10  PERL                    PIC S9(4) COMP.
+               10  PERF                    PIC X.
+               10  FILLER REDEFINES PERF.
+                   15  PERA                PIC X.
+               10  PERI                    PIC X(06).
+               10  CN1L                    PIC S9(4) COMP.
+               10  CN1F                    PIC X.
+               10  FILLER REDEFINES CN1F.
+                   15  CN1A                PIC X.
+               10  CN1I                    PIC ZZZ9.
+               10  VL1L                    PIC S9(4) COMP.
+               10  VL1F                    PIC X.
+               10  FILLER REDEFINES VL1F.
+                   15  VL1A                PIC X.
+               10  VL1I                    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+               10  CN2L                    PIC S9(4) COMP.
+               10  CN2F                    PIC X.
+               10  FILLER REDEFINES CN2F.
+                   15  CN2A                PIC X.
+               10  CN2I                    PIC ZZZ9.
+               10  VL2L                    PIC S9(4) COMP.
+               10  VL2F                    PIC X.
+               10  FILLER REDEFINES VL2F.
+                   15  VL2A                PIC X.
+               10  VL2I                    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+               10  CN3L                    PIC S9(4) COMP.
+               10  CN3F                    PIC X.
+               10  FILLER REDEFINES CN3F.
+                   15  CN3A                PIC X.
+               10  CN3I                    PIC ZZZ9.
+               10  VL3L                    PIC S9(4) COMP.
+               10  VL3F                    PIC X.
+               10  FILLER REDEFINES VL3F.
+                   15  VL3A                PIC X.
+               10  VL3I                    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
        COPY V1EC001.
       ******************************************************************
       *                                                                *
@@ -254,27 +367,59 @@
       *
            MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
            SET  CAA-88-CONTABLE-NO         TO TRUE
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
-      *
-      *    OJO: PRUEBA
-      *    IF TRANS-HELP EQUAL CT-HELP
-      *       SET  CAA-88-ESTADO-INICIO    TO TRUE
-      *       MOVE SPACES                  TO TRANS-HELP
-      *    END-IF
       *
            EVALUATE TRUE
                WHEN CAA-88-ESTADO-INICIO
                    MOVE FEC-FECHA-DESDE    TO WS-FECHA-DESDE
                    MOVE FEC-FECHA-HASTA    TO WS-FECHA-HASTA
-                   PERFORM 2100-ESTADO-INICIO
-                      THRU 2100-ESTADO-INICIO-EXIT
+                   PERFORM 2050-DEFECTO-RANGO-FECHAS
+                      THRU 2050-DEFECTO-RANGO-FECHAS-EXIT
+
+                   IF  V173-88-MODO-TENDENCIA
+                       PERFORM 2150-ESTADO-INICIO-TENDENCIA
+                          THRU 2150-ESTADO-INICIO-TENDENCIA-EXIT
+                   ELSE
+                       PERFORM 2100-ESTADO-INICIO
+                          THRU 2100-ESTADO-INICIO-EXIT
+                   END-IF
 
                WHEN CAA-88-ESTADO-CONTIN
                    PERFORM 2200-ESTADO-CONTINUACION
@@ -285,9 +430,33 @@
        2000-PROCESO-EXIT.
            EXIT.
       ******************************************************************
+      *                  2050-DEFECTO-RANGO-FECHAS                     *
+      *  CUANDO LA PANTALLA SE INVOCA DIRECTAMENTE (SIN VENIR           *
+      *  ENCADENADA DESDE V12C09Z CON UN RANGO YA SELECCIONADO) LLEGA   *
+      *  SIN FECHAS; EN ESE CASO SE ASUME EL HISTORICO COMPLETO, DESDE  *
+      *  EL INICIO DE LA ERA DEL SISTEMA HASTA LA FECHA ACTUAL.         *
+      ******************************************************************
+       2050-DEFECTO-RANGO-FECHAS.
+      *
+           IF  WS-FECHA-DESDE EQUAL SPACES OR ZEROS
+               MOVE CT-FECHA-ERA-INICIO     TO WS-FECHA-DESDE
+           END-IF
+      *
+           IF  WS-FECHA-HASTA EQUAL SPACES OR ZEROS
+               MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE
+               MOVE WS-FEC-DIA-AAAAMMDD     TO WS-FECHA-HASTA
+           END-IF
+      *
+           .
+       2050-DEFECTO-RANGO-FECHAS-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2100-ESTADO-INICIO                      *
       ******************************************************************
        2100-ESTADO-INICIO.
+      *
+           PERFORM 2660-RECUPERAR-CHECKPOINT
+              THRU 2660-RECUPERAR-CHECKPOINT-EXIT
       *
            SET NO-FIN-CURSOR               TO TRUE
            PERFORM 2500-ABRIR-CURSOR
@@ -313,6 +482,11 @@
 
            PERFORM CERRAR-CURSOR
               THRU CERRAR-CURSOR-EXIT
+      *
+      *    EL RANGO COMPLETO TERMINO SIN ABEND: EL CHECKPOINT YA NO
+      *    HACE FALTA PARA LA PROXIMA INVOCACION
+           PERFORM BORRAR-CHECKPOINT
+              THRU BORRAR-CHECKPOINT-EXIT
       *
            SET CAA-88-ACCION-TERMINAL      TO TRUE
            SET CAA-88-ESTADO-CONTIN        TO TRUE
@@ -322,6 +496,60 @@
        2100-ESTADO-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                  2150-ESTADO-INICIO-TENDENCIA                  *
+      *  RECORRE EL MISMO RANGO DE FECHAS, PERO EN LUGAR DE ACUMULAR UN *
+      *  SOLO TOTAL ACUMULA UNA RUPTURA DE CONTROL POR PERIODO AAAAMM,  *
+      *  DEJANDO UNA FILA POR MES EN LA COLA TEMPORAL PARA PAGINARLA.   *
+      ******************************************************************
+       2150-ESTADO-INICIO-TENDENCIA.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+           MOVE SPACES                     TO WS-PERIODO-ACTUAL
+           MOVE ZEROS                      TO WS-NUM-PERIODOS
+           INITIALIZE TB-TABLAS
+      *
+           PERFORM BORRAR-COLA
+      *
+           PERFORM 2500-ABRIR-CURSOR
+              THRU 2500-ABRIR-CURSOR-EXIT
+      *
+           PERFORM 2600-LEER-CURSOR
+              THRU 2600-LEER-CURSOR-EXIT
+      *
+           PERFORM 2350-PROCESO-DATOS-TENDENCIA
+              THRU 2350-PROCESO-DATOS-TENDENCIA-EXIT
+             UNTIL FIN-CURSOR
+      *
+      *    EL ULTIMO PERIODO ABIERTO NUNCA SE VACIA POR UN CAMBIO DE
+      *    PERIODO (NO HAY UNA FILA SIGUIENTE QUE LO DETECTE), ASI QUE
+      *    SE VACIA EXPLICITAMENTE AL TERMINAR EL CURSOR.
+      *
+           IF  WS-PERIODO-ACTUAL NOT EQUAL SPACES
+               PERFORM 2360-FLUSH-PERIODO
+                  THRU 2360-FLUSH-PERIODO-EXIT
+           END-IF
+      *
+           PERFORM CERRAR-CURSOR
+              THRU CERRAR-CURSOR-EXIT
+      *
+           IF  WS-NUM-PERIODOS EQUAL ZEROS
+               INITIALIZE V173-MODO-SW
+               MOVE 'V1E0511'               TO CAA-COD-ERROR
+               SET CAA-88-ACCION-TERMINAL   TO TRUE
+               SET CAA-88-ESTADO-CONTIN     TO TRUE
+           ELSE
+               MOVE 1                       TO CAA-NUM-LIN-CAB-9
+               PERFORM MOSTRAR-DATOS-TENDENCIA
+               SET CAA-88-ACCION-TERMINAL   TO TRUE
+               SET CAA-88-ESTADO-CONTIN     TO TRUE
+           END-IF
+      *
+           PERFORM ATT-CAMPOS
+      *
+           .
+       2150-ESTADO-INICIO-TENDENCIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2200-ESTADO-CONTINUACION                *
       ******************************************************************
        2200-ESTADO-CONTINUACION.
@@ -337,10 +565,38 @@
                    SET CAA-88-ACCION-PROGRAMA  TO TRUE
                    SET CAA-88-ESTADO-INICIO    TO TRUE
 
-               WHEN PF-PF10
-      *            OJO: PRUEBA
-      *            MOVE CT-HELP               TO TRANS-HELP
+               WHEN PF-PF5 AND NOT V173-88-MODO-TENDENCIA
+      *            ENTRAR A LA TENDENCIA MENSUAL POR SEGMENTOS
+                   SET V173-88-MODO-TENDENCIA TO TRUE
+
+               WHEN PF-PF6 AND V173-88-MODO-TENDENCIA
+      *            VOLVER AL RESUMEN DE UN SOLO RANGO DE FECHAS
+                   INITIALIZE V173-MODO-SW
+
+               WHEN PF-PF7 AND V173-88-MODO-TENDENCIA
+                   IF  CAA-NUM-LIN-CAB-9 - 13 < 1
+                       MOVE 'V1A0504'          TO CAA-COD-AVISO1
+                   ELSE
+                       SUBTRACT 13 FROM CAA-NUM-LIN-CAB-9
+                   END-IF
+                   PERFORM MOSTRAR-DATOS-TENDENCIA
+                   SET CAA-88-ACCION-TERMINAL  TO TRUE
+                   SET CAA-88-ESTADO-CONTIN    TO TRUE
+                   PERFORM ATT-CAMPOS
+
+               WHEN PF-PF8 AND V173-88-MODO-TENDENCIA
+                   PERFORM BUSCAR-LONG-COLA
+                   IF  CAA-NUM-LIN-CAB-9 + 13 > WS-LONG-COLA
+                       MOVE 'V1A0505'          TO CAA-COD-AVISO1
+                   ELSE
+                       ADD 13 TO CAA-NUM-LIN-CAB-9
+                   END-IF
+                   PERFORM MOSTRAR-DATOS-TENDENCIA
+                   SET CAA-88-ACCION-TERMINAL  TO TRUE
+                   SET CAA-88-ESTADO-CONTIN    TO TRUE
+                   PERFORM ATT-CAMPOS
 
+               WHEN PF-PF10
                    MOVE 'V175'                TO CAA-CODTRAN-SIG
                    SET CAA-88-ACCION-PROGRAMA TO TRUE
                    SET CAA-88-ESTADO-INICIO   TO TRUE
@@ -380,6 +636,13 @@
                        ADD IMP-OPE         TO WS-SEG-ME-CR(WS-SEGMENT)
                END-EVALUATE
            END-IF
+      *
+           ADD 1                           TO WS-CONT-CKPT
+           IF  WS-CONT-CKPT >= CT-INTERVALO-CKPT
+               PERFORM 2650-GRABAR-CHECKPOINT
+                  THRU 2650-GRABAR-CHECKPOINT-EXIT
+               MOVE ZEROS                  TO WS-CONT-CKPT
+           END-IF
       *
            PERFORM 2600-LEER-CURSOR
               THRU 2600-LEER-CURSOR-EXIT
@@ -388,13 +651,74 @@
        2300-PROCESO-DATOS-EXIT.
            EXIT.
       ******************************************************************
+      * 2350-PROCESO-DATOS-TENDENCIA
+      ******************************************************************
+       2350-PROCESO-DATOS-TENDENCIA.
+      *
+           ADD CT-1                        TO CN-LEIDOS
+      *
+           IF  WS-PERIODO-ACTUAL NOT EQUAL SPACES AND
+               WS-PERIODO-ACTUAL NOT EQUAL FEC-OPE(1:6)
+               PERFORM 2360-FLUSH-PERIODO
+                  THRU 2360-FLUSH-PERIODO-EXIT
+           END-IF
+           MOVE FEC-OPE(1:6)               TO WS-PERIODO-ACTUAL
+      *
+           PERFORM 2310-SEGMENTO
+      *
+           IF  WS-SEGMENT EQUAL CT-1 OR CT-2 OR CT-3
+               ADD 1                       TO WS-SEGMENTO-ME(WS-SEGMENT)
+               MOVE COD-CPT-CMP-VTA        TO WS-CONCEPTO
+
+               EVALUATE TRUE
+                   WHEN (TIP-PAGO EQUAL 1 OR 2 OR 3) AND
+                        (WS-CONCEPTO > 99 AND WS-CONCEPTO < 200)
+                       ADD IMP-OPE         TO WS-SEG-ME-DB(WS-SEGMENT)
+
+                   WHEN (TIP-PAGO EQUAL CT-1 OR CT-2 OR
+                         CT-3 OR CT-4) AND
+                        (WS-CONCEPTO > 199 AND WS-CONCEPTO < 300)
+                       ADD IMP-OPE         TO WS-SEG-ME-CR(WS-SEGMENT)
+               END-EVALUATE
+           END-IF
+      *
+           PERFORM 2600-LEER-CURSOR
+              THRU 2600-LEER-CURSOR-EXIT
+      *
+           .
+       2350-PROCESO-DATOS-TENDENCIA-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2360-FLUSH-PERIODO
+      ******************************************************************
+       2360-FLUSH-PERIODO.
+      *
+           INITIALIZE WS-COLA-DATOS
+      *
+           MOVE WS-PERIODO-ACTUAL          TO CD-PERIODO
+           MOVE WS-SEGMENTO-ME(CT-1)       TO CD-CNT1
+           MOVE WS-SEGMENTO-ME(CT-2)       TO CD-CNT2
+           MOVE WS-SEGMENTO-ME(CT-3)       TO CD-CNT3
+           COMPUTE CD-VOL1 = WS-SEG-ME-CR(CT-1) + WS-SEG-ME-DB(CT-1)
+           COMPUTE CD-VOL2 = WS-SEG-ME-CR(CT-2) + WS-SEG-ME-DB(CT-2)
+           COMPUTE CD-VOL3 = WS-SEG-ME-CR(CT-3) + WS-SEG-ME-DB(CT-3)
+      *
+           PERFORM ADD-REG-COLA
+      *
+           ADD 1                           TO WS-NUM-PERIODOS
+           INITIALIZE TB-TABLAS
+      *
+           .
+       2360-FLUSH-PERIODO-EXIT.
+           EXIT.
+      ******************************************************************
       * 2310-SEGMENTO
       ******************************************************************
        2310-SEGMENTO.
       *
            MOVE NUM-DOC-PERSONA            TO WS-RIF
       *
-           INITIALIZE PEEC201A
+           INITIALIZE WS-PEEC201A
            MOVE '0102'                     TO PEEC201A-PECDGENT
            MOVE SPACES                     TO PEEC201A-PENUMPER
            MOVE WS-RIF-1                   TO PEEC201A-PETIPDOC
@@ -489,6 +813,123 @@
        CERRAR-CURSOR-EXIT.
            EXIT.
       ******************************************************************
+      * 2650-GRABAR-CHECKPOINT
+      *  DEJA UN PUNTO DE REANUDACION CON LA ULTIMA LLAVE LEIDA Y LOS
+      *  ACUMULADORES POR SEGMENTO VIGENTES HASTA ESE MOMENTO, Y HACE
+      *  SYNCPOINT PARA LIBERAR EL TRABAJO DB2 HECHO HASTA AQUI
+      ******************************************************************
+       2650-GRABAR-CHECKPOINT.
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-CKPT-SUFI
+      *
+           MOVE FEC-OPE                    TO CK-FEC-OPE
+           MOVE NUM-DOC-PERSONA            TO CK-NUM-DOC-PERSONA
+           MOVE CN-LEIDOS                  TO CK-LEIDOS
+           MOVE TB-TABLAS                  TO CK-TABLAS
+      *
+           EXEC CICS
+               SYNCPOINT
+           END-EXEC
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA-CKPT)
+               NOHANDLE
+           END-EXEC
+      *
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-COLA-CKPT)
+               FROM(WS-CKPT-DATOS)
+               MAIN
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ'  TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+       2650-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2660-RECUPERAR-CHECKPOINT
+      *  SI QUEDO UN CHECKPOINT DE UNA EJECUCION ANTERIOR QUE NO LLEGO
+      *  A TERMINAR EL RANGO COMPLETO, RETOMA LA LLAVE Y LOS
+      *  ACUMULADORES DESDE ALLI; DE LO CONTRARIO ARRANCA DE CERO
+      ******************************************************************
+       2660-RECUPERAR-CHECKPOINT.
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-CKPT-SUFI
+           MOVE LOW-VALUES                 TO WS-RESUME-FEC-OPE
+                                               WS-RESUME-NUM-DOC-PERSONA
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA-CKPT)
+               INTO(WS-CKPT-DATOS)
+               ITEM(CT-1)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE CK-FEC-OPE          TO WS-RESUME-FEC-OPE
+                   MOVE CK-NUM-DOC-PERSONA
+                                        TO WS-RESUME-NUM-DOC-PERSONA
+                   MOVE CK-LEIDOS           TO CN-LEIDOS
+                   MOVE CK-TABLAS           TO TB-TABLAS
+
+               WHEN DFHRESP(QIDERR)
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ'     TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+       2660-RECUPERAR-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+      * BORRAR-CHECKPOINT
+      ******************************************************************
+       BORRAR-CHECKPOINT.
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-CKPT-SUFI
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA-CKPT)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+
+               WHEN DFHRESP(QIDERR)
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS DELETEQ'   TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+       BORRAR-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
       * 2700-LLENA-MAPA
       ******************************************************************
        2700-LLENA-MAPA.
@@ -551,6 +992,159 @@
        2800-MUESTRA-FECHA-EXIT.
            EXIT.
       ******************************************************************
+      * BORRAR-COLA
+      ******************************************************************
+       BORRAR-COLA.
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-SUFI
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+
+               WHEN DFHRESP(QIDERR)
+                   CONTINUE
+
+               WHEN OTHER
+                   MOVE 'ERROR EN CICS DELETEQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * ADD-REG-COLA
+      ******************************************************************
+       ADD-REG-COLA.
+      *
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-COLA)
+               FROM(WS-COLA-DATOS)
+               MAIN
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERROR EN CICS WRITEQ'  TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-REG-COLA
+      ******************************************************************
+       LEER-REG-COLA.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               ITEM(IN-REGISTRO)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   SET FIN-COLA            TO TRUE
+
+               WHEN OTHER
+                   MOVE 'ERROR EN CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * BUSCAR-LONG-COLA
+      ******************************************************************
+       BUSCAR-LONG-COLA.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               NUMITEMS(WS-LONG-COLA)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   MOVE ZEROS              TO WS-LONG-COLA
+
+               WHEN OTHER
+                   MOVE 'ERROR EN CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-DATOS-TENDENCIA
+      ******************************************************************
+       MOSTRAR-DATOS-TENDENCIA.
+      *    CABECERA
+           MOVE WS-NUM-PERIODOS             TO WS-MASCARA1
+           MOVE WS-MASCARA1                 TO TRNCNTI
+      *    INICIALIZAR LINEAS DE DETALLES
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE SPACES TO PERI(WS-I)
+               MOVE ZEROS  TO CN1I(WS-I)
+                              VL1I(WS-I)
+                              CN2I(WS-I)
+                              VL2I(WS-I)
+                              CN3I(WS-I)
+                              VL3I(WS-I)
+           END-PERFORM
+      *    DETALLES
+           MOVE CAA-NUM-LIN-CAB-9           TO IN-REGISTRO
+           MOVE 1 TO WS-I
+           SET NO-FIN-COLA TO TRUE
+           PERFORM LEER-REG-COLA
+           PERFORM UNTIL FIN-COLA OR WS-I > 13
+               PERFORM MOSTRAR-REGISTRO-TENDENCIA
+      *
+               ADD 1                       TO IN-REGISTRO
+               PERFORM LEER-REG-COLA
+               ADD 1                       TO WS-I
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-REGISTRO-TENDENCIA
+      ******************************************************************
+       MOSTRAR-REGISTRO-TENDENCIA.
+      *
+           MOVE CD-PERIODO                  TO PERI(WS-I)
+           MOVE CD-CNT1                      TO WS-MASCARA1
+           MOVE WS-MASCARA1                  TO CN1I(WS-I)
+           MOVE CD-VOL1                       TO WS-MASCARA3
+           MOVE WS-MASCARA3                   TO VL1I(WS-I)
+           MOVE CD-CNT2                      TO WS-MASCARA1
+           MOVE WS-MASCARA1                  TO CN2I(WS-I)
+           MOVE CD-VOL2                       TO WS-MASCARA3
+           MOVE WS-MASCARA3                   TO VL2I(WS-I)
+           MOVE CD-CNT3                      TO WS-MASCARA1
+           MOVE WS-MASCARA1                  TO CN3I(WS-I)
+           MOVE CD-VOL3                       TO WS-MASCARA3
+           MOVE WS-MASCARA3                   TO VL3I(WS-I)
+      *
+           .
+      ******************************************************************
       * ATT-CAMPOS
       ******************************************************************
        ATT-CAMPOS.
@@ -569,6 +1163,17 @@
                                               TOT1427A
                                               TOT1445A
                                               TOT1463A
+                                              TRNCNTA
+      *
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE ATRI-PRO-BRI-FST       TO PERA(WS-I)
+                                              CN1A(WS-I)
+                                              VL1A(WS-I)
+                                              CN2A(WS-I)
+                                              VL2A(WS-I)
+                                              CN3A(WS-I)
+                                              VL3A(WS-I)
+           END-PERFORM
       *
            .
       ******************************************************************
