@@ -66,6 +66,8 @@
            05  WS-COLA.
                10  FILLER                  PIC X(04)   VALUE 'V153'.
                10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+           05  WS-COLA-EXPORT              PIC X(04)   VALUE 'V1EX'.
       *
            05  WS-PROGRAMA                 PIC X(07) VALUE SPACES.
 
@@ -115,11 +117,15 @@
                10  WS-COLA-MTODV           PIC ZZZZZZZZZZZZ9.99.
                10  WS-COLA-DIV             PIC X(03).
                10  WS-COLA-MTO             PIC ZZZZZZZZZZZZ9.99.
+               10  WS-COLA-MTO-ORIG        PIC ZZZZZZZZZZZZ9.99.
                10  WS-COLA-CON             PIC X(03).
                10  WS-COLA-TT              PIC X(01).
                10  WS-COLA-REFER           PIC 9(10).
            05  WS-MONTO-DL                 PIC S9(13)V9(2).
            05  WS-MONTO-BV                 PIC S9(13)V9(2).
+           05  WS-MONTO-BV-ORIG            PIC S9(13)V9(2).
+           05  WS-FEC-OPE-RECON            PIC 9(08).
+           05  WS-FILTRO-SEGURID           PIC X(01).
       ******************************************************************
       *                    AREA  DE  SWITCHES                          *
       ******************************************************************
@@ -155,11 +161,19 @@
            05  CT-PF06                     PIC X(02)   VALUE '06'.
            05  CT-INCRE-1                  PIC 9(01)   VALUE 1.
            05  CT-UNO                      PIC 9(01)   VALUE 1.
+           05  CT-PF04                     PIC X(02)   VALUE '04'.
+           05  CT-TAM-PAGINA               PIC 9(02)   VALUE 13.
+      *    * AD01-I : RECONVERSION MONETARIA
+           05  CT-FECHA-RECONVERSION       PIC 9(08)   VALUE 20080101.
+           05  CT-FACTOR-RECONVERSION      PIC 9(04)   VALUE 1000.
+      *    * AD01-F
       ******************************************************************
       *                      AREA DE CONTADORES                        *
       ******************************************************************
        01  CN-CONTADORES.
-           05  CN-REGISTROS                PIC 9(05)   VALUE ZEROES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS          PIC 9(07)   VALUE ZEROES.
+           05  WS-REG-DESCARTADOS-ED       PIC ZZZZZZ9.
       ******************************************************************
       *                AREA DE MENSAJES                                *
       ******************************************************************
@@ -217,11 +231,17 @@
                FROM V1DT001
                WHERE NUM_DOC_PERSONA = :DCLV1DT001.NUM-DOC-PERSONA AND
                      FEC_OPE = :DCLV1DT001.FEC-OPE AND
-                     IDF_SEGURID = '1'
+                     (IDF_SEGURID = :WS-FILTRO-SEGURID OR
+                      :WS-FILTRO-SEGURID = ' ')
                ORDER BY FEC_OPE,
                         NUM_REF
             END-EXEC
       *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
@@ -318,11 +338,41 @@
       *
            PERFORM 2150-PROCESO-INICIAL
               THRU 2150-PROCESO-INICIAL-EXIT
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
       *                        2000-PROCESO                            *
       ******************************************************************
        2000-PROCESO.
@@ -357,6 +407,17 @@
                PERFORM ATT-CAMPOS
                MOVE -1                     TO SEL(1)
            ELSE
+               IF  NOT V153-FILTRO-VIOLANTES AND
+                   NOT V153-FILTRO-LIMPIAS   AND
+                   NOT V153-FILTRO-TODAS
+                   SET V153-FILTRO-VIOLANTES TO TRUE
+               END-IF
+      *    * AD01-I : RECONVERSION MONETARIA
+               IF  NOT V153-88-RECONVERTIDO AND
+                   NOT V153-88-ORIGINAL
+                   SET V153-88-RECONVERTIDO  TO TRUE
+               END-IF
+      *    * AD01-F
                PERFORM BORRAR-COLA
                PERFORM BUSCAR-DATOS
                IF  CN-REGISTROS NOT EQUAL ZEROS
@@ -424,24 +485,42 @@
                    INITIALIZE CAA-CASO
 
                WHEN '07'
-                   IF  V153-PRI-REG - 13 < ZEROS
-                       MOVE 'V1A0504'      TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   SUBTRACT 13 FROM V153-PRI-REG
+                   COPY QGECPRET REPLACING ==PRI-REG== BY
+                                            ==V153-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
                WHEN '08'
-                   PERFORM BUSCAR-LONG-COLA
-                   IF  V153-PRI-REG + 13 > WS-LONG-COLA
-                       MOVE 'V1A0505'      TO CAA-COD-AVISO1
-                       PERFORM REINPUT
-                   END-IF
-                   ADD 13 TO V153-PRI-REG
+                   COPY QGECPAVZ REPLACING ==PRI-REG== BY
+                                            ==V153-PRI-REG==.
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
 
+               WHEN '09'
+                   PERFORM ALTERNAR-RECONVERSION
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '04'
+                   PERFORM ALTERNAR-FILTRO-SEGURID
+                   PERFORM BORRAR-COLA
+                   PERFORM BUSCAR-DATOS
+                   EVALUATE TRUE
+                       WHEN V153-FILTRO-VIOLANTES
+                           MOVE 'V1A0520'      TO CAA-COD-AVISO2
+                       WHEN V153-FILTRO-LIMPIAS
+                           MOVE 'V1A0521'      TO CAA-COD-AVISO2
+                       WHEN V153-FILTRO-TODAS
+                           MOVE 'V1A0522'      TO CAA-COD-AVISO2
+                   END-EVALUATE
+                   IF  CN-REGISTROS EQUAL ZEROS
+                       MOVE 'V1E0511'          TO CAA-COD-ERROR
+                   ELSE
+                       MOVE 1                  TO V153-PRI-REG
+                       PERFORM MOSTRAR-DATOS
+                   END-IF
+                   PERFORM REINPUT
+
                WHEN '99'
                    PERFORM BORRAR-COLA
                    SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
@@ -458,10 +537,10 @@
        TECLA-ENTER.
       *
            PERFORM VARYING WS-I FROM 1 BY 1
-           UNTIL WS-I > 13 OR SEI(WS-I) = 'X'
+           UNTIL WS-I > CT-TAM-PAGINA OR SEI(WS-I) = 'X'
            END-PERFORM
       *
-           IF  WS-I LESS OR EQUAL 13
+           IF  WS-I LESS OR EQUAL CT-TAM-PAGINA
       *        IR A LA TRANSACCION DE CONSULTA DETALLE
                MOVE 'V155'                 TO CAA-CODTRAN-SIG
                SET CAA-88-ACCION-PROGRAMA  TO TRUE
@@ -475,7 +554,7 @@
                MOVE WS-COLA-DIV            TO SWIFT-DIV-V153
            ELSE
                PERFORM BUSCAR-LONG-COLA
-               IF  V153-PRI-REG + 13 > WS-LONG-COLA
+               IF  V153-PRI-REG + CT-TAM-PAGINA > WS-LONG-COLA
       *            IR A LA TRANSACCION DE TOTALES
                    MOVE 'V154'                TO CAA-CODTRAN-SIG
                    SET CAA-88-ACCION-PROGRAMA TO TRUE
@@ -484,7 +563,7 @@
                    PERFORM BORRAR-COLA
                ELSE
       *            MOSTRAR LA SIGUIENTE PAGINA
-                   ADD 13 TO V153-PRI-REG
+                   ADD CT-TAM-PAGINA TO V153-PRI-REG
                    PERFORM MOSTRAR-DATOS
                    PERFORM REINPUT
                END-IF
@@ -498,9 +577,11 @@
       *
            SET NO-FIN-CURSOR               TO TRUE
            MOVE ZEROES                     TO CN-REGISTROS
+           MOVE ZEROES                     TO WS-REG-DESCARTADOS
       *
            MOVE V153-BPBCRP90              TO NUM-DOC-PERSONA
            MOVE V153-BPBFIN90              TO FEC-OPE
+           MOVE V153-FILTRO-SEGURID        TO WS-FILTRO-SEGURID
       *
            PERFORM ABRIR-CURSOR
 
@@ -508,6 +589,46 @@
              UNTIL FIN-CURSOR
 
            PERFORM CERRAR-CURSOR
+      *
+           IF  WS-REG-DESCARTADOS > ZEROES
+               MOVE WS-REG-DESCARTADOS     TO WS-REG-DESCARTADOS-ED
+               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+               MOVE WS-REG-DESCARTADOS-ED  TO CAA-VAR1-AVISO1
+           END-IF
+      *
+           .
+      ******************************************************************
+      * ALTERNAR-FILTRO-SEGURID
+      ******************************************************************
+       ALTERNAR-FILTRO-SEGURID.
+      *
+           EVALUATE TRUE
+               WHEN V153-FILTRO-VIOLANTES
+                   SET V153-FILTRO-LIMPIAS    TO TRUE
+               WHEN V153-FILTRO-LIMPIAS
+                   SET V153-FILTRO-TODAS      TO TRUE
+               WHEN OTHER
+                   SET V153-FILTRO-VIOLANTES  TO TRUE
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * ALTERNAR-RECONVERSION
+      *    * AD01-I : RECONVERSION MONETARIA
+      *  ALTERNA ENTRE EL MONTO EN BOLIVARES RECONVERTIDO (VIGENTE) Y
+      *  EL MONTO EN SU DENOMINACION ORIGINAL PREVIA A LA RECONVERSION
+      *  MONETARIA, PARA COTEJAR CONTRA ARCHIVOS EN PAPEL ANTERIORES
+      *  A ELLA
+      *    * AD01-F
+      ******************************************************************
+       ALTERNAR-RECONVERSION.
+      *
+           EVALUATE TRUE
+               WHEN V153-88-RECONVERTIDO
+                   SET V153-88-ORIGINAL       TO TRUE
+               WHEN OTHER
+                   SET V153-88-RECONVERTIDO   TO TRUE
+           END-EVALUATE
       *
            .
       ******************************************************************
@@ -590,12 +711,13 @@
       *
            ADD 1                           TO CN-REGISTROS
       *
-           IF  CN-REGISTROS > 5000
-               SET FIN-CURSOR              TO TRUE
-               MOVE 'V1A0502'              TO CAA-COD-AVISO1
+           INITIALIZE WS-COLA-DATOS
+           PERFORM PROCESAR-DATOS
+      *
+           IF  CN-REGISTROS > 50000
+               ADD 1                       TO WS-REG-DESCARTADOS
+               PERFORM EXPORTAR-REGISTRO
            ELSE
-               INITIALIZE WS-COLA-DATOS
-               PERFORM PROCESAR-DATOS
                PERFORM ADD-REG-COLA
            END-IF
       *
@@ -628,8 +750,19 @@
 
            COMPUTE WS-MONTO-BV = IMP-OPE * TAS-BOLIVAR
 
+      *    * AD01-I : RECONVERSION MONETARIA
+           MOVE FEC-OPE                    TO WS-FEC-OPE-RECON
+           IF  WS-FEC-OPE-RECON < CT-FECHA-RECONVERSION
+               COMPUTE WS-MONTO-BV-ORIG =
+                       WS-MONTO-BV * CT-FACTOR-RECONVERSION
+           ELSE
+               MOVE WS-MONTO-BV            TO WS-MONTO-BV-ORIG
+           END-IF
+      *    * AD01-F
+
            MOVE WS-MONTO-DL                TO WS-COLA-MTODV
            MOVE WS-MONTO-BV                TO WS-COLA-MTO
+           MOVE WS-MONTO-BV-ORIG           TO WS-COLA-MTO-ORIG
 
            IF  COD-CPT-CMP-VTA >= 111 AND COD-CPT-CMP-VTA <= 199
                MOVE 'C'                    TO WS-COLA-TT
@@ -734,6 +867,26 @@
       *
            .
       ******************************************************************
+      * EXPORTAR-REGISTRO
+      ******************************************************************
+       EXPORTAR-REGISTRO.
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(WS-COLA-EXPORT)
+               FROM(WS-COLA-DATOS)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
       * LEER-REG-COLA
       ******************************************************************
        LEER-REG-COLA.
@@ -795,7 +948,7 @@
            MOVE V153-NOM-RAZON             TO NOMBREI
            MOVE WS-CT-LABEL                TO CTLA855I
       *    INICIALIZAR LINEAS DE DETALLES
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE SPACES TO FECHAI(WS-I)
                               OFCI(WS-I)
                               MTODVI(WS-I)
@@ -810,7 +963,7 @@
            MOVE 1 TO WS-I
            SET NO-FIN-COLA TO TRUE
            PERFORM LEER-REG-COLA
-           PERFORM UNTIL FIN-COLA OR WS-I > 13
+           PERFORM UNTIL FIN-COLA OR WS-I > CT-TAM-PAGINA
                PERFORM MOSTRAR-REGISTRO
       *
                ADD 1                       TO IN-REGISTRO
@@ -830,7 +983,13 @@
            MOVE WS-COLA-OFC                TO OFCI(WS-I)
            MOVE WS-COLA-MTODV              TO MTODVI(WS-I)
            MOVE WS-COLA-DIV                TO DIVI(WS-I)
-           MOVE WS-COLA-MTO                TO MTOI(WS-I)
+      *    * AD01-I : RECONVERSION MONETARIA
+           IF  V153-88-ORIGINAL
+               MOVE WS-COLA-MTO-ORIG        TO MTOI(WS-I)
+           ELSE
+               MOVE WS-COLA-MTO             TO MTOI(WS-I)
+           END-IF
+      *    * AD01-F
            MOVE WS-COLA-CON                TO CONI(WS-I)
            MOVE WS-COLA-TT                 TO TTI(WS-I)
       *
@@ -859,7 +1018,7 @@
            MOVE ATRI-PRO-BRI-FST           TO NOMBREA
            MOVE ATRI-PRO-FST               TO CTLA855A
       *    LINEAS DE DETALLE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CT-TAM-PAGINA
                MOVE ATRI-PRO-BRI-FST       TO FECHAA(WS-I)
                                               OFCA(WS-I)
                                               MTODVA(WS-I)
