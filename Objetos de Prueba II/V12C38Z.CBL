@@ -0,0 +1,510 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C38Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
+      *                                                                *
+      *  DESCRIPCION: INSPECCION DE COLAS TS DE PAGINACION, PARA USO   *
+      *   DEL PERSONAL DE SOPORTE CUANDO UN CAJERO REPORTA UNA         *
+      *   PANTALLA DE LISTADO CON DATOS DESACTUALIZADOS O ERRONEOS     *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * RECIBE POR ENCADENAMIENTO (V182-DATOS) EL TERMINAL Y EL        *
+      *  PREFIJO DE COLA (V153/V157/V162/+GTS) QUE SOPORTE DESEA       *
+      *  INSPECCIONAR, LEE EL CONTENIDO COMPLETO DE ESA COLA TS Y LO   *
+      *  VUELCA, SIN TRANSFORMAR, A LA COLA TS PROPIA DE ESTA          *
+      *  TRANSACCION PARA QUE EL MODULO GENERICO DE PAGINACION         *
+      *  (CAA-PAGINAR) LO PRESENTE A TRAVES DEL MAPA GENERICO QCRMGTS  *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C38Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-GTS.
+               10  FILLER                  PIC X(4)    VALUE '+GTS'.
+               10  WS-GTS-SUFI             PIC X(4)    VALUE SPACES.
+      *
+           05  WS-GTS-DATOS                PIC X(80)   VALUE SPACES.
+      *
+           05  WS-COLA-ORIGEN.
+               10  WS-COLA-ORIGEN-PREF     PIC X(4)    VALUE SPACES.
+               10  WS-COLA-ORIGEN-SUFI     PIC X(4)    VALUE SPACES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-COLA-ORIGEN          PIC X(01)   VALUE 'N'.
+               88  FIN-COLA-ORIGEN                     VALUE 'S'.
+               88  NO-FIN-COLA-ORIGEN                  VALUE 'N'.
+      *
+           05  SW-CRITERIO-VALIDO          PIC X(01)   VALUE 'S'.
+               88  CRITERIO-VALIDO                     VALUE 'S'.
+               88  CRITERIO-INVALIDO                   VALUE 'N'.
+      *
+           05  SW-PF-PRO                   PIC 9(02).
+               88  PF-BORRA                            VALUE 99.
+               88  PF-INTRO                            VALUE 00.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C38Z'.
+           05  CT-PREFIJO-V153             PIC X(04)   VALUE 'V153'.
+           05  CT-PREFIJO-V157             PIC X(04)   VALUE 'V157'.
+           05  CT-PREFIJO-V162             PIC X(04)   VALUE 'V162'.
+           05  CT-PREFIJO-GTS              PIC X(04)   VALUE '+GTS'.
+           05  CT-MAX-REGISTROS            PIC 9(04)   VALUE 2000.
+      *
+           05  CT-ERROR-WRITEQ             PIC X(20)
+                                   VALUE 'ERROR EN CICS WRITQ'.
+           05  CT-ERROR-DELETEQ            PIC X(20)
+                                   VALUE 'ERROR CICS DELETEQ'.
+           05  CT-ERROR-READQ              PIC X(20)
+                                   VALUE 'ERROR CICS READQ'.
+           05  CT-QGECABC                  PIC X(08)   VALUE 'QG1CABC '.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(05)   VALUE ZEROES.
+      ******************************************************************
+      *                        AREA DE INDICES
+      ******************************************************************
+       01  IN-INDICES.
+           05  IN-REGISTRO                 PIC S9(04) COMP
+                                   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY DFHBMSCA.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+      *
+           COPY QGECCAA.
+       COPY V1EC001.
+       COPY QCRMGTS.
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1EC001 QCRMGTSI.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *                                                                *
+      *   - INICIALIZAR VARIABLES AUXILIARES, COPYS,  AVISOS Y ERRORES *
+      *   - DIRECCIONAR PARAMETROS DE ENTRADA                          *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+           SET ADDRESS OF QCRMGTSI         TO CAA-PTR-COPYIN
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+      *
+           INITIALIZE CAA-COD-AVISO1
+                      CAA-COD-AVISO2
+                      CAA-VAR1-ERROR
+                      CAA-VAR2-ERROR
+                      CAA-COD-ERROR
+      *
+           MOVE CAA-TERMINAL               TO WS-GTS-SUFI
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-CONTABLE-NO          TO TRUE
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+             EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      *  -EVALUA EL ESTADO DE LA TRANSACION  EJECUTA LA ACCION         *
+      *   CORRESPONDIENTE                                              *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE TRUE
+               WHEN CAA-88-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CAA-88-ESTADO-CONTIN
+                   PERFORM 3000-ESTADO-CONTINUACION
+                      THRU 3000-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      *                                                                *
+      *  -VALIDA EL TERMINAL Y PREFIJO DE COLA RECIBIDOS POR V182      *
+      *  -BORRA LA COLA TS PROPIA DEL LISTADO                          *
+      *  -COPIA EL CONTENIDO DE LA COLA ORIGEN HACIA LA COLA PROPIA    *
+      *  -SE INTRODUCEN LOS PARAMETROS PARA EL MODULO DE PAGINACION    *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           PERFORM 2200-VALIDAR-CRITERIO
+              THRU 2200-VALIDAR-CRITERIO-EXIT
+      *
+           IF  CRITERIO-VALIDO
+               PERFORM 6000-BORRAR-COLA
+                  THRU 6000-BORRAR-COLA-EXIT
+
+               PERFORM 5000-COPIAR-REGISTROS
+                  THRU 5000-COPIAR-REGISTROS-EXIT
+
+               IF  CN-REGISTROS EQUAL ZEROES
+                   MOVE 'V1A0526'          TO CAA-COD-AVISO1
+               END-IF
+
+               PERFORM 2150-PREPARAR-PAGINACION
+                  THRU 2150-PREPARAR-PAGINACION-EXIT
+           END-IF
+      *
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-TIPO-SALIDA-PAG      TO TRUE
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    2150-PREPARAR-PAGINACION                    *
+      *  INFORMA LOS PARAMETROS DEL MODULO DE PAGINACION               *
+      ******************************************************************
+       2150-PREPARAR-PAGINACION.
+      *
+           INITIALIZE CAA-PAGINAR
+           SET CAA-88-IND-VARSEL-NO        TO TRUE
+           MOVE '00'                       TO CAA-FKEY-NUM(1)
+           MOVE 'ENTER'                    TO CAA-FKEY-LIT(1)
+           MOVE 'S'                        TO CAA-FKEY-SEL(1)
+           MOVE SPACES                     TO CAA-CONTENID
+           SET CAA-88-IND-MOD-DATO-NO      TO TRUE
+           MOVE 1                          TO CAA-NUM-LIN-CAB-9
+           SET CAA-88-IND-SCROLL-NO        TO TRUE
+           SET CAA-88-IND-AVPAG-NO         TO TRUE
+      *
+           .
+       2150-PREPARAR-PAGINACION-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    2200-VALIDAR-CRITERIO                       *
+      *  COMPRUEBA QUE EL TERMINAL Y EL PREFIJO DE COLA RECIBIDOS      *
+      *  POR ENCADENAMIENTO SEAN VALIDOS                               *
+      ******************************************************************
+       2200-VALIDAR-CRITERIO.
+      *
+           SET CRITERIO-VALIDO             TO TRUE
+      *
+           IF  V182-TERMINAL EQUAL SPACES OR LOW-VALUES
+               SET CRITERIO-INVALIDO       TO TRUE
+           END-IF
+      *
+           IF  V182-PREFIJO-COLA NOT EQUAL CT-PREFIJO-V153 AND
+               V182-PREFIJO-COLA NOT EQUAL CT-PREFIJO-V157 AND
+               V182-PREFIJO-COLA NOT EQUAL CT-PREFIJO-V162 AND
+               V182-PREFIJO-COLA NOT EQUAL CT-PREFIJO-GTS
+               SET CRITERIO-INVALIDO       TO TRUE
+           END-IF
+      *
+           IF  CRITERIO-INVALIDO
+               MOVE 'V1A0525'              TO CAA-COD-AVISO1
+           END-IF
+      *
+           .
+       2200-VALIDAR-CRITERIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    3000-ESTADO-CONTINUACION                    *
+      *  EFECTUA LA ACCION CORRESPONDIENTE EN DEPENDENCIA DE LA        *
+      *  TECLA PULSADA                                                 *
+      ******************************************************************
+       3000-ESTADO-CONTINUACION.
+      *
+           MOVE CAA-TECLA                  TO SW-PF-PRO
+      *
+           EVALUATE TRUE
+               WHEN PF-BORRA
+                   PERFORM 6000-BORRAR-COLA
+                      THRU 6000-BORRAR-COLA-EXIT
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA TO TRUE
+                   SET CAA-88-ESTADO-INICIO TO TRUE
+
+               WHEN OTHER
+                   SET CAA-88-ACCION-TERMINAL   TO TRUE
+                   SET CAA-88-TIPO-SALIDA-PAG   TO TRUE
+                   MOVE CAA-CODTRAN             TO CAA-CODTRAN-SIG
+                   SET CAA-88-ESTADO-CONTIN     TO TRUE
+           END-EVALUATE
+      *
+           .
+       3000-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5000-COPIAR-REGISTROS                      *
+      *  LEE, DESDE EL PRIMER ITEM, TODO EL CONTENIDO DE LA COLA       *
+      *  ORIGEN INDICADA POR SOPORTE Y LO VUELCA SIN TRANSFORMAR       *
+      *  HACIA LA COLA PROPIA DE ESTA TRANSACCION                      *
+      ******************************************************************
+       5000-COPIAR-REGISTROS.
+      *
+           MOVE V182-PREFIJO-COLA          TO WS-COLA-ORIGEN-PREF
+           MOVE V182-TERMINAL              TO WS-COLA-ORIGEN-SUFI
+           MOVE ZEROES                     TO CN-REGISTROS
+           MOVE 1                          TO IN-REGISTRO
+           SET NO-FIN-COLA-ORIGEN          TO TRUE
+      *
+           PERFORM 5100-LEER-REGISTRO-ORIGEN
+              THRU 5100-LEER-REGISTRO-ORIGEN-EXIT
+           UNTIL FIN-COLA-ORIGEN
+              OR CN-REGISTROS GREATER THAN CT-MAX-REGISTROS
+      *
+           .
+       5000-COPIAR-REGISTROS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                  5100-LEER-REGISTRO-ORIGEN                     *
+      ******************************************************************
+       5100-LEER-REGISTRO-ORIGEN.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA-ORIGEN)
+               INTO (WS-GTS-DATOS)
+               ITEM(IN-REGISTRO)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   ADD 1                   TO CN-REGISTROS
+                   ADD 1                   TO IN-REGISTRO
+                   PERFORM 6100-ADD-REGISTRO-COLA
+                      THRU 6100-ADD-REGISTRO-COLA-EXIT
+
+               WHEN DFHRESP(ITEMERR)
+                   SET FIN-COLA-ORIGEN     TO TRUE
+
+               WHEN DFHRESP(QIDERR)
+                   SET FIN-COLA-ORIGEN     TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-ERROR-READQ     TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+       5100-LEER-REGISTRO-ORIGEN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *                        6000-BORRAR-COLA                        *
+      *  BORRA LA COLA TS PROPIA DEL LISTADO                           *
+      ******************************************************************
+       6000-BORRAR-COLA.
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-GTS)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN (DFHRESP(QIDERR))
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-ERROR-DELETEQ   TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+       6000-BORRAR-COLA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *                     6100-ADD-REGISTRO-COLA                     *
+      *  AGREGA UN REGISTRO A LA COLA TS PROPIA                        *
+      ******************************************************************
+       6100-ADD-REGISTRO-COLA.
+      *
+           EXEC CICS
+                WRITEQ TS QUEUE(WS-GTS)
+                FROM(WS-GTS-DATOS)
+                MAIN
+                NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE CT-ERROR-WRITEQ        TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+       6100-ADD-REGISTRO-COLA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *                          6000-FIN                              *
+      *  TERMINA LA EJECUCION DEL PROGRAMA                             *
+      ******************************************************************
+       6000-FIN.
+      *
+           EXEC CICS
+                RETURN
+           END-EXEC
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *                        9999-ABEND-CICS                         *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR CICS            *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           EXEC CICS
+             LINK PROGRAM(CT-QGECABC)
+             COMMAREA (QGECABC)
+             NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      *
