@@ -0,0 +1,419 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C36B                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA: ARCH-PARAMETROS (CODIGO DE OFICINA/BANCO   *
+      *  QUE SE PIENSA DAR DE BAJA)                                    *
+      * ------------------                                             *
+      * ARCHIVO DE SALIDA: ARCH-REPORTE (OPERACIONES QUE TODAVIA       *
+      *  REFERENCIAN ESE CODIGO EN V1DT001)                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: ANTES DE DAR DE BAJA O FUSIONAR UN CODIGO DE   *
+      *  OFICINA/BANCO (COD_OPE_BANCO) DE LOS QUE RESUELVE LA RUTINA   *
+      *  V19C001, ESTE PROGRAMA RECORRE V1DT001 EN BUSCA DE TODA       *
+      *  OPERACION HISTORICA QUE TODAVIA LO REFERENCIE, PARA EVITAR    *
+      *  QUE LUEGO FALLEN LAS BUSQUEDAS DE ESAS OPERACIONES ANTIGUAS   *
+      *  AL QUEDAR EL CODIGO FUERA DE LA TABLA ACTIVA DE OFICINAS.     *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C36B.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARCH-PARAMETROS      ASSIGN TO PARMALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ARCH-REPORTE         ASSIGN TO SALALR
+                                        ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *                  F I L E        S E C T I O N                 *
+      *                                                                *
+      ******************************************************************
+       FILE SECTION.
+      *
+       FD  ARCH-PARAMETROS
+           RECORDING MODE IS F.
+      *
+       01  REG-PARAMETROS.
+           05  PAR-COD-OPE-BANCO           PIC X(04).
+           05  FILLER                      PIC X(76).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+      *
+       01  REG-REPORTE-BAJA.
+           05  REP-COD-OPE-BANCO           PIC X(04).
+           05  REP-DES-OFICINA             PIC X(40).
+           05  REP-FEC-OPE                 PIC 9(08).
+           05  REP-NUM-REF                 PIC 9(10).
+           05  REP-COD-DIV-OPE             PIC X(03).
+           05  REP-COD-CPT-CMP-VTA         PIC X(03).
+           05  REP-NUM-DOC-PERSONA         PIC X(15).
+           05  REP-NOM-BENEF               PIC X(40).
+           05  FILLER                      PIC X(17).
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-COD-OPE-BANCO            PIC X(04)    VALUE SPACES.
+           05  WS-DESCRIPCION              PIC X(40)    VALUE SPACES.
+      *
+           05  WS-CENTRO                   PIC 9(09)    VALUE ZEROES.
+           05  WS-CENTRO-RE REDEFINES WS-CENTRO.
+               10  FILLER                  PIC 9(3).
+               10  WS-COD-CENTRO.
+                   15  WS-UNI-COF105       PIC 9(3).
+                   15  WS-OFC-COF105       PIC 9(3).
+      *
+           05  COD-OPE-BANCO-A.
+               10  XUNI-COF89              PIC 9(3).
+               10  XOFC-COF89              PIC 9(3).
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C36B'.
+           05  CT-V19C001                  PIC X(08)   VALUE 'V19C001'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA EL RETORNO GENERICO DE LA RUTINA V19C001
+       01  WS-V1WC901.
+           COPY V1WC901.
+       01  WS-BGECRET0.
+           COPY BGECRET0.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C36B-V1DC0011
+               CURSOR FOR
+               SELECT NUM_REF,
+                      FEC_OPE,
+                      COD_DIV_OPE,
+                      COD_CPT_CMP_VTA,
+                      NUM_DOC_PERSONA,
+                      NOM_BENEF
+               FROM V1DT001
+               WHERE COD_OPE_BANCO = :WS-COD-OPE-BANCO
+               ORDER BY FEC_OPE,
+                        NUM_REF
+            END-EXEC
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      *   - LEE EL CODIGO DE OFICINA/BANCO (OBLIGATORIO) QUE SE PIENSA *
+      *     DAR DE BAJA Y RESUELVE SU DESCRIPCION CON LA RUTINA        *
+      *     V19C001 PARA QUE EL REPORTE SEA LEGIBLE                    *
+      ******************************************************************
+       1000-INICIO.
+      *
+           OPEN INPUT  ARCH-PARAMETROS
+           OPEN OUTPUT ARCH-REPORTE
+      *
+           READ ARCH-PARAMETROS
+               AT END
+                   DISPLAY 'V12C36B - FALTA EL CODIGO DE OFICINA/BANCO'
+                   MOVE 16                 TO RETURN-CODE
+                   PERFORM 6000-FIN
+                      THRU 6000-FIN-EXIT
+                   STOP RUN
+           END-READ
+      *
+           IF  PAR-COD-OPE-BANCO EQUAL SPACES
+               DISPLAY 'V12C36B - FALTA EL CODIGO DE OFICINA/BANCO'
+               MOVE 16                     TO RETURN-CODE
+               PERFORM 6000-FIN
+                  THRU 6000-FIN-EXIT
+               STOP RUN
+           END-IF
+      *
+           MOVE PAR-COD-OPE-BANCO           TO WS-COD-OPE-BANCO
+      *
+           CLOSE ARCH-PARAMETROS
+      *
+           PERFORM 5720-RESOLVER-CENTRO
+              THRU 5720-RESOLVER-CENTRO-EXIT
+      *
+           PERFORM 5750-RESOLVER-OFICINA
+              THRU 5750-RESOLVER-OFICINA-EXIT
+      *
+           MOVE ZEROES                     TO CN-REGISTROS
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     5720-RESOLVER-CENTRO                       *
+      *  DESCOMPONE EL CODIGO DE OFICINA/BANCO EN UNIDAD/OFICINA CON   *
+      *  LA MISMA LOGICA QUE YA USAN V12C01J, V12C08J, V12C20J Y       *
+      *  V12C27B, DEJANDO EL CODIGO DE OFICINA LISTO EN WS-CENTRO      *
+      ******************************************************************
+       5720-RESOLVER-CENTRO.
+      *
+           MOVE ZEROES                     TO WS-CENTRO
+           MOVE WS-COD-OPE-BANCO            TO COD-OPE-BANCO-A
+      *
+           IF  XUNI-COF89 = XOFC-COF89
+               MOVE ZEROS                  TO WS-UNI-COF105
+               MOVE XOFC-COF89             TO WS-OFC-COF105
+           ELSE
+               MOVE COD-OPE-BANCO-A        TO WS-COD-CENTRO
+           END-IF
+      *
+           MOVE ZEROS                      TO WS-CENTRO(1:3)
+      *
+           .
+       5720-RESOLVER-CENTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   5750-RESOLVER-OFICINA                        *
+      *  RESUELVE LA DESCRIPCION DE LA OFICINA/BANCO CON LA RUTINA     *
+      *  V19C001 PARA INCLUIRLA EN EL REPORTE                          *
+      ******************************************************************
+       5750-RESOLVER-OFICINA.
+      *
+           INITIALIZE WS-V1WC901 WS-BGECRET0
+           MOVE WS-CENTRO                  TO COD-OFICINA
+      *
+           CALL CT-V19C001 USING WS-V1WC901 WS-BGECRET0
+      *
+           EVALUATE TRUE
+               WHEN RET0-88-OK
+                   MOVE DES-OFICINA        TO WS-DESCRIPCION
+      
+               WHEN RET0-88-COD-AVISO
+                   MOVE SPACES             TO WS-DESCRIPCION
+      
+               WHEN RET0-88-COD-ERROR
+                   MOVE 'CODIGO OFICINA NO VALIDO' TO WS-DESCRIPCION
+      
+               WHEN OTHER
+                   MOVE RET0-SQLCODE       TO SQLCODE
+                   MOVE RET0-SQLERRM       TO SQLERRM
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+       5750-RESOLVER-OFICINA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C36B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C36B-V1DC0011
+               INTO :NUM-REF,
+                    :FEC-OPE,
+                    :COD-DIV-OPE,
+                    :COD-CPT-CMP-VTA,
+                    :NUM-DOC-PERSONA,
+                    :NOM-BENEF
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+      
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+      
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C36B-V1DC0011
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+      *
+           INITIALIZE REG-REPORTE-BAJA
+      *
+           MOVE WS-COD-OPE-BANCO           TO REP-COD-OPE-BANCO
+           MOVE WS-DESCRIPCION             TO REP-DES-OFICINA
+           MOVE FEC-OPE                    TO REP-FEC-OPE
+           MOVE NUM-REF                    TO REP-NUM-REF
+           MOVE COD-DIV-OPE                TO REP-COD-DIV-OPE
+           MOVE COD-CPT-CMP-VTA            TO REP-COD-CPT-CMP-VTA
+           MOVE NUM-DOC-PERSONA            TO REP-NUM-DOC-PERSONA
+           MOVE NOM-BENEF                  TO REP-NOM-BENEF
+      *
+           WRITE REG-REPORTE-BAJA
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           CLOSE ARCH-REPORTE
+      *
+           DISPLAY 'V12C36B - OPERACIONES QUE AUN REFERENCIAN EL '
+                   'CODIGO: ' CN-REGISTROS
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE TERMINA EL PROCESO CUANDO SE PRODUCE UN ERROR DB2          *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           DISPLAY 'V12C36B - ERROR DB2 SQLCODE: ' SQLCODE
+      *
+           MOVE 16                         TO RETURN-CODE
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           STOP RUN
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
