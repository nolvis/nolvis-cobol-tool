@@ -0,0 +1,651 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAMA: V12C14Z                                             *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: BPC                                               *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * ARCHIVO DE ENTRADA:                                            *
+      * ------------------                                             *
+      * PROCESO GLOBAL: MUESTRA EL LISTADO MAESTRO DE TODOS LOS        *
+      *  CONCEPTOS DE COMPRA/VENTA (COD_CPT_CMP_VTA) VALIDOS, CON SU   *
+      *  DESCRIPCION DE NEGOCIO, PARA CONSULTA DEL PERSONAL QUE NO     *
+      *  TIENE MEMORIZADO EL SIGNIFICADO DE CADA CODIGO.               *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   V12C14Z.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-COLA.
+               10  FILLER                  PIC X(04)   VALUE 'V1CC'.
+               10  WS-COLA-SUFI            PIC X(04)   VALUE SPACES.
+      *
+           05  WS-LONG-COLA                PIC S9(4) COMP VALUE ZEROS.
+           05  WS-COLA-DATOS.
+               10  WS-COLA-COD             PIC X(03).
+               10  WS-COLA-DESC            PIC X(40).
+      *
+           05  WS-I                        PIC 9(08)   VALUE ZEROS.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      *
+           05  SW-FIN-COLA                 PIC X(01)   VALUE SPACES.
+               88  FIN-COLA                            VALUE 'S'.
+               88  NO-FIN-COLA                         VALUE 'N'.
+      ******************************************************************
+      *                        AREA DE CONTANTES                       *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'V12C14Z'.
+           05  CT-V1DT003                  PIC X(08)   VALUE 'V1DT003'.
+           05  CT-NOT-FND                  PIC S9(03)  VALUE +100.
+           05  CT-ESTADO-INICIO            PIC X(01)   VALUE 'I'.
+           05  CT-ESTADO-CONTINUA          PIC X(01)   VALUE 'C'.
+      ******************************************************************
+      *                      AREA DE CONTADORES                        *
+      ******************************************************************
+       01  CN-CONTADORES.
+           05  CN-REGISTROS                PIC 9(07)   VALUE ZEROES.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+      ******************************************************************
+      *                        AREA DE INDICES
+      ******************************************************************
+       01  IN-INDICES.
+           05  IN-REGISTRO                 PIC S9(04) COMP VALUE ZEROES.
+      ******************************************************************
+      *                    COPYS UTILIZADAS                            *
+      ******************************************************************
+      *  COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      *  COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      *  COPY PARA EL PROGRAMA DE ABEND
+       01  WS-QGECABC-01.
+           COPY QGECABC.
+      ******************************************************************
+      *                    AREA DE INCLUDES                            *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE V1GT003
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE V12C14Z-V1DC0141
+               CURSOR FOR
+               SELECT COD_CPT_CMP_VTA,
+                      DESC_CPT_CMP_VTA
+               FROM V1DT003
+               ORDER BY COD_CPT_CMP_VTA
+            END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+          COPY QGECCAA.
+       COPY V1EC001.
+       COPY V1NC14Z.
+       01  FILLER REDEFINES V1NC14ZI.
+           05  FILLER                      PIC X(08).
+           05  FILAS OCCURS 13 TIMES.
+               10 CODL                     PIC S9(4) COMP.
+               10 CODF                     PIC X.
+               10 FILLER REDEFINES CODF.
+                  15 CODA                  PIC X.
+               10 CODI                     PIC X(3).
+               10 DESL                     PIC S9(4) COMP.
+               10 DESF                     PIC X.
+               10 FILLER REDEFINES DESF.
+                  15 DESA                  PIC X.
+               10 DESI                     PIC X(40).
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING V1NC14ZI V1EC001.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF V1NC14ZI         TO CAA-PTR-COPYIN
+           SET ADDRESS OF V1EC001          TO CAA-PTRDATA
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           INITIALIZE WS-VARIABLES-AUXILIARES
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           MOVE CAA-TERMINAL               TO WS-COLA-SUFI
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-CONTABLE-NO          TO TRUE
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE CAA-ESTADO
+               WHEN CT-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
+
+               WHEN CT-ESTADO-CONTINUA
+                   PERFORM 3000-ESTADO-CONTINUACION
+                      THRU 3000-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2100-ESTADO-INICIO                      *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           PERFORM BORRAR-COLA
+           PERFORM BUSCAR-DATOS
+           IF  CN-REGISTROS NOT EQUAL ZEROS
+               INITIALIZE V1NC14ZI
+
+               MOVE 1                      TO CAA-NUM-LIN-CAB-9
+               PERFORM MOSTRAR-DATOS
+
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               PERFORM ATT-CAMPOS
+           ELSE
+               SET CAA-88-CODTRAN-SIG-SAME TO TRUE
+               SET CAA-88-ACCION-TERMINAL  TO TRUE
+               SET CAA-88-ESTADO-CONTIN    TO TRUE
+               MOVE 'V1E0511'              TO CAA-COD-ERROR
+      *            '** NO EXISTEN CONCEPTOS DE COMPRA/VENTA         **'
+      *            '** REGISTRADOS **'
+           END-IF
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                    3000-ESTADO-CONTINUACION                    *
+      ******************************************************************
+       3000-ESTADO-CONTINUACION.
+      *
+           EVALUATE CAA-TECLA
+               WHEN '00'
+                   PERFORM REINPUT
+
+               WHEN '07'
+                   IF  CAA-NUM-LIN-CAB-9 - 13 < 1
+                       MOVE 'V1A0504'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   SUBTRACT 13 FROM CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '08'
+                   PERFORM BUSCAR-LONG-COLA
+                   IF  CAA-NUM-LIN-CAB-9 + 13 > WS-LONG-COLA
+                       MOVE 'V1A0505'      TO CAA-COD-AVISO1
+                       PERFORM REINPUT
+                   END-IF
+                   ADD 13 TO CAA-NUM-LIN-CAB-9
+                   PERFORM MOSTRAR-DATOS
+                   PERFORM REINPUT
+
+               WHEN '99'
+                   PERFORM BORRAR-COLA
+                   SET CAA-88-CODTRAN-SIG-ULTI TO TRUE
+                   SET CAA-88-ACCION-PROGRAMA  TO TRUE
+                   SET CAA-88-ESTADO-INICIO    TO TRUE
+
+               WHEN OTHER
+                   MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+                   PERFORM REINPUT
+           END-EVALUATE
+      *
+           .
+       3000-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * BUSCAR-DATOS
+      ******************************************************************
+       BUSCAR-DATOS.
+      *
+           SET NO-FIN-CURSOR               TO TRUE
+           MOVE ZEROES                     TO CN-REGISTROS
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN V12C14Z-V1DC0141
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-V1DT003             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH V12C14Z-V1DC0141
+               INTO :COD-CPT-CMP-VTA,
+                    :DESC-CPT-CMP-VTA
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-V1DT003         TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE V12C14Z-V1DC0141
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-V1DT003             TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      *                     5700-PROCESAR-REGISTRO                     *
+      ******************************************************************
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO CN-REGISTROS
+           INITIALIZE WS-COLA-DATOS
+      *
+           MOVE COD-CPT-CMP-VTA            TO WS-COLA-COD
+           MOVE DESC-CPT-CMP-VTA           TO WS-COLA-DESC
+      *
+           PERFORM ADD-REG-COLA
+      *
+           .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
+      ******************************************************************
+      * BORRAR-COLA
+      ******************************************************************
+       BORRAR-COLA.
+      *
+           EXEC CICS
+               DELETEQ TS
+               QUEUE(WS-COLA)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN (DFHRESP(QIDERR))
+                   CONTINUE
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS DELETEQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * ADD-REG-COLA
+      ******************************************************************
+       ADD-REG-COLA.
+      *
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-COLA)
+               FROM(WS-COLA-DATOS)
+               MAIN
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITQ'  TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-REG-COLA
+      ******************************************************************
+       LEER-REG-COLA.
+      *
+           EXEC CICS
+               READQ TS
+               QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               ITEM(IN-REGISTRO)
+               NOHANDLE
+           END-EXEC
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ITEMERR)
+                   SET FIN-COLA            TO TRUE
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * BUSCAR-LONG-COLA
+      ******************************************************************
+       BUSCAR-LONG-COLA.
+      *
+           EXEC CICS
+               READQ TS QUEUE(WS-COLA)
+               INTO (WS-COLA-DATOS)
+               NUMITEMS(WS-LONG-COLA)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+               WHEN (DFHRESP(NORMAL))
+                   CONTINUE
+
+               WHEN DFHRESP(ITEMERR)
+                   MOVE ZEROS              TO WS-LONG-COLA
+
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE 'ERROR CICS READQ' TO ABC-REFERENCIA
+                   PERFORM 9999-ABEND-CICS
+                      THRU 9999-ABEND-CICS-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-DATOS
+      ******************************************************************
+       MOSTRAR-DATOS.
+      *    CABECERA
+           MOVE CN-REGISTROS                TO CRTOTI
+      *    INICIALIZAR LINEAS DE DETALLES
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE SPACES TO CODI(WS-I)
+                              DESI(WS-I)
+           END-PERFORM
+      *    DETALLES
+           MOVE CAA-NUM-LIN-CAB-9           TO IN-REGISTRO
+           MOVE 1 TO WS-I
+           SET NO-FIN-COLA TO TRUE
+           PERFORM LEER-REG-COLA
+           PERFORM UNTIL FIN-COLA OR WS-I > 13
+               PERFORM MOSTRAR-REGISTRO
+      *
+               ADD 1                       TO IN-REGISTRO
+               PERFORM LEER-REG-COLA
+               ADD 1                       TO WS-I
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      * MOSTRAR-REGISTRO
+      ******************************************************************
+       MOSTRAR-REGISTRO.
+      *
+           MOVE WS-COLA-COD                 TO CODI(WS-I)
+           MOVE WS-COLA-DESC                TO DESI(WS-I)
+      *
+           .
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           INITIALIZE CAA-CADENA
+
+           PERFORM ATT-CAMPOS
+
+           PERFORM 6000-FIN
+              THRU 6000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *    CABECERA
+           MOVE ATRI-PRO-BRI-FST           TO CRTOTA
+      *    LINEAS DE DETALLE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
+               MOVE ATRI-PRO-BRI-FST       TO CODA(WS-I)
+                                              DESA(WS-I)
+           END-PERFORM
+      *
+           .
+      ******************************************************************
+      *                            6000-FIN                            *
+      ******************************************************************
+       6000-FIN.
+      *
+           MOVE CAA-CODTRAN                TO COD-TRANSACCION
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       6000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *                          9999-ABEND-CICS                       *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           PERFORM 9999-LINK-ABEND
+              THRU 9999-LINK-ABEND-EXIT
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
+      ******************************************************************
+      *                         9999-LINK-ABEND                        *
+      ******************************************************************
+       9999-LINK-ABEND.
+      *
+           EXEC CICS
+                LINK PROGRAM('QG1CABC')
+                COMMAREA (QGECABC)
+                NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-LINK-ABEND-EXIT.
+           EXIT.
+      ******************************************************************
+      *                       9999-ABEND-DB2                           *
+      *  SE ABENDA LA TAREA CUANDO SE PRODUCE UN ERROR DB2             *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+               LINK PROGRAM ('QG1CABC')
+               COMMAREA  (QGECABC)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
