@@ -1,84 +1,570 @@
-      ***************************************************************** *
-      *                                                               * *
-      *                       *HA2C006C*                              * *
-      *                        --------                               * *
-      *                                                               * *
-      *   ESTA TRANSACCION HA SIDO DISE�ADA PARA LA IMPRESI�N DE LOS  * *
-      *   CERTIFICADOS TRIBUTARIOS DE A�OS ANTERIORES. CERTIFICADO DE * *
-      *   RETEFUENTE Y TITULOS DE RENTA                               * *
-      *                                                               * *
-      *                                                               * *
-      *   DESCRIPCION DE LA LINKAGE :                                 * *
-      *                                                               * *
-      *   NOMBRE          DESCRIPCION                                 * *
-      *  --------         -------------                               * *
-      *   QGECCAA         COMMAREA DE APLICACIONES                    * *
-      *   HAECCOM1        COMMAREA DE CONTABILIDAD                    * *
-      *   HANC200         COPYBOOK DE PANTALLA (HANC200)              * *
-      *                                                               * *
-      ***************************************************************** *
-      *        L O G    D E   M O D I F I C A C I O N E S             * *
-      ***************************************************************** *
-      *  AUTOR   FECHA          DESCRIPCION                           * *
-      ***************************************************************** *
+      ******************************************************************
+      *                                                                *
+      *                       *HA2C006C*                               *
+      *                        --------                                *
+      *                                                                *
+      *   ESTA TRANSACCION HA SIDO DISENADA PARA LA IMPRESION DE LOS  *
+      *   CERTIFICADOS TRIBUTARIOS DE ANOS ANTERIORES. CERTIFICADO DE *
+      *   RETEFUENTE Y TITULOS DE RENTA                                *
+      *                                                                *
+      *   CAPTA EL RIF, ANO FISCAL Y TIPO DE CERTIFICADO (SI NO VIENEN *
+      *   YA RESUELTOS POR LA CONTABILIDAD EN HAECCOM1), TOTALIZA LAS  *
+      *   OPERACIONES DE MERCADO LIBRE DE DIVISAS (V1DT001) DEL        *
+      *   CLIENTE PARA ESE ANO FISCAL Y EMITE EL CERTIFICADO           *
+      *   CORRESPONDIENTE A LA COLA DE IMPRESION.                      *
+      *                                                                *
+      *   DESCRIPCION DE LA LINKAGE :                                  *
+      *                                                                *
+      *   NOMBRE          DESCRIPCION                                  *
+      *  --------         -------------                                *
+      *   QGECCAA         COMMAREA DE APLICACIONES                     *
+      *   HAECCOM1        COMMAREA DE CONTABILIDAD                     *
+      *   HANC200         COPYBOOK DE PANTALLA (HANC200)               *
+      *                                                                *
+      ******************************************************************
+      *        L O G    D E   M O D I F I C A C I O N E S              *
+      ******************************************************************
+      *  AUTOR   FECHA          DESCRIPCION                            *
+      *  AJPM    09/06/05       VERSION ORIGINAL (STUB)                *
+      *  FACT    09/08/2026     PROGRAMA COMPLETADO: CAPTURA DE RIF/   *
+      *                         ANO/TIPO, TOTALIZACION CONTRA V1DT001  *
+      *                         Y EMISION DEL CERTIFICADO A LA COLA    *
+      *                         DE IMPRESION                           *
+      ******************************************************************
        IDENTIFICATION DIVISION.
+      *
        PROGRAM-ID.   HA2C006C.
-       AUTHOR. ALFREDO J PERTUZ MONTENEGRO.
-       DATE-WRITTEN. 09/06/05.
-         ENVIRONMENT DIVISION.
-          DATA DIVISION.
+       AUTHOR.       ALFREDO J PERTUZ MONTENEGRO.
+       DATE-WRITTEN. 09/06/05
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
+      ******************************************************************
        WORKING-STORAGE SECTION.
-       01  WS-VARI
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-CURRENT-DATE.
+               10  WS-ANO-ACTUAL           PIC 9(04).
+               10  FILLER                  PIC X(14).
+      *
+           05  WS-TABLA                    PIC X(08).
+           05  WS-FECHA-DESDE              PIC X(08).
+           05  WS-FECHA-HASTA              PIC X(08).
+           05  WS-RIF                      PIC X(15).
+           05  WS-NOM-RAZON                PIC X(40).
+           05  WS-CANT-OPE-ED              PIC ZZZ.ZZ9.
+           05  WS-MONTO-ED                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05  WS-LINEA-CERTIFICADO        PIC X(80)   VALUE SPACES.
+      ******************************************************************
+      *              AREA DE ACUMULADORES DEL CERTIFICADO              *
+      ******************************************************************
+       01  AC-ACUMULADORES.
+           05  AC-CANT-OPE                 PIC 9(07)       VALUE ZEROES.
+           05  AC-TOTAL-BS                 PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+           05  AC-MONTO-RETENIDO           PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                       VALUE 'N'.
+      ******************************************************************
+      *                    AREA DE CONTANTES                           *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'HA2C006C'.
+           05  CT-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
+           05  CT-SI                       PIC X(01)   VALUE 'S'.
+           05  CT-INTRO                    PIC X(02)   VALUE '00'.
+           05  CT-ANO-MINIMO               PIC 9(04)   VALUE 1993.
+           05  CT-COLA-IMPRESION           PIC X(04)   VALUE 'HAPR'.
+           05  CT-PCT-RETEFUENTE           PIC S9(01)V9(04) COMP-3
+                                                       VALUE 0,0300.
+           05  CT-COD-OPE-BANCO-BENEF      PIC X(04)   VALUE '0297'.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-RIF-REQUERIDO            PIC X(07)   VALUE 'V1E0076'.
+           05  ME-ANO-INVALIDO             PIC X(07)   VALUE 'V1E0077'.
+           05  ME-TIPO-CERT-INVALIDO       PIC X(07)   VALUE 'V1E0078'.
+           05  ME-SIN-OPERACIONES          PIC X(07)   VALUE 'V1E0079'.
+      ******************************************************************
+      *                       COPYS UTILIZADAS                         *
+      ******************************************************************
+      * COPY DFHAID
+           COPY DFHAID.
+      * COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      * COPY DE LA RUTINA QG1CABC (ABENDS)
+           COPY QGECABC.
+      * COPY PARA ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                       AREA DE TABLAS                           *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                        CURSORES
+      ******************************************************************
+           EXEC SQL
+               DECLARE HA2C006C-V1DC0501
+               CURSOR FOR
+               SELECT IMP_OPE,
+                      TAS_BOLIVAR
+               FROM V1DT001
+               WHERE ((COD_OPE_BANCO NOT = :CT-COD-OPE-BANCO-BENEF
+                       AND NUM_DOC_PERSONA = :WS-RIF)
+                   OR (COD_OPE_BANCO = :CT-COD-OPE-BANCO-BENEF
+                       AND IDF_RIF_BENEF = :WS-RIF))
+                 AND FEC_OPE BETWEEN :WS-FECHA-DESDE AND
+                                     :WS-FECHA-HASTA
+            END-EXEC
+      *
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
       *
-      -    ABLES
-
-
-           .
-           05  WS-INDEX PIC 9(02).
-           05  WS-PRUEBA-01                                            P
-      -    I
-      -
-      -
-      -    C X(100).
-
-           05  WS-STR PIC X(100)
-                                                         VALUE 'DFSDFSDF
-      -                                                 'DSFSDFSDFSDFSDF
-      -                                                 'DSF'.
-      /
        LINKAGE SECTION.
+      *
        01  DFHCOMMAREA.
+      *
            COPY QGECCAA.
            COPY HAECCOM1.
            COPY HANC200.
-       PROCEDURE DIVISION.
-
-          PRUEBA SECTION.
-
-           PERFORM
-              MOVE WS-PRUEBA-01(1:WS-INDEX) TO WS-PRUEBA-01
-           END-PERFORM
-
-
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING HAECCOM1 HANC200I.
+      *
+       MAINLINE.
+      *
            PERFORM 1000-INICIO
-              THRU 1000-INICIO
-
-           PERFORM 2000-PROCESO.
-      ****** DIRECCIONAMIENTO DE PUNTEROS E INICIO DE COPIES ******
-       PARAGRAPH.
-           MOVE WS-PRUEBA-01(1:WS-INDEX) TO WS-PRUEBA-01
-           CONTINUE.
-
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
        1000-INICIO.
-           MOVE WS-PRUEBA-01(1:WS-INDEX) TO WS-PRUEBA-01
-           CONTINUE.
+      *
+           SET ADDRESS OF HANC200I          TO CAA-PTR-COPYIN
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+           SET CAA-88-CONTABLE-NO          TO TRUE
+      *
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE TRUE
+               WHEN CAA-88-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
 
-       PARAGRAPH.
-           MOVE WS-PRUEBA-01(1:WS-INDEX) TO                          WS-
-      -    PRUEBA-01
-           CONTINUE.
+               WHEN CAA-88-ESTADO-CONTIN
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     2100-ESTADO-INICIO                         *
+      *  SI LA CONTABILIDAD YA RESOLVIO RIF/ANO/TIPO EN HAECCOM1 SE    *
+      *  PRESENTAN PRECARGADOS; EN CUALQUIER CASO EL ANALISTA PUEDE    *
+      *  CONFIRMARLOS O CORREGIRLOS ANTES DE EMITIR EL CERTIFICADO     *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE HANC200I
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+      *
+           MOVE ATRI-NOP-NUM-BRI           TO RIFCA
+           MOVE ATRI-NOP-NUM-BRI           TO RAZONA
+           MOVE ATRI-NOP-NUM-BRI           TO ANOCA
+           MOVE ATRI-NOP-NUM-BRI           TO TIPCEA
+      *
+           MOVE HAE-RIF                    TO RIFCI
+           MOVE HAE-NOM-RAZON              TO RAZONI
+           MOVE HAE-ANO-FISCAL             TO ANOCI
+           MOVE HAE-TIPO-CERTIFICADO       TO TIPCEI
+      *
+           MOVE -1                         TO RIFCL
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2200-ESTADO-CONTINUACION
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           IF  CAA-TECLA NOT = CT-INTRO
+               MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  RIFCI EQUAL SPACES OR LOW-VALUES
+               MOVE ME-RIF-REQUERIDO       TO CAA-COD-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  ANOCI IS NOT NUMERIC OR
+               ANOCI < CT-ANO-MINIMO       OR
+               ANOCI > WS-ANO-ACTUAL
+               MOVE ME-ANO-INVALIDO        TO CAA-COD-ERROR
+               MOVE -1                     TO ANOCL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  TIPCEI NOT = 'R' AND TIPCEI NOT = 'T'
+               MOVE ME-TIPO-CERT-INVALIDO  TO CAA-COD-ERROR
+               MOVE -1                     TO TIPCEL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE RIFCI                      TO WS-RIF
+           MOVE RAZONI                     TO WS-NOM-RAZON
+           STRING ANOCI DELIMITED BY SIZE '0101' DELIMITED BY SIZE
+               INTO WS-FECHA-DESDE
+           STRING ANOCI DELIMITED BY SIZE '1231' DELIMITED BY SIZE
+               INTO WS-FECHA-HASTA
+      *
+           PERFORM 2300-TOTALIZAR-OPERACIONES
+              THRU 2300-TOTALIZAR-OPERACIONES-EXIT
+      *
+           IF  AC-CANT-OPE EQUAL ZEROES
+               MOVE ME-SIN-OPERACIONES     TO CAA-COD-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           COMPUTE AC-MONTO-RETENIDO ROUNDED =
+               AC-TOTAL-BS * CT-PCT-RETEFUENTE
+      *
+           MOVE RIFCI                      TO HAE-RIF
+           MOVE RAZONI                     TO HAE-NOM-RAZON
+           MOVE ANOCI                      TO HAE-ANO-FISCAL
+           MOVE TIPCEI                     TO HAE-TIPO-CERTIFICADO
+      *
+           PERFORM 2400-IMPRIMIR-CERTIFICADO
+              THRU 2400-IMPRIMIR-CERTIFICADO-EXIT
+      *
+           MOVE -1                         TO RIFCL
+           PERFORM REINPUT
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 2300-TOTALIZAR-OPERACIONES                     *
+      *  ACUMULA, PARA EL RIF Y ANO FISCAL CAPTADOS, LA CANTIDAD DE    *
+      *  OPERACIONES Y SU MONTO EQUIVALENTE EN BOLIVARES, BASE SOBRE   *
+      *  LA CUAL SE CALCULA LA RETENCION DEL CERTIFICADO               *
+      ******************************************************************
+       2300-TOTALIZAR-OPERACIONES.
+      *
+           INITIALIZE AC-ACUMULADORES
+           SET NO-FIN-CURSOR                TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2300-TOTALIZAR-OPERACIONES-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           MOVE 'V1DT001'                  TO WS-TABLA
+      *
+           EXEC SQL
+               OPEN HA2C006C-V1DC0501
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH HA2C006C-V1DC0501
+               INTO :IMP-OPE,
+                    :TAS-BOLIVAR
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   ADD 1                   TO AC-CANT-OPE
+                   COMPUTE AC-TOTAL-BS =
+                       AC-TOTAL-BS + (IMP-OPE * TAS-BOLIVAR)
+
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
 
+               WHEN OTHER
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
+           .
+      ******************************************************************
+      * CERRAR-CURSOR
+      ******************************************************************
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE HA2C006C-V1DC0501
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
       *
-          2000-PROCESO.
-           CONTINUE.
+           .
+      ******************************************************************
+      *                 2400-IMPRIMIR-CERTIFICADO                      *
+      *  EMITE EL CERTIFICADO A LA COLA TRANSITORIA DE IMPRESION,      *
+      *  UNA LINEA POR CADA WRITEQ TD, CON EL ENCABEZADO, LOS DATOS    *
+      *  DEL CLIENTE Y LOS MONTOS TOTALIZADOS EN 2300-TOTALIZAR-       *
+      *  OPERACIONES                                                   *
+      ******************************************************************
+       2400-IMPRIMIR-CERTIFICADO.
+      *
+           IF  TIPCEI = 'R'
+               MOVE 'CERTIFICADO DE RETENCION EN LA FUENTE (RETEFUENTE)'
+                                            TO WS-LINEA-CERTIFICADO
+           ELSE
+               MOVE 'CERTIFICADO DE TITULOS DE RENTA'
+                                            TO WS-LINEA-CERTIFICADO
+           END-IF
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           STRING 'ANO FISCAL: ' ANOCI DELIMITED BY SIZE
+               INTO WS-LINEA-CERTIFICADO
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           STRING 'RIF: ' RIFCI ' ' RAZONI DELIMITED BY SIZE
+               INTO WS-LINEA-CERTIFICADO
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           MOVE AC-CANT-OPE                TO WS-CANT-OPE-ED
+           STRING 'OPERACIONES DEL PERIODO: ' WS-CANT-OPE-ED
+               DELIMITED BY SIZE
+               INTO WS-LINEA-CERTIFICADO
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           MOVE AC-TOTAL-BS                TO WS-MONTO-ED
+           STRING 'MONTO BASE (BS): ' WS-MONTO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-CERTIFICADO
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           MOVE AC-MONTO-RETENIDO          TO WS-MONTO-ED
+           STRING 'MONTO RETENIDO (BS): ' WS-MONTO-ED DELIMITED BY SIZE
+               INTO WS-LINEA-CERTIFICADO
+           PERFORM ESCRIBIR-LINEA-CERTIFICADO
+      *
+           .
+       2400-IMPRIMIR-CERTIFICADO-EXIT.
+           EXIT.
+      ******************************************************************
+      * ESCRIBIR-LINEA-CERTIFICADO
+      ******************************************************************
+       ESCRIBIR-LINEA-CERTIFICADO.
+      *
+           EXEC CICS
+               WRITEQ TD
+               QUEUE(CT-COLA-IMPRESION)
+               FROM(WS-LINEA-CERTIFICADO)
+               NOHANDLE
+           END-EXEC
+      *
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               INITIALIZE QGECABC
+               MOVE 'ERROR EN CICS WRITEQ TD' TO ABC-REFERENCIA
+               PERFORM 9999-ABEND-CICS
+                  THRU 9999-ABEND-CICS-EXIT
+           END-IF
+      *
+           MOVE SPACES                     TO WS-LINEA-CERTIFICADO
+      *
+           .
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
       *
+           SET CAA-88-ACCION-TERMINAL TO TRUE
+           SET CAA-88-ESTADO-CONTIN   TO TRUE
+           INITIALIZE CAA-CADENA
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * 3000-FIN
+      ******************************************************************
+       3000-FIN.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       3000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9999-ABEND-DB2                                                 *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           INITIALIZE                         QGECABC
+           MOVE CT-SI                      TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE WS-TABLA                   TO ABC-OBJETO-ERROR
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
+           EXEC CICS
+                LINK PROGRAM (CT-QG1CABC)
+                COMMAREA (QGECABC)
+           END-EXEC
+      *
+           .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9999-ABEND-CICS                                                *
+      ******************************************************************
+       9999-ABEND-CICS.
+      *
+           MOVE 'S'                        TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE EIBFN                      TO ABC-EIBFN
+           MOVE EIBRSRCE                   TO ABC-EIBRSRCE
+           MOVE EIBRCODE                   TO ABC-EIBRCODE
+           MOVE EIBRESP                    TO ABC-EIBRESP1
+           MOVE EIBRESP2                   TO ABC-EIBRESP2
+      *
+           EXEC CICS
+                LINK PROGRAM (CT-QG1CABC)
+                COMMAREA (QGECABC)
+           END-EXEC
+      *
+           .
+       9999-ABEND-CICS-EXIT.
+           EXIT.
