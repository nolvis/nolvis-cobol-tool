@@ -1,68 +1,552 @@
-      *  AB2C0AA0: PROGRAMA PARA EL SUBMENU DE POSICION DEL CLIENTE    *
       ******************************************************************
-      **                 IDENTIFICATION DIVISION                       *
+      *                                                                *
+      *  PROGRAMA: AB2C0AA0                                            *
+      *                                                                *
+      *  FECHA CREACION: 09/08/2026                                    *
+      *                                                                *
+      *  AUTOR: FACTORIA                                               *
+      *                                                                *
+      *  APLICACION: MERCADO LIBRE DE DIVISAS. (V1) VENEZUELA.         *
+      *                                                                *
+      ******************************************************************
+      * DOCUMENTACION.                                                 *
+      * ------------------                                             *
+      * PROCESO GLOBAL: CAPTA EL RIF DE UN CLIENTE Y MUESTRA SU        *
+      *  POSICION ACTUAL EN EL MERCADO LIBRE DE DIVISAS: LOS TOTALES   *
+      *  DE COMPRA Y VENTA (EN DOLARES Y EN BOLIVARES) ACUMULADOS      *
+      *  SOBRE V1DT001, JUNTO CON SUS OPERACIONES MAS RECIENTES, SIN   *
+      *  TENER QUE CONSULTAR POR SEPARADO LAS DISTINTAS TRANSACCIONES  *
+      *  DE LISTADO Y TOTALIZACION.                                    *
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      *             INFORMACION GENERAL SOBRE EL PROGRAMA              *
+      *                                                                *
       ******************************************************************
-      *
        IDENTIFICATION DIVISION.
+      *
        PROGRAM-ID.   AB2C0AA0.
-       SECURITY.
-         AUTHOR. SDASDAS
-        dsfljsdljfsdf
-        dsfsdfs.
-         DATE-WRITTEN.
+       AUTHOR.       FACTORIA.
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
       ******************************************************************
-      *                     ENVIRONMENT DIVISION                       *
+      *                                                                *
+      *        E N V I R O N M E N T         D I V I S I O N           *
+      *                                                                *
+      *     DESCRIPCION DEL ENTORNO Y ESPECIFICACIONES INICIALES       *
+      *                                                                *
       ******************************************************************
        ENVIRONMENT DIVISION.
+      *
        CONFIGURATION SECTION.
+      *
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
       ******************************************************************
-      *                        DATA DIVISION                           *
+      *                                                                *
+      *                D A T A            D I V I S I O N              *
+      *                                                                *
+      *            DESCRIPCION DE TODOS LOS DATOS UTILIZADOS           *
+      *                                                                *
       ******************************************************************
-      *
        DATA DIVISION.
       ******************************************************************
-      *                  WORKING-STORAGE SECTION                       *
+      *                                                                *
+      *         W O R K I N G   S T O R A G E   S E C T I O N          *
+      *                                                                *
       ******************************************************************
-      *
        WORKING-STORAGE SECTION.
-       01  WS-VARIABLES.
-           05  WS-PRUEBA PIC X(10).
-           05  WS-I      PIC 9(01).
+      ******************************************************************
+      *                  AREA DE VARIABLES AUXILIARES                  *
+      ******************************************************************
+       01  WS-VARIABLES-AUXILIARES.
+      *
+           05  WS-RIF                      PIC X(15).
+           05  WS-NOM-RAZON                PIC X(40).
+           05  WS-MONTO-DL                 PIC S9(13)V9(02).
+           05  WS-MONTO-BV                 PIC S9(13)V9(02).
+           05  WS-MONTO-ED                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05  WS-NUM-REF-ED               PIC 9(10).
+           05  WS-LINEA-POS                PIC X(78).
+           05  WS-FECHA-ED                 PIC X(10).
+      ******************************************************************
+      *                AREA DE ACUMULADORES DE LA POSICION             *
+      ******************************************************************
+       01  AC-ACUMULADORES.
+           05  AC-CANT-OPE                 PIC 9(07)       VALUE ZEROES.
+           05  AC-TOTAL-COMPRA-DL          PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+           05  AC-TOTAL-COMPRA-BS          PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+           05  AC-TOTAL-VENTA-DL           PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+           05  AC-TOTAL-VENTA-BS           PIC S9(13)V9(02) COMP-3
+                                                           VALUE ZEROES.
+      ******************************************************************
+      *                        AREA DE INDICES                         *
+      ******************************************************************
+       01  IN-INDICES.
+           05  IN-FILA                     PIC S9(03) COMP
+                                   VALUE ZEROES.
+      ******************************************************************
+      *                    AREA  DE  SWITCHES                          *
+      ******************************************************************
+       01  SW-SWITCHES.
+      *
+           05  SW-FIN-CURSOR               PIC X(01)  VALUE 'N'.
+               88  FIN-CURSOR                          VALUE 'S'.
+               88  NO-FIN-CURSOR                        VALUE 'N'.
+      ******************************************************************
+      *                    AREA DE CONTANTES                           *
+      ******************************************************************
+       01  CT-CONTANTES.
+      *                                                                *
+           05  CT-PROGRAMA                 PIC X(08)   VALUE 'AB2C0AA0'.
+           05  CT-QG1CABC                  PIC X(08)   VALUE 'QG1CABC'.
+           05  CT-SI                       PIC X(01)   VALUE 'S'.
+           05  CT-INTRO                    PIC X(02)   VALUE '00'.
+           05  CT-COD-OPE-BANCO-BENEF      PIC X(04)   VALUE '0297'.
+           05  CT-TAB-V1DT001              PIC X(08)   VALUE 'V1DT001'.
+           05  CT-MAX-FILAS                PIC S9(03) COMP  VALUE 5.
+      ******************************************************************
+      *                AREA DE MENSAJES                                *
+      ******************************************************************
+       01  ME-MENSAJES-ERROR.
+           05  ME-TECLA-INCORRECTA         PIC X(07)   VALUE 'V1E0030'.
+           05  ME-ERROR-RIF                PIC X(07)   VALUE 'V1E0001'.
+           05  ME-SIN-OPERACIONES          PIC X(07)   VALUE 'V1E0079'.
+      ******************************************************************
+      *                       COPYS UTILIZADAS                         *
+      ******************************************************************
+      **** COPY DFHAID *************************************************
+           COPY DFHAID.
+      * COPY PARA ATRIBUTOS DE LA PANTALLA
+           COPY QCWCI20.
+      * COPY DE LA RUTINA QG1CABC (ABENDS)
+           COPY QGECABC.
+      * COPY DE CONTROL DE ERRORES DB2
+           COPY QCWCL20.
+      ******************************************************************
+      *                       AREA DE TABLAS                           *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+               INCLUDE V1GT001
+           END-EXEC
+      ******************************************************************
+      *                COPY DE AUDITORIA DE NAVEGACION                 *
+      ******************************************************************
+       01  WS-QGECAUD-01.
+           COPY QGECAUD.
       ******************************************************************
       *                     LINKAGE SECTION                            *
       ******************************************************************
-        LINKAGE SECTION.
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+      *
+           COPY QGECCAA.
+       COPY ABNC0AA.
       ******************************************************************
-      *                   PROCEDURE DIVISION                           *
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ABNC0AAI.
+      *
+       MAINLINE.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           GOBACK
+           .
+      ******************************************************************
+      *                         1000-INICIO                            *
+      ******************************************************************
+       1000-INICIO.
+      *
+           SET ADDRESS OF ABNC0AAI          TO CAA-PTR-COPYIN
+      *
+           EXEC CICS
+               IGNORE CONDITION ERROR
+           END-EXEC
+      *
+           MOVE CAA-CODTRAN                TO CAA-CODTRAN-SIG
+      *
+           MOVE SPACES                     TO CAA-COD-AVISO1
+                                              CAA-COD-AVISO2
+                                              CAA-VAR1-ERROR
+                                              CAA-VAR2-ERROR
+                                              CAA-COD-ERROR
+      *
+           PERFORM 1900-REGISTRAR-AUDITORIA
+              THRU 1900-REGISTRAR-AUDITORIA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                 1900-REGISTRAR-AUDITORIA                       *
+      *  REGISTRA EN LA BITACORA DE AUDITORIA EL USUARIO, TERMINAL,    *
+      *  TRANSACCION Y FECHA/HORA DE NAVEGACION POR LA SUITE V1        *
+      ******************************************************************
+       1900-REGISTRAR-AUDITORIA.
+      *
+           EXEC CICS
+               ASSIGN
+               USERID(AUD-USUARIO)
+               NOHANDLE
+           END-EXEC
+      *
+           MOVE CAA-TERMINAL               TO AUD-TERMINAL
+           MOVE CAA-CODTRAN                TO AUD-CODTRAN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+      *
+           EXEC CICS
+               LINK PROGRAM('QG1CAUD')
+               COMMAREA(QGECAUD)
+               NOHANDLE
+           END-EXEC
+      *
+           .
+       1900-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+      ******************************************************************
+      *                        2000-PROCESO                            *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE TRUE
+               WHEN CAA-88-ESTADO-INICIO
+                   PERFORM 2100-ESTADO-INICIO
+                      THRU 2100-ESTADO-INICIO-EXIT
 
-           PERFORM 100-INICIO-PROGRAMA
+               WHEN CAA-88-ESTADO-CONTIN
+                   PERFORM 2200-ESTADO-CONTINUACION
+                      THRU 2200-ESTADO-CONTINUACION-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *                     2100-ESTADO-INICIO                         *
+      ******************************************************************
+       2100-ESTADO-INICIO.
+      *
+           INITIALIZE ABNC0AAI
+      *
+           SET CAA-88-ESTADO-CONTIN        TO TRUE
+           SET CAA-88-ACCION-TERMINAL      TO TRUE
+      *
+           MOVE ATRI-NOP-NUM-BRI-FST       TO RIFCA
+           MOVE -1                         TO RIFCL
+      *
+           .
+       2100-ESTADO-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2200-ESTADO-CONTINUACION
+      ******************************************************************
+       2200-ESTADO-CONTINUACION.
+      *
+           IF  CAA-TECLA NOT = CT-INTRO
+               MOVE ME-TECLA-INCORRECTA    TO CAA-COD-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           IF  RIFCI EQUAL SPACES OR ZEROS OR LOW-VALUES
+               MOVE ME-ERROR-RIF           TO CAA-COD-ERROR
+               MOVE 'RIF'                  TO CAA-VAR1-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           MOVE RIFCI                      TO WS-RIF
+      *
+           PERFORM 2300-TOTALIZAR-POSICION
+              THRU 2300-TOTALIZAR-POSICION-EXIT
+      *
+           IF  AC-CANT-OPE EQUAL ZEROES
+               MOVE ME-SIN-OPERACIONES     TO CAA-COD-ERROR
+               MOVE -1                     TO RIFCL
+               PERFORM REINPUT
+           END-IF
+      *
+           PERFORM 2400-PREPARAR-PANTALLA
+              THRU 2400-PREPARAR-PANTALLA-EXIT
+      *
+           MOVE -1                         TO RIFCL
+           PERFORM REINPUT
+      *
+           .
+       2200-ESTADO-CONTINUACION-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2300-TOTALIZAR-POSICION
+      ******************************************************************
+       2300-TOTALIZAR-POSICION.
+      *
+           INITIALIZE AC-ACUMULADORES
+           MOVE SPACES                     TO WS-NOM-RAZON
+           MOVE ZEROES                     TO IN-FILA
+           SET NO-FIN-CURSOR                TO TRUE
+      *
+           PERFORM ABRIR-CURSOR
+      *
+           PERFORM LEER-CURSOR
+             UNTIL FIN-CURSOR
+      *
+           PERFORM CERRAR-CURSOR
+      *
+           .
+       2300-TOTALIZAR-POSICION-EXIT.
+           EXIT.
+      ******************************************************************
+      * ABRIR-CURSOR
+      ******************************************************************
+       ABRIR-CURSOR.
+      *
+           EXEC SQL
+               DECLARE AB2C0AA0-V1DC0601
+               CURSOR FOR
+               SELECT NUM_REF, FEC_OPE, COD_OPE_BANCO, NOM_RAZON,
+                      NOM_BENEF, IDF_RIF_BENEF, IMP_OPE, TAS_DOLAR,
+                      TAS_BOLIVAR, COD_CPT_CMP_VTA, COD_DIV_OPE
+               FROM V1DT001
+               WHERE (COD_OPE_BANCO NOT = :CT-COD-OPE-BANCO-BENEF
+                      AND NUM_DOC_PERSONA = :WS-RIF)
+                  OR (COD_OPE_BANCO = :CT-COD-OPE-BANCO-BENEF
+                      AND IDF_RIF_BENEF = :WS-RIF)
+               ORDER BY FEC_OPE DESC
+            END-EXEC
+      *
+           EXEC SQL
+               OPEN AB2C0AA0-V1DC0601
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT001         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
+           .
+      ******************************************************************
+      * LEER-CURSOR
+      ******************************************************************
+       LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH AB2C0AA0-V1DC0601
+               INTO :NUM-REF, :FEC-OPE, :COD-OPE-BANCO, :NOM-RAZON,
+                    :NOM-BENEF, :IDF-RIF-BENEF, :IMP-OPE, :TAS-DOLAR,
+                    :TAS-BOLIVAR, :COD-CPT-CMP-VTA, :COD-DIV-OPE
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO DB2-RETURN-CDE
+      *
+           EVALUATE TRUE
+               WHEN DB2-OK
+                   PERFORM 5700-PROCESAR-REGISTRO
+                      THRU 5700-PROCESAR-REGISTRO-EXIT
 
-           PERFORM 200-PROCESO-PROGRAMA
+               WHEN DB2-NOTFND
+                   SET FIN-CURSOR          TO TRUE
 
-           GOBACK
+               WHEN OTHER
+                   INITIALIZE QGECABC
+                   MOVE CT-TAB-V1DT001     TO ABC-OBJETO-ERROR
+                   PERFORM 9999-ABEND-DB2
+                      THRU 9999-ABEND-DB2-EXIT
+           END-EVALUATE
+      *
            .
       ******************************************************************
-      *                    100-INICIO-PROGRAMA                         *
+      * CERRAR-CURSOR
       ******************************************************************
-       100-INICIO-PROGRAMA.
-           MOVE WS-PRUEBA(WS-I:1) TO WS-PRUEBA
+       CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE AB2C0AA0-V1DC0601
+           END-EXEC
+      *
+           IF  SQLCODE NOT EQUAL ZEROES
+               INITIALIZE QGECABC
+               MOVE CT-TAB-V1DT001         TO ABC-OBJETO-ERROR
+               PERFORM 9999-ABEND-DB2
+                  THRU 9999-ABEND-DB2-EXIT
+           END-IF
+      *
            .
       ******************************************************************
-      *                    200-PROCESO-PROGRAMA                        *
+      *                     5700-PROCESAR-REGISTRO                     *
       ******************************************************************
-       200-PROCESO-PROGRAMA.
-           CONTINUE
+       5700-PROCESAR-REGISTRO.
+      *
+           ADD 1                           TO AC-CANT-OPE
+      *
+           IF  AC-CANT-OPE EQUAL 1
+               IF  COD-OPE-BANCO NOT = CT-COD-OPE-BANCO-BENEF
+                   MOVE NOM-RAZON          TO WS-NOM-RAZON
+               ELSE
+                   MOVE NOM-BENEF          TO WS-NOM-RAZON
+               END-IF
+           END-IF
+      *
+           IF  COD-DIV-OPE = 1
+               MOVE IMP-OPE                TO WS-MONTO-DL
+           ELSE
+               COMPUTE WS-MONTO-DL = IMP-OPE * TAS-DOLAR
+           END-IF
+      *
+           COMPUTE WS-MONTO-BV = IMP-OPE * TAS-BOLIVAR
+      *
+           IF  COD-CPT-CMP-VTA >= 111 AND COD-CPT-CMP-VTA <= 199
+               COMPUTE AC-TOTAL-COMPRA-DL =
+                   AC-TOTAL-COMPRA-DL + WS-MONTO-DL
+               COMPUTE AC-TOTAL-COMPRA-BS =
+                   AC-TOTAL-COMPRA-BS + WS-MONTO-BV
+           END-IF
+      *
+           IF  COD-CPT-CMP-VTA >= 211 AND COD-CPT-CMP-VTA <= 299
+               COMPUTE AC-TOTAL-VENTA-DL =
+                   AC-TOTAL-VENTA-DL + WS-MONTO-DL
+               COMPUTE AC-TOTAL-VENTA-BS =
+                   AC-TOTAL-VENTA-BS + WS-MONTO-BV
+           END-IF
+      *
+           IF  IN-FILA LESS THAN CT-MAX-FILAS
+               PERFORM 5750-ANADIR-FILA
+                  THRU 5750-ANADIR-FILA-EXIT
+           END-IF
+      *
            .
+       5700-PROCESAR-REGISTRO-EXIT.
+           EXIT.
       ******************************************************************
-      *                       300-FIN-PROGRAMA                         *
+      * 5750-ANADIR-FILA
       ******************************************************************
-       300-FIN-PROGRAMA.
-
+       5750-ANADIR-FILA.
+      *
+           ADD 1                           TO IN-FILA
+      *
+           MOVE FEC-OPE(7:2)               TO WS-FECHA-ED(1:2)
+           MOVE '/'                        TO WS-FECHA-ED(3:1)
+           MOVE FEC-OPE(5:2)               TO WS-FECHA-ED(4:2)
+           MOVE '/'                        TO WS-FECHA-ED(6:1)
+           MOVE FEC-OPE(1:4)               TO WS-FECHA-ED(7:4)
+      *
+           MOVE WS-MONTO-BV                TO WS-MONTO-ED
+           MOVE NUM-REF                    TO WS-NUM-REF-ED
+      *
+           STRING WS-FECHA-ED      DELIMITED BY SIZE
+                  '  REF: '        DELIMITED BY SIZE
+                  WS-NUM-REF-ED    DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  COD-CPT-CMP-VTA  DELIMITED BY SIZE
+                  '  BS: '         DELIMITED BY SIZE
+                  WS-MONTO-ED      DELIMITED BY SIZE
+                  INTO WS-LINEA-POS
+           END-STRING
+      *
+           MOVE WS-LINEA-POS               TO FILAS-POS(IN-FILA)
+      *
+           .
+       5750-ANADIR-FILA-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2400-PREPARAR-PANTALLA
+      ******************************************************************
+       2400-PREPARAR-PANTALLA.
+      *
+           MOVE WS-NOM-RAZON                TO RAZONI
+      *
+           MOVE AC-TOTAL-COMPRA-DL          TO WS-MONTO-ED
+           MOVE WS-MONTO-ED                 TO TCOMUI
+      *
+           MOVE AC-TOTAL-COMPRA-BS          TO WS-MONTO-ED
+           MOVE WS-MONTO-ED                 TO TCOMBI
+      *
+           MOVE AC-TOTAL-VENTA-DL           TO WS-MONTO-ED
+           MOVE WS-MONTO-ED                 TO TVENUI
+      *
+           MOVE AC-TOTAL-VENTA-BS           TO WS-MONTO-ED
+           MOVE WS-MONTO-ED                 TO TVENBI
+      *
+           PERFORM ATT-CAMPOS
+      *
+           .
+       2400-PREPARAR-PANTALLA-EXIT.
+           EXIT.
+      ******************************************************************
+      * ATT-CAMPOS
+      ******************************************************************
+       ATT-CAMPOS.
+      *
+           MOVE ATRI-PRO-BRI-FST            TO RAZONA
+                                                TCOMUA
+                                                TCOMBA
+                                                TVENUA
+                                                TVENBA
+      *
+           .
+      ******************************************************************
+      * REINPUT
+      ******************************************************************
+       REINPUT.
+      *
+           SET CAA-88-ACCION-TERMINAL TO TRUE
+           SET CAA-88-ESTADO-CONTIN   TO TRUE
+           INITIALIZE CAA-CADENA
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      * 3000-FIN
+      ******************************************************************
+       3000-FIN.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC
+      *
+           .
+       3000-FIN-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9999-ABEND-DB2                                                 *
+      ******************************************************************
+       9999-ABEND-DB2.
+      *
+           INITIALIZE                         QGECABC
+           MOVE CT-SI                      TO ABC-ABEND
+           MOVE CT-PROGRAMA                TO ABC-PROGRAMA
+           MOVE SQLCODE                    TO ABC-SQLCODE
+           MOVE SQLERRM                    TO ABC-SQLERRM
+      *
            EXEC CICS
-                RETURN
+                LINK PROGRAM (CT-QG1CABC)
+                COMMAREA (QGECABC)
            END-EXEC
+      *
            .
+       9999-ABEND-DB2-EXIT.
+           EXIT.
